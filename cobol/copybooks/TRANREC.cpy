@@ -26,5 +26,9 @@
                88  TRAN-REVERSED       VALUE "R".
                88  TRAN-PENDING        VALUE "P".
                88  TRAN-FAILED         VALUE "F".
+               88  TRAN-STOPPED        VALUE "S".
            05  TRAN-TO-ACCOUNT         PIC 9(16).
-           05  FILLER                  PIC X(14).
+           05  TRAN-CASH-FLAG          PIC X(01).
+               88  TRAN-IS-CASH        VALUE "Y".
+               88  TRAN-NOT-CASH       VALUE "N".
+           05  FILLER                  PIC X(13).
