@@ -7,9 +7,11 @@
            05  CUST-PASSWORD           PIC X(20).
            05  CUST-FIRST-NAME         PIC X(30).
            05  CUST-LAST-NAME          PIC X(30).
-           05  CUST-ROLE               PIC X(05).
-               88  CUST-IS-ADMIN       VALUE "ADMIN".
-               88  CUST-IS-USER        VALUE "USER ".
+           05  CUST-ROLE               PIC X(10).
+               88  CUST-IS-ADMIN       VALUE "ADMIN     ".
+               88  CUST-IS-USER        VALUE "USER      ".
+               88  CUST-IS-TELLER      VALUE "TELLER    ".
+               88  CUST-IS-SUPERVISOR  VALUE "SUPERVISOR".
            05  CUST-SSN                PIC X(11).
            05  CUST-DOB                PIC X(10).
            05  CUST-EMAIL              PIC X(50).
@@ -27,4 +29,12 @@
                88  CUST-IS-UNLOCKED    VALUE "N".
            05  CUST-SECURITY-QUESTION  PIC X(80).
            05  CUST-SECURITY-ANSWER    PIC X(40).
-           05  FILLER                  PIC X(29).
+           05  CUST-PURGE-FLAG         PIC X(01).
+               88  CUST-PURGE-ELIGIBLE     VALUE "Y".
+               88  CUST-PURGE-NOT-ELIGIBLE VALUE "N".
+           05  CUST-BRANCH-CODE        PIC X(04).
+           05  CUST-PWD-CHANGE-DATE    PIC X(08).
+           05  CUST-RETIRED-FLAG       PIC X(01).
+               88  CUST-RETIRED            VALUE "Y".
+               88  CUST-NOT-RETIRED         VALUE "N".
+           05  FILLER                  PIC X(10).
