@@ -68,10 +68,12 @@
        01  WS-SESSION-INFO.
            05  WS-CURRENT-USER         PIC X(20)
                VALUE SPACES.
-           05  WS-CURRENT-ROLE         PIC X(05)
+           05  WS-CURRENT-ROLE         PIC X(10)
                VALUE SPACES.
-               88  WS-IS-ADMIN         VALUE "ADMIN".
-               88  WS-IS-USER          VALUE "USER ".
+               88  WS-IS-ADMIN         VALUE "ADMIN     ".
+               88  WS-IS-USER          VALUE "USER      ".
+               88  WS-IS-TELLER        VALUE "TELLER    ".
+               88  WS-IS-SUPERVISOR    VALUE "SUPERVISOR".
            05  WS-SESSION-ACTIVE       PIC X(01)
                VALUE "N".
                88  WS-LOGGED-IN        VALUE "Y".
@@ -89,6 +91,32 @@
            05  WS-MAX-LOGIN-ATTEMPTS   PIC 9(02)
                VALUE 99.
 
+      * Password policy - minimum length, required character
+      * classes, expiration interval and reuse-history depth.
+      * Compiled-in defaults below are overridden at startup by
+      * MAINPROG's 1050-LOAD-SYSTEM-CONFIG/1055-APPLY-CONFIG-LINE
+      * if SYSCONFG carries PWD-* keywords, then threaded through
+      * to AUTHNTCN via LINKAGE the same way WS-SESSION-INFO is.
+       01  WS-PASSWORD-POLICY.
+           05  WS-PWD-MIN-LENGTH       PIC 9(02)
+               VALUE 08.
+           05  WS-PWD-REQUIRE-UPPER    PIC X(01)
+               VALUE "Y".
+               88  WS-PWD-UPPER-REQUIRED   VALUE "Y".
+           05  WS-PWD-REQUIRE-LOWER    PIC X(01)
+               VALUE "Y".
+               88  WS-PWD-LOWER-REQUIRED   VALUE "Y".
+           05  WS-PWD-REQUIRE-DIGIT    PIC X(01)
+               VALUE "Y".
+               88  WS-PWD-DIGIT-REQUIRED   VALUE "Y".
+           05  WS-PWD-REQUIRE-SPECIAL  PIC X(01)
+               VALUE "Y".
+               88  WS-PWD-SPECIAL-REQUIRED VALUE "Y".
+           05  WS-PWD-EXPIRE-DAYS      PIC 9(03)
+               VALUE 090.
+           05  WS-PWD-HISTORY-DEPTH    PIC 9(02)
+               VALUE 05.
+
       * Date/time working fields
        01  WS-DATE-TIME-FIELDS.
            05  WS-CURRENT-DATE.
