@@ -0,0 +1,24 @@
+      ******************************************************************
+      * RUNCTL.cpy - Batch Run-Control Log Record Layout (FD section
+      * only)
+      * Shared by every batch paragraph (7300-BATCH-INTEREST,
+      * 7920-BATCH-STANDING-ORDERS, 8500-BULK-PASSWORD-RESET,
+      * 8100-BALANCE-RECONCILIATION-REPORT) so operations has one
+      * sequential log to check for "did everything run, and did it
+      * run clean" - one RUN-CONTROL-RECORD is written when a job
+      * starts and another when it finishes.
+      ******************************************************************
+       01  RUN-CONTROL-RECORD.
+           05  RUNCTL-JOB-NAME         PIC X(08).
+           05  RUNCTL-RUN-DATE         PIC X(10).
+           05  RUNCTL-RECORD-TYPE      PIC X(01).
+               88  RUNCTL-TYPE-START      VALUE "S".
+               88  RUNCTL-TYPE-COMPLETE   VALUE "C".
+           05  RUNCTL-START-TIME       PIC X(08).
+           05  RUNCTL-END-TIME         PIC X(08).
+           05  RUNCTL-RECORDS-DONE     PIC 9(08).
+           05  RUNCTL-RETURN-CODE      PIC S9(04).
+           05  RUNCTL-STATUS           PIC X(01).
+               88  RUNCTL-STATUS-CLEAN    VALUE "C".
+               88  RUNCTL-STATUS-ERROR    VALUE "E".
+           05  FILLER                  PIC X(20).
