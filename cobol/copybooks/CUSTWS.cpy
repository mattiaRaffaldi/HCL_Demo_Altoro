@@ -28,7 +28,7 @@
            05  FILLER                  PIC X(02) VALUE "| ".
            05  WS-CUST-DSP-NAME        PIC X(40).
            05  FILLER                  PIC X(02) VALUE "| ".
-           05  WS-CUST-DSP-ROLE        PIC X(05).
+           05  WS-CUST-DSP-ROLE        PIC X(10).
            05  FILLER                  PIC X(02) VALUE "| ".
            05  WS-CUST-DSP-SSN         PIC X(11).
            05  FILLER                  PIC X(02) VALUE "| ".
