@@ -12,6 +12,8 @@
                88  ACCT-TYPE-IRA       VALUE "IR".
                88  ACCT-TYPE-CREDIT    VALUE "CC".
                88  ACCT-TYPE-CORPORATE VALUE "CO".
+               88  ACCT-TYPE-CD        VALUE "CD".
+               88  ACCT-TYPE-LOAN      VALUE "LN".
            05  ACCT-BALANCE           PIC S9(13)V99.
            05  ACCT-AVAILABLE-BAL     PIC S9(13)V99.
            05  ACCT-CREDIT-LIMIT      PIC S9(13)V99.
@@ -29,4 +31,16 @@
            05  ACCT-DAILY-LIMIT       PIC 9(09)V99.
            05  ACCT-MONTHLY-LIMIT     PIC 9(11)V99.
            05  ACCT-PIN               PIC X(06).
-           05  FILLER                 PIC X(30).
+           05  ACCT-CD-MATURITY-DATE  PIC X(10).
+           05  ACCT-CD-TERM-MONTHS    PIC 9(03).
+           05  ACCT-CD-COMPOUND-FREQ  PIC X(01).
+               88  ACCT-CD-COMPOUND-MONTHLY   VALUE "M".
+               88  ACCT-CD-COMPOUND-QUARTERLY VALUE "Q".
+               88  ACCT-CD-COMPOUND-ANNUAL    VALUE "A".
+           05  ACCT-DORMANT-FLAG      PIC X(01).
+               88  ACCT-IS-DORMANT    VALUE "Y".
+               88  ACCT-NOT-DORMANT   VALUE "N".
+           05  ACCT-OFFICER-ID        PIC X(10).
+           05  ACCT-LINKED-ACCOUNT    PIC 9(16).
+           05  ACCT-BRANCH-CODE       PIC X(04).
+           05  FILLER                 PIC X(01).
