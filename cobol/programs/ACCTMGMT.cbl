@@ -54,6 +54,93 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-AUDIT-LOG-STATUS.
 
+           SELECT BATCH-CHECKPOINT-FILE
+               ASSIGN TO "BATCHCKP"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT BATCH-RUN-LOG-FILE
+               ASSIGN TO "RUNLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FILE-STATUS.
+
+           SELECT PENDING-APPROVAL-FILE
+               ASSIGN TO "PENDAPPR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PEND-APPROVAL-ID
+               FILE STATUS IS WS-PEND-FILE-STATUS.
+
+           SELECT ACCOUNT-HOLD-FILE
+               ASSIGN TO "ACCTHOLD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HOLD-ID
+               FILE STATUS IS WS-HOLD-FILE-STATUS.
+
+           SELECT PAYEE-FILE
+               ASSIGN TO "PAYEFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAYEE-KEY
+               FILE STATUS IS WS-PAYEE-FILE-STATUS.
+
+           SELECT TRAN-SEQUENCE-FILE
+               ASSIGN TO "TRANSEQ"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-KEY
+               FILE STATUS IS WS-SEQ-FILE-STATUS.
+
+           SELECT STANDING-ORDER-FILE
+               ASSIGN TO "STOFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STO-KEY
+               FILE STATUS IS WS-STO-FILE-STATUS.
+
+           SELECT LOAN-SCHEDULE-FILE
+               ASSIGN TO "LOANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-ACCT-ID
+               FILE STATUS IS WS-LOAN-FILE-STATUS.
+
+           SELECT CHECK-ISSUE-FILE
+               ASSIGN TO "CHKISSUE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHKISS-KEY
+               FILE STATUS IS WS-CHKISS-FILE-STATUS.
+
+           SELECT CARD-FILE
+               ASSIGN TO "CARDFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CARD-NUMBER
+               FILE STATUS IS WS-CARD-FILE-STATUS.
+
+      * One record per owner per account, so a joint account can
+      * carry two or more owners instead of the single ACCT-OWNER-ID
+      * on ACCOUNT-RECORD.
+           SELECT ACCOUNT-OWNER-FILE
+               ASSIGN TO "ACCTOWNR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OWNER-KEY
+               FILE STATUS IS WS-OWNER-FILE-STATUS.
+
+      * Printable statement output, one file per customer per cycle,
+      * named dynamically the way RPTGEN names its report output files.
+           SELECT STATEMENT-OUTPUT-FILE
+               ASSIGN TO WS-STMT-OUTPUT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STMT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
@@ -65,8 +152,195 @@
        FD  TRANSACTION-FILE.
            COPY TRANREC.
 
+      * Structured audit line - fixed columns instead of a free-text
+      * message, so log analysis/SIEM tooling can pull user, action
+      * and severity straight out of the record instead of scraping
+      * text. Same shape as WS-AUDIT-FIELDS in SYSCOPY, with DETAIL
+      * trimmed to keep the record at the file's original 256 bytes.
        FD  AUDIT-LOG-FILE.
-       01  AUDIT-LOG-RECORD            PIC X(256).
+       01  AUDIT-LOG-RECORD.
+           05  ALOG-TIMESTAMP          PIC X(26).
+           05  ALOG-USER               PIC X(20).
+           05  ALOG-ACTION             PIC X(20).
+           05  ALOG-SEVERITY           PIC X(04).
+           05  ALOG-PROGRAM            PIC X(08).
+           05  ALOG-DETAIL             PIC X(178).
+
+       FD  BATCH-CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-JOB-NAME           PIC X(08).
+           05  CKPT-RUN-DATE           PIC X(10).
+           05  CKPT-LAST-ACCT-ID       PIC 9(16).
+           05  CKPT-ACCOUNTS-DONE      PIC 9(08).
+           05  CKPT-STATUS             PIC X(01).
+               88  CKPT-IN-PROGRESS    VALUE "P".
+               88  CKPT-COMPLETE       VALUE "C".
+           05  FILLER                  PIC X(23).
+
+       FD  BATCH-RUN-LOG-FILE.
+           COPY RUNCTL.
+
+       FD  PENDING-APPROVAL-FILE.
+       01  PENDING-APPROVAL-RECORD.
+           05  PEND-APPROVAL-ID        PIC 9(10).
+           05  PEND-REQUEST-TYPE       PIC X(02).
+               88  PEND-TYPE-TRANSFER  VALUE "XF".
+               88  PEND-TYPE-LIMIT     VALUE "LM".
+               88  PEND-TYPE-POSPAY    VALUE "PP".
+               88  PEND-TYPE-VELOCITY  VALUE "VL".
+           05  PEND-SUBMITTED-BY       PIC X(20).
+           05  PEND-SUBMITTED-DATE     PIC X(10).
+           05  PEND-FROM-ACCT-ID       PIC 9(16).
+           05  PEND-TO-ACCT-ID         PIC 9(16).
+           05  PEND-AMOUNT             PIC S9(13)V99.
+           05  PEND-NEW-DAILY-LIMIT    PIC 9(09)V99.
+           05  PEND-NEW-MONTHLY-LIMIT  PIC 9(11)V99.
+           05  PEND-MEMO               PIC X(50).
+           05  PEND-STATUS             PIC X(01).
+               88  PEND-STATUS-PENDING  VALUE "P".
+               88  PEND-STATUS-APPROVED VALUE "A".
+               88  PEND-STATUS-REJECTED VALUE "R".
+           05  PEND-APPROVED-BY        PIC X(20).
+           05  FILLER                  PIC X(15).
+
+       FD  ACCOUNT-HOLD-FILE.
+       01  ACCOUNT-HOLD-RECORD.
+           05  HOLD-ID                 PIC 9(10).
+           05  HOLD-ACCT-ID            PIC 9(16).
+           05  HOLD-TYPE               PIC X(02).
+               88  HOLD-TYPE-CHECK     VALUE "CK".
+               88  HOLD-TYPE-DEBIT     VALUE "DA".
+               88  HOLD-TYPE-BILLPAY   VALUE "BP".
+           05  HOLD-AMOUNT             PIC S9(13)V99.
+           05  HOLD-PLACED-DATE        PIC X(10).
+           05  HOLD-RELEASE-DATE       PIC X(10).
+           05  HOLD-STATUS             PIC X(01).
+               88  HOLD-ACTIVE         VALUE "A".
+               88  HOLD-RELEASED       VALUE "R".
+               88  HOLD-STOPPED        VALUE "S".
+           05  HOLD-TRAN-ID            PIC 9(10).
+           05  FILLER                  PIC X(15).
+
+       FD  PAYEE-FILE.
+       01  PAYEE-RECORD.
+           05  PAYEE-KEY.
+               10  PAYEE-CUST-ID       PIC X(20).
+               10  PAYEE-ID            PIC 9(06).
+           05  PAYEE-NAME              PIC X(30).
+           05  PAYEE-ADDR-LINE1        PIC X(30).
+           05  PAYEE-ADDR-LINE2        PIC X(30).
+           05  PAYEE-CITY              PIC X(20).
+           05  PAYEE-STATE             PIC X(02).
+           05  PAYEE-ZIP               PIC X(10).
+           05  PAYEE-ACCT-AT-PAYEE     PIC X(20).
+           05  PAYEE-DEFAULT-AMOUNT    PIC S9(13)V99.
+           05  PAYEE-STATUS            PIC X(01).
+               88  PAYEE-ACTIVE        VALUE "A".
+               88  PAYEE-DELETED       VALUE "D".
+           05  FILLER                  PIC X(15).
+
+       FD  TRAN-SEQUENCE-FILE.
+       01  TRAN-SEQUENCE-RECORD.
+           05  SEQ-KEY                 PIC X(08).
+           05  SEQ-LAST-TRAN-ID        PIC 9(10).
+           05  FILLER                  PIC X(20).
+
+       FD  STANDING-ORDER-FILE.
+       01  STANDING-ORDER-RECORD.
+           05  STO-KEY.
+               10  STO-CUST-ID         PIC X(20).
+               10  STO-FROM-ACCT-ID    PIC 9(16).
+               10  STO-TO-ACCT-ID      PIC 9(16).
+           05  STO-AMOUNT              PIC S9(13)V99.
+           05  STO-FREQUENCY           PIC X(01).
+               88  STO-FREQ-WEEKLY     VALUE "W".
+               88  STO-FREQ-MONTHLY    VALUE "M".
+               88  STO-FREQ-QUARTERLY  VALUE "Q".
+               88  STO-FREQ-ANNUAL     VALUE "A".
+           05  STO-NEXT-RUN-DATE       PIC X(10).
+           05  STO-LAST-RUN-DATE       PIC X(10).
+           05  STO-CREATED-DATE        PIC X(10).
+           05  STO-MEMO                PIC X(50).
+           05  STO-STATUS              PIC X(01).
+               88  STO-ACTIVE          VALUE "A".
+               88  STO-STOPPED         VALUE "S".
+           05  FILLER                  PIC X(15).
+
+       FD  LOAN-SCHEDULE-FILE.
+       01  LOAN-SCHEDULE-RECORD.
+           05  LOAN-ACCT-ID                PIC 9(16).
+           05  LOAN-ORIGINAL-PRINCIPAL     PIC S9(13)V99.
+           05  LOAN-REMAINING-PRINCIPAL    PIC S9(13)V99.
+           05  LOAN-TERM-MONTHS            PIC 9(03).
+           05  LOAN-PAYMENTS-MADE          PIC 9(03).
+           05  LOAN-INTEREST-RATE          PIC 9(02)V9(04).
+           05  LOAN-MONTHLY-PRINCIPAL-AMT  PIC S9(13)V99.
+           05  LOAN-NEXT-PAYMENT-DATE      PIC X(10).
+           05  LOAN-ORIGINATION-DATE       PIC X(10).
+           05  LOAN-STATUS                 PIC X(01).
+               88  LOAN-ACTIVE             VALUE "A".
+               88  LOAN-PAID-OFF           VALUE "P".
+           05  FILLER                      PIC X(15).
+
+      * Positive-pay check issuance file. One record per check the
+      * account holder (or back-office on their behalf) tells us they
+      * wrote, so a presented check can be matched against what was
+      * actually issued before the deposit posts.
+       FD  CHECK-ISSUE-FILE.
+       01  CHECK-ISSUE-RECORD.
+           05  CHKISS-KEY.
+               10  CHKISS-ACCT-ID          PIC 9(16).
+               10  CHKISS-CHECK-NUM        PIC 9(09).
+           05  CHKISS-AMOUNT               PIC S9(13)V99.
+           05  CHKISS-PAYEE                PIC X(30).
+           05  CHKISS-ISSUE-DATE           PIC X(10).
+           05  CHKISS-STATUS               PIC X(01).
+               88  CHKISS-OUTSTANDING      VALUE "O".
+               88  CHKISS-CLEARED          VALUE "C".
+               88  CHKISS-VOIDED           VALUE "V".
+           05  FILLER                      PIC X(15).
+
+      * ATM/debit card file. A customer's ACCT-PIN is an online-
+      * banking PIN tied to the account itself; a card's own PIN
+      * lives here instead, keyed by card number, so a card can be
+      * blocked or reissued without touching the account record and
+      * an account can carry more than one card over its lifetime.
+       FD  CARD-FILE.
+       01  CARD-RECORD.
+           05  CARD-NUMBER             PIC 9(16).
+           05  CARD-ACCT-ID            PIC 9(16).
+           05  CARD-CUST-ID            PIC X(20).
+           05  CARD-TYPE               PIC X(02).
+               88  CARD-TYPE-DEBIT     VALUE "DB".
+               88  CARD-TYPE-ATM       VALUE "AT".
+           05  CARD-PIN                PIC X(06).
+           05  CARD-ISSUE-DATE         PIC X(10).
+           05  CARD-EXPIRATION-DATE    PIC X(10).
+           05  CARD-STATUS             PIC X(01).
+               88  CARD-ACTIVE         VALUE "A".
+               88  CARD-BLOCKED        VALUE "B".
+               88  CARD-EXPIRED        VALUE "E".
+               88  CARD-REISSUED       VALUE "R".
+           05  FILLER                  PIC X(15).
+
+       FD  ACCOUNT-OWNER-FILE.
+       01  ACCOUNT-OWNER-RECORD.
+           05  OWNER-KEY.
+               10  OWNER-ACCT-ID       PIC 9(16).
+               10  OWNER-SEQ-NUM       PIC 9(02).
+           05  OWNER-CUST-ID           PIC X(20).
+           05  OWNER-TYPE              PIC X(02).
+               88  OWNER-TYPE-SURVIVOR VALUE "JS".
+               88  OWNER-TYPE-TENANTS  VALUE "TC".
+               88  OWNER-TYPE-SIGNER   VALUE "AS".
+           05  OWNER-ADDED-DATE        PIC X(10).
+           05  OWNER-STATUS            PIC X(01).
+               88  OWNER-ACTIVE        VALUE "A".
+               88  OWNER-REMOVED       VALUE "R".
+           05  FILLER                  PIC X(15).
+
+       FD  STATEMENT-OUTPUT-FILE.
+       01  STATEMENT-OUTPUT-RECORD     PIC X(132).
 
        WORKING-STORAGE SECTION.
 
@@ -79,10 +353,35 @@
       * Local working storage
        01  WS-PROGRAM-NAME             PIC X(08) VALUE "ACCTMGMT".
        01  WS-AUDIT-LOG-STATUS         PIC X(02).
+       01  WS-RUNLOG-FILE-STATUS       PIC X(02).
+       01  WS-RUNLOG-OPEN              PIC X(01) VALUE "N".
+       01  WS-RUNCTL-JOB-NAME          PIC X(08).
+       01  WS-RUNCTL-START-TIME        PIC X(08).
+       01  WS-RUNCTL-RECORDS-DONE      PIC 9(08) VALUE ZEROS.
+       01  WS-RUNCTL-RETURN-CODE       PIC S9(04) VALUE ZEROS.
+       01  WS-CKPT-FILE-STATUS         PIC X(02).
+       01  WS-PEND-FILE-STATUS         PIC X(02).
+       01  WS-HOLD-FILE-STATUS         PIC X(02).
+       01  WS-PAYEE-FILE-STATUS        PIC X(02).
+       01  WS-SEQ-FILE-STATUS          PIC X(02).
+       01  WS-STO-FILE-STATUS          PIC X(02).
+       01  WS-LOAN-FILE-STATUS         PIC X(02).
+       01  WS-CHKISS-FILE-STATUS       PIC X(02).
+       01  WS-CARD-FILE-STATUS         PIC X(02).
+       01  WS-OWNER-FILE-STATUS        PIC X(02).
+       01  WS-STMT-FILE-STATUS         PIC X(02).
+       01  WS-STMT-OUTPUT-PATH         PIC X(256) VALUE SPACES.
        01  WS-ACCT-CONTINUE            PIC X(01) VALUE "Y".
            88  WS-ACCT-LOOP            VALUE "Y".
            88  WS-ACCT-EXIT-FLAG       VALUE "N".
 
+       01  WS-JOINT-OWNER-FLAG         PIC X(01) VALUE "N".
+           88  WS-IS-JOINT-OWNER       VALUE "Y".
+           88  WS-NOT-JOINT-OWNER      VALUE "N".
+       01  WS-OWNER-INPUT-ID           PIC X(20).
+       01  WS-OWNER-INPUT-TYPE         PIC X(02).
+       01  WS-NEXT-OWNER-SEQ           PIC 9(02).
+
       * Menu and input fields
        01  WS-ACCT-MENU-CHOICE         PIC X(02) VALUE SPACES.
        01  WS-ACCT-INPUT-ID            PIC X(20).
@@ -93,6 +392,8 @@
        01  WS-ACCT-INPUT-LIMIT         PIC X(20).
        01  WS-ACCT-INPUT-OWNER         PIC X(80).
        01  WS-ACCT-INPUT-MEMO          PIC X(80).
+       01  WS-ACCT-INPUT-OFFICER       PIC X(10).
+       01  WS-ACCT-INPUT-BRANCH        PIC X(04).
 
       * Numeric conversion fields
        01  WS-NUMERIC-AMOUNT           PIC S9(13)V99.
@@ -111,6 +412,13 @@
        01  WS-XFER-TO-BALANCE         PIC S9(13)V99.
        01  WS-LOCAL-XFER-MEMO           PIC X(50).
 
+      * Transaction reversal fields
+       01  WS-REV-INPUT-TRAN-ID       PIC X(20).
+       01  WS-REV-ORIG-TRAN-ID        PIC 9(10).
+       01  WS-REV-ORIG-ACCT-ID        PIC 9(16).
+       01  WS-REV-ORIG-TO-ACCOUNT     PIC 9(16).
+       01  WS-REV-ORIG-AMOUNT         PIC S9(13)V99.
+
       * Transaction history fields
        01  WS-HIST-ACCT-ID            PIC X(20).
        01  WS-HIST-START-DATE         PIC X(10).
@@ -149,9 +457,201 @@
 
       * Interest calculation fields
        01  WS-INTEREST-DAYS           PIC 9(05).
-       01  WS-INTEREST-RATE           PIC 9(02)V9(04).
        01  WS-INTEREST-AMOUNT         PIC S9(13)V99.
        01  WS-DAILY-RATE              PIC 9V9(08).
+       01  WS-TIER-PORTION            PIC S9(13)V99.
+
+      * Savings/checking interest rate tier schedule
+       01  WS-TIER-1-LIMIT            PIC 9(11)V99 VALUE 10000.00.
+       01  WS-TIER-1-RATE             PIC 9(02)V9(04) VALUE 0.5000.
+       01  WS-TIER-2-LIMIT            PIC 9(11)V99 VALUE 50000.00.
+       01  WS-TIER-2-RATE             PIC 9(02)V9(04) VALUE 1.2000.
+       01  WS-TIER-3-RATE             PIC 9(02)V9(04) VALUE 2.0000.
+
+      * Account type conversion fields
+       01  WS-CONVERT-LAST-INT        PIC 9(08).
+       01  WS-CONVERT-OLD-TYPE        PIC X(02).
+
+      * Batch interest checkpoint/restart fields
+       01  WS-CKPT-CHECKPOINT-EVERY   PIC 9(04) VALUE 100.
+       01  WS-CKPT-RESUME-FLAG        PIC X(01) VALUE "N".
+           88  WS-CKPT-RESUMING       VALUE "Y".
+           88  WS-CKPT-NOT-RESUMING   VALUE "N".
+
+      * Daily/monthly transaction limit check fields
+       01  WS-LIMIT-CHECK-ID          PIC 9(16).
+       01  WS-LIMIT-CHECK-AMOUNT      PIC S9(13)V99.
+       01  WS-LIMIT-CHECK-DAILY-LIM   PIC 9(09)V99.
+       01  WS-LIMIT-CHECK-MONTHLY-LIM PIC 9(11)V99.
+       01  WS-LIMIT-DAY-TOTAL         PIC S9(13)V99.
+       01  WS-LIMIT-MONTH-TOTAL       PIC S9(13)V99.
+       01  WS-LIMIT-TRAN-AMT          PIC S9(13)V99.
+       01  WS-LIMIT-TODAY             PIC X(10).
+       01  WS-LIMIT-MONTH             PIC X(07).
+       01  WS-LIMIT-RESULT            PIC X(01) VALUE "N".
+           88  WS-LIMIT-EXCEEDED      VALUE "Y".
+           88  WS-LIMIT-OK            VALUE "N".
+
+      * Transfer velocity/anomaly check fields
+       01  WS-VEL-CHECK-ID            PIC 9(16).
+       01  WS-VEL-TODAY-DATE          PIC X(10).
+       01  WS-VEL-HIST-COUNT          PIC 9(06) VALUE ZEROS.
+       01  WS-VEL-HIST-TOTAL          PIC S9(15)V99 VALUE ZEROS.
+       01  WS-VEL-HIST-AVG            PIC S9(13)V99 VALUE ZEROS.
+       01  WS-VEL-TODAY-COUNT         PIC 9(06) VALUE ZEROS.
+       01  WS-VEL-TRAN-AMT            PIC S9(13)V99.
+       01  WS-VEL-MIN-HISTORY         PIC 9(03) VALUE 3.
+       01  WS-VEL-AMOUNT-MULTIPLIER   PIC 9(03) VALUE 10.
+       01  WS-VEL-COUNT-THRESHOLD     PIC 9(03) VALUE 5.
+       01  WS-VEL-RESULT              PIC X(01) VALUE "N".
+           88  WS-VELOCITY-FLAGGED    VALUE "Y".
+           88  WS-VELOCITY-NORMAL     VALUE "N".
+
+      * Account-ID generation fields
+       01  WS-NEXT-ACCT-ID            PIC 9(16) VALUE ZEROS.
+       01  WS-ACCT-BRANCH-NUM         PIC 9(04) VALUE ZEROS.
+
+      * Certificate of deposit (term deposit) fields
+       01  WS-ACCT-INPUT-TERM         PIC X(20).
+       01  WS-ACCT-INPUT-FREQ         PIC X(01).
+       01  WS-CD-YEAR                 PIC 9(04).
+       01  WS-CD-MONTH                PIC 9(02).
+       01  WS-CD-DAY                  PIC 9(02).
+       01  WS-CD-TOTAL-MONTHS         PIC 9(06).
+       01  WS-CD-MATURITY-NUM         PIC 9(08).
+       01  WS-CD-EARLY-PENALTY-MONTHS PIC 9(02) VALUE 3.
+       01  WS-CD-PENALTY-AMOUNT       PIC S9(13)V99.
+       01  WS-CD-TODAY-DATE           PIC X(10).
+       01  WS-CD-PENALTY-DUE-FLAG     PIC X(01) VALUE "N".
+           88  WS-CD-PENALTY-DUE      VALUE "Y".
+           88  WS-CD-PENALTY-NOT-DUE  VALUE "N".
+       01  WS-CD-COMPOUND-DUE-FLAG    PIC X(01) VALUE "N".
+           88  WS-CD-COMPOUND-DUE     VALUE "Y".
+           88  WS-CD-COMPOUND-NOT-DUE VALUE "N".
+       01  WS-CD-OPEN-DAY             PIC 9(02).
+       01  WS-CD-TODAY-DAY            PIC 9(02).
+       01  WS-CD-OPEN-MONTH           PIC 9(02).
+       01  WS-CD-TODAY-MONTH          PIC 9(02).
+       01  WS-CD-MONTH-DIFF           PIC 9(02).
+       01  WS-STMT-CYCLE-DUE-FLAG     PIC X(01) VALUE "N".
+           88  WS-STMT-CYCLE-DUE      VALUE "Y".
+           88  WS-STMT-CYCLE-NOT-DUE  VALUE "N".
+       01  WS-STMT-OPEN-DAY           PIC 9(02).
+       01  WS-STMT-TODAY-DAY          PIC 9(02).
+
+      * Overdraft / NSF fee handling fields
+       01  WS-NSF-FEE-AMOUNT          PIC S9(13)V99 VALUE 35.00.
+       01  WS-NSF-FEE-DUE-FLAG        PIC X(01) VALUE "N".
+           88  WS-NSF-FEE-DUE         VALUE "Y".
+           88  WS-NSF-FEE-NOT-DUE     VALUE "N".
+
+      * Maker-checker dual-approval fields
+       01  WS-XFER-APPROVAL-THRESHOLD PIC S9(13)V99 VALUE 250000.00.
+       01  WS-LIMIT-APPROVAL-THRESHOLD PIC 9(09)V99 VALUE 10000.00.
+       01  WS-NEXT-APPROVAL-ID        PIC 9(10) VALUE ZEROS.
+       01  WS-PEND-INPUT-ID           PIC X(20).
+       01  WS-PEND-APPROVE-CHOICE     PIC X(01).
+       01  WS-PEND-DSP-COUNT          PIC 9(04) VALUE ZEROS.
+
+      * Funds-hold (ledger vs available balance) fields
+       01  WS-NEXT-HOLD-ID            PIC 9(10) VALUE ZEROS.
+       01  WS-HOLD-BUSINESS-DAYS      PIC 9(02) VALUE 2.
+       01  WS-HOLD-DATE-INT           PIC 9(08).
+       01  WS-HOLD-RELEASE-INT        PIC 9(08).
+       01  WS-HOLD-RELEASE-NUM        PIC 9(08).
+       01  WS-HOLD-TODAY-DATE         PIC X(10).
+       01  WS-DEP-TYPE                PIC X(01).
+           88  WS-DEP-TYPE-CASH       VALUE "1".
+           88  WS-DEP-TYPE-CHECK      VALUE "2".
+       01  WS-WD-TYPE                 PIC X(01).
+           88  WS-WD-TYPE-CASH        VALUE "1".
+           88  WS-WD-TYPE-NONCASH     VALUE "2".
+       01  WS-HOLD-INPUT-ACCT-ID      PIC X(20).
+       01  WS-HOLD-INPUT-AMOUNT       PIC X(20).
+       01  WS-HOLD-LOCAL-AMOUNT       PIC S9(13)V99.
+       01  WS-HOLD-RELEASED-COUNT     PIC 9(04) VALUE ZEROS.
+
+      * Saved-payee fields
+       01  WS-NEXT-PAYEE-ID           PIC 9(06) VALUE ZEROS.
+       01  WS-PAYEE-INPUT-ID          PIC X(06).
+       01  WS-PAYEE-INPUT-ADDR1       PIC X(30).
+       01  WS-PAYEE-INPUT-ADDR2       PIC X(30).
+       01  WS-PAYEE-INPUT-CITY        PIC X(20).
+       01  WS-PAYEE-INPUT-STATE       PIC X(02).
+       01  WS-PAYEE-INPUT-ZIP         PIC X(10).
+       01  WS-PAYEE-INPUT-ACCTNUM     PIC X(20).
+       01  WS-PAYEE-INPUT-AMOUNT      PIC X(20).
+       01  WS-PAYEE-USE-SAVED         PIC X(01).
+           88  WS-PAYEE-USE-SAVED-YES VALUE "Y".
+           88  WS-PAYEE-USE-SAVED-NO  VALUE "N".
+       01  WS-PAYEE-FOUND-FLAG        PIC X(01) VALUE "N".
+           88  WS-PAYEE-FOUND         VALUE "Y".
+           88  WS-PAYEE-NOT-FOUND     VALUE "N".
+       01  WS-PAYEE-DSP-COUNT         PIC 9(04) VALUE ZEROS.
+
+      * Standing (recurring) transfer order fields
+       01  WS-STO-INPUT-FROM-ID       PIC X(20).
+       01  WS-STO-INPUT-TO-ID         PIC X(20).
+       01  WS-STO-INPUT-AMOUNT        PIC X(20).
+       01  WS-STO-INPUT-FREQ          PIC X(01).
+       01  WS-STO-INPUT-CHOICE        PIC X(02).
+       01  WS-STO-TODAY               PIC X(10).
+       01  WS-STO-DSP-COUNT           PIC 9(04) VALUE ZEROS.
+       01  WS-STO-DUE-COUNT           PIC 9(06) VALUE ZEROS.
+       01  WS-STO-DATE-INT            PIC 9(08).
+       01  WS-STO-YEAR                PIC 9(04).
+       01  WS-STO-MONTH               PIC 9(02).
+       01  WS-STO-DAY                 PIC 9(02).
+       01  WS-STO-TOTAL-MONTHS        PIC 9(06).
+       01  WS-STO-NEXT-NUM            PIC 9(08).
+
+      * Loan account / amortization fields
+       01  WS-LOAN-INPUT-RATE         PIC X(20).
+       01  WS-LOAN-PRINCIPAL          PIC S9(13)V99.
+       01  WS-LOAN-TERM-MONTHS        PIC 9(03).
+       01  WS-LOAN-RATE               PIC 9(02)V9(04).
+       01  WS-LOAN-INPUT-ACCT-ID      PIC X(20).
+       01  WS-LOAN-INPUT-AMOUNT       PIC X(20).
+       01  WS-LOAN-PAYMENT-AMT        PIC S9(13)V99.
+       01  WS-LOAN-MONTHLY-RATE       PIC 9V9(08).
+       01  WS-LOAN-INTEREST-PORTION   PIC S9(13)V99.
+       01  WS-LOAN-PRINCIPAL-PORTION  PIC S9(13)V99.
+       01  WS-LOAN-DSP-AMOUNT         PIC Z(12)9.99-.
+
+      * Positive-pay check issuance / matching fields
+       01  WS-CHKISS-INPUT-ACCT-ID    PIC X(20).
+       01  WS-CHKISS-INPUT-NUM        PIC X(10).
+       01  WS-CHKISS-INPUT-AMOUNT     PIC X(20).
+       01  WS-CHKISS-INPUT-PAYEE      PIC X(30).
+       01  WS-DEP-INPUT-CHECK-NUM     PIC X(10).
+       01  WS-PPAY-EXCEPTION-FLAG     PIC X(01) VALUE "N".
+           88  WS-PPAY-EXCEPTION      VALUE "Y".
+           88  WS-PPAY-NO-EXCEPTION   VALUE "N".
+       01  WS-PPAY-REASON             PIC X(40).
+
+      * ATM/debit card fields
+       01  WS-NEXT-CARD-NUM           PIC 9(16) VALUE ZEROS.
+       01  WS-CARD-INPUT-NUM          PIC X(20).
+       01  WS-CARD-INPUT-PIN          PIC X(06).
+       01  WS-CARD-INPUT-PIN-CONF     PIC X(06).
+       01  WS-CARD-DSP-COUNT          PIC 9(04) VALUE ZEROS.
+       01  WS-CARD-EXP-YEAR           PIC 9(04).
+       01  WS-CARD-EXP-MONTH          PIC 9(02).
+       01  WS-CARD-EXP-DAY            PIC 9(02).
+       01  WS-CARD-EXP-NUM            PIC 9(08).
+       01  WS-CARD-BLOCK-CHOICE       PIC X(01).
+       01  WS-CARD-REISSUE-ACCT-ID    PIC 9(16).
+       01  WS-CARD-REISSUE-CUST-ID    PIC X(20).
+
+      * Bill-payment hold / stop-payment fields
+       01  WS-BILLPAY-HOLD-DAYS       PIC 9(02) VALUE 3.
+       01  WS-STOP-INPUT-TRAN-ID      PIC X(10).
+       01  WS-STOP-CONFIRM            PIC X(01).
+       01  WS-STOP-HOLD-FOUND-FLAG    PIC X(01) VALUE "N".
+           88  WS-STOP-HOLD-FOUND     VALUE "Y".
+           88  WS-STOP-HOLD-NOT-FOUND VALUE "N".
+       01  WS-STOP-HOLD-ID            PIC 9(10).
+       01  WS-STOP-HOLD-AMOUNT        PIC S9(13)V99.
 
       * Files open flags
        01  WS-FILES-OPEN              PIC X(01) VALUE "N".
@@ -160,7 +660,7 @@
        LINKAGE SECTION.
        01  LS-SESSION-INFO.
            05  LS-CURRENT-USER         PIC X(20).
-           05  LS-CURRENT-ROLE         PIC X(05).
+           05  LS-CURRENT-ROLE         PIC X(10).
            05  LS-SESSION-ACTIVE       PIC X(01).
            05  LS-SESSION-START        PIC X(26).
            05  LS-SESSION-TIMEOUT      PIC 9(04).
@@ -242,8 +742,142 @@
       * VULNERABILITY V13: File status not checked
            OPEN EXTEND AUDIT-LOG-FILE
       * VULNERABILITY V13: File status not checked
+           OPEN EXTEND BATCH-RUN-LOG-FILE
            MOVE "Y" TO WS-FILES-OPEN
-           MOVE "Y" TO WS-AUDIT-OPEN.
+           MOVE "Y" TO WS-AUDIT-OPEN
+           MOVE "Y" TO WS-RUNLOG-OPEN
+           PERFORM 0150-OPEN-APPROVAL-FILE
+           PERFORM 0160-OPEN-HOLD-FILE
+           PERFORM 0170-OPEN-PAYEE-FILE
+           PERFORM 0180-OPEN-TRANSEQ-FILE
+           PERFORM 0190-OPEN-STANDING-ORDER-FILE
+           PERFORM 0195-OPEN-LOAN-SCHEDULE-FILE
+           PERFORM 0197-OPEN-CHECK-ISSUE-FILE
+           PERFORM 0198-OPEN-CARD-FILE
+           PERFORM 0199-OPEN-OWNER-FILE.
+
+      ******************************************************************
+      * 0150 - OPEN APPROVAL FILE
+      * PENDING-APPROVAL-FILE is created on first use, the same way
+      * BATCH-CHECKPOINT-FILE is.
+      ******************************************************************
+       0150-OPEN-APPROVAL-FILE.
+           OPEN I-O PENDING-APPROVAL-FILE
+           IF WS-PEND-FILE-STATUS = "35"
+               OPEN OUTPUT PENDING-APPROVAL-FILE
+               CLOSE PENDING-APPROVAL-FILE
+               OPEN I-O PENDING-APPROVAL-FILE
+           END-IF.
+
+      ******************************************************************
+      * 0160 - OPEN HOLD FILE
+      * ACCOUNT-HOLD-FILE is created on first use, the same way
+      * PENDING-APPROVAL-FILE is.
+      ******************************************************************
+       0160-OPEN-HOLD-FILE.
+           OPEN I-O ACCOUNT-HOLD-FILE
+           IF WS-HOLD-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-HOLD-FILE
+               CLOSE ACCOUNT-HOLD-FILE
+               OPEN I-O ACCOUNT-HOLD-FILE
+           END-IF.
+
+      ******************************************************************
+      * 0170 - OPEN PAYEE FILE
+      * PAYEE-FILE is created on first use, the same way
+      * PENDING-APPROVAL-FILE/ACCOUNT-HOLD-FILE are.
+      ******************************************************************
+       0170-OPEN-PAYEE-FILE.
+           OPEN I-O PAYEE-FILE
+           IF WS-PAYEE-FILE-STATUS = "35"
+               OPEN OUTPUT PAYEE-FILE
+               CLOSE PAYEE-FILE
+               OPEN I-O PAYEE-FILE
+           END-IF.
+
+      ******************************************************************
+      * 0180 - OPEN TRANSACTION SEQUENCE FILE
+      * TRAN-SEQUENCE-FILE is created on first use, the same way
+      * PENDING-APPROVAL-FILE/ACCOUNT-HOLD-FILE/PAYEE-FILE are. It
+      * holds the single persistent counter every posting paragraph
+      * reads and increments through 3090-GET-NEXT-TRAN-ID, so a
+      * TRAN-ID handed out in one run is never handed out again in
+      * a later run or by a second teller session posting at the
+      * same time.
+      ******************************************************************
+       0180-OPEN-TRANSEQ-FILE.
+           OPEN I-O TRAN-SEQUENCE-FILE
+           IF WS-SEQ-FILE-STATUS = "35"
+               OPEN OUTPUT TRAN-SEQUENCE-FILE
+               CLOSE TRAN-SEQUENCE-FILE
+               OPEN I-O TRAN-SEQUENCE-FILE
+           END-IF.
+
+      ******************************************************************
+      * 0190 - OPEN STANDING ORDER FILE
+      * STANDING-ORDER-FILE is created on first use, the same way
+      * PENDING-APPROVAL-FILE/ACCOUNT-HOLD-FILE/PAYEE-FILE/
+      * TRAN-SEQUENCE-FILE are.
+      ******************************************************************
+       0190-OPEN-STANDING-ORDER-FILE.
+           OPEN I-O STANDING-ORDER-FILE
+           IF WS-STO-FILE-STATUS = "35"
+               OPEN OUTPUT STANDING-ORDER-FILE
+               CLOSE STANDING-ORDER-FILE
+               OPEN I-O STANDING-ORDER-FILE
+           END-IF.
+
+      ******************************************************************
+      * 0195 - OPEN LOAN SCHEDULE FILE
+      * LOAN-SCHEDULE-FILE is created on first use, the same way
+      * STANDING-ORDER-FILE and the other on-demand files are.
+      ******************************************************************
+       0195-OPEN-LOAN-SCHEDULE-FILE.
+           OPEN I-O LOAN-SCHEDULE-FILE
+           IF WS-LOAN-FILE-STATUS = "35"
+               OPEN OUTPUT LOAN-SCHEDULE-FILE
+               CLOSE LOAN-SCHEDULE-FILE
+               OPEN I-O LOAN-SCHEDULE-FILE
+           END-IF.
+
+      ******************************************************************
+      * 0197 - OPEN CHECK ISSUE FILE
+      * CHECK-ISSUE-FILE is created on first use, the same way
+      * LOAN-SCHEDULE-FILE and the other on-demand files are.
+      ******************************************************************
+       0197-OPEN-CHECK-ISSUE-FILE.
+           OPEN I-O CHECK-ISSUE-FILE
+           IF WS-CHKISS-FILE-STATUS = "35"
+               OPEN OUTPUT CHECK-ISSUE-FILE
+               CLOSE CHECK-ISSUE-FILE
+               OPEN I-O CHECK-ISSUE-FILE
+           END-IF.
+
+      ******************************************************************
+      * 0198 - OPEN CARD FILE
+      * CARD-FILE is created on first use, the same way CHECK-ISSUE-
+      * FILE and the other on-demand files are.
+      ******************************************************************
+       0198-OPEN-CARD-FILE.
+           OPEN I-O CARD-FILE
+           IF WS-CARD-FILE-STATUS = "35"
+               OPEN OUTPUT CARD-FILE
+               CLOSE CARD-FILE
+               OPEN I-O CARD-FILE
+           END-IF.
+
+      ******************************************************************
+      * 0199 - OPEN ACCOUNT OWNER FILE
+      * ACCOUNT-OWNER-FILE is created on first use, the same way
+      * CARD-FILE and the other on-demand files are.
+      ******************************************************************
+       0199-OPEN-OWNER-FILE.
+           OPEN I-O ACCOUNT-OWNER-FILE
+           IF WS-OWNER-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-OWNER-FILE
+               CLOSE ACCOUNT-OWNER-FILE
+               OPEN I-O ACCOUNT-OWNER-FILE
+           END-IF.
 
       ******************************************************************
       * 0900 - CLOSE FILES
@@ -253,9 +887,21 @@
                CLOSE ACCOUNT-FILE
                CLOSE TRANSACTION-FILE
                CLOSE CUSTOMER-FILE
+               CLOSE PENDING-APPROVAL-FILE
+               CLOSE ACCOUNT-HOLD-FILE
+               CLOSE PAYEE-FILE
+               CLOSE TRAN-SEQUENCE-FILE
+               CLOSE STANDING-ORDER-FILE
+               CLOSE LOAN-SCHEDULE-FILE
+               CLOSE CHECK-ISSUE-FILE
+               CLOSE CARD-FILE
+               CLOSE ACCOUNT-OWNER-FILE
            END-IF
            IF WS-AUDIT-OPEN = "Y"
                CLOSE AUDIT-LOG-FILE
+           END-IF
+           IF WS-RUNLOG-OPEN = "Y"
+               CLOSE BATCH-RUN-LOG-FILE
            END-IF.
 
       ******************************************************************
@@ -279,6 +925,25 @@
                DISPLAY "  6. Close Account"
                DISPLAY "  7. Modify Account Limits"
                DISPLAY "  8. Calculate Interest"
+               DISPLAY "  9. Approve Pending Requests"
+               DISPLAY " 10. Reverse Transaction"
+               DISPLAY " 11. Place Debit Authorization Hold"
+               DISPLAY " 12. Release Matured Holds"
+               DISPLAY " 13. Add Payee"
+               DISPLAY " 14. List My Payees"
+               DISPLAY " 15. Assign Account Officer"
+               DISPLAY " 16. Add Standing Order"
+               DISPLAY " 17. List/Cancel Standing Orders"
+               DISPLAY " 18. Link Overdraft Sweep Account"
+               DISPLAY " 19. Make Loan Payment"
+               DISPLAY " 20. Issue Check (Positive Pay)"
+               DISPLAY " 21. View My Cards"
+               DISPLAY " 22. Change Card PIN"
+               DISPLAY " 23. Block/Reissue Card (Admin)"
+               DISPLAY " 24. Convert Account Type"
+               DISPLAY " 25. Add Joint Owner / Authorized Signer"
+               DISPLAY " 26. Pay Bill"
+               DISPLAY " 27. Stop Payment"
                DISPLAY " "
                DISPLAY "  0. Return to Main Menu"
                DISPLAY " "
@@ -304,6 +969,45 @@
                        PERFORM 5100-MODIFY-LIMITS
                    WHEN "8"
                        PERFORM 5200-CALCULATE-INTEREST
+                   WHEN "9"
+                       PERFORM 8000-APPROVE-PENDING-REQUESTS
+                   WHEN "10"
+                       PERFORM 3300-REVERSE-TRANSACTION
+                   WHEN "11"
+                       PERFORM 7160-PLACE-DEBIT-HOLD
+                   WHEN "12"
+                       PERFORM 7360-RELEASE-MATURED-HOLDS
+                   WHEN "13"
+                       PERFORM 7210-ADD-PAYEE
+                   WHEN "14"
+                       PERFORM 7220-LIST-MY-PAYEES
+                   WHEN "15"
+                       PERFORM 5300-ASSIGN-OFFICER
+                   WHEN "16"
+                       PERFORM 7900-ADD-STANDING-ORDER
+                   WHEN "17"
+                       PERFORM 7910-LIST-STANDING-ORDERS
+                   WHEN "18"
+                       PERFORM 5350-LINK-ACCOUNT
+                   WHEN "19"
+                       PERFORM 7950-APPLY-LOAN-PAYMENT
+                   WHEN "20"
+                       PERFORM 7960-ISSUE-CHECK
+                   WHEN "21"
+                       PERFORM 8100-VIEW-MY-CARDS
+                   WHEN "22"
+                       PERFORM 8120-CHANGE-CARD-PIN
+                   WHEN "23"
+      * VULNERABILITY V10: No admin check for card block/reissue
+                       PERFORM 8150-BLOCK-REISSUE-CARD
+                   WHEN "24"
+                       PERFORM 5400-CONVERT-ACCOUNT-TYPE
+                   WHEN "25"
+                       PERFORM 2290-ADD-ACCOUNT-OWNER
+                   WHEN "26"
+                       PERFORM 7200-PAY-BILL
+                   WHEN "27"
+                       PERFORM 7250-STOP-PAYMENT
                    WHEN "0"
                        MOVE "N" TO WS-ACCT-CONTINUE
                    WHEN OTHER
@@ -332,7 +1036,12 @@
                READ ACCOUNT-FILE NEXT
       * VULNERABILITY V13: READ status not checked
                IF WS-ACCT-FILE-STATUS = "00"
+                   SET WS-NOT-JOINT-OWNER TO TRUE
+                   IF NOT (ACCT-OWNER-ID = LS-CURRENT-USER)
+                       PERFORM 2050-IS-ACCOUNT-OWNER
+                   END-IF
                    IF ACCT-OWNER-ID = LS-CURRENT-USER
+                       OR WS-IS-JOINT-OWNER
                        ADD 1 TO WS-DSP-ACCT-COUNT
                        MOVE ACCT-BALANCE TO WS-DSP-BALANCE
                        DISPLAY "  " ACCT-ID " | "
@@ -346,6 +1055,29 @@
            DISPLAY "  " WS-SEPARATOR
            DISPLAY "  Total accounts: " WS-DSP-ACCT-COUNT.
 
+      ******************************************************************
+      * 2050 - IS ACCOUNT OWNER
+      * Looks past the single ACCT-OWNER-ID on ACCOUNT-RECORD to the
+      * ACCOUNT-OWNER-FILE, so a joint owner or authorized signer
+      * added through 2290-ADD-ACCOUNT-OWNER is recognized as a real
+      * owner of ACCT-ID, not just the customer named on the account
+      * itself. Sets WS-IS-JOINT-OWNER when a matching, active record
+      * is found for the current user.
+      ******************************************************************
+       2050-IS-ACCOUNT-OWNER.
+           MOVE LOW-VALUES TO OWNER-KEY
+           START ACCOUNT-OWNER-FILE KEY >= OWNER-KEY
+           PERFORM UNTIL WS-OWNER-FILE-STATUS NOT = "00"
+               READ ACCOUNT-OWNER-FILE NEXT
+               IF WS-OWNER-FILE-STATUS = "00"
+                   IF OWNER-ACCT-ID = ACCT-ID
+                       AND OWNER-CUST-ID = LS-CURRENT-USER
+                       AND OWNER-ACTIVE
+                       SET WS-IS-JOINT-OWNER TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
       ******************************************************************
       * 2100 - VIEW ACCOUNT DETAILS
       * VULNERABILITY V11: IDOR - No ownership verification
@@ -375,6 +1107,7 @@
                DISPLAY "  Owner:         " ACCT-OWNER-ID
                DISPLAY "  Account Name:  " ACCT-NAME
                DISPLAY "  Type:          " ACCT-TYPE
+               DISPLAY "  Branch:        " ACCT-BRANCH-CODE
                DISPLAY "  Balance:       $" WS-DSP-BALANCE
                MOVE ACCT-AVAILABLE-BAL TO WS-DSP-BALANCE
                DISPLAY "  Available:     $" WS-DSP-BALANCE
@@ -388,6 +1121,12 @@
                DISPLAY "  PIN:           " ACCT-PIN
                DISPLAY "  Daily Limit:   $" ACCT-DAILY-LIMIT
                DISPLAY "  Monthly Limit: $" ACCT-MONTHLY-LIMIT
+               IF ACCT-TYPE-CD
+                   DISPLAY "  CD Term:       " ACCT-CD-TERM-MONTHS
+                           " months"
+                   DISPLAY "  CD Maturity:   " ACCT-CD-MATURITY-DATE
+                   DISPLAY "  CD Compounds:  " ACCT-CD-COMPOUND-FREQ
+               END-IF
                DISPLAY "  " WS-SEPARATOR
 
       * Also query via DB2 for cross-reference
@@ -460,13 +1199,43 @@
       *   ACCT-NAME is PIC X(30) - 50 bytes silently truncated
            MOVE WS-ACCT-INPUT-NAME TO ACCT-NAME
 
-           DISPLAY "Account Type (CH/SA/IR/CC/CO): "
+           DISPLAY "Account Type (CH/SA/IR/CC/CO/CD/LN): "
                WITH NO ADVANCING
            ACCEPT WS-ACCT-INPUT-TYPE FROM CONSOLE
       * VULNERABILITY V12: No validation of account type
            MOVE WS-ACCT-INPUT-TYPE TO ACCT-TYPE
 
-           DISPLAY "Initial Balance: " WITH NO ADVANCING
+           IF ACCT-TYPE-CD
+               DISPLAY "CD Term in Months (3/6/12/24): "
+                   WITH NO ADVANCING
+               ACCEPT WS-ACCT-INPUT-TERM FROM CONSOLE
+               COMPUTE ACCT-CD-TERM-MONTHS =
+                   FUNCTION NUMVAL(WS-ACCT-INPUT-TERM)
+
+               DISPLAY "Compounding Frequency (M/Q/A): "
+                   WITH NO ADVANCING
+               ACCEPT WS-ACCT-INPUT-FREQ FROM CONSOLE
+               MOVE WS-ACCT-INPUT-FREQ TO ACCT-CD-COMPOUND-FREQ
+           END-IF
+
+           IF ACCT-TYPE-LOAN
+               DISPLAY "Loan Term in Months: " WITH NO ADVANCING
+               ACCEPT WS-ACCT-INPUT-TERM FROM CONSOLE
+               COMPUTE WS-LOAN-TERM-MONTHS =
+                   FUNCTION NUMVAL(WS-ACCT-INPUT-TERM)
+
+               DISPLAY "Annual Interest Rate (e.g. 6.5000): "
+                   WITH NO ADVANCING
+               ACCEPT WS-LOAN-INPUT-RATE FROM CONSOLE
+               COMPUTE WS-LOAN-RATE =
+                   FUNCTION NUMVAL(WS-LOAN-INPUT-RATE)
+           END-IF
+
+           IF ACCT-TYPE-LOAN
+               DISPLAY "Loan Principal Amount: " WITH NO ADVANCING
+           ELSE
+               DISPLAY "Initial Balance: " WITH NO ADVANCING
+           END-IF
            ACCEPT WS-ACCT-INPUT-BALANCE FROM CONSOLE
 
       * VULNERABILITY V12: No numeric validation
@@ -474,6 +1243,10 @@
            COMPUTE ACCT-BALANCE =
                FUNCTION NUMVAL(WS-ACCT-INPUT-BALANCE)
       * VULNERABILITY V09: No ON SIZE ERROR
+           IF ACCT-TYPE-LOAN
+               MOVE ACCT-BALANCE TO WS-LOAN-PRINCIPAL
+               COMPUTE ACCT-BALANCE = ACCT-BALANCE * -1
+           END-IF
            MOVE ACCT-BALANCE TO ACCT-AVAILABLE-BAL
 
            DISPLAY "Credit Limit (0 if N/A): " WITH NO ADVANCING
@@ -492,8 +1265,14 @@
            COMPUTE ACCT-MONTHLY-LIMIT =
                FUNCTION NUMVAL(WS-ACCT-INPUT-LIMIT)
 
-      * Generate account ID (simple sequential)
-           MOVE 800100 TO ACCT-ID
+           DISPLAY "Branch Code (4 digits): " WITH NO ADVANCING
+           ACCEPT WS-ACCT-INPUT-BRANCH FROM CONSOLE
+
+      * Generate account ID (next available in sequence, numbered
+      * within the opening branch's own block - see 2250)
+           PERFORM 2250-GENERATE-ACCOUNT-ID
+           MOVE WS-NEXT-ACCT-ID TO ACCT-ID
+           MOVE WS-ACCT-INPUT-BRANCH TO ACCT-BRANCH-CODE
            DISPLAY "Enter Account PIN: " WITH NO ADVANCING
            ACCEPT ACCT-PIN FROM CONSOLE
       * VULNERABILITY V04: PIN stored in plaintext
@@ -502,13 +1281,28 @@
            ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
            MOVE WS-ACCEPT-DATE TO ACCT-OPEN-DATE
            MOVE WS-ACCEPT-DATE TO ACCT-LAST-ACTIVITY
+           SET ACCT-NOT-DORMANT TO TRUE
+           IF ACCT-TYPE-CD
+               PERFORM 2260-COMPUTE-CD-MATURITY
+           END-IF
            SET ACCT-ACTIVE TO TRUE
            SET ACCT-OVERDRAFT-NO TO TRUE
+           MOVE SPACES TO ACCT-OFFICER-ID
+           MOVE ZEROS TO ACCT-LINKED-ACCOUNT
            MOVE 2.5000 TO ACCT-INTEREST-RATE
 
            WRITE ACCOUNT-RECORD
       * VULNERABILITY V13: WRITE status not checked
 
+           IF ACCT-TYPE-LOAN
+               PERFORM 2270-CREATE-LOAN-SCHEDULE
+           END-IF
+
+      * Every new account gets one debit card up front, carrying the
+      * same PIN the customer just set on the account itself. Later
+      * PIN changes happen on the card record (8120), not here.
+           PERFORM 2280-ISSUE-CARD
+
       * VULNERABILITY V07: SQL Injection in INSERT
            MOVE SPACES TO WS-SQL-STMT
            STRING
@@ -534,13 +1328,225 @@
            DISPLAY "Account ID: " ACCT-ID
 
       * VULNERABILITY V05: Log with all details
-           STRING "ACCT_CREATE: ID=" ACCT-ID
+           MOVE "ACCT_CREATE" TO WS-AUDIT-ACTION
+           STRING "ID=" ACCT-ID
                   " Owner=" ACCT-OWNER-ID
                   " Balance=" WS-ACCT-INPUT-BALANCE
                   " PIN=" ACCT-PIN
                   " By=" LS-CURRENT-USER
-                  DELIMITED SIZE INTO AUDIT-LOG-RECORD
-           WRITE AUDIT-LOG-RECORD.
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+      ******************************************************************
+      * 2250 - GENERATE NEXT ACCOUNT ID
+      * Scans the account file for the highest ID already issued to
+      * the opening branch and assigns the next one in sequence,
+      * starting each branch's own series at <branch>000100 the
+      * first time that branch opens an account - e.g. branch 0001's
+      * first account is 1000100, branch 0002's is 2000100, so the
+      * account number alone identifies its home branch.
+      ******************************************************************
+       2250-GENERATE-ACCOUNT-ID.
+           COMPUTE WS-ACCT-BRANCH-NUM =
+               FUNCTION NUMVAL(WS-ACCT-INPUT-BRANCH)
+           COMPUTE WS-NEXT-ACCT-ID =
+               (WS-ACCT-BRANCH-NUM * 1000000) + 100
+           MOVE LOW-VALUES TO ACCT-ID
+           START ACCOUNT-FILE KEY >= ACCT-ID
+
+           PERFORM UNTIL WS-ACCT-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+               IF WS-ACCT-FILE-STATUS = "00"
+                   IF ACCT-BRANCH-CODE = WS-ACCT-INPUT-BRANCH
+                       COMPUTE WS-NEXT-ACCT-ID = ACCT-ID + 1
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 2260 - COMPUTE CD MATURITY DATE
+      * Adds ACCT-CD-TERM-MONTHS to WS-ACCEPT-DATE (the account's
+      * open date) to get ACCT-CD-MATURITY-DATE, carrying the year
+      * forward as needed. The day-of-month is kept as-is, the same
+      * simplification a lot of core systems make for month math.
+      ******************************************************************
+       2260-COMPUTE-CD-MATURITY.
+           MOVE WS-ACCEPT-DATE(1:4) TO WS-CD-YEAR
+           MOVE WS-ACCEPT-DATE(5:2) TO WS-CD-MONTH
+           MOVE WS-ACCEPT-DATE(7:2) TO WS-CD-DAY
+
+           COMPUTE WS-CD-TOTAL-MONTHS =
+               WS-CD-MONTH + ACCT-CD-TERM-MONTHS
+           COMPUTE WS-CD-YEAR =
+               WS-CD-YEAR + ((WS-CD-TOTAL-MONTHS - 1) / 12)
+           COMPUTE WS-CD-MONTH =
+               FUNCTION MOD(WS-CD-TOTAL-MONTHS - 1, 12) + 1
+
+           COMPUTE WS-CD-MATURITY-NUM =
+               (WS-CD-YEAR * 10000) + (WS-CD-MONTH * 100) + WS-CD-DAY
+           MOVE WS-CD-MATURITY-NUM TO ACCT-CD-MATURITY-DATE.
+
+      ******************************************************************
+      * 2270 - CREATE LOAN SCHEDULE
+      * Writes the LOAN-SCHEDULE-FILE record for a newly opened loan
+      * account. Principal is amortized straight-line: an equal
+      * principal portion every month (original principal / term),
+      * with the interest portion recalculated each payment against
+      * whatever principal remains, the same way 5250-CALCULATE-
+      * TIERED-INTEREST works off a simple rate rather than a
+      * compounding formula. The first payment is due one month from
+      * today, using the same year/month-carry math as 2260 above.
+      ******************************************************************
+       2270-CREATE-LOAN-SCHEDULE.
+           MOVE ACCT-ID TO LOAN-ACCT-ID
+           MOVE WS-LOAN-PRINCIPAL TO LOAN-ORIGINAL-PRINCIPAL
+           MOVE WS-LOAN-PRINCIPAL TO LOAN-REMAINING-PRINCIPAL
+           MOVE WS-LOAN-TERM-MONTHS TO LOAN-TERM-MONTHS
+           MOVE ZEROS TO LOAN-PAYMENTS-MADE
+           MOVE WS-LOAN-RATE TO LOAN-INTEREST-RATE
+           COMPUTE LOAN-MONTHLY-PRINCIPAL-AMT ROUNDED =
+               WS-LOAN-PRINCIPAL / WS-LOAN-TERM-MONTHS
+           MOVE WS-ACCEPT-DATE TO LOAN-ORIGINATION-DATE
+           SET LOAN-ACTIVE TO TRUE
+
+           MOVE WS-ACCEPT-DATE(1:4) TO WS-CD-YEAR
+           MOVE WS-ACCEPT-DATE(5:2) TO WS-CD-MONTH
+           MOVE WS-ACCEPT-DATE(7:2) TO WS-CD-DAY
+           COMPUTE WS-CD-TOTAL-MONTHS = WS-CD-MONTH + 1
+           COMPUTE WS-CD-YEAR =
+               WS-CD-YEAR + ((WS-CD-TOTAL-MONTHS - 1) / 12)
+           COMPUTE WS-CD-MONTH =
+               FUNCTION MOD(WS-CD-TOTAL-MONTHS - 1, 12) + 1
+           COMPUTE WS-CD-MATURITY-NUM =
+               (WS-CD-YEAR * 10000) + (WS-CD-MONTH * 100) + WS-CD-DAY
+           MOVE WS-CD-MATURITY-NUM TO LOAN-NEXT-PAYMENT-DATE
+
+           WRITE LOAN-SCHEDULE-RECORD.
+
+      ******************************************************************
+      * 2280 - ISSUE CARD
+      * Issues the first debit card against a newly opened account.
+      * Expiration is the open date pushed out four years, the same
+      * year-carry math 2260-COMPUTE-CD-MATURITY uses for CD terms.
+      ******************************************************************
+       2280-ISSUE-CARD.
+           PERFORM 2285-GENERATE-CARD-NUMBER
+           MOVE WS-NEXT-CARD-NUM TO CARD-NUMBER
+           MOVE ACCT-ID TO CARD-ACCT-ID
+           MOVE WS-ACCT-INPUT-OWNER TO CARD-CUST-ID
+           SET CARD-TYPE-DEBIT TO TRUE
+           MOVE ACCT-PIN TO CARD-PIN
+           MOVE WS-ACCEPT-DATE TO CARD-ISSUE-DATE
+
+           MOVE WS-ACCEPT-DATE(1:4) TO WS-CARD-EXP-YEAR
+           MOVE WS-ACCEPT-DATE(5:2) TO WS-CARD-EXP-MONTH
+           MOVE WS-ACCEPT-DATE(7:2) TO WS-CARD-EXP-DAY
+           COMPUTE WS-CARD-EXP-YEAR = WS-CARD-EXP-YEAR + 4
+           COMPUTE WS-CARD-EXP-NUM =
+               (WS-CARD-EXP-YEAR * 10000) + (WS-CARD-EXP-MONTH * 100)
+               + WS-CARD-EXP-DAY
+           MOVE WS-CARD-EXP-NUM TO CARD-EXPIRATION-DATE
+
+           SET CARD-ACTIVE TO TRUE
+           WRITE CARD-RECORD
+           IF WS-CARD-FILE-STATUS = "00"
+               DISPLAY "Card issued: " CARD-NUMBER
+           ELSE
+               DISPLAY "Unable to issue card, status "
+                       WS-CARD-FILE-STATUS
+           END-IF.
+
+      ******************************************************************
+      * 2285 - GENERATE CARD NUMBER
+      * Same next-highest-key scan style as 2250-GENERATE-ACCOUNT-ID
+      * and 7225-GENERATE-PAYEE-ID. Card numbers are seeded above
+      * 4000000000000000 so they read like a card number rather than
+      * an account or customer ID.
+      ******************************************************************
+       2285-GENERATE-CARD-NUMBER.
+           MOVE 4000000000000001 TO WS-NEXT-CARD-NUM
+           MOVE LOW-VALUES TO CARD-NUMBER
+           START CARD-FILE KEY >= CARD-NUMBER
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM UNTIL WS-CARD-FILE-STATUS NOT = "00"
+               READ CARD-FILE NEXT RECORD
+               IF WS-CARD-FILE-STATUS = "00"
+                   COMPUTE WS-NEXT-CARD-NUM = CARD-NUMBER + 1
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 2290 - ADD ACCOUNT OWNER
+      * Adds a joint owner or authorized signer to an existing
+      * account on ACCOUNT-OWNER-FILE, the same way 7210-ADD-PAYEE
+      * saves a new payee record. Only the account's primary owner
+      * (ACCT-OWNER-ID) can add another owner.
+      ******************************************************************
+       2290-ADD-ACCOUNT-OWNER.
+           DISPLAY " "
+           DISPLAY "=== ADD JOINT OWNER / AUTHORIZED SIGNER ==="
+           DISPLAY " "
+           DISPLAY "Account ID: " WITH NO ADVANCING
+           ACCEPT WS-ACCT-INPUT-ID FROM CONSOLE
+           COMPUTE ACCT-ID = FUNCTION NUMVAL(WS-ACCT-INPUT-ID)
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "Account not found."
+               GO TO 2290-ADD-ACCOUNT-OWNER-EXIT
+           END-IF
+           IF NOT (ACCT-OWNER-ID = LS-CURRENT-USER)
+               DISPLAY "Only the primary owner may add an owner."
+               GO TO 2290-ADD-ACCOUNT-OWNER-EXIT
+           END-IF
+
+           DISPLAY "Owner's Customer ID: " WITH NO ADVANCING
+           ACCEPT WS-OWNER-INPUT-ID FROM CONSOLE
+           DISPLAY "Ownership Type (JS=Joint w/Survivorship, "
+                   "TC=Tenants in Common, AS=Authorized Signer): "
+                   WITH NO ADVANCING
+           ACCEPT WS-OWNER-INPUT-TYPE FROM CONSOLE
+
+           PERFORM 2295-GENERATE-OWNER-SEQ
+
+           MOVE ACCT-ID TO OWNER-ACCT-ID
+           MOVE WS-NEXT-OWNER-SEQ TO OWNER-SEQ-NUM
+           MOVE WS-OWNER-INPUT-ID TO OWNER-CUST-ID
+           MOVE WS-OWNER-INPUT-TYPE TO OWNER-TYPE
+           MOVE WS-ACCEPT-DATE TO OWNER-ADDED-DATE
+           SET OWNER-ACTIVE TO TRUE
+
+           WRITE ACCOUNT-OWNER-RECORD
+           IF WS-OWNER-FILE-STATUS = "00"
+               DISPLAY "Owner added to account " ACCT-ID "."
+           ELSE
+               DISPLAY "Unable to add owner, status "
+                       WS-OWNER-FILE-STATUS
+           END-IF.
+
+       2290-ADD-ACCOUNT-OWNER-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 2295 - GENERATE OWNER SEQUENCE NUMBER
+      * Same next-highest-key scan style as 2250-GENERATE-ACCOUNT-ID,
+      * scoped to the one ACCT-ID being updated so each account's
+      * owners are numbered 01, 02, 03 and so on.
+      ******************************************************************
+       2295-GENERATE-OWNER-SEQ.
+           MOVE 1 TO WS-NEXT-OWNER-SEQ
+           MOVE ACCT-ID TO OWNER-ACCT-ID
+           MOVE LOW-VALUES TO OWNER-SEQ-NUM
+           START ACCOUNT-OWNER-FILE KEY >= OWNER-KEY
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM UNTIL WS-OWNER-FILE-STATUS NOT = "00"
+               READ ACCOUNT-OWNER-FILE NEXT RECORD
+               IF WS-OWNER-FILE-STATUS = "00"
+                   AND OWNER-ACCT-ID = ACCT-ID
+                   COMPUTE WS-NEXT-OWNER-SEQ = OWNER-SEQ-NUM + 1
+               END-IF
+           END-PERFORM.
 
       ******************************************************************
       * 3000 - FUND TRANSFER
@@ -588,6 +1594,35 @@
 
            MOVE ACCT-BALANCE TO WS-XFER-FROM-BALANCE
 
+      * Enforce configured daily/monthly transaction limits
+           MOVE ACCT-ID TO WS-LIMIT-CHECK-ID
+           MOVE WS-LOCAL-XFER-AMT TO WS-LIMIT-CHECK-AMOUNT
+           MOVE ACCT-DAILY-LIMIT TO WS-LIMIT-CHECK-DAILY-LIM
+           MOVE ACCT-MONTHLY-LIMIT TO WS-LIMIT-CHECK-MONTHLY-LIM
+           PERFORM 3400-CHECK-ACCOUNT-LIMITS
+           IF WS-LIMIT-EXCEEDED
+               DISPLAY "Transfer declined: exceeds daily or "
+                       "monthly limit for account " ACCT-ID
+               GO TO 3000-TRANSFER-EXIT
+           END-IF
+
+      * Transfers over the dual-approval threshold are queued for a
+      * second, different user to approve instead of posting now
+           IF WS-LOCAL-XFER-AMT > WS-XFER-APPROVAL-THRESHOLD
+               PERFORM 3050-QUEUE-TRANSFER-APPROVAL
+               GO TO 3000-TRANSFER-EXIT
+           END-IF
+
+      * Transfers that look unusual next to this account's own
+      * transfer history are also held for manual review, even if
+      * they fall under the dual-approval dollar threshold above
+           MOVE ACCT-ID TO WS-VEL-CHECK-ID
+           PERFORM 3420-CHECK-TRANSFER-VELOCITY
+           IF WS-VELOCITY-FLAGGED
+               PERFORM 3070-QUEUE-VELOCITY-REVIEW
+               GO TO 3000-TRANSFER-EXIT
+           END-IF
+
       * VULNERABILITY V12: No balance sufficiency check
       *   Transfer proceeds even if balance < amount
       *   This mirrors AltoroJ which also lacks balance checks
@@ -605,6 +1640,7 @@
       * Update last activity
            ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
            MOVE WS-ACCEPT-DATE TO ACCT-LAST-ACTIVITY
+           SET ACCT-NOT-DORMANT TO TRUE
 
            REWRITE ACCOUNT-RECORD
       * VULNERABILITY V13: REWRITE status not checked
@@ -634,6 +1670,7 @@
            COMPUTE ACCT-AVAILABLE-BAL =
                ACCT-AVAILABLE-BAL + WS-LOCAL-XFER-AMT
            MOVE WS-ACCEPT-DATE TO ACCT-LAST-ACTIVITY
+           SET ACCT-NOT-DORMANT TO TRUE
 
            REWRITE ACCOUNT-RECORD
       * VULNERABILITY V13: REWRITE status not checked
@@ -668,22 +1705,247 @@
       * VULNERABILITY V06: SQLCODE not checked
 
       * Audit log
-           STRING "TRANSFER: From=" WS-XFER-FROM-ID
+           MOVE "TRANSFER" TO WS-AUDIT-ACTION
+           STRING "From=" WS-XFER-FROM-ID
                   " To=" WS-XFER-TO-ID
                   " Amount=" WS-XFER-AMOUNT-STR
                   " By=" LS-CURRENT-USER
                   " Token=" LS-AUTH-TOKEN
-                  DELIMITED SIZE INTO AUDIT-LOG-RECORD
-           WRITE AUDIT-LOG-RECORD.
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
 
        3000-TRANSFER-EXIT.
            CONTINUE.
 
+      ******************************************************************
+      * 3050 - QUEUE TRANSFER APPROVAL
+      * Writes a pending-approval record instead of posting the
+      * transfer immediately. A different logged-in user must review
+      * and approve it through 8000-APPROVE-PENDING-REQUESTS before
+      * ACCOUNT-FILE is actually REWRITE'd.
+      ******************************************************************
+       3050-QUEUE-TRANSFER-APPROVAL.
+           PERFORM 3055-GENERATE-APPROVAL-ID
+           MOVE WS-NEXT-APPROVAL-ID TO PEND-APPROVAL-ID
+           SET PEND-TYPE-TRANSFER TO TRUE
+           MOVE LS-CURRENT-USER TO PEND-SUBMITTED-BY
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO PEND-SUBMITTED-DATE
+           MOVE WS-XFER-FROM-ID TO PEND-FROM-ACCT-ID
+           MOVE WS-XFER-TO-ID TO PEND-TO-ACCT-ID
+           MOVE WS-LOCAL-XFER-AMT TO PEND-AMOUNT
+           MOVE ZEROS TO PEND-NEW-DAILY-LIMIT
+           MOVE ZEROS TO PEND-NEW-MONTHLY-LIMIT
+           MOVE WS-LOCAL-XFER-MEMO TO PEND-MEMO
+           SET PEND-STATUS-PENDING TO TRUE
+           MOVE SPACES TO PEND-APPROVED-BY
+           WRITE PENDING-APPROVAL-RECORD
+
+           DISPLAY " "
+           DISPLAY "Transfer exceeds the dual-approval threshold "
+                   "and requires a second approver."
+           DISPLAY "Request queued as pending item "
+                   PEND-APPROVAL-ID
+
+           MOVE "TRANSFER_QUEUED" TO WS-AUDIT-ACTION
+           STRING "Approval=" PEND-APPROVAL-ID
+                  " From=" WS-XFER-FROM-ID
+                  " To=" WS-XFER-TO-ID
+                  " Amount=" WS-XFER-AMOUNT-STR
+                  " SubmittedBy=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+      ******************************************************************
+      * 3055 - GENERATE APPROVAL ID
+      ******************************************************************
+       3055-GENERATE-APPROVAL-ID.
+           MOVE 1 TO WS-NEXT-APPROVAL-ID
+           MOVE LOW-VALUES TO PEND-APPROVAL-ID
+           START PENDING-APPROVAL-FILE KEY >= PEND-APPROVAL-ID
+
+           PERFORM UNTIL WS-PEND-FILE-STATUS NOT = "00"
+               READ PENDING-APPROVAL-FILE NEXT
+               IF WS-PEND-FILE-STATUS = "00"
+                   COMPUTE WS-NEXT-APPROVAL-ID = PEND-APPROVAL-ID + 1
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 3060 - POST APPROVED TRANSFER
+      * Applies a transfer that has just been approved by a second
+      * user, reusing the same debit/credit posting paragraphs as an
+      * ordinary, under-threshold transfer.
+      ******************************************************************
+       3060-POST-APPROVED-TRANSFER.
+           MOVE PEND-FROM-ACCT-ID TO WS-XFER-FROM-ID
+           MOVE PEND-TO-ACCT-ID TO WS-XFER-TO-ID
+           MOVE PEND-AMOUNT TO WS-LOCAL-XFER-AMT
+
+           MOVE PEND-FROM-ACCT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Source account no longer exists."
+               GO TO 3060-POST-EXIT
+           END-IF
+
+           COMPUTE ACCT-BALANCE = ACCT-BALANCE - WS-LOCAL-XFER-AMT
+           COMPUTE ACCT-AVAILABLE-BAL =
+               ACCT-AVAILABLE-BAL - WS-LOCAL-XFER-AMT
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO ACCT-LAST-ACTIVITY
+           SET ACCT-NOT-DORMANT TO TRUE
+           REWRITE ACCOUNT-RECORD
+
+           PERFORM 3100-RECORD-DEBIT-TRANSACTION
+
+           MOVE PEND-TO-ACCT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Destination account no longer "
+                       "exists."
+               DISPLAY "WARNING: Source account already debited!"
+               GO TO 3060-POST-EXIT
+           END-IF
+
+           COMPUTE ACCT-BALANCE = ACCT-BALANCE + WS-LOCAL-XFER-AMT
+           COMPUTE ACCT-AVAILABLE-BAL =
+               ACCT-AVAILABLE-BAL + WS-LOCAL-XFER-AMT
+           MOVE WS-ACCEPT-DATE TO ACCT-LAST-ACTIVITY
+           SET ACCT-NOT-DORMANT TO TRUE
+           REWRITE ACCOUNT-RECORD
+
+           PERFORM 3200-RECORD-CREDIT-TRANSACTION
+
+           DISPLAY "Approved transfer posted."
+
+       3060-POST-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 3065 - POST APPROVED POSITIVE PAY DEPOSIT
+      * Applies a check deposit that was held out for a positive pay
+      * exception once a second user has reviewed and approved it.
+      * The deposit still goes through 7050-PLACE-CHECK-HOLD like any
+      * other check - approval clears the fraud exception, not the
+      * normal funds-availability float.
+      ******************************************************************
+       3065-POST-APPROVED-POSPAY-DEPOSIT.
+           MOVE PEND-FROM-ACCT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Account no longer exists."
+               GO TO 3065-POST-EXIT
+           END-IF
+
+           MOVE PEND-AMOUNT TO WS-NUMERIC-AMOUNT
+           COMPUTE ACCT-BALANCE = ACCT-BALANCE + WS-NUMERIC-AMOUNT
+           PERFORM 7050-PLACE-CHECK-HOLD
+
+      * Clear the exception check the same way 7060-POSITIVE-PAY-MATCH
+      * clears a clean match, so it can't be presented and paid again.
+           MOVE PEND-FROM-ACCT-ID TO CHKISS-ACCT-ID
+           MOVE PEND-NEW-DAILY-LIMIT TO CHKISS-CHECK-NUM
+           READ CHECK-ISSUE-FILE
+           IF WS-CHKISS-FILE-STATUS = "00"
+               SET CHKISS-CLEARED TO TRUE
+               REWRITE CHECK-ISSUE-RECORD
+           END-IF
+
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO ACCT-LAST-ACTIVITY
+           SET ACCT-NOT-DORMANT TO TRUE
+           REWRITE ACCOUNT-RECORD
+
+           PERFORM 3090-GET-NEXT-TRAN-ID
+           MOVE WS-NEXT-TRAN-ID TO TRAN-ID
+           MOVE ACCT-ID TO TRAN-ACCOUNT-ID
+           MOVE WS-ACCEPT-DATE TO TRAN-DATE
+           SET TRAN-TYPE-DEPOSIT TO TRUE
+           MOVE WS-NUMERIC-AMOUNT TO TRAN-AMOUNT
+           MOVE ACCT-BALANCE TO TRAN-BALANCE-AFTER
+           MOVE "Check Deposit (positive pay exception)"
+               TO TRAN-DESCRIPTION
+           MOVE LS-CURRENT-USER TO TRAN-USER-ID
+           MOVE LS-CURRENT-USER(1:8) TO TRAN-TERMINAL-ID
+           SET TRAN-COMPLETED TO TRUE
+           SET TRAN-NOT-CASH TO TRUE
+           MOVE ZEROS TO TRAN-TO-ACCOUNT
+           WRITE TRANSACTION-RECORD
+
+           DISPLAY "Approved check deposit posted; funds held "
+                   "until the check clears."
+
+       3065-POST-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 3070 - QUEUE VELOCITY REVIEW
+      * Writes a pending-approval record for a transfer that tripped
+      * 3420-CHECK-TRANSFER-VELOCITY, the same way 3050 defers one
+      * that tripped the dollar threshold. A second user clears it
+      * through 8000-APPROVE-PENDING-REQUESTS before it posts.
+      ******************************************************************
+       3070-QUEUE-VELOCITY-REVIEW.
+           PERFORM 3055-GENERATE-APPROVAL-ID
+           MOVE WS-NEXT-APPROVAL-ID TO PEND-APPROVAL-ID
+           SET PEND-TYPE-VELOCITY TO TRUE
+           MOVE LS-CURRENT-USER TO PEND-SUBMITTED-BY
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO PEND-SUBMITTED-DATE
+           MOVE WS-XFER-FROM-ID TO PEND-FROM-ACCT-ID
+           MOVE WS-XFER-TO-ID TO PEND-TO-ACCT-ID
+           MOVE WS-LOCAL-XFER-AMT TO PEND-AMOUNT
+           MOVE ZEROS TO PEND-NEW-DAILY-LIMIT
+           MOVE ZEROS TO PEND-NEW-MONTHLY-LIMIT
+           MOVE WS-LOCAL-XFER-MEMO TO PEND-MEMO
+           SET PEND-STATUS-PENDING TO TRUE
+           MOVE SPACES TO PEND-APPROVED-BY
+           WRITE PENDING-APPROVAL-RECORD
+
+           DISPLAY " "
+           DISPLAY "Transfer looks unusual for this account's "
+                   "history and requires manual review."
+           DISPLAY "Request queued as pending item "
+                   PEND-APPROVAL-ID
+
+           MOVE "VELOCITY_FLAGGED" TO WS-AUDIT-ACTION
+           STRING "Approval=" PEND-APPROVAL-ID
+                  " From=" WS-XFER-FROM-ID
+                  " To=" WS-XFER-TO-ID
+                  " Amount=" WS-XFER-AMOUNT-STR
+                  " SubmittedBy=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+      ******************************************************************
+      * 3090 - GET NEXT TRANSACTION ID
+      * Reads the one TRAN-SEQUENCE-RECORD on TRAN-SEQUENCE-FILE,
+      * bumps it by one and rewrites it before handing the new value
+      * back in WS-NEXT-TRAN-ID, so the sequence survives across
+      * program runs and is not just an in-memory counter that
+      * restarts at zero every time ACCTMGMT is called. The REWRITE-
+      * then-WRITE fallback is the same trick 7330-SAVE-CHECKPOINT
+      * uses for BATCH-CHECKPOINT-FILE.
+      ******************************************************************
+       3090-GET-NEXT-TRAN-ID.
+           MOVE "TRANID" TO SEQ-KEY
+           READ TRAN-SEQUENCE-FILE
+           IF WS-SEQ-FILE-STATUS NOT = "00"
+               MOVE ZEROS TO SEQ-LAST-TRAN-ID
+           END-IF
+           ADD 1 TO SEQ-LAST-TRAN-ID
+           MOVE SEQ-LAST-TRAN-ID TO WS-NEXT-TRAN-ID
+           REWRITE TRAN-SEQUENCE-RECORD
+           IF WS-SEQ-FILE-STATUS NOT = "00"
+               WRITE TRAN-SEQUENCE-RECORD
+           END-IF.
+
       ******************************************************************
       * 3100 - RECORD DEBIT TRANSACTION
       ******************************************************************
        3100-RECORD-DEBIT-TRANSACTION.
-           ADD 1 TO WS-NEXT-TRAN-ID
+           PERFORM 3090-GET-NEXT-TRAN-ID
            MOVE WS-NEXT-TRAN-ID TO TRAN-ID
            MOVE WS-XFER-FROM-ID TO TRAN-ACCOUNT-ID
            ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
@@ -697,8 +1959,9 @@
            STRING "Transfer to " WS-XFER-TO-ID
                   DELIMITED SIZE INTO TRAN-DESCRIPTION
            MOVE LS-CURRENT-USER TO TRAN-USER-ID
-           MOVE "TERM001" TO TRAN-TERMINAL-ID
+           MOVE LS-CURRENT-USER(1:8) TO TRAN-TERMINAL-ID
            SET TRAN-COMPLETED TO TRUE
+           SET TRAN-NOT-CASH TO TRUE
            MOVE WS-XFER-TO-ID TO TRAN-TO-ACCOUNT
 
            WRITE TRANSACTION-RECORD.
@@ -708,7 +1971,7 @@
       * 3200 - RECORD CREDIT TRANSACTION
       ******************************************************************
        3200-RECORD-CREDIT-TRANSACTION.
-           ADD 1 TO WS-NEXT-TRAN-ID
+           PERFORM 3090-GET-NEXT-TRAN-ID
            MOVE WS-NEXT-TRAN-ID TO TRAN-ID
            MOVE WS-XFER-TO-ID TO TRAN-ACCOUNT-ID
            ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
@@ -721,35 +1984,251 @@
            STRING "Transfer from " WS-XFER-FROM-ID
                   DELIMITED SIZE INTO TRAN-DESCRIPTION
            MOVE LS-CURRENT-USER TO TRAN-USER-ID
-           MOVE "TERM001" TO TRAN-TERMINAL-ID
+           MOVE LS-CURRENT-USER(1:8) TO TRAN-TERMINAL-ID
            SET TRAN-COMPLETED TO TRUE
+           SET TRAN-NOT-CASH TO TRUE
            MOVE WS-XFER-FROM-ID TO TRAN-TO-ACCOUNT
 
            WRITE TRANSACTION-RECORD.
       * VULNERABILITY V13: WRITE status not checked
 
       ******************************************************************
-      * 4000 - TRANSACTION HISTORY
-      * VULNERABILITY V11: IDOR - can view any account's history
-      * VULNERABILITY V07: SQL Injection in date range query
+      * 3300 - REVERSE TRANSACTION
+      * Posts an equal-and-opposite TRANSACTION-RECORD linked back to
+      * the original via TRAN-REF-NUMBER, restores the balance of the
+      * account the original transaction posted against, and marks
+      * the original TRAN-STATUS as TRAN-REVERSED. Only the one
+      * TRAN-ID given is reversed - a transfer's debit and credit
+      * legs are separate transaction records, so reversing a
+      * transfer in full means reversing both TRAN-IDs.
       ******************************************************************
-       4000-TRANSACTION-HISTORY.
+       3300-REVERSE-TRANSACTION.
            DISPLAY " "
-           DISPLAY "=== TRANSACTION HISTORY ==="
+           DISPLAY "=== REVERSE TRANSACTION ==="
            DISPLAY " "
+           DISPLAY "Transaction ID to reverse: " WITH NO ADVANCING
+           ACCEPT WS-REV-INPUT-TRAN-ID FROM CONSOLE
+
+           MOVE WS-REV-INPUT-TRAN-ID TO TRAN-ID
+           READ TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS NOT = "00"
+               DISPLAY "Transaction not found."
+               GO TO 3300-REVERSE-EXIT
+           END-IF
 
-           DISPLAY "Account ID: " WITH NO ADVANCING
-           ACCEPT WS-HIST-ACCT-ID FROM CONSOLE
+           IF TRAN-REVERSED
+               DISPLAY "Transaction " TRAN-ID
+                       " has already been reversed."
+               GO TO 3300-REVERSE-EXIT
+           END-IF
 
-      * VULNERABILITY V11: No ownership check
-      *   Any user can view transaction history for any account
+           MOVE TRAN-ID TO WS-REV-ORIG-TRAN-ID
+           MOVE TRAN-ACCOUNT-ID TO WS-REV-ORIG-ACCT-ID
+           MOVE TRAN-TO-ACCOUNT TO WS-REV-ORIG-TO-ACCOUNT
+           MOVE TRAN-AMOUNT TO WS-REV-ORIG-AMOUNT
 
-           DISPLAY "Start Date (YYYY-MM-DD or blank): "
-               WITH NO ADVANCING
-           ACCEPT WS-HIST-START-DATE FROM CONSOLE
+           SET TRAN-REVERSED TO TRUE
+           REWRITE TRANSACTION-RECORD
+      * VULNERABILITY V13: REWRITE status not checked
 
-           DISPLAY "End Date (YYYY-MM-DD or blank): "
-               WITH NO ADVANCING
+           MOVE WS-REV-ORIG-ACCT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Account for that transaction no "
+                       "longer exists."
+               GO TO 3300-REVERSE-EXIT
+           END-IF
+
+           COMPUTE ACCT-BALANCE = ACCT-BALANCE - WS-REV-ORIG-AMOUNT
+           COMPUTE ACCT-AVAILABLE-BAL =
+               ACCT-AVAILABLE-BAL - WS-REV-ORIG-AMOUNT
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO ACCT-LAST-ACTIVITY
+           SET ACCT-NOT-DORMANT TO TRUE
+           REWRITE ACCOUNT-RECORD
+
+           PERFORM 3090-GET-NEXT-TRAN-ID
+           MOVE WS-NEXT-TRAN-ID TO TRAN-ID
+           MOVE WS-REV-ORIG-ACCT-ID TO TRAN-ACCOUNT-ID
+           MOVE WS-ACCEPT-DATE TO TRAN-DATE
+           ACCEPT WS-ACCEPT-TIME FROM TIME
+           MOVE WS-ACCEPT-TIME(1:6) TO TRAN-TIME
+           SET TRAN-TYPE-ADJUST TO TRUE
+           COMPUTE TRAN-AMOUNT = WS-REV-ORIG-AMOUNT * -1
+           MOVE ACCT-BALANCE TO TRAN-BALANCE-AFTER
+           STRING "Reversal of transaction " WS-REV-ORIG-TRAN-ID
+                  DELIMITED SIZE INTO TRAN-DESCRIPTION
+           MOVE WS-REV-ORIG-TRAN-ID TO TRAN-REF-NUMBER
+           MOVE LS-CURRENT-USER TO TRAN-USER-ID
+           MOVE LS-CURRENT-USER(1:8) TO TRAN-TERMINAL-ID
+           SET TRAN-COMPLETED TO TRUE
+           SET TRAN-NOT-CASH TO TRUE
+           MOVE WS-REV-ORIG-TO-ACCOUNT TO TRAN-TO-ACCOUNT
+           WRITE TRANSACTION-RECORD
+
+           MOVE ACCT-BALANCE TO WS-DSP-BALANCE
+           DISPLAY "Transaction " WS-REV-ORIG-TRAN-ID " reversed."
+           DISPLAY "New Balance: $" WS-DSP-BALANCE
+
+           MOVE "REVERSAL" TO WS-AUDIT-ACTION
+           STRING "OrigTran=" WS-REV-ORIG-TRAN-ID
+                  " Acct=" WS-REV-ORIG-ACCT-ID
+                  " Amount=" WS-REV-ORIG-AMOUNT
+                  " By=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+       3300-REVERSE-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 3400 - CHECK ACCOUNT LIMITS
+      * Accumulates same-day and same-month posted activity for
+      * WS-LIMIT-CHECK-ID against TRANSACTION-FILE and compares the
+      * proposed WS-LIMIT-CHECK-AMOUNT against the account's
+      * ACCT-DAILY-LIMIT/ACCT-MONTHLY-LIMIT. A limit of zero means
+      * no cap is enforced for that period.
+      ******************************************************************
+       3400-CHECK-ACCOUNT-LIMITS.
+           SET WS-LIMIT-OK TO TRUE
+           MOVE ZEROS TO WS-LIMIT-DAY-TOTAL
+           MOVE ZEROS TO WS-LIMIT-MONTH-TOTAL
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO WS-LIMIT-TODAY
+           MOVE WS-LIMIT-TODAY(1:7) TO WS-LIMIT-MONTH
+
+           MOVE LOW-VALUES TO TRAN-ID
+           START TRANSACTION-FILE KEY >= TRAN-ID
+
+           PERFORM UNTIL WS-TRAN-FILE-STATUS NOT = "00"
+               READ TRANSACTION-FILE NEXT
+               IF WS-TRAN-FILE-STATUS = "00"
+                   PERFORM 3410-ACCUMULATE-LIMIT-ACTIVITY
+               END-IF
+           END-PERFORM
+
+           IF WS-LIMIT-CHECK-DAILY-LIM > ZEROS
+               IF WS-LIMIT-DAY-TOTAL + WS-LIMIT-CHECK-AMOUNT >
+                   WS-LIMIT-CHECK-DAILY-LIM
+                   SET WS-LIMIT-EXCEEDED TO TRUE
+               END-IF
+           END-IF
+           IF WS-LIMIT-CHECK-MONTHLY-LIM > ZEROS
+               IF WS-LIMIT-MONTH-TOTAL + WS-LIMIT-CHECK-AMOUNT >
+                   WS-LIMIT-CHECK-MONTHLY-LIM
+                   SET WS-LIMIT-EXCEEDED TO TRUE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 3410 - ACCUMULATE LIMIT ACTIVITY
+      * Folds the current TRANSACTION-RECORD into the day/month
+      * totals for WS-LIMIT-CHECK-ID if it belongs to that account
+      * and has not been reversed.
+      ******************************************************************
+       3410-ACCUMULATE-LIMIT-ACTIVITY.
+           IF TRAN-ACCOUNT-ID = WS-LIMIT-CHECK-ID
+               AND NOT TRAN-REVERSED
+               IF TRAN-DATE(1:7) = WS-LIMIT-MONTH
+                   MOVE TRAN-AMOUNT TO WS-LIMIT-TRAN-AMT
+                   IF WS-LIMIT-TRAN-AMT < ZEROS
+                       COMPUTE WS-LIMIT-TRAN-AMT =
+                           WS-LIMIT-TRAN-AMT * -1
+                   END-IF
+                   COMPUTE WS-LIMIT-MONTH-TOTAL =
+                       WS-LIMIT-MONTH-TOTAL + WS-LIMIT-TRAN-AMT
+                   IF TRAN-DATE = WS-LIMIT-TODAY
+                       COMPUTE WS-LIMIT-DAY-TOTAL =
+                           WS-LIMIT-DAY-TOTAL + WS-LIMIT-TRAN-AMT
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 3420 - CHECK TRANSFER VELOCITY
+      * Flags a transfer as an anomaly if it is far larger than this
+      * account's own average outbound transfer, or if the account
+      * has already made an unusually high number of transfers today.
+      * WS-VEL-CHECK-ID must be set by the caller before PERFORM.
+      ******************************************************************
+       3420-CHECK-TRANSFER-VELOCITY.
+           SET WS-VELOCITY-NORMAL TO TRUE
+           MOVE ZEROS TO WS-VEL-HIST-COUNT
+           MOVE ZEROS TO WS-VEL-HIST-TOTAL
+           MOVE ZEROS TO WS-VEL-HIST-AVG
+           MOVE ZEROS TO WS-VEL-TODAY-COUNT
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO WS-VEL-TODAY-DATE
+
+           MOVE LOW-VALUES TO TRAN-ID
+           START TRANSACTION-FILE KEY >= TRAN-ID
+
+           PERFORM UNTIL WS-TRAN-FILE-STATUS NOT = "00"
+               READ TRANSACTION-FILE NEXT
+               IF WS-TRAN-FILE-STATUS = "00"
+                   PERFORM 3425-ACCUMULATE-VELOCITY-ACTIVITY
+               END-IF
+           END-PERFORM
+
+           IF WS-VEL-HIST-COUNT >= WS-VEL-MIN-HISTORY
+               COMPUTE WS-VEL-HIST-AVG =
+                   WS-VEL-HIST-TOTAL / WS-VEL-HIST-COUNT
+               IF WS-LOCAL-XFER-AMT >
+                   WS-VEL-HIST-AVG * WS-VEL-AMOUNT-MULTIPLIER
+                   SET WS-VELOCITY-FLAGGED TO TRUE
+               END-IF
+           END-IF
+
+           IF WS-VEL-TODAY-COUNT >= WS-VEL-COUNT-THRESHOLD
+               SET WS-VELOCITY-FLAGGED TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * 3425 - ACCUMULATE VELOCITY ACTIVITY
+      * Folds the current TRANSACTION-RECORD into the outbound-
+      * transfer history for WS-VEL-CHECK-ID: prior days build the
+      * running average, today's transfers build today's count.
+      ******************************************************************
+       3425-ACCUMULATE-VELOCITY-ACTIVITY.
+           IF TRAN-ACCOUNT-ID = WS-VEL-CHECK-ID
+               AND TRAN-TYPE-TRANSFER
+               AND TRAN-AMOUNT < ZEROS
+               AND NOT TRAN-REVERSED
+               IF TRAN-DATE = WS-VEL-TODAY-DATE
+                   COMPUTE WS-VEL-TODAY-COUNT = WS-VEL-TODAY-COUNT + 1
+               ELSE
+                   MOVE TRAN-AMOUNT TO WS-VEL-TRAN-AMT
+                   IF WS-VEL-TRAN-AMT < ZEROS
+                       COMPUTE WS-VEL-TRAN-AMT = WS-VEL-TRAN-AMT * -1
+                   END-IF
+                   COMPUTE WS-VEL-HIST-COUNT = WS-VEL-HIST-COUNT + 1
+                   COMPUTE WS-VEL-HIST-TOTAL =
+                       WS-VEL-HIST-TOTAL + WS-VEL-TRAN-AMT
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 4000 - TRANSACTION HISTORY
+      * VULNERABILITY V11: IDOR - can view any account's history
+      * VULNERABILITY V07: SQL Injection in date range query
+      ******************************************************************
+       4000-TRANSACTION-HISTORY.
+           DISPLAY " "
+           DISPLAY "=== TRANSACTION HISTORY ==="
+           DISPLAY " "
+
+           DISPLAY "Account ID: " WITH NO ADVANCING
+           ACCEPT WS-HIST-ACCT-ID FROM CONSOLE
+
+      * VULNERABILITY V11: No ownership check
+      *   Any user can view transaction history for any account
+
+           DISPLAY "Start Date (YYYY-MM-DD or blank): "
+               WITH NO ADVANCING
+           ACCEPT WS-HIST-START-DATE FROM CONSOLE
+
+           DISPLAY "End Date (YYYY-MM-DD or blank): "
+               WITH NO ADVANCING
            ACCEPT WS-HIST-END-DATE FROM CONSOLE
 
       * Query via DB2 with date range
@@ -900,6 +2379,11 @@
       * VULNERABILITY V13: File status not checked
 
            IF WS-ACCT-FILE-STATUS = "00"
+               PERFORM 9300-REQUIRE-MFA
+               IF NOT LS-SESSION-ACTIVE = "Y"
+                   GO TO 5100-MODIFY-LIMITS-EXIT
+               END-IF
+
                DISPLAY "Current Daily Limit:   $"
                        ACCT-DAILY-LIMIT
                DISPLAY "Current Monthly Limit: $"
@@ -919,21 +2403,100 @@
                    FUNCTION NUMVAL(WS-ACCT-INPUT-LIMIT)
       * VULNERABILITY V09: No ON SIZE ERROR
 
-               REWRITE ACCOUNT-RECORD
+      * Large limit increases are queued for a second, different
+      * user to approve rather than taking effect immediately
+               IF ACCT-DAILY-LIMIT > WS-LIMIT-APPROVAL-THRESHOLD
+                   OR ACCT-MONTHLY-LIMIT > WS-LIMIT-APPROVAL-THRESHOLD
+                   PERFORM 5150-QUEUE-LIMIT-APPROVAL
+               ELSE
+                   REWRITE ACCOUNT-RECORD
       * VULNERABILITY V13: REWRITE status not checked
-               DISPLAY "Limits updated successfully."
+                   DISPLAY "Limits updated successfully."
 
       * VULNERABILITY: Audit log with all details
-               STRING "LIMIT_CHANGE: Acct=" ACCT-ID
-                      " DailyLimit=" ACCT-DAILY-LIMIT
-                      " MonthlyLimit=" ACCT-MONTHLY-LIMIT
-                      " ChangedBy=" LS-CURRENT-USER
-                      DELIMITED SIZE INTO AUDIT-LOG-RECORD
-               WRITE AUDIT-LOG-RECORD
+                   MOVE "LIMIT_CHANGE" TO WS-AUDIT-ACTION
+                   STRING "Acct=" ACCT-ID
+                          " DailyLimit=" ACCT-DAILY-LIMIT
+                          " MonthlyLimit=" ACCT-MONTHLY-LIMIT
+                          " ChangedBy=" LS-CURRENT-USER
+                          DELIMITED SIZE INTO WS-AUDIT-DETAIL
+                   PERFORM 9200-WRITE-AUDIT-LOG
+               END-IF
            ELSE
                DISPLAY "Account not found."
            END-IF.
 
+       5100-MODIFY-LIMITS-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 5150 - QUEUE LIMIT APPROVAL
+      * ACCT-DAILY-LIMIT/ACCT-MONTHLY-LIMIT already hold the requested
+      * new values but ACCOUNT-RECORD has not been REWRITE'n, so the
+      * account on disk is untouched until a second user approves.
+      ******************************************************************
+       5150-QUEUE-LIMIT-APPROVAL.
+           PERFORM 3055-GENERATE-APPROVAL-ID
+           MOVE WS-NEXT-APPROVAL-ID TO PEND-APPROVAL-ID
+           SET PEND-TYPE-LIMIT TO TRUE
+           MOVE LS-CURRENT-USER TO PEND-SUBMITTED-BY
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO PEND-SUBMITTED-DATE
+           MOVE ACCT-ID TO PEND-FROM-ACCT-ID
+           MOVE ZEROS TO PEND-TO-ACCT-ID
+           MOVE ZEROS TO PEND-AMOUNT
+           MOVE ACCT-DAILY-LIMIT TO PEND-NEW-DAILY-LIMIT
+           MOVE ACCT-MONTHLY-LIMIT TO PEND-NEW-MONTHLY-LIMIT
+           MOVE SPACES TO PEND-MEMO
+           SET PEND-STATUS-PENDING TO TRUE
+           MOVE SPACES TO PEND-APPROVED-BY
+           WRITE PENDING-APPROVAL-RECORD
+
+           DISPLAY " "
+           DISPLAY "Limit change exceeds the dual-approval "
+                   "threshold and requires a second approver."
+           DISPLAY "Request queued as pending item "
+                   PEND-APPROVAL-ID
+
+           MOVE "LIMIT_CHANGE_QUEUED" TO WS-AUDIT-ACTION
+           STRING "Approval=" PEND-APPROVAL-ID
+                  " Acct=" ACCT-ID
+                  " NewDailyLimit=" ACCT-DAILY-LIMIT
+                  " NewMonthlyLimit=" ACCT-MONTHLY-LIMIT
+                  " SubmittedBy=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+      ******************************************************************
+      * 5160 - POST APPROVED LIMIT CHANGE
+      ******************************************************************
+       5160-POST-APPROVED-LIMIT-CHANGE.
+           MOVE PEND-FROM-ACCT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Account no longer exists."
+               GO TO 5160-POST-EXIT
+           END-IF
+
+           MOVE PEND-NEW-DAILY-LIMIT TO ACCT-DAILY-LIMIT
+           MOVE PEND-NEW-MONTHLY-LIMIT TO ACCT-MONTHLY-LIMIT
+           REWRITE ACCOUNT-RECORD
+
+           DISPLAY "Approved limit change posted for account "
+                   ACCT-ID
+
+           MOVE "LIMIT_CHANGE" TO WS-AUDIT-ACTION
+           STRING "Acct=" ACCT-ID
+                  " DailyLimit=" ACCT-DAILY-LIMIT
+                  " MonthlyLimit=" ACCT-MONTHLY-LIMIT
+                  " ChangedBy=" PEND-SUBMITTED-BY
+                  " ApprovedBy=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+       5160-POST-EXIT.
+           CONTINUE.
+
       ******************************************************************
       * 5200 - CALCULATE INTEREST
       * VULNERABILITY V09: Numeric overflow in interest calc
@@ -955,17 +2518,10 @@
                COMPUTE WS-INTEREST-DAYS =
                    FUNCTION NUMVAL(WS-ACCT-INPUT-AMOUNT)
 
-               MOVE ACCT-INTEREST-RATE TO WS-INTEREST-RATE
-
       * VULNERABILITY V09: Multiple COMPUTE without ON SIZE ERROR
       *   Interest calculation can overflow with large balances
       *   and many days
-               COMPUTE WS-DAILY-RATE =
-                   WS-INTEREST-RATE / 365
-
-               COMPUTE WS-INTEREST-AMOUNT =
-                   ACCT-BALANCE * WS-DAILY-RATE
-                   * WS-INTEREST-DAYS / 100
+               PERFORM 5250-CALCULATE-TIERED-INTEREST
       * No ON SIZE ERROR - silent overflow possible
 
                COMPUTE ACCT-BALANCE =
@@ -975,6 +2531,8 @@
                REWRITE ACCOUNT-RECORD
       * VULNERABILITY V13: REWRITE status not checked
 
+               PERFORM 5260-POST-INTEREST-TRANSACTION
+
                MOVE WS-INTEREST-AMOUNT TO WS-DSP-AMOUNT
                DISPLAY "Interest calculated: $" WS-DSP-AMOUNT
                MOVE ACCT-BALANCE TO WS-DSP-BALANCE
@@ -983,6 +2541,247 @@
                DISPLAY "Account not found."
            END-IF.
 
+      ******************************************************************
+      * 5250 - CALCULATE TIERED INTEREST
+      * Applies the published rate-tier schedule to ACCT-BALANCE for
+      * WS-INTEREST-DAYS days and returns the blended amount in
+      * WS-INTEREST-AMOUNT.  Shared by the ad hoc 5200 calculation
+      * and the nightly 7300 batch run.
+      ******************************************************************
+       5250-CALCULATE-TIERED-INTEREST.
+           MOVE ZEROS TO WS-INTEREST-AMOUNT
+
+           IF ACCT-BALANCE > ZEROS
+               IF ACCT-BALANCE > WS-TIER-1-LIMIT
+                   MOVE WS-TIER-1-LIMIT TO WS-TIER-PORTION
+               ELSE
+                   MOVE ACCT-BALANCE TO WS-TIER-PORTION
+               END-IF
+               COMPUTE WS-DAILY-RATE = WS-TIER-1-RATE / 365
+               COMPUTE WS-INTEREST-AMOUNT = WS-INTEREST-AMOUNT +
+                   (WS-TIER-PORTION * WS-DAILY-RATE
+                    * WS-INTEREST-DAYS / 100)
+           END-IF
+
+           IF ACCT-BALANCE > WS-TIER-1-LIMIT
+               IF ACCT-BALANCE > WS-TIER-2-LIMIT
+                   COMPUTE WS-TIER-PORTION =
+                       WS-TIER-2-LIMIT - WS-TIER-1-LIMIT
+               ELSE
+                   COMPUTE WS-TIER-PORTION =
+                       ACCT-BALANCE - WS-TIER-1-LIMIT
+               END-IF
+               COMPUTE WS-DAILY-RATE = WS-TIER-2-RATE / 365
+               COMPUTE WS-INTEREST-AMOUNT = WS-INTEREST-AMOUNT +
+                   (WS-TIER-PORTION * WS-DAILY-RATE
+                    * WS-INTEREST-DAYS / 100)
+           END-IF
+
+           IF ACCT-BALANCE > WS-TIER-2-LIMIT
+               COMPUTE WS-TIER-PORTION =
+                   ACCT-BALANCE - WS-TIER-2-LIMIT
+               COMPUTE WS-DAILY-RATE = WS-TIER-3-RATE / 365
+               COMPUTE WS-INTEREST-AMOUNT = WS-INTEREST-AMOUNT +
+                   (WS-TIER-PORTION * WS-DAILY-RATE
+                    * WS-INTEREST-DAYS / 100)
+           END-IF.
+
+      ******************************************************************
+      * 5260 - POST INTEREST TRANSACTION
+      * Writes the TRANSACTION-RECORD for one interest credit, so
+      * interest paid has the same auditable trail every other posting
+      * gets. Shared by the ad hoc 5200 calculation and the nightly
+      * 7300 batch run, the same way 5250 itself is shared.
+      ******************************************************************
+       5260-POST-INTEREST-TRANSACTION.
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           PERFORM 3090-GET-NEXT-TRAN-ID
+           MOVE WS-NEXT-TRAN-ID TO TRAN-ID
+           MOVE ACCT-ID TO TRAN-ACCOUNT-ID
+           MOVE WS-ACCEPT-DATE TO TRAN-DATE
+           SET TRAN-TYPE-INTEREST TO TRUE
+           MOVE WS-INTEREST-AMOUNT TO TRAN-AMOUNT
+           MOVE ACCT-BALANCE TO TRAN-BALANCE-AFTER
+           STRING "Interest credited" DELIMITED SIZE
+               INTO TRAN-DESCRIPTION
+           MOVE LS-CURRENT-USER TO TRAN-USER-ID
+           SET TRAN-COMPLETED TO TRUE
+           SET TRAN-NOT-CASH TO TRUE
+           WRITE TRANSACTION-RECORD.
+
+      ******************************************************************
+      * 5300 - ASSIGN ACCOUNT OFFICER
+      * Sets the relationship manager / account officer of record for
+      * an account so service requests can be routed and portfolios
+      * can be reviewed via RPTGEN's Officer Portfolio Report.
+      ******************************************************************
+       5300-ASSIGN-OFFICER.
+           DISPLAY " "
+           DISPLAY "=== ASSIGN ACCOUNT OFFICER ==="
+           DISPLAY " "
+           DISPLAY "Account ID: " WITH NO ADVANCING
+           ACCEPT WS-ACCT-INPUT-ID FROM CONSOLE
+
+           MOVE WS-ACCT-INPUT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+      * VULNERABILITY V13: File status not checked
+
+           IF WS-ACCT-FILE-STATUS = "00"
+               DISPLAY "Current Officer ID: " ACCT-OFFICER-ID
+               DISPLAY "New Officer ID: " WITH NO ADVANCING
+               ACCEPT WS-ACCT-INPUT-OFFICER FROM CONSOLE
+               MOVE WS-ACCT-INPUT-OFFICER TO ACCT-OFFICER-ID
+               REWRITE ACCOUNT-RECORD
+      * VULNERABILITY V13: REWRITE status not checked
+
+               DISPLAY "Officer assigned successfully."
+
+               MOVE "OFFICER_ASSIGN" TO WS-AUDIT-ACTION
+               STRING "Acct=" ACCT-ID
+                      " Officer=" ACCT-OFFICER-ID
+                      " ChangedBy=" LS-CURRENT-USER
+                      DELIMITED SIZE INTO WS-AUDIT-DETAIL
+               PERFORM 9200-WRITE-AUDIT-LOG
+           ELSE
+               DISPLAY "Account not found."
+           END-IF.
+
+      ******************************************************************
+      * 5350 - LINK OVERDRAFT SWEEP ACCOUNT
+      * Sets ACCT-LINKED-ACCOUNT, the account 7100-WITHDRAW-FUNDS and
+      * 7200-PAY-BILL will automatically sweep from to cover a
+      * shortfall before declining for insufficient funds. Enter 0 to
+      * remove an existing link.
+      ******************************************************************
+       5350-LINK-ACCOUNT.
+           DISPLAY " "
+           DISPLAY "=== LINK OVERDRAFT SWEEP ACCOUNT ==="
+           DISPLAY " "
+           DISPLAY "Account ID: " WITH NO ADVANCING
+           ACCEPT WS-ACCT-INPUT-ID FROM CONSOLE
+
+           MOVE WS-ACCT-INPUT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+
+           IF WS-ACCT-FILE-STATUS = "00"
+               DISPLAY "Current Linked Account: " ACCT-LINKED-ACCOUNT
+               DISPLAY "Linked Account ID (0 to remove): "
+                   WITH NO ADVANCING
+               ACCEPT WS-ACCT-INPUT-LIMIT FROM CONSOLE
+               COMPUTE ACCT-LINKED-ACCOUNT =
+                   FUNCTION NUMVAL(WS-ACCT-INPUT-LIMIT)
+               REWRITE ACCOUNT-RECORD
+
+               DISPLAY "Overdraft sweep link updated."
+
+               MOVE "ACCT_LINK" TO WS-AUDIT-ACTION
+               STRING "Acct=" ACCT-ID
+                      " LinkedAcct=" ACCT-LINKED-ACCOUNT
+                      " ChangedBy=" LS-CURRENT-USER
+                      DELIMITED SIZE INTO WS-AUDIT-DETAIL
+               PERFORM 9200-WRITE-AUDIT-LOG
+           ELSE
+               DISPLAY "Account not found."
+           END-IF.
+
+      ******************************************************************
+      * 5400 - CONVERT ACCOUNT TYPE
+      * Converts an account between Checking and Savings in place so
+      * ACCT-ID and TRANSACTION-FILE history stay intact - unlike
+      * 5000-CLOSE-ACCOUNT followed by opening a brand new account.
+      * Any interest earned under the old type through today is
+      * prorated and posted first (the same 5250/5260 machinery 5200
+      * uses), so the days since the last activity aren't silently
+      * folded into the new type's history once ACCT-TYPE flips.
+      ******************************************************************
+       5400-CONVERT-ACCOUNT-TYPE.
+           DISPLAY " "
+           DISPLAY "=== CONVERT ACCOUNT TYPE ==="
+           DISPLAY " "
+           DISPLAY "Account ID: " WITH NO ADVANCING
+           ACCEPT WS-ACCT-INPUT-ID FROM CONSOLE
+
+           MOVE WS-ACCT-INPUT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+      * VULNERABILITY V13: File status not checked
+
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "Account not found."
+               GO TO 5400-CONVERT-EXIT
+           END-IF
+
+           IF NOT ACCT-TYPE-CHECKING AND NOT ACCT-TYPE-SAVINGS
+               DISPLAY "Only Checking/Savings accounts can be "
+                       "converted this way."
+               GO TO 5400-CONVERT-EXIT
+           END-IF
+
+           DISPLAY "Current Type: " ACCT-TYPE
+           DISPLAY "Convert to (CH=Checking, SA=Savings): "
+               WITH NO ADVANCING
+           ACCEPT WS-ACCT-INPUT-TYPE FROM CONSOLE
+
+           IF WS-ACCT-INPUT-TYPE NOT = "CH" AND
+              WS-ACCT-INPUT-TYPE NOT = "SA"
+               DISPLAY "Invalid target type."
+               GO TO 5400-CONVERT-EXIT
+           END-IF
+
+           IF WS-ACCT-INPUT-TYPE = ACCT-TYPE
+               DISPLAY "Account is already that type."
+               GO TO 5400-CONVERT-EXIT
+           END-IF
+
+           DISPLAY "Confirm conversion (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-CONFIRM-FLAG FROM CONSOLE
+           IF WS-CONFIRM-FLAG NOT = "Y"
+               DISPLAY "Conversion cancelled."
+               GO TO 5400-CONVERT-EXIT
+           END-IF
+
+           MOVE ZEROS TO WS-INTEREST-AMOUNT
+           MOVE ACCT-LAST-ACTIVITY(1:8) TO WS-CONVERT-LAST-INT
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           IF WS-CONVERT-LAST-INT NOT = ZEROS
+               COMPUTE WS-INTEREST-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-ACCEPT-DATE)
+                   - FUNCTION INTEGER-OF-DATE(WS-CONVERT-LAST-INT)
+               IF WS-INTEREST-DAYS > ZEROS
+                   PERFORM 5250-CALCULATE-TIERED-INTEREST
+                   IF WS-INTEREST-AMOUNT > ZEROS
+                       COMPUTE ACCT-BALANCE =
+                           ACCT-BALANCE + WS-INTEREST-AMOUNT
+                       PERFORM 5260-POST-INTEREST-TRANSACTION
+                       MOVE WS-INTEREST-AMOUNT TO WS-DSP-AMOUNT
+                       DISPLAY "Prorated interest posted: $"
+                               WS-DSP-AMOUNT
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE ACCT-TYPE TO WS-CONVERT-OLD-TYPE
+           MOVE WS-ACCT-INPUT-TYPE TO ACCT-TYPE
+           MOVE WS-ACCEPT-DATE TO ACCT-LAST-ACTIVITY
+           REWRITE ACCOUNT-RECORD
+      * VULNERABILITY V13: REWRITE status not checked
+
+           MOVE ACCT-BALANCE TO WS-DSP-BALANCE
+           DISPLAY "Account " ACCT-ID " converted from "
+                   WS-CONVERT-OLD-TYPE " to " ACCT-TYPE "."
+           DISPLAY "Current Balance: $" WS-DSP-BALANCE
+
+           MOVE "ACCT_TYPE_CONVERT" TO WS-AUDIT-ACTION
+           STRING "Acct=" ACCT-ID
+                  " From=" WS-CONVERT-OLD-TYPE
+                  " To=" ACCT-TYPE
+                  " ProratedInterest=" WS-INTEREST-AMOUNT
+                  " By=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+       5400-CONVERT-EXIT.
+           CONTINUE.
+
       ******************************************************************
       * 6000 - LOCK/UNLOCK ACCOUNT
       * VULNERABILITY V10: No admin role check
@@ -1020,11 +2819,12 @@
       * VULNERABILITY V13: REWRITE status not checked
 
       * Audit
-               STRING "ACCT_STATUS: ID=" ACCT-ID
+               MOVE "ACCT_STATUS" TO WS-AUDIT-ACTION
+               STRING "ID=" ACCT-ID
                       " NewStatus=" ACCT-STATUS
                       " By=" LS-CURRENT-USER
-                      DELIMITED SIZE INTO AUDIT-LOG-RECORD
-               WRITE AUDIT-LOG-RECORD
+                      DELIMITED SIZE INTO WS-AUDIT-DETAIL
+               PERFORM 9200-WRITE-AUDIT-LOG
            ELSE
                DISPLAY "Account not found."
            END-IF.
@@ -1052,6 +2852,15 @@
                MOVE ACCT-BALANCE TO WS-DSP-BALANCE
                DISPLAY "Current Balance: $" WS-DSP-BALANCE
 
+               DISPLAY "Deposit Type: (1) Cash  (2) Check: "
+                       WITH NO ADVANCING
+               ACCEPT WS-DEP-TYPE FROM CONSOLE
+
+               IF WS-DEP-TYPE-CHECK
+                   DISPLAY "Check Number: " WITH NO ADVANCING
+                   ACCEPT WS-DEP-INPUT-CHECK-NUM FROM CONSOLE
+               END-IF
+
                DISPLAY "Deposit Amount: " WITH NO ADVANCING
                ACCEPT WS-ACCT-INPUT-AMOUNT FROM CONSOLE
 
@@ -1062,19 +2871,55 @@
                    FUNCTION NUMVAL(WS-ACCT-INPUT-AMOUNT)
       * VULNERABILITY V09: No ON SIZE ERROR
 
+      * Enforce configured daily/monthly transaction limits
+               MOVE ACCT-ID TO WS-LIMIT-CHECK-ID
+               MOVE WS-NUMERIC-AMOUNT TO WS-LIMIT-CHECK-AMOUNT
+               MOVE ACCT-DAILY-LIMIT TO WS-LIMIT-CHECK-DAILY-LIM
+               MOVE ACCT-MONTHLY-LIMIT TO WS-LIMIT-CHECK-MONTHLY-LIM
+               PERFORM 3400-CHECK-ACCOUNT-LIMITS
+               IF WS-LIMIT-EXCEEDED
+                   DISPLAY "Deposit declined: exceeds daily or "
+                           "monthly limit for account " ACCT-ID
+                   GO TO 7000-DEPOSIT-EXIT
+               END-IF
+
+      * Positive pay - a presented check is matched against what the
+      * account holder told us they issued before any funds post. A
+      * mismatch or an unknown/already-cleared check is not declined
+      * outright - it is routed to a second user for manual review,
+      * the same way an over-threshold transfer is queued instead of
+      * posted.
+               IF WS-DEP-TYPE-CHECK
+                   PERFORM 7060-POSITIVE-PAY-MATCH
+                   IF WS-PPAY-EXCEPTION
+                       PERFORM 7065-QUEUE-POSPAY-EXCEPTION
+                       GO TO 7000-DEPOSIT-EXIT
+                   END-IF
+               END-IF
+
       * VULNERABILITY V09: Balance update without overflow check
                COMPUTE ACCT-BALANCE =
                    ACCT-BALANCE + WS-NUMERIC-AMOUNT
-               COMPUTE ACCT-AVAILABLE-BAL =
-                   ACCT-AVAILABLE-BAL + WS-NUMERIC-AMOUNT
+      * Check deposits post to the ledger right away but the funds
+      * aren't available for withdrawal until the hold clears - the
+      * same float a real bank would carry on an uncleared check.
+      * Cash deposits are good funds immediately, so both balances
+      * move together as before.
+               IF WS-DEP-TYPE-CHECK
+                   PERFORM 7050-PLACE-CHECK-HOLD
+               ELSE
+                   COMPUTE ACCT-AVAILABLE-BAL =
+                       ACCT-AVAILABLE-BAL + WS-NUMERIC-AMOUNT
+               END-IF
 
                ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
                MOVE WS-ACCEPT-DATE TO ACCT-LAST-ACTIVITY
+               SET ACCT-NOT-DORMANT TO TRUE
                REWRITE ACCOUNT-RECORD
       * VULNERABILITY V13: REWRITE status not checked
 
       * Record deposit transaction
-               ADD 1 TO WS-NEXT-TRAN-ID
+               PERFORM 3090-GET-NEXT-TRAN-ID
                MOVE WS-NEXT-TRAN-ID TO TRAN-ID
                MOVE ACCT-ID TO TRAN-ACCOUNT-ID
                MOVE WS-ACCEPT-DATE TO TRAN-DATE
@@ -1083,9 +2928,15 @@
                SET TRAN-TYPE-DEPOSIT TO TRUE
                MOVE WS-NUMERIC-AMOUNT TO TRAN-AMOUNT
                MOVE ACCT-BALANCE TO TRAN-BALANCE-AFTER
-               MOVE "Cash Deposit" TO TRAN-DESCRIPTION
+               IF WS-DEP-TYPE-CHECK
+                   MOVE "Check Deposit" TO TRAN-DESCRIPTION
+                   SET TRAN-NOT-CASH TO TRUE
+               ELSE
+                   MOVE "Cash Deposit" TO TRAN-DESCRIPTION
+                   SET TRAN-IS-CASH TO TRUE
+               END-IF
                MOVE LS-CURRENT-USER TO TRAN-USER-ID
-               MOVE "TERM001" TO TRAN-TERMINAL-ID
+               MOVE LS-CURRENT-USER(1:8) TO TRAN-TERMINAL-ID
                SET TRAN-COMPLETED TO TRUE
                MOVE ZEROS TO TRAN-TO-ACCOUNT
                WRITE TRANSACTION-RECORD
@@ -1115,31 +2966,331 @@
       * VULNERABILITY V06: SQLCODE not checked
 
       * Audit log
-               STRING "DEPOSIT: Acct=" ACCT-ID
+               MOVE "DEPOSIT" TO WS-AUDIT-ACTION
+               STRING "Acct=" ACCT-ID
                       " Amount=" WS-ACCT-INPUT-AMOUNT
                       " NewBal=" ACCT-BALANCE
                       " By=" LS-CURRENT-USER
-                      DELIMITED SIZE INTO AUDIT-LOG-RECORD
-               WRITE AUDIT-LOG-RECORD
+                      DELIMITED SIZE INTO WS-AUDIT-DETAIL
+               PERFORM 9200-WRITE-AUDIT-LOG
            ELSE
                DISPLAY "Account not found."
            END-IF.
 
+       7000-DEPOSIT-EXIT.
+           CONTINUE.
+
       ******************************************************************
-      * 7100 - WITHDRAW FUNDS
-      * VULNERABILITY V12: No balance check, negatives accepted
-      * VULNERABILITY V09: Numeric overflow on subtraction
+      * 7050 - PLACE CHECK HOLD
+      * Writes an ACCOUNT-HOLD-FILE record for the uncleared portion
+      * of a check deposit. ACCT-AVAILABLE-BAL is left alone here -
+      * the caller (7000-DEPOSIT-FUNDS) has already decided not to
+      * bump it - the hold record is what makes the funds available
+      * again once WS-HOLD-BUSINESS-DAYS have passed.
       ******************************************************************
-       7100-WITHDRAW-FUNDS.
-           DISPLAY " "
-           DISPLAY "=== WITHDRAW FUNDS ==="
-           DISPLAY " "
-           DISPLAY "Account ID: " WITH NO ADVANCING
-           ACCEPT WS-ACCT-INPUT-ID FROM CONSOLE
-
-           MOVE WS-ACCT-INPUT-ID TO ACCT-ID
-           READ ACCOUNT-FILE
-      * VULNERABILITY V13: File status not checked
+       7050-PLACE-CHECK-HOLD.
+           PERFORM 7055-GENERATE-HOLD-ID
+           MOVE WS-NEXT-HOLD-ID TO HOLD-ID
+           MOVE ACCT-ID TO HOLD-ACCT-ID
+           SET HOLD-TYPE-CHECK TO TRUE
+           MOVE WS-NUMERIC-AMOUNT TO HOLD-AMOUNT
+           MOVE WS-ACCEPT-DATE TO WS-HOLD-DATE-INT
+           MOVE WS-HOLD-DATE-INT TO HOLD-PLACED-DATE
+           COMPUTE WS-HOLD-RELEASE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-HOLD-DATE-INT)
+               + WS-HOLD-BUSINESS-DAYS
+           COMPUTE WS-HOLD-RELEASE-NUM =
+               FUNCTION DATE-OF-INTEGER(WS-HOLD-RELEASE-INT)
+           MOVE WS-HOLD-RELEASE-NUM TO HOLD-RELEASE-DATE
+           SET HOLD-ACTIVE TO TRUE
+           MOVE WS-NEXT-TRAN-ID TO HOLD-TRAN-ID
+           WRITE ACCOUNT-HOLD-RECORD
+
+           DISPLAY "Hold placed: $" WS-ACCT-INPUT-AMOUNT
+                   " available on " HOLD-RELEASE-DATE
+
+           MOVE "HOLD_PLACED" TO WS-AUDIT-ACTION
+           STRING "Acct=" ACCT-ID
+                  " Type=CHECK Amount=" HOLD-AMOUNT
+                  " Release=" HOLD-RELEASE-DATE
+                  " By=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+      ******************************************************************
+      * 7055 - GENERATE HOLD ID
+      * Same highest-key-plus-one scan used by 3055-GENERATE-
+      * APPROVAL-ID.
+      ******************************************************************
+       7055-GENERATE-HOLD-ID.
+           MOVE 1 TO WS-NEXT-HOLD-ID
+           MOVE LOW-VALUES TO HOLD-ID
+           START ACCOUNT-HOLD-FILE KEY >= HOLD-ID
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM UNTIL WS-HOLD-FILE-STATUS NOT = "00"
+               READ ACCOUNT-HOLD-FILE NEXT RECORD
+               IF WS-HOLD-FILE-STATUS = "00"
+                   COMPUTE WS-NEXT-HOLD-ID = HOLD-ID + 1
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 7060 - POSITIVE PAY MATCH
+      * Looks up the presented check number against what the account
+      * holder told us they issued. Sets WS-PPAY-EXCEPTION-FLAG and
+      * WS-PPAY-REASON instead of declining the deposit outright - the
+      * caller routes an exception to 7065-QUEUE-POSPAY-EXCEPTION for
+      * manual review rather than posting it here.
+      ******************************************************************
+       7060-POSITIVE-PAY-MATCH.
+           SET WS-PPAY-NO-EXCEPTION TO TRUE
+           MOVE SPACES TO WS-PPAY-REASON
+
+           MOVE ACCT-ID TO CHKISS-ACCT-ID
+           COMPUTE CHKISS-CHECK-NUM =
+               FUNCTION NUMVAL(WS-DEP-INPUT-CHECK-NUM)
+           READ CHECK-ISSUE-FILE
+
+           IF WS-CHKISS-FILE-STATUS NOT = "00"
+               SET WS-PPAY-EXCEPTION TO TRUE
+               MOVE "Check number not on file" TO WS-PPAY-REASON
+           ELSE
+               IF CHKISS-CLEARED OR CHKISS-VOIDED
+                   SET WS-PPAY-EXCEPTION TO TRUE
+                   MOVE "Check already cleared or voided"
+                       TO WS-PPAY-REASON
+               ELSE
+                   IF CHKISS-AMOUNT NOT = WS-NUMERIC-AMOUNT
+                       SET WS-PPAY-EXCEPTION TO TRUE
+                       MOVE "Amount does not match issued check"
+                           TO WS-PPAY-REASON
+                   ELSE
+                       SET CHKISS-CLEARED TO TRUE
+                       REWRITE CHECK-ISSUE-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 7065 - QUEUE POSITIVE PAY EXCEPTION
+      * Writes a pending-approval record instead of posting the check
+      * deposit, the same way 3050-QUEUE-TRANSFER-APPROVAL defers an
+      * over-threshold transfer to a second user.
+      ******************************************************************
+       7065-QUEUE-POSPAY-EXCEPTION.
+           PERFORM 3055-GENERATE-APPROVAL-ID
+           MOVE WS-NEXT-APPROVAL-ID TO PEND-APPROVAL-ID
+           SET PEND-TYPE-POSPAY TO TRUE
+           MOVE LS-CURRENT-USER TO PEND-SUBMITTED-BY
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO PEND-SUBMITTED-DATE
+           MOVE ACCT-ID TO PEND-FROM-ACCT-ID
+           MOVE ZEROS TO PEND-TO-ACCT-ID
+           MOVE WS-NUMERIC-AMOUNT TO PEND-AMOUNT
+           COMPUTE PEND-NEW-DAILY-LIMIT =
+               FUNCTION NUMVAL(WS-DEP-INPUT-CHECK-NUM)
+           MOVE ZEROS TO PEND-NEW-MONTHLY-LIMIT
+           STRING "Positive pay exception: " WS-PPAY-REASON
+               DELIMITED SIZE INTO PEND-MEMO
+           SET PEND-STATUS-PENDING TO TRUE
+           MOVE SPACES TO PEND-APPROVED-BY
+           WRITE PENDING-APPROVAL-RECORD
+
+           DISPLAY " "
+           DISPLAY "Positive pay exception: " WS-PPAY-REASON
+           DISPLAY "Deposit held for manual review as pending item "
+                   PEND-APPROVAL-ID
+
+           MOVE "POSPAY_EXCEPTION" TO WS-AUDIT-ACTION
+           STRING "Acct=" ACCT-ID
+                  " CheckNum=" WS-DEP-INPUT-CHECK-NUM
+                  " Amount=" WS-ACCT-INPUT-AMOUNT
+                  " Reason=" WS-PPAY-REASON
+                  " By=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+      ******************************************************************
+      * 7160 - PLACE DEBIT AUTHORIZATION HOLD
+      * A card pre-authorization (a restaurant tab, a hotel deposit,
+      * a gas-pump pre-auth) reduces what's available to spend the
+      * moment it's approved, but the ledger balance doesn't move
+      * until the merchant actually settles the transaction days
+      * later.
+      ******************************************************************
+       7160-PLACE-DEBIT-HOLD.
+           DISPLAY " "
+           DISPLAY "=== PLACE DEBIT AUTHORIZATION HOLD ==="
+           DISPLAY " "
+           DISPLAY "Account ID: " WITH NO ADVANCING
+           ACCEPT WS-HOLD-INPUT-ACCT-ID FROM CONSOLE
+
+           MOVE WS-HOLD-INPUT-ACCT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "Account not found."
+               GO TO 7160-HOLD-EXIT
+           END-IF
+
+           MOVE ACCT-AVAILABLE-BAL TO WS-DSP-BALANCE
+           DISPLAY "Available Balance: $" WS-DSP-BALANCE
+           DISPLAY "Authorization Amount: " WITH NO ADVANCING
+           ACCEPT WS-HOLD-INPUT-AMOUNT FROM CONSOLE
+           COMPUTE WS-HOLD-LOCAL-AMOUNT =
+               FUNCTION NUMVAL(WS-HOLD-INPUT-AMOUNT)
+
+           IF WS-HOLD-LOCAL-AMOUNT > ACCT-AVAILABLE-BAL
+               DISPLAY "Declined: authorization exceeds available "
+                       "balance."
+               GO TO 7160-HOLD-EXIT
+           END-IF
+
+           COMPUTE ACCT-AVAILABLE-BAL =
+               ACCT-AVAILABLE-BAL - WS-HOLD-LOCAL-AMOUNT
+           REWRITE ACCOUNT-RECORD
+
+           PERFORM 7055-GENERATE-HOLD-ID
+           MOVE WS-NEXT-HOLD-ID TO HOLD-ID
+           MOVE ACCT-ID TO HOLD-ACCT-ID
+           SET HOLD-TYPE-DEBIT TO TRUE
+           MOVE WS-HOLD-LOCAL-AMOUNT TO HOLD-AMOUNT
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO HOLD-PLACED-DATE
+           COMPUTE WS-HOLD-RELEASE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-ACCEPT-DATE)
+               + WS-HOLD-BUSINESS-DAYS
+           COMPUTE WS-HOLD-RELEASE-NUM =
+               FUNCTION DATE-OF-INTEGER(WS-HOLD-RELEASE-INT)
+           MOVE WS-HOLD-RELEASE-NUM TO HOLD-RELEASE-DATE
+           SET HOLD-ACTIVE TO TRUE
+           MOVE ZEROS TO HOLD-TRAN-ID
+           WRITE ACCOUNT-HOLD-RECORD
+
+           DISPLAY "Hold placed. New Available Balance: $"
+                   ACCT-AVAILABLE-BAL
+
+           MOVE "HOLD_PLACED" TO WS-AUDIT-ACTION
+           STRING "Acct=" ACCT-ID
+                  " Type=DEBIT_AUTH Amount=" HOLD-AMOUNT
+                  " Release=" HOLD-RELEASE-DATE
+                  " By=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+       7160-HOLD-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 7360 - RELEASE MATURED HOLDS
+      * Batch-style sweep of ACCOUNT-HOLD-FILE for active holds whose
+      * release date has arrived. Mirrors the sequential-scan pattern
+      * used elsewhere (2250-GENERATE-ACCOUNT-ID, 3055-GENERATE-
+      * APPROVAL-ID) rather than driving off the indexed key.
+      ******************************************************************
+       7360-RELEASE-MATURED-HOLDS.
+           DISPLAY " "
+           DISPLAY "=== RELEASE MATURED HOLDS ==="
+           MOVE ZEROS TO WS-HOLD-RELEASED-COUNT
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO WS-HOLD-TODAY-DATE
+
+           MOVE LOW-VALUES TO HOLD-ID
+           START ACCOUNT-HOLD-FILE KEY >= HOLD-ID
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM UNTIL WS-HOLD-FILE-STATUS NOT = "00"
+               READ ACCOUNT-HOLD-FILE NEXT RECORD
+               IF WS-HOLD-FILE-STATUS = "00"
+                   PERFORM 7370-PROCESS-HOLD-RELEASE
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Holds released: " WS-HOLD-RELEASED-COUNT.
+
+      ******************************************************************
+      * 7370 - PROCESS HOLD RELEASE
+      * Releases one ACCOUNT-HOLD-FILE record if it is still active
+      * and its release date has arrived: a check hold restores
+      * ACCT-AVAILABLE-BAL, a debit-authorization hold restores it
+      * the same way since the ledger was never touched for that
+      * hold type.
+      ******************************************************************
+       7370-PROCESS-HOLD-RELEASE.
+           IF NOT HOLD-ACTIVE
+               GO TO 7370-PROCESS-EXIT
+           END-IF
+
+           IF HOLD-RELEASE-DATE > WS-HOLD-TODAY-DATE
+               GO TO 7370-PROCESS-EXIT
+           END-IF
+
+           MOVE HOLD-ACCT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               GO TO 7370-PROCESS-EXIT
+           END-IF
+
+           IF HOLD-TYPE-BILLPAY
+      * A matured bill-payment hold settles: the ledger catches up to
+      * what available balance already reflects, and the pending
+      * TRANSACTION-RECORD it was holding for is marked complete.
+               COMPUTE ACCT-BALANCE = ACCT-BALANCE - HOLD-AMOUNT
+               REWRITE ACCOUNT-RECORD
+               PERFORM 7375-COMPLETE-BILLPAY
+           ELSE
+               COMPUTE ACCT-AVAILABLE-BAL =
+                   ACCT-AVAILABLE-BAL + HOLD-AMOUNT
+               REWRITE ACCOUNT-RECORD
+           END-IF
+
+           SET HOLD-RELEASED TO TRUE
+           REWRITE ACCOUNT-HOLD-RECORD
+           ADD 1 TO WS-HOLD-RELEASED-COUNT
+
+           MOVE "HOLD_RELEASED" TO WS-AUDIT-ACTION
+           STRING "Acct=" HOLD-ACCT-ID
+                  " Type=" HOLD-TYPE
+                  " Amount=" HOLD-AMOUNT
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+       7370-PROCESS-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 7375 - COMPLETE BILL PAYMENT
+      * Marks the TRANSACTION-RECORD a matured HOLD-TYPE-BILLPAY hold
+      * was placed for as completed, now that the funds have actually
+      * left the ledger. Re-reads TRANSACTION-FILE by HOLD-TRAN-ID
+      * since ACCOUNT-FILE and ACCOUNT-HOLD-FILE reads in the caller
+      * don't disturb it, but this keeps the record positioning
+      * explicit rather than relying on it.
+      ******************************************************************
+       7375-COMPLETE-BILLPAY.
+           MOVE HOLD-TRAN-ID TO TRAN-ID
+           READ TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS = "00" AND TRAN-PENDING
+               SET TRAN-COMPLETED TO TRUE
+               MOVE ACCT-BALANCE TO TRAN-BALANCE-AFTER
+               REWRITE TRANSACTION-RECORD
+           END-IF.
+
+      ******************************************************************
+      * 7100 - WITHDRAW FUNDS
+      * VULNERABILITY V12: No balance check, negatives accepted
+      * VULNERABILITY V09: Numeric overflow on subtraction
+      ******************************************************************
+       7100-WITHDRAW-FUNDS.
+           DISPLAY " "
+           DISPLAY "=== WITHDRAW FUNDS ==="
+           DISPLAY " "
+           DISPLAY "Account ID: " WITH NO ADVANCING
+           ACCEPT WS-ACCT-INPUT-ID FROM CONSOLE
+
+           MOVE WS-ACCT-INPUT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+      * VULNERABILITY V13: File status not checked
 
            IF WS-ACCT-FILE-STATUS = "00"
                MOVE ACCT-BALANCE TO WS-DSP-BALANCE
@@ -1147,6 +3298,11 @@
                MOVE ACCT-AVAILABLE-BAL TO WS-DSP-BALANCE
                DISPLAY "Available:       $" WS-DSP-BALANCE
 
+               DISPLAY "Withdrawal Type: (1) Cash  (2) Non-Cash "
+                       "(cashier's check, wire, etc.): "
+                       WITH NO ADVANCING
+               ACCEPT WS-WD-TYPE FROM CONSOLE
+
                DISPLAY "Withdrawal Amount: " WITH NO ADVANCING
                ACCEPT WS-ACCT-INPUT-AMOUNT FROM CONSOLE
 
@@ -1158,21 +3314,69 @@
                    FUNCTION NUMVAL(WS-ACCT-INPUT-AMOUNT)
       * VULNERABILITY V09: No ON SIZE ERROR
 
-      * VULNERABILITY V12: No overdraft protection
-      *   Withdrawal proceeds even if amount > balance
+      * Enforce configured daily/monthly transaction limits
+               MOVE ACCT-ID TO WS-LIMIT-CHECK-ID
+               MOVE WS-NUMERIC-AMOUNT TO WS-LIMIT-CHECK-AMOUNT
+               MOVE ACCT-DAILY-LIMIT TO WS-LIMIT-CHECK-DAILY-LIM
+               MOVE ACCT-MONTHLY-LIMIT TO WS-LIMIT-CHECK-MONTHLY-LIM
+               PERFORM 3400-CHECK-ACCOUNT-LIMITS
+               IF WS-LIMIT-EXCEEDED
+                   DISPLAY "Withdrawal declined: exceeds daily or "
+                           "monthly limit for account " ACCT-ID
+                   GO TO 7100-WITHDRAW-EXIT
+               END-IF
+
+      * Certificate of deposit accounts owe an early-withdrawal
+      * penalty when funds are pulled before ACCT-CD-MATURITY-DATE
+               ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+               MOVE WS-ACCEPT-DATE TO WS-CD-TODAY-DATE
+               SET WS-CD-PENALTY-NOT-DUE TO TRUE
+               IF ACCT-TYPE-CD
+                   AND ACCT-CD-MATURITY-DATE > WS-CD-TODAY-DATE
+                   SET WS-CD-PENALTY-DUE TO TRUE
+                   DISPLAY "Notice: this CD has not reached its "
+                           "maturity date of "
+                           ACCT-CD-MATURITY-DATE
+                           " - an early-withdrawal penalty applies."
+               END-IF
+
+      * Overdraft protection: reject when funds are short and the
+      * account is not enrolled; otherwise post the withdrawal and
+      * queue an NSF fee to be charged below. A linked account is
+      * swept first, if one is on file, to try to cover the shortfall
+      * before either of those paths is taken.
+               SET WS-NSF-FEE-NOT-DUE TO TRUE
+               IF WS-NUMERIC-AMOUNT > ACCT-AVAILABLE-BAL
+                   AND ACCT-LINKED-ACCOUNT NOT = ZEROS
+                   PERFORM 7180-SWEEP-OVERDRAFT
+                   MOVE WS-ACCT-INPUT-ID TO ACCT-ID
+                   READ ACCOUNT-FILE
+               END-IF
+
+               IF WS-NUMERIC-AMOUNT > ACCT-AVAILABLE-BAL
+                   IF ACCT-OVERDRAFT-NO
+                       DISPLAY "Withdrawal declined: insufficient "
+                               "funds and overdraft protection is "
+                               "not enabled for account " ACCT-ID
+                       GO TO 7100-WITHDRAW-EXIT
+                   ELSE
+                       SET WS-NSF-FEE-DUE TO TRUE
+                   END-IF
+               END-IF
+
                COMPUTE ACCT-BALANCE =
                    ACCT-BALANCE - WS-NUMERIC-AMOUNT
                COMPUTE ACCT-AVAILABLE-BAL =
                    ACCT-AVAILABLE-BAL - WS-NUMERIC-AMOUNT
       * VULNERABILITY V09: No ON SIZE ERROR on either COMPUTE
 
-               ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
                MOVE WS-ACCEPT-DATE TO ACCT-LAST-ACTIVITY
+               SET ACCT-NOT-DORMANT TO TRUE
                REWRITE ACCOUNT-RECORD
       * VULNERABILITY V13: REWRITE status not checked
 
       * Record withdrawal transaction
-               ADD 1 TO WS-NEXT-TRAN-ID
+               PERFORM 3090-GET-NEXT-TRAN-ID
                MOVE WS-NEXT-TRAN-ID TO TRAN-ID
                MOVE ACCT-ID TO TRAN-ACCOUNT-ID
                MOVE WS-ACCEPT-DATE TO TRAN-DATE
@@ -1181,9 +3385,15 @@
                SET TRAN-TYPE-WITHDRAW TO TRUE
                COMPUTE TRAN-AMOUNT = WS-NUMERIC-AMOUNT * -1
                MOVE ACCT-BALANCE TO TRAN-BALANCE-AFTER
-               MOVE "Cash Withdrawal" TO TRAN-DESCRIPTION
+               IF WS-WD-TYPE-NONCASH
+                   MOVE "Non-Cash Withdrawal" TO TRAN-DESCRIPTION
+                   SET TRAN-NOT-CASH TO TRUE
+               ELSE
+                   MOVE "Cash Withdrawal" TO TRAN-DESCRIPTION
+                   SET TRAN-IS-CASH TO TRUE
+               END-IF
                MOVE LS-CURRENT-USER TO TRAN-USER-ID
-               MOVE "TERM001" TO TRAN-TERMINAL-ID
+               MOVE LS-CURRENT-USER(1:8) TO TRAN-TERMINAL-ID
                SET TRAN-COMPLETED TO TRUE
                MOVE ZEROS TO TRAN-TO-ACCOUNT
                WRITE TRANSACTION-RECORD
@@ -1195,16 +3405,180 @@
                DISPLAY "New Balance: $" WS-DSP-BALANCE
 
       * Audit log
-               STRING "WITHDRAW: Acct=" ACCT-ID
+               MOVE "WITHDRAW" TO WS-AUDIT-ACTION
+               STRING "Acct=" ACCT-ID
                       " Amount=" WS-ACCT-INPUT-AMOUNT
                       " NewBal=" ACCT-BALANCE
                       " By=" LS-CURRENT-USER
-                      DELIMITED SIZE INTO AUDIT-LOG-RECORD
-               WRITE AUDIT-LOG-RECORD
+                      DELIMITED SIZE INTO WS-AUDIT-DETAIL
+               PERFORM 9200-WRITE-AUDIT-LOG
+
+               IF WS-NSF-FEE-DUE
+                   PERFORM 7150-POST-NSF-FEE
+               END-IF
+
+               IF WS-CD-PENALTY-DUE
+                   PERFORM 7170-POST-CD-PENALTY
+               END-IF
            ELSE
                DISPLAY "Account not found."
            END-IF.
 
+       7100-WITHDRAW-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 7150 - POST NSF (NON-SUFFICIENT-FUNDS) OVERDRAFT FEE
+      * Charges the configured NSF fee against an overdraft-enrolled
+      * account that was just allowed to go negative, and records the
+      * fee as its own transaction and audit-log entry.
+      ******************************************************************
+       7150-POST-NSF-FEE.
+           COMPUTE ACCT-BALANCE = ACCT-BALANCE - WS-NSF-FEE-AMOUNT
+           COMPUTE ACCT-AVAILABLE-BAL =
+               ACCT-AVAILABLE-BAL - WS-NSF-FEE-AMOUNT
+           REWRITE ACCOUNT-RECORD
+      * VULNERABILITY V13: REWRITE status not checked
+
+           PERFORM 3090-GET-NEXT-TRAN-ID
+           MOVE WS-NEXT-TRAN-ID TO TRAN-ID
+           MOVE ACCT-ID TO TRAN-ACCOUNT-ID
+           MOVE WS-ACCEPT-DATE TO TRAN-DATE
+           MOVE WS-ACCEPT-TIME(1:6) TO TRAN-TIME
+           SET TRAN-TYPE-FEE TO TRUE
+           COMPUTE TRAN-AMOUNT = WS-NSF-FEE-AMOUNT * -1
+           MOVE ACCT-BALANCE TO TRAN-BALANCE-AFTER
+           MOVE "NSF Overdraft Fee" TO TRAN-DESCRIPTION
+           MOVE LS-CURRENT-USER TO TRAN-USER-ID
+           MOVE LS-CURRENT-USER(1:8) TO TRAN-TERMINAL-ID
+           SET TRAN-COMPLETED TO TRUE
+           SET TRAN-NOT-CASH TO TRUE
+           MOVE ZEROS TO TRAN-TO-ACCOUNT
+           WRITE TRANSACTION-RECORD
+
+           MOVE ACCT-BALANCE TO WS-DSP-BALANCE
+           DISPLAY "NSF overdraft fee charged: $35.00"
+           DISPLAY "New Balance: $" WS-DSP-BALANCE
+
+           MOVE "NSF_FEE" TO WS-AUDIT-ACTION
+           STRING "Acct=" ACCT-ID
+                  " Amount=" WS-NSF-FEE-AMOUNT
+                  " NewBal=" ACCT-BALANCE
+                  " By=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+      ******************************************************************
+      * 7170 - POST CD EARLY-WITHDRAWAL PENALTY
+      * Forfeits WS-CD-EARLY-PENALTY-MONTHS worth of interest at the
+      * account's own tiered rate against a CD withdrawn before
+      * ACCT-CD-MATURITY-DATE, the same way a real CD penalty works.
+      ******************************************************************
+       7170-POST-CD-PENALTY.
+           COMPUTE WS-INTEREST-DAYS = WS-CD-EARLY-PENALTY-MONTHS * 30
+           PERFORM 5250-CALCULATE-TIERED-INTEREST
+           MOVE WS-INTEREST-AMOUNT TO WS-CD-PENALTY-AMOUNT
+
+           COMPUTE ACCT-BALANCE = ACCT-BALANCE - WS-CD-PENALTY-AMOUNT
+           COMPUTE ACCT-AVAILABLE-BAL =
+               ACCT-AVAILABLE-BAL - WS-CD-PENALTY-AMOUNT
+           REWRITE ACCOUNT-RECORD
+
+           PERFORM 3090-GET-NEXT-TRAN-ID
+           MOVE WS-NEXT-TRAN-ID TO TRAN-ID
+           MOVE ACCT-ID TO TRAN-ACCOUNT-ID
+           MOVE WS-ACCEPT-DATE TO TRAN-DATE
+           MOVE WS-ACCEPT-TIME(1:6) TO TRAN-TIME
+           SET TRAN-TYPE-FEE TO TRUE
+           COMPUTE TRAN-AMOUNT = WS-CD-PENALTY-AMOUNT * -1
+           MOVE ACCT-BALANCE TO TRAN-BALANCE-AFTER
+           MOVE "CD Early Withdrawal Penalty" TO TRAN-DESCRIPTION
+           MOVE LS-CURRENT-USER TO TRAN-USER-ID
+           MOVE LS-CURRENT-USER(1:8) TO TRAN-TERMINAL-ID
+           SET TRAN-COMPLETED TO TRUE
+           SET TRAN-NOT-CASH TO TRUE
+           MOVE ZEROS TO TRAN-TO-ACCOUNT
+           WRITE TRANSACTION-RECORD
+
+           MOVE ACCT-BALANCE TO WS-DSP-BALANCE
+           DISPLAY "Early withdrawal penalty charged: $"
+                   WS-CD-PENALTY-AMOUNT
+           DISPLAY "New Balance: $" WS-DSP-BALANCE
+
+           MOVE "CD_PENALTY" TO WS-AUDIT-ACTION
+           STRING "Acct=" ACCT-ID
+                  " Amount=" WS-CD-PENALTY-AMOUNT
+                  " NewBal=" ACCT-BALANCE
+                  " By=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+      ******************************************************************
+      * 7180 - SWEEP OVERDRAFT FROM LINKED ACCOUNT
+      * Called from 7100-WITHDRAW-FUNDS/7200-PAY-BILL when the current
+      * account would overdraw and has a linked account on file
+      * (ACCT-LINKED-ACCOUNT). Pulls the shortfall - or whatever is
+      * available, whichever is less - from the linked account and
+      * posts it as an ordinary transfer, reusing the same debit/
+      * credit paragraphs 3000-FUND-TRANSFER uses. On entry the
+      * current ACCOUNT-FILE record is the account being overdrawn;
+      * the caller re-reads its own account afterward to pick up the
+      * swept-in funds.
+      ******************************************************************
+       7180-SWEEP-OVERDRAFT.
+           COMPUTE WS-LOCAL-XFER-AMT =
+               WS-NUMERIC-AMOUNT - ACCT-AVAILABLE-BAL
+           MOVE ACCT-ID TO WS-XFER-TO-ID
+           MOVE ACCT-LINKED-ACCOUNT TO WS-XFER-FROM-ID
+
+           MOVE ACCT-LINKED-ACCOUNT TO ACCT-ID
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: linked account " WS-XFER-FROM-ID
+                       " not found - overdraft sweep skipped."
+               GO TO 7180-SWEEP-EXIT
+           END-IF
+
+           IF ACCT-AVAILABLE-BAL < WS-LOCAL-XFER-AMT
+               MOVE ACCT-AVAILABLE-BAL TO WS-LOCAL-XFER-AMT
+           END-IF
+
+           IF WS-LOCAL-XFER-AMT NOT > ZEROS
+               GO TO 7180-SWEEP-EXIT
+           END-IF
+
+           COMPUTE ACCT-BALANCE = ACCT-BALANCE - WS-LOCAL-XFER-AMT
+           COMPUTE ACCT-AVAILABLE-BAL =
+               ACCT-AVAILABLE-BAL - WS-LOCAL-XFER-AMT
+           MOVE WS-ACCEPT-DATE TO ACCT-LAST-ACTIVITY
+           SET ACCT-NOT-DORMANT TO TRUE
+           REWRITE ACCOUNT-RECORD
+
+           PERFORM 3100-RECORD-DEBIT-TRANSACTION
+
+           MOVE WS-XFER-TO-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: overdrawn account disappeared "
+                       "mid-sweep."
+               GO TO 7180-SWEEP-EXIT
+           END-IF
+
+           COMPUTE ACCT-BALANCE = ACCT-BALANCE + WS-LOCAL-XFER-AMT
+           COMPUTE ACCT-AVAILABLE-BAL =
+               ACCT-AVAILABLE-BAL + WS-LOCAL-XFER-AMT
+           MOVE WS-ACCEPT-DATE TO ACCT-LAST-ACTIVITY
+           SET ACCT-NOT-DORMANT TO TRUE
+           REWRITE ACCOUNT-RECORD
+
+           PERFORM 3200-RECORD-CREDIT-TRANSACTION
+
+           DISPLAY "Overdraft sweep posted: $" WS-LOCAL-XFER-AMT
+                   " from linked account " WS-XFER-FROM-ID "."
+
+       7180-SWEEP-EXIT.
+           CONTINUE.
+
       ******************************************************************
       * 7200 - PAY BILL / PAYMENT
       * VULNERABILITY V07: SQL Injection in payee lookup
@@ -1216,9 +3590,26 @@
            DISPLAY " "
            DISPLAY "From Account ID: " WITH NO ADVANCING
            ACCEPT WS-ACCT-INPUT-ID FROM CONSOLE
-           DISPLAY "Payee Name: " WITH NO ADVANCING
-           ACCEPT WS-ACCT-INPUT-NAME FROM CONSOLE
-           DISPLAY "Payment Amount: " WITH NO ADVANCING
+
+           SET WS-PAYEE-NOT-FOUND TO TRUE
+           DISPLAY "Pay a saved payee? (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-PAYEE-USE-SAVED FROM CONSOLE
+           IF WS-PAYEE-USE-SAVED-YES
+               PERFORM 7205-SELECT-SAVED-PAYEE
+           END-IF
+
+           IF WS-PAYEE-NOT-FOUND
+               DISPLAY "Payee Name: " WITH NO ADVANCING
+               ACCEPT WS-ACCT-INPUT-NAME FROM CONSOLE
+           END-IF
+
+           IF WS-PAYEE-FOUND
+               MOVE PAYEE-DEFAULT-AMOUNT TO WS-DSP-AMOUNT
+               DISPLAY "Payment Amount (blank = default $"
+                       WS-DSP-AMOUNT "): " WITH NO ADVANCING
+           ELSE
+               DISPLAY "Payment Amount: " WITH NO ADVANCING
+           END-IF
            ACCEPT WS-ACCT-INPUT-AMOUNT FROM CONSOLE
            DISPLAY "Payment Reference: " WITH NO ADVANCING
            ACCEPT WS-ACCT-INPUT-MEMO FROM CONSOLE
@@ -1229,12 +3620,45 @@
       * VULNERABILITY V13: File status not checked
 
            IF WS-ACCT-FILE-STATUS = "00"
-      * VULNERABILITY V12: No balance check before payment
-               COMPUTE WS-NUMERIC-AMOUNT =
-                   FUNCTION NUMVAL(WS-ACCT-INPUT-AMOUNT)
+               IF WS-PAYEE-FOUND AND WS-ACCT-INPUT-AMOUNT = SPACES
+                   MOVE PAYEE-DEFAULT-AMOUNT TO WS-NUMERIC-AMOUNT
+               ELSE
+                   COMPUTE WS-NUMERIC-AMOUNT =
+                       FUNCTION NUMVAL(WS-ACCT-INPUT-AMOUNT)
+               END-IF
 
-               COMPUTE ACCT-BALANCE =
-                   ACCT-BALANCE - WS-NUMERIC-AMOUNT
+               ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-ACCEPT-TIME FROM TIME
+
+      * Overdraft protection: reject when funds are short and the
+      * account is not enrolled; otherwise post the payment and
+      * queue an NSF fee to be charged below. A linked account is
+      * swept first, if one is on file, to try to cover the shortfall
+      * before either of those paths is taken.
+               SET WS-NSF-FEE-NOT-DUE TO TRUE
+               IF WS-NUMERIC-AMOUNT > ACCT-AVAILABLE-BAL
+                   AND ACCT-LINKED-ACCOUNT NOT = ZEROS
+                   PERFORM 7180-SWEEP-OVERDRAFT
+                   MOVE WS-ACCT-INPUT-ID TO ACCT-ID
+                   READ ACCOUNT-FILE
+               END-IF
+
+               IF WS-NUMERIC-AMOUNT > ACCT-AVAILABLE-BAL
+                   IF ACCT-OVERDRAFT-NO
+                       DISPLAY "Payment declined: insufficient "
+                               "funds and overdraft protection is "
+                               "not enabled for account " ACCT-ID
+                       GO TO 7200-PAY-BILL-EXIT
+                   ELSE
+                       SET WS-NSF-FEE-DUE TO TRUE
+                   END-IF
+               END-IF
+
+      * Bill payments are held, not posted straight to the ledger:
+      * only available balance moves now, the same way a check hold
+      * works, and the payment sits as TRAN-PENDING until either the
+      * hold matures (7370-PROCESS-HOLD-RELEASE completes it) or the
+      * customer/teller stops it first (7250-STOP-PAYMENT).
       * VULNERABILITY V09: No ON SIZE ERROR
                COMPUTE ACCT-AVAILABLE-BAL =
                    ACCT-AVAILABLE-BAL - WS-NUMERIC-AMOUNT
@@ -1242,11 +3666,10 @@
                REWRITE ACCOUNT-RECORD
       * VULNERABILITY V13: REWRITE status not checked
 
-      * Record payment transaction
-               ADD 1 TO WS-NEXT-TRAN-ID
+      * Record payment transaction as pending
+               PERFORM 3090-GET-NEXT-TRAN-ID
                MOVE WS-NEXT-TRAN-ID TO TRAN-ID
                MOVE ACCT-ID TO TRAN-ACCOUNT-ID
-               ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
                MOVE WS-ACCEPT-DATE TO TRAN-DATE
                SET TRAN-TYPE-PAYMENT TO TRUE
                COMPUTE TRAN-AMOUNT = WS-NUMERIC-AMOUNT * -1
@@ -1255,10 +3678,13 @@
                STRING "Payment to " WS-ACCT-INPUT-NAME
                       DELIMITED SIZE INTO TRAN-DESCRIPTION
                MOVE LS-CURRENT-USER TO TRAN-USER-ID
-               SET TRAN-COMPLETED TO TRUE
+               SET TRAN-PENDING TO TRUE
+               SET TRAN-NOT-CASH TO TRUE
                WRITE TRANSACTION-RECORD
       * VULNERABILITY V13: WRITE status not checked
 
+               PERFORM 7230-PLACE-BILLPAY-HOLD
+
       * VULNERABILITY V07: SQL Injection in payee lookup
                MOVE SPACES TO WS-SQL-STMT
                STRING
@@ -1276,66 +3702,416 @@
 
                MOVE WS-NUMERIC-AMOUNT TO WS-DSP-AMOUNT
                DISPLAY "Payment of $" WS-DSP-AMOUNT
-                       " to " WS-ACCT-INPUT-NAME " processed."
+                       " to " WS-ACCT-INPUT-NAME " scheduled, Tran ID "
+                       TRAN-ID "."
+               DISPLAY "Funds are on hold and will be sent on "
+                       HOLD-RELEASE-DATE
+                       " unless stopped before then."
+
+               IF WS-NSF-FEE-DUE
+                   PERFORM 7150-POST-NSF-FEE
+               END-IF
            ELSE
                DISPLAY "Account not found."
            END-IF.
 
+       7200-PAY-BILL-EXIT.
+           CONTINUE.
+
       ******************************************************************
-      * 7300 - BATCH INTEREST CALCULATION
-      * VULNERABILITY V09: Compound interest overflow
-      * VULNERABILITY V10: No admin role check
+      * 7230 - PLACE BILL-PAYMENT HOLD
+      * Places the ACCOUNT-HOLD-FILE record backing a pending bill
+      * payment: WS-BILLPAY-HOLD-DAYS from today, linked back to the
+      * TRAN-ID just written the same way 7050-PLACE-CHECK-HOLD links
+      * HOLD-TRAN-ID to its deposit.
       ******************************************************************
-       7300-BATCH-INTEREST.
-      * VULNERABILITY V10: No admin check for batch operation
+       7230-PLACE-BILLPAY-HOLD.
+           PERFORM 7055-GENERATE-HOLD-ID
+           MOVE WS-NEXT-HOLD-ID TO HOLD-ID
+           MOVE ACCT-ID TO HOLD-ACCT-ID
+           SET HOLD-TYPE-BILLPAY TO TRUE
+           MOVE WS-NUMERIC-AMOUNT TO HOLD-AMOUNT
+           MOVE WS-ACCEPT-DATE TO HOLD-PLACED-DATE
+           COMPUTE WS-HOLD-RELEASE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-ACCEPT-DATE)
+               + WS-BILLPAY-HOLD-DAYS
+           COMPUTE WS-HOLD-RELEASE-NUM =
+               FUNCTION DATE-OF-INTEGER(WS-HOLD-RELEASE-INT)
+           MOVE WS-HOLD-RELEASE-NUM TO HOLD-RELEASE-DATE
+           SET HOLD-ACTIVE TO TRUE
+           MOVE TRAN-ID TO HOLD-TRAN-ID
+           WRITE ACCOUNT-HOLD-RECORD
+
+           MOVE "HOLD_PLACED" TO WS-AUDIT-ACTION
+           STRING "Acct=" HOLD-ACCT-ID
+                  " Type=BILLPAY Amount=" HOLD-AMOUNT
+                  " Tran=" HOLD-TRAN-ID
+                  " Release=" HOLD-RELEASE-DATE
+                  " By=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+      ******************************************************************
+      * 7250 - STOP PAYMENT
+      * Cancels a pending bill payment before its hold matures: finds
+      * the linked ACCOUNT-HOLD-FILE record, restores the available
+      * balance the hold was taken from, and marks both the hold and
+      * the TRANSACTION-RECORD as stopped instead of letting 7370-
+      * PROCESS-HOLD-RELEASE complete the payment.
+      ******************************************************************
+       7250-STOP-PAYMENT.
            DISPLAY " "
-           DISPLAY "=== BATCH INTEREST CALCULATION ==="
-           DISPLAY "Processing all savings accounts..."
+           DISPLAY "=== STOP PAYMENT ==="
+           DISPLAY " "
+           DISPLAY "Transaction ID to stop: " WITH NO ADVANCING
+           ACCEPT WS-STOP-INPUT-TRAN-ID FROM CONSOLE
+           COMPUTE TRAN-ID = FUNCTION NUMVAL(WS-STOP-INPUT-TRAN-ID)
+
+           READ TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS NOT = "00"
+               DISPLAY "Transaction not found."
+               GO TO 7250-STOP-EXIT
+           END-IF
 
-           MOVE LOW-VALUES TO ACCT-ID
-           START ACCOUNT-FILE KEY >= ACCT-ID
-           MOVE ZEROS TO WS-DSP-ACCT-COUNT
+           IF NOT TRAN-PENDING
+               DISPLAY "Transaction " TRAN-ID
+                       " is not a pending payment and cannot be "
+                       "stopped (status " TRAN-STATUS ")."
+               GO TO 7250-STOP-EXIT
+           END-IF
 
-           PERFORM UNTIL WS-ACCT-FILE-STATUS NOT = "00"
-               READ ACCOUNT-FILE NEXT
-               IF WS-ACCT-FILE-STATUS = "00"
-                   IF ACCT-TYPE = "SA" OR ACCT-TYPE = "CH"
-                       ADD 1 TO WS-DSP-ACCT-COUNT
+           PERFORM 7255-FIND-BILLPAY-HOLD
+           IF WS-STOP-HOLD-NOT-FOUND
+               DISPLAY "No active bill-payment hold found for "
+                       "transaction " TRAN-ID "."
+               GO TO 7250-STOP-EXIT
+           END-IF
 
-                       MOVE ACCT-INTEREST-RATE
-                           TO WS-INTEREST-RATE
+      * Reposition ACCOUNT-HOLD-FILE on the matched hold so it is
+      * current for the REWRITE below (7255's scan leaves the file
+      * positioned at whatever record ended the scan, not the match).
+           MOVE WS-STOP-HOLD-ID TO HOLD-ID
+           READ ACCOUNT-HOLD-FILE
+           IF WS-HOLD-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: bill-payment hold record vanished."
+               GO TO 7250-STOP-EXIT
+           END-IF
 
-      * VULNERABILITY V09: Compound interest without overflow
-      *   For large balances this can overflow
-                       COMPUTE WS-DAILY-RATE =
-                           WS-INTEREST-RATE / 365 / 100
+           DISPLAY "Confirm stop payment of $" WS-STOP-HOLD-AMOUNT
+                    " to account " TRAN-ACCOUNT-ID " (Y/N): "
+                    WITH NO ADVANCING
+           ACCEPT WS-STOP-CONFIRM FROM CONSOLE
+           IF WS-STOP-CONFIRM NOT = "Y" AND WS-STOP-CONFIRM NOT = "y"
+               DISPLAY "Stop payment cancelled."
+               GO TO 7250-STOP-EXIT
+           END-IF
 
-                       COMPUTE WS-INTEREST-AMOUNT =
-                           ACCT-BALANCE * WS-DAILY-RATE
-      * No ON SIZE ERROR
+           MOVE TRAN-ACCOUNT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS = "00"
+               COMPUTE ACCT-AVAILABLE-BAL =
+                   ACCT-AVAILABLE-BAL + HOLD-AMOUNT
+               REWRITE ACCOUNT-RECORD
+           END-IF
 
-      * VULNERABILITY V09: Balance update overflow
-                       COMPUTE ACCT-BALANCE =
-                           ACCT-BALANCE + WS-INTEREST-AMOUNT
-      * No ON SIZE ERROR
+           SET HOLD-STOPPED TO TRUE
+           REWRITE ACCOUNT-HOLD-RECORD
 
-                       COMPUTE ACCT-AVAILABLE-BAL =
-                           ACCT-AVAILABLE-BAL
-                           + WS-INTEREST-AMOUNT
+           SET TRAN-STOPPED TO TRUE
+           REWRITE TRANSACTION-RECORD
 
-                       REWRITE ACCOUNT-RECORD
-      * VULNERABILITY V13: REWRITE status not checked
+           DISPLAY "Payment stopped. Held funds released back to "
+                   "available balance."
 
-                       MOVE WS-INTEREST-AMOUNT TO WS-DSP-AMOUNT
-                       DISPLAY "  Acct " ACCT-ID
-                               " Interest: $" WS-DSP-AMOUNT
+           MOVE "BILLPAY_STOPPED" TO WS-AUDIT-ACTION
+           STRING "Tran=" TRAN-ID
+                  " Acct=" TRAN-ACCOUNT-ID
+                  " Amount=" HOLD-AMOUNT
+                  " By=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+       7250-STOP-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 7255 - FIND BILL-PAYMENT HOLD
+      * Sequential scan of ACCOUNT-HOLD-FILE for the active BILLPAY
+      * hold linked to TRAN-ID, the same full-scan-by-non-key style
+      * 7220-LIST-MY-PAYEES and 8100-VIEW-MY-CARDS use. Captures the
+      * match's key into WS-STOP-HOLD-ID/WS-STOP-HOLD-AMOUNT since the
+      * scan keeps reading past it to end-of-file; the caller re-reads
+      * ACCOUNT-HOLD-FILE by that key to reposition on the match.
+      ******************************************************************
+       7255-FIND-BILLPAY-HOLD.
+           SET WS-STOP-HOLD-NOT-FOUND TO TRUE
+           MOVE LOW-VALUES TO HOLD-ID
+           START ACCOUNT-HOLD-FILE KEY >= HOLD-ID
+               INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL WS-HOLD-FILE-STATUS NOT = "00"
+               READ ACCOUNT-HOLD-FILE NEXT RECORD
+               IF WS-HOLD-FILE-STATUS = "00"
+                   IF HOLD-TYPE-BILLPAY
+                       AND HOLD-ACTIVE
+                       AND HOLD-TRAN-ID = TRAN-ID
+                       SET WS-STOP-HOLD-FOUND TO TRUE
+                       MOVE HOLD-ID TO WS-STOP-HOLD-ID
+                       MOVE HOLD-AMOUNT TO WS-STOP-HOLD-AMOUNT
                    END-IF
                END-IF
-           END-PERFORM
-
-           DISPLAY " "
-           DISPLAY "Batch interest applied to "
-                   WS-DSP-ACCT-COUNT " accounts."
+           END-PERFORM.
+
+      ******************************************************************
+      * 7205 - SELECT SAVED PAYEE
+      * Lists the caller's saved payees and reads the one chosen into
+      * PAYEE-RECORD so 7200-PAY-BILL can reuse the name and default
+      * amount instead of the customer re-keying them.
+      ******************************************************************
+       7205-SELECT-SAVED-PAYEE.
+           PERFORM 7220-LIST-MY-PAYEES
+           IF WS-PAYEE-DSP-COUNT = 0
+               GO TO 7205-SELECT-EXIT
+           END-IF
+
+           DISPLAY "Payee ID: " WITH NO ADVANCING
+           ACCEPT WS-PAYEE-INPUT-ID FROM CONSOLE
+           MOVE LS-CURRENT-USER TO PAYEE-CUST-ID
+           COMPUTE PAYEE-ID = FUNCTION NUMVAL(WS-PAYEE-INPUT-ID)
+           READ PAYEE-FILE
+           IF WS-PAYEE-FILE-STATUS = "00" AND PAYEE-ACTIVE
+               MOVE PAYEE-NAME TO WS-ACCT-INPUT-NAME
+               SET WS-PAYEE-FOUND TO TRUE
+           ELSE
+               DISPLAY "Payee not found."
+           END-IF.
+
+       7205-SELECT-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 7210 - ADD PAYEE
+      * Saves a payee (name, remittance address, account-at-payee,
+      * and a default payment amount) under the caller's customer ID
+      * so it can be reused from 7200-PAY-BILL without re-keying.
+      ******************************************************************
+       7210-ADD-PAYEE.
+           PERFORM 9300-REQUIRE-MFA
+           IF NOT LS-SESSION-ACTIVE = "Y"
+               GO TO 7210-ADD-PAYEE-EXIT
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "=== ADD PAYEE ==="
+           DISPLAY " "
+           DISPLAY "Payee Name: " WITH NO ADVANCING
+           ACCEPT WS-ACCT-INPUT-NAME FROM CONSOLE
+           DISPLAY "Remittance Address Line 1: " WITH NO ADVANCING
+           ACCEPT WS-PAYEE-INPUT-ADDR1 FROM CONSOLE
+           DISPLAY "Remittance Address Line 2: " WITH NO ADVANCING
+           ACCEPT WS-PAYEE-INPUT-ADDR2 FROM CONSOLE
+           DISPLAY "City: " WITH NO ADVANCING
+           ACCEPT WS-PAYEE-INPUT-CITY FROM CONSOLE
+           DISPLAY "State: " WITH NO ADVANCING
+           ACCEPT WS-PAYEE-INPUT-STATE FROM CONSOLE
+           DISPLAY "ZIP: " WITH NO ADVANCING
+           ACCEPT WS-PAYEE-INPUT-ZIP FROM CONSOLE
+           DISPLAY "Account Number at Payee: " WITH NO ADVANCING
+           ACCEPT WS-PAYEE-INPUT-ACCTNUM FROM CONSOLE
+           DISPLAY "Default Payment Amount: " WITH NO ADVANCING
+           ACCEPT WS-PAYEE-INPUT-AMOUNT FROM CONSOLE
+
+           PERFORM 7225-GENERATE-PAYEE-ID
+
+           MOVE LS-CURRENT-USER TO PAYEE-CUST-ID
+           MOVE WS-NEXT-PAYEE-ID TO PAYEE-ID
+           MOVE WS-ACCT-INPUT-NAME TO PAYEE-NAME
+           MOVE WS-PAYEE-INPUT-ADDR1 TO PAYEE-ADDR-LINE1
+           MOVE WS-PAYEE-INPUT-ADDR2 TO PAYEE-ADDR-LINE2
+           MOVE WS-PAYEE-INPUT-CITY TO PAYEE-CITY
+           MOVE WS-PAYEE-INPUT-STATE TO PAYEE-STATE
+           MOVE WS-PAYEE-INPUT-ZIP TO PAYEE-ZIP
+           MOVE WS-PAYEE-INPUT-ACCTNUM TO PAYEE-ACCT-AT-PAYEE
+           COMPUTE PAYEE-DEFAULT-AMOUNT =
+               FUNCTION NUMVAL(WS-PAYEE-INPUT-AMOUNT)
+           SET PAYEE-ACTIVE TO TRUE
+
+           WRITE PAYEE-RECORD
+           IF WS-PAYEE-FILE-STATUS = "00"
+               DISPLAY "Payee " PAYEE-ID " saved."
+           ELSE
+               DISPLAY "Unable to save payee, status "
+                       WS-PAYEE-FILE-STATUS
+           END-IF.
+
+       7210-ADD-PAYEE-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 7220 - LIST MY PAYEES
+      * Full-table scan filtered to the caller's customer ID, the
+      * same style 4000-TRANSACTION-HISTORY uses to filter a scan by
+      * a field that isn't the file's own record key.
+      ******************************************************************
+       7220-LIST-MY-PAYEES.
+           DISPLAY " "
+           DISPLAY "=== SAVED PAYEES ==="
+           DISPLAY "  " WS-SEPARATOR
+           MOVE ZEROS TO WS-PAYEE-DSP-COUNT
+           MOVE LOW-VALUES TO PAYEE-KEY
+           START PAYEE-FILE KEY >= PAYEE-KEY
+
+           PERFORM UNTIL WS-PAYEE-FILE-STATUS NOT = "00"
+               READ PAYEE-FILE NEXT
+               IF WS-PAYEE-FILE-STATUS = "00"
+                   IF PAYEE-CUST-ID = LS-CURRENT-USER
+                       AND PAYEE-ACTIVE
+                       ADD 1 TO WS-PAYEE-DSP-COUNT
+                       DISPLAY "  " PAYEE-ID ": " PAYEE-NAME
+                               " (Acct# " PAYEE-ACCT-AT-PAYEE ")"
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-PAYEE-DSP-COUNT = 0
+               DISPLAY "  (none on file)"
+           END-IF.
+
+      ******************************************************************
+      * 7225 - GENERATE PAYEE ID
+      * Same next-highest-key scan style as 2250-GENERATE-ACCOUNT-ID
+      * and 7055-GENERATE-HOLD-ID.
+      ******************************************************************
+       7225-GENERATE-PAYEE-ID.
+           MOVE ZEROS TO WS-NEXT-PAYEE-ID
+           MOVE LOW-VALUES TO PAYEE-KEY
+           START PAYEE-FILE KEY >= PAYEE-KEY
+
+           PERFORM UNTIL WS-PAYEE-FILE-STATUS NOT = "00"
+               READ PAYEE-FILE NEXT
+               IF WS-PAYEE-FILE-STATUS = "00"
+                   IF PAYEE-ID >= WS-NEXT-PAYEE-ID
+                       COMPUTE WS-NEXT-PAYEE-ID = PAYEE-ID + 1
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 7300 - BATCH INTEREST CALCULATION
+      * VULNERABILITY V09: Compound interest overflow
+      * VULNERABILITY V10: No admin role check
+      ******************************************************************
+       7300-BATCH-INTEREST.
+      * VULNERABILITY V10: No admin check for batch operation
+           DISPLAY " "
+           DISPLAY "=== BATCH INTEREST CALCULATION ==="
+
+           MOVE "INTEREST" TO WS-RUNCTL-JOB-NAME
+           PERFORM 9100-WRITE-RUNCTL-START
+
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           PERFORM 7310-OPEN-CHECKPOINT-FILE
+           PERFORM 7320-LOAD-CHECKPOINT
+
+           IF WS-CKPT-RESUMING
+               DISPLAY "Resuming batch interest run after account "
+                       CKPT-LAST-ACCT-ID
+               COMPUTE ACCT-ID = CKPT-LAST-ACCT-ID + 1
+               MOVE CKPT-ACCOUNTS-DONE TO WS-DSP-ACCT-COUNT
+           ELSE
+               DISPLAY "Processing all savings accounts..."
+               MOVE LOW-VALUES TO ACCT-ID
+               MOVE ZEROS TO WS-DSP-ACCT-COUNT
+           END-IF
+           START ACCOUNT-FILE KEY >= ACCT-ID
+
+           PERFORM UNTIL WS-ACCT-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+               IF WS-ACCT-FILE-STATUS = "00"
+                   IF ACCT-TYPE = "SA" OR ACCT-TYPE = "CH"
+                       ADD 1 TO WS-DSP-ACCT-COUNT
+
+      * VULNERABILITY V09: Compound interest without overflow
+      *   For large balances this can overflow
+                       MOVE 1 TO WS-INTEREST-DAYS
+                       PERFORM 5250-CALCULATE-TIERED-INTEREST
+      * No ON SIZE ERROR
+
+      * VULNERABILITY V09: Balance update overflow
+                       COMPUTE ACCT-BALANCE =
+                           ACCT-BALANCE + WS-INTEREST-AMOUNT
+      * No ON SIZE ERROR
+
+                       COMPUTE ACCT-AVAILABLE-BAL =
+                           ACCT-AVAILABLE-BAL
+                           + WS-INTEREST-AMOUNT
+
+                       REWRITE ACCOUNT-RECORD
+      * VULNERABILITY V13: REWRITE status not checked
+
+                       PERFORM 5260-POST-INTEREST-TRANSACTION
+
+                       MOVE WS-INTEREST-AMOUNT TO WS-DSP-AMOUNT
+                       DISPLAY "  Acct " ACCT-ID
+                               " Interest: $" WS-DSP-AMOUNT
+
+                       IF FUNCTION MOD(WS-DSP-ACCT-COUNT,
+                               WS-CKPT-CHECKPOINT-EVERY) = 0
+                           PERFORM 7330-WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
+
+      * Certificates of deposit only compound at their configured
+      * frequency, not every night the batch runs
+                   IF ACCT-TYPE-CD
+                       PERFORM 7305-CHECK-CD-COMPOUND-DUE
+                       IF WS-CD-COMPOUND-DUE
+                           ADD 1 TO WS-DSP-ACCT-COUNT
+
+                           EVALUATE TRUE
+                               WHEN ACCT-CD-COMPOUND-MONTHLY
+                                   MOVE 30 TO WS-INTEREST-DAYS
+                               WHEN ACCT-CD-COMPOUND-QUARTERLY
+                                   MOVE 91 TO WS-INTEREST-DAYS
+                               WHEN ACCT-CD-COMPOUND-ANNUAL
+                                   MOVE 365 TO WS-INTEREST-DAYS
+                           END-EVALUATE
+                           PERFORM 5250-CALCULATE-TIERED-INTEREST
+
+                           COMPUTE ACCT-BALANCE =
+                               ACCT-BALANCE + WS-INTEREST-AMOUNT
+                           COMPUTE ACCT-AVAILABLE-BAL =
+                               ACCT-AVAILABLE-BAL
+                               + WS-INTEREST-AMOUNT
+
+                           REWRITE ACCOUNT-RECORD
+
+                           PERFORM 5260-POST-INTEREST-TRANSACTION
+
+                           MOVE WS-INTEREST-AMOUNT TO WS-DSP-AMOUNT
+                           DISPLAY "  Acct " ACCT-ID
+                                   " CD Interest: $" WS-DSP-AMOUNT
+
+                           IF FUNCTION MOD(WS-DSP-ACCT-COUNT,
+                                   WS-CKPT-CHECKPOINT-EVERY) = 0
+                               PERFORM 7330-WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM 7340-COMPLETE-CHECKPOINT
+
+           DISPLAY " "
+           DISPLAY "Batch interest applied to "
+                   WS-DSP-ACCT-COUNT " accounts."
+
+           MOVE "INTEREST" TO WS-RUNCTL-JOB-NAME
+           MOVE WS-DSP-ACCT-COUNT TO WS-RUNCTL-RECORDS-DONE
+           MOVE ZEROS TO WS-RUNCTL-RETURN-CODE
+           PERFORM 9110-WRITE-RUNCTL-COMPLETE
 
       * VULNERABILITY V07: SQL Injection in batch update
            MOVE SPACES TO WS-SQL-STMT
@@ -1353,8 +4129,102 @@
            CONTINUE.
       * VULNERABILITY V06: SQLCODE not checked
 
+      ******************************************************************
+      * 7305 - CHECK CD COMPOUNDING DUE
+      * A CD only compounds on its monthly/quarterly/annual
+      * anniversary of ACCT-OPEN-DATE, not on every nightly run.
+      ******************************************************************
+       7305-CHECK-CD-COMPOUND-DUE.
+           SET WS-CD-COMPOUND-NOT-DUE TO TRUE
+           MOVE ACCT-OPEN-DATE(7:2) TO WS-CD-OPEN-DAY
+           MOVE WS-ACCEPT-DATE(7:2) TO WS-CD-TODAY-DAY
+
+           IF WS-CD-OPEN-DAY = WS-CD-TODAY-DAY
+               MOVE ACCT-OPEN-DATE(5:2) TO WS-CD-OPEN-MONTH
+               MOVE WS-ACCEPT-DATE(5:2) TO WS-CD-TODAY-MONTH
+               EVALUATE TRUE
+                   WHEN ACCT-CD-COMPOUND-MONTHLY
+                       SET WS-CD-COMPOUND-DUE TO TRUE
+                   WHEN ACCT-CD-COMPOUND-QUARTERLY
+                       COMPUTE WS-CD-MONTH-DIFF =
+                           (WS-CD-TODAY-MONTH - WS-CD-OPEN-MONTH)
+                           + 12
+                       IF FUNCTION MOD(WS-CD-MONTH-DIFF, 3) = 0
+                           SET WS-CD-COMPOUND-DUE TO TRUE
+                       END-IF
+                   WHEN ACCT-CD-COMPOUND-ANNUAL
+                       IF WS-CD-OPEN-MONTH = WS-CD-TODAY-MONTH
+                           SET WS-CD-COMPOUND-DUE TO TRUE
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+      ******************************************************************
+      * 7310 - OPEN THE BATCH CHECKPOINT FILE
+      * Creates the checkpoint file on its first-ever run.
+      ******************************************************************
+       7310-OPEN-CHECKPOINT-FILE.
+           OPEN I-O BATCH-CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "35"
+               OPEN OUTPUT BATCH-CHECKPOINT-FILE
+               CLOSE BATCH-CHECKPOINT-FILE
+               OPEN I-O BATCH-CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * 7320 - LOAD CHECKPOINT
+      * A checkpoint left in progress from a prior abended run means
+      * this run should resume after CKPT-LAST-ACCT-ID rather than
+      * reapplying interest from the top of the file.
+      ******************************************************************
+       7320-LOAD-CHECKPOINT.
+           SET WS-CKPT-NOT-RESUMING TO TRUE
+           MOVE "INTEREST" TO CKPT-JOB-NAME
+           READ BATCH-CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00" AND CKPT-IN-PROGRESS
+               SET WS-CKPT-RESUMING TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * 7330 - WRITE CHECKPOINT
+      * Records the last account processed so a rerun after an
+      * abend can resume from here instead of the top of the file.
+      ******************************************************************
+       7330-WRITE-CHECKPOINT.
+           MOVE "INTEREST" TO CKPT-JOB-NAME
+           MOVE WS-ACCEPT-DATE TO CKPT-RUN-DATE
+           MOVE ACCT-ID TO CKPT-LAST-ACCT-ID
+           MOVE WS-DSP-ACCT-COUNT TO CKPT-ACCOUNTS-DONE
+           SET CKPT-IN-PROGRESS TO TRUE
+           REWRITE CHECKPOINT-RECORD
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+
+      ******************************************************************
+      * 7340 - COMPLETE CHECKPOINT
+      * Marks the run complete so the next invocation starts a fresh
+      * pass instead of treating this run as an interrupted one.
+      ******************************************************************
+       7340-COMPLETE-CHECKPOINT.
+           MOVE "INTEREST" TO CKPT-JOB-NAME
+           MOVE WS-ACCEPT-DATE TO CKPT-RUN-DATE
+           MOVE ACCT-ID TO CKPT-LAST-ACCT-ID
+           MOVE WS-DSP-ACCT-COUNT TO CKPT-ACCOUNTS-DONE
+           SET CKPT-COMPLETE TO TRUE
+           REWRITE CHECKPOINT-RECORD
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               WRITE CHECKPOINT-RECORD
+           END-IF
+           CLOSE BATCH-CHECKPOINT-FILE.
+
       ******************************************************************
       * 7400 - ACCOUNT STATEMENT
+      * Displays the statement at the console as before, and also
+      * writes it to a printable statement file for the print vendor -
+      * one file per account per cycle, named from the owner's customer
+      * ID and today's date the same way RPTGEN's 1500-OPEN-REPORT-FILE
+      * names its dated output files.
       * VULNERABILITY V11: IDOR - view any account statement
       * VULNERABILITY V05: PII in statement output
       ******************************************************************
@@ -1371,64 +4241,1093 @@
       * VULNERABILITY V13: File status not checked
 
            IF WS-ACCT-FILE-STATUS = "00"
+               PERFORM 7430-GENERATE-STATEMENT-BODY
+           ELSE
+               DISPLAY "Account not found."
+           END-IF.
+
+      ******************************************************************
+      * 7410 - OPEN STATEMENT FILE
+      * Names the statement file from the account owner's customer ID
+      * and today's date so each customer gets one file per cycle, the
+      * same dated-filename idea RPTGEN's 1500-OPEN-REPORT-FILE uses
+      * for its own output files.
+      ******************************************************************
+       7410-OPEN-STATEMENT-FILE.
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           STRING "/tmp/altoro_stmt_"
+                  FUNCTION TRIM(ACCT-OWNER-ID)
+                  "_" WS-ACCEPT-DATE ".txt"
+                  DELIMITED SIZE INTO WS-STMT-OUTPUT-PATH
+           OPEN OUTPUT STATEMENT-OUTPUT-FILE.
+
+      ******************************************************************
+      * 7420 - WRITE STATEMENT DETAIL LINE
+      * One transaction-detail line, date/type/amount and a running
+      * balance column, written to the print-vendor statement file.
+      ******************************************************************
+       7420-WRITE-STMT-DETAIL-LINE.
+           STRING TRAN-DATE "   " TRAN-TYPE "   $" WS-DSP-AMOUNT
+               "  $" WS-DSP-BALANCE
+               DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+           WRITE STATEMENT-OUTPUT-RECORD.
+
+      ******************************************************************
+      * 7430 - GENERATE STATEMENT BODY
+      * The letterhead, customer/account identification, transaction
+      * detail and closing summary common to both an operator pulling
+      * a single statement through 7400-ACCOUNT-STATEMENT and
+      * 7450-BATCH-STATEMENT-CYCLE running the whole portfolio - both
+      * call this with ACCOUNT-RECORD already READ for the account in
+      * question.
+      ******************************************************************
+       7430-GENERATE-STATEMENT-BODY.
+           PERFORM 7410-OPEN-STATEMENT-FILE
+
       * Print statement header
-               DISPLAY " "
-               DISPLAY "========================================"
-               DISPLAY "  ALTORO MUTUAL BANK"
-               DISPLAY "  ACCOUNT STATEMENT"
-               DISPLAY "========================================"
-               DISPLAY "  Account:  " ACCT-ID
-               DISPLAY "  Name:     " ACCT-NAME
-               DISPLAY "  Owner:    " ACCT-OWNER-ID
-               DISPLAY "  Type:     " ACCT-TYPE
+           DISPLAY " "
+           DISPLAY "========================================"
+           DISPLAY "  ALTORO MUTUAL BANK"
+           DISPLAY "  ACCOUNT STATEMENT"
+           DISPLAY "========================================"
+           DISPLAY "  Account:  " ACCT-ID
+           DISPLAY "  Name:     " ACCT-NAME
+           DISPLAY "  Owner:    " ACCT-OWNER-ID
+           DISPLAY "  Type:     " ACCT-TYPE
+
+           STRING "ALTORO MUTUAL BANK - ONE MUTUAL PLAZA"
+               DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+           WRITE STATEMENT-OUTPUT-RECORD
+           STRING "ACCOUNT STATEMENT"
+               DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+           WRITE STATEMENT-OUTPUT-RECORD
+           MOVE SPACES TO STATEMENT-OUTPUT-RECORD
+           WRITE STATEMENT-OUTPUT-RECORD
+           STRING "Account:  " ACCT-ID
+               DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+           WRITE STATEMENT-OUTPUT-RECORD
+           STRING "Name:     " ACCT-NAME
+               DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+           WRITE STATEMENT-OUTPUT-RECORD
+           STRING "Type:     " ACCT-TYPE
+               DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+           WRITE STATEMENT-OUTPUT-RECORD
 
       * Get owner details for statement
-               MOVE ACCT-OWNER-ID TO CUST-USER-ID
-               READ CUSTOMER-FILE
-               IF WS-CUST-FILE-STATUS = "00"
+           MOVE ACCT-OWNER-ID TO CUST-USER-ID
+           READ CUSTOMER-FILE
+           IF WS-CUST-FILE-STATUS = "00"
       * VULNERABILITY V05: PII in statement
-                   DISPLAY "  Customer: " CUST-FIRST-NAME " "
-                           CUST-LAST-NAME
-                   DISPLAY "  SSN:      " CUST-SSN
-                   DISPLAY "  Address:  " CUST-STREET
-                   DISPLAY "            " CUST-CITY ", "
-                           CUST-STATE " " CUST-ZIP
-               END-IF
+               DISPLAY "  Customer: " CUST-FIRST-NAME " "
+                       CUST-LAST-NAME
+               DISPLAY "  SSN:      " CUST-SSN
+               DISPLAY "  Address:  " CUST-STREET
+               DISPLAY "            " CUST-CITY ", "
+                       CUST-STATE " " CUST-ZIP
+
+               STRING "Customer: " CUST-FIRST-NAME " "
+                   CUST-LAST-NAME
+                   DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+               WRITE STATEMENT-OUTPUT-RECORD
+               STRING "SSN:      " CUST-SSN
+                   DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+               WRITE STATEMENT-OUTPUT-RECORD
+               STRING "Address:  " CUST-STREET
+                   DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+               WRITE STATEMENT-OUTPUT-RECORD
+               STRING "          " CUST-CITY ", " CUST-STATE " "
+                   CUST-ZIP
+                   DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+               WRITE STATEMENT-OUTPUT-RECORD
+           END-IF
 
-               DISPLAY "========================================"
-               DISPLAY "  Date       Type   Amount"
-                       "          Balance"
-               DISPLAY "  --------   ----   ---------------"
-                       "  ---------------"
+           DISPLAY "========================================"
+           DISPLAY "  Date       Type   Amount"
+                   "          Balance"
+           DISPLAY "  --------   ----   ---------------"
+                   "  ---------------"
+
+           MOVE SPACES TO STATEMENT-OUTPUT-RECORD
+           WRITE STATEMENT-OUTPUT-RECORD
+           STRING "Date       Type   Amount          Balance"
+               DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+           WRITE STATEMENT-OUTPUT-RECORD
+           STRING "--------   ----   ---------------  ---------"
+               "------"
+               DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+           WRITE STATEMENT-OUTPUT-RECORD
 
       * Read transactions for this account
-               MOVE LOW-VALUES TO TRAN-ID
-               START TRANSACTION-FILE KEY >= TRAN-ID
-               MOVE ZEROS TO WS-DSP-TRAN-COUNT
-
-               PERFORM UNTIL WS-TRAN-FILE-STATUS NOT = "00"
-                   READ TRANSACTION-FILE NEXT
-                   IF WS-TRAN-FILE-STATUS = "00"
-                       IF TRAN-ACCOUNT-ID = ACCT-ID
-                           ADD 1 TO WS-DSP-TRAN-COUNT
-                           MOVE TRAN-AMOUNT
-                               TO WS-DSP-AMOUNT
-                           MOVE TRAN-BALANCE-AFTER
-                               TO WS-DSP-BALANCE
-                           DISPLAY "  " TRAN-DATE " "
-                                   TRAN-TYPE "     $"
-                                   WS-DSP-AMOUNT "  $"
-                                   WS-DSP-BALANCE
+           MOVE LOW-VALUES TO TRAN-ID
+           START TRANSACTION-FILE KEY >= TRAN-ID
+           MOVE ZEROS TO WS-DSP-TRAN-COUNT
+
+           PERFORM UNTIL WS-TRAN-FILE-STATUS NOT = "00"
+               READ TRANSACTION-FILE NEXT
+               IF WS-TRAN-FILE-STATUS = "00"
+                   IF TRAN-ACCOUNT-ID = ACCT-ID
+                       ADD 1 TO WS-DSP-TRAN-COUNT
+                       MOVE TRAN-AMOUNT
+                           TO WS-DSP-AMOUNT
+                       MOVE TRAN-BALANCE-AFTER
+                           TO WS-DSP-BALANCE
+                       DISPLAY "  " TRAN-DATE " "
+                               TRAN-TYPE "     $"
+                               WS-DSP-AMOUNT "  $"
+                               WS-DSP-BALANCE
+                       PERFORM 7420-WRITE-STMT-DETAIL-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           DISPLAY "  --------   ----   ---------------"
+                   "  ---------------"
+           MOVE ACCT-BALANCE TO WS-DSP-BALANCE
+           DISPLAY "  Current Balance:  $" WS-DSP-BALANCE
+           DISPLAY "========================================"
+           DISPLAY "  Transactions: " WS-DSP-TRAN-COUNT
+
+           STRING "--------   ----   ---------------  ---------"
+               "------"
+               DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+           WRITE STATEMENT-OUTPUT-RECORD
+           MOVE ACCT-BALANCE TO WS-DSP-BALANCE
+           STRING "Current Balance:  $" WS-DSP-BALANCE
+               DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+           WRITE STATEMENT-OUTPUT-RECORD
+           STRING "Transactions: " WS-DSP-TRAN-COUNT
+               DELIMITED SIZE INTO STATEMENT-OUTPUT-RECORD
+           WRITE STATEMENT-OUTPUT-RECORD
+
+           CLOSE STATEMENT-OUTPUT-FILE
+           DISPLAY "Statement written to: " WS-STMT-OUTPUT-PATH.
+
+      ******************************************************************
+      * 7440 - CHECK STATEMENT CYCLE DUE
+      * An account's statement cycle falls on the calendar day-of-month
+      * of ACCT-OPEN-DATE, the same anniversary-of-open-date idea
+      * 7305-CHECK-CD-COMPOUND-DUE uses to gate CD compounding, so
+      * every account gets one statement a month without a separate
+      * cycle-date field.
+      ******************************************************************
+       7440-CHECK-STMT-CYCLE-DUE.
+           SET WS-STMT-CYCLE-NOT-DUE TO TRUE
+           MOVE ACCT-OPEN-DATE(7:2) TO WS-STMT-OPEN-DAY
+           MOVE WS-ACCEPT-DATE(7:2) TO WS-STMT-TODAY-DAY
+           IF WS-STMT-OPEN-DAY = WS-STMT-TODAY-DAY
+               SET WS-STMT-CYCLE-DUE TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * 7450 - BATCH STATEMENT CYCLE
+      * Scans ACCOUNT-FILE for every account whose statement cycle
+      * falls on today's date and runs 7430-GENERATE-STATEMENT-BODY for
+      * each one, the same checkpoint/restart shape 7300-BATCH-INTEREST
+      * uses so an interrupted overnight run can resume after the last
+      * account completed instead of starting the portfolio over. Like
+      * 7300-BATCH-INTEREST and 7920-BATCH-STANDING-ORDERS, there is no
+      * scheduler in this system, so this is invoked as a callable
+      * paragraph, not a menu option.
+      ******************************************************************
+       7450-BATCH-STATEMENT-CYCLE.
+           DISPLAY " "
+           DISPLAY "=== BATCH STATEMENT CYCLE ==="
+
+           MOVE "STMTCYC" TO WS-RUNCTL-JOB-NAME
+           PERFORM 9100-WRITE-RUNCTL-START
+
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           PERFORM 7310-OPEN-CHECKPOINT-FILE
+           PERFORM 7460-LOAD-STMT-CHECKPOINT
+
+           IF WS-CKPT-RESUMING
+               DISPLAY "Resuming statement cycle run after account "
+                       CKPT-LAST-ACCT-ID
+               COMPUTE ACCT-ID = CKPT-LAST-ACCT-ID + 1
+               MOVE CKPT-ACCOUNTS-DONE TO WS-DSP-ACCT-COUNT
+           ELSE
+               DISPLAY "Processing accounts due for statements..."
+               MOVE LOW-VALUES TO ACCT-ID
+               MOVE ZEROS TO WS-DSP-ACCT-COUNT
+           END-IF
+           START ACCOUNT-FILE KEY >= ACCT-ID
+
+           PERFORM UNTIL WS-ACCT-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+               IF WS-ACCT-FILE-STATUS = "00"
+                   PERFORM 7440-CHECK-STMT-CYCLE-DUE
+                   IF WS-STMT-CYCLE-DUE
+                       ADD 1 TO WS-DSP-ACCT-COUNT
+                       PERFORM 7430-GENERATE-STATEMENT-BODY
+                       IF FUNCTION MOD(WS-DSP-ACCT-COUNT,
+                               WS-CKPT-CHECKPOINT-EVERY) = 0
+                           PERFORM 7470-WRITE-STMT-CHECKPOINT
                        END-IF
                    END-IF
-               END-PERFORM
+               END-IF
+           END-PERFORM
 
-               DISPLAY "  --------   ----   ---------------"
-                       "  ---------------"
-               MOVE ACCT-BALANCE TO WS-DSP-BALANCE
-               DISPLAY "  Current Balance:  $" WS-DSP-BALANCE
-               DISPLAY "========================================"
-               DISPLAY "  Transactions: " WS-DSP-TRAN-COUNT
+           PERFORM 7480-COMPLETE-STMT-CHECKPOINT
+
+           DISPLAY " "
+           DISPLAY "Statement cycle complete. Statements produced: "
+                   WS-DSP-ACCT-COUNT
+
+           MOVE "STMTCYC" TO WS-RUNCTL-JOB-NAME
+           MOVE WS-DSP-ACCT-COUNT TO WS-RUNCTL-RECORDS-DONE
+           MOVE ZEROS TO WS-RUNCTL-RETURN-CODE
+           PERFORM 9110-WRITE-RUNCTL-COMPLETE.
+
+      ******************************************************************
+      * 7460 - LOAD STATEMENT CHECKPOINT
+      * Same idea as 7320-LOAD-CHECKPOINT, keyed under its own
+      * CKPT-JOB-NAME so the statement cycle's restart point doesn't
+      * collide with the batch interest job's.
+      ******************************************************************
+       7460-LOAD-STMT-CHECKPOINT.
+           SET WS-CKPT-NOT-RESUMING TO TRUE
+           MOVE "STMTCYC" TO CKPT-JOB-NAME
+           READ BATCH-CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00" AND CKPT-IN-PROGRESS
+               SET WS-CKPT-RESUMING TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * 7470 - WRITE STATEMENT CHECKPOINT
+      * Same idea as 7330-WRITE-CHECKPOINT, for the statement cycle job.
+      ******************************************************************
+       7470-WRITE-STMT-CHECKPOINT.
+           MOVE "STMTCYC" TO CKPT-JOB-NAME
+           MOVE WS-ACCEPT-DATE TO CKPT-RUN-DATE
+           MOVE ACCT-ID TO CKPT-LAST-ACCT-ID
+           MOVE WS-DSP-ACCT-COUNT TO CKPT-ACCOUNTS-DONE
+           SET CKPT-IN-PROGRESS TO TRUE
+           REWRITE CHECKPOINT-RECORD
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+
+      ******************************************************************
+      * 7480 - COMPLETE STATEMENT CHECKPOINT
+      * Same idea as 7340-COMPLETE-CHECKPOINT, for the statement cycle
+      * job.
+      ******************************************************************
+       7480-COMPLETE-STMT-CHECKPOINT.
+           MOVE "STMTCYC" TO CKPT-JOB-NAME
+           MOVE WS-ACCEPT-DATE TO CKPT-RUN-DATE
+           MOVE ACCT-ID TO CKPT-LAST-ACCT-ID
+           MOVE WS-DSP-ACCT-COUNT TO CKPT-ACCOUNTS-DONE
+           SET CKPT-COMPLETE TO TRUE
+           REWRITE CHECKPOINT-RECORD
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               WRITE CHECKPOINT-RECORD
+           END-IF
+           CLOSE BATCH-CHECKPOINT-FILE.
+
+      ******************************************************************
+      * 8000 - APPROVE PENDING REQUESTS
+      * Lists items waiting in PENDING-APPROVAL-FILE and lets a second,
+      * different logged-in user approve or reject one. Approval posts
+      * the underlying transfer or limit change; the maker who
+      * submitted the request cannot also be its checker.
+      ******************************************************************
+       8000-APPROVE-PENDING-REQUESTS.
+           DISPLAY " "
+           DISPLAY "=== PENDING APPROVALS ==="
+           DISPLAY " "
+           MOVE ZEROS TO WS-PEND-DSP-COUNT
+
+           MOVE LOW-VALUES TO PEND-APPROVAL-ID
+           START PENDING-APPROVAL-FILE KEY >= PEND-APPROVAL-ID
+
+           PERFORM UNTIL WS-PEND-FILE-STATUS NOT = "00"
+               READ PENDING-APPROVAL-FILE NEXT
+               IF WS-PEND-FILE-STATUS = "00"
+                   IF PEND-STATUS-PENDING
+                       ADD 1 TO WS-PEND-DSP-COUNT
+                       DISPLAY "  ID " PEND-APPROVAL-ID
+                               " Type=" PEND-REQUEST-TYPE
+                               " SubmittedBy=" PEND-SUBMITTED-BY
+                               " Amount=$" PEND-AMOUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-PEND-DSP-COUNT = ZEROS
+               DISPLAY "No pending approvals."
+               GO TO 8000-APPROVE-EXIT
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Enter Approval ID to review (0 to cancel): "
+                   WITH NO ADVANCING
+           ACCEPT WS-PEND-INPUT-ID FROM CONSOLE
+
+           IF WS-PEND-INPUT-ID = "0" OR WS-PEND-INPUT-ID = SPACES
+               GO TO 8000-APPROVE-EXIT
+           END-IF
+
+           MOVE WS-PEND-INPUT-ID TO PEND-APPROVAL-ID
+           READ PENDING-APPROVAL-FILE
+           IF WS-PEND-FILE-STATUS NOT = "00"
+               DISPLAY "Approval item not found."
+               GO TO 8000-APPROVE-EXIT
+           END-IF
+
+           IF NOT PEND-STATUS-PENDING
+               DISPLAY "That item has already been decided."
+               GO TO 8000-APPROVE-EXIT
+           END-IF
+
+      * Maker-checker: the approver must not be the submitter
+           IF PEND-SUBMITTED-BY = LS-CURRENT-USER
+               DISPLAY "You cannot approve your own request - a "
+                       "different user must review it."
+               GO TO 8000-APPROVE-EXIT
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Type:          " PEND-REQUEST-TYPE
+           DISPLAY "Submitted By:  " PEND-SUBMITTED-BY
+           DISPLAY "Submitted On:  " PEND-SUBMITTED-DATE
+           IF PEND-TYPE-TRANSFER OR PEND-TYPE-VELOCITY
+               DISPLAY "From Account:  " PEND-FROM-ACCT-ID
+               DISPLAY "To Account:    " PEND-TO-ACCT-ID
+               DISPLAY "Amount:        $" PEND-AMOUNT
+           ELSE
+               IF PEND-TYPE-POSPAY
+                   DISPLAY "Account:       " PEND-FROM-ACCT-ID
+                   DISPLAY "Check Number:  " PEND-NEW-DAILY-LIMIT
+                   DISPLAY "Amount:        $" PEND-AMOUNT
+                   DISPLAY "Reason:        " PEND-MEMO
+               ELSE
+                   DISPLAY "Account:       " PEND-FROM-ACCT-ID
+                   DISPLAY "New Daily:     $" PEND-NEW-DAILY-LIMIT
+                   DISPLAY "New Monthly:   $" PEND-NEW-MONTHLY-LIMIT
+               END-IF
+           END-IF
+
+           DISPLAY "Approve (A) or Reject (R)? " WITH NO ADVANCING
+           ACCEPT WS-PEND-APPROVE-CHOICE FROM CONSOLE
+
+           EVALUATE WS-PEND-APPROVE-CHOICE
+               WHEN "A"
+               WHEN "a"
+                   SET PEND-STATUS-APPROVED TO TRUE
+                   MOVE LS-CURRENT-USER TO PEND-APPROVED-BY
+                   REWRITE PENDING-APPROVAL-RECORD
+                   IF PEND-TYPE-TRANSFER OR PEND-TYPE-VELOCITY
+                       PERFORM 3060-POST-APPROVED-TRANSFER
+                   ELSE
+                       IF PEND-TYPE-POSPAY
+                           PERFORM 3065-POST-APPROVED-POSPAY-DEPOSIT
+                       ELSE
+                           PERFORM 5160-POST-APPROVED-LIMIT-CHANGE
+                       END-IF
+                   END-IF
+                   DISPLAY "Request " PEND-APPROVAL-ID " approved."
+               WHEN "R"
+               WHEN "r"
+                   SET PEND-STATUS-REJECTED TO TRUE
+                   MOVE LS-CURRENT-USER TO PEND-APPROVED-BY
+                   REWRITE PENDING-APPROVAL-RECORD
+                   DISPLAY "Request " PEND-APPROVAL-ID " rejected."
+               WHEN OTHER
+                   DISPLAY "No action taken."
+           END-EVALUATE.
+
+       8000-APPROVE-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 7900 - ADD STANDING ORDER
+      * Records a recurring transfer instruction (fixed amount, fixed
+      * frequency) between two accounts. The batch job in
+      * 7920-BATCH-STANDING-ORDERS posts each one through the same
+      * debit/credit paragraphs 3000-FUND-TRANSFER itself uses once its
+      * next run date arrives, the same way 3060-POST-APPROVED-TRANSFER
+      * posts a maker-checker-approved transfer non-interactively.
+      ******************************************************************
+       7900-ADD-STANDING-ORDER.
+           DISPLAY " "
+           DISPLAY "=== ADD STANDING ORDER ==="
+           DISPLAY " "
+           DISPLAY "From Account ID: " WITH NO ADVANCING
+           ACCEPT WS-STO-INPUT-FROM-ID FROM CONSOLE
+           DISPLAY "To Account ID: " WITH NO ADVANCING
+           ACCEPT WS-STO-INPUT-TO-ID FROM CONSOLE
+           DISPLAY "Amount: " WITH NO ADVANCING
+           ACCEPT WS-STO-INPUT-AMOUNT FROM CONSOLE
+           DISPLAY "Frequency (W)eekly/(M)onthly/(Q)uarterly/(A)nnual: "
+               WITH NO ADVANCING
+           ACCEPT WS-STO-INPUT-FREQ FROM CONSOLE
+
+           MOVE LS-CURRENT-USER TO STO-CUST-ID
+           COMPUTE STO-FROM-ACCT-ID =
+               FUNCTION NUMVAL(WS-STO-INPUT-FROM-ID)
+           COMPUTE STO-TO-ACCT-ID =
+               FUNCTION NUMVAL(WS-STO-INPUT-TO-ID)
+           COMPUTE STO-AMOUNT = FUNCTION NUMVAL(WS-STO-INPUT-AMOUNT)
+
+           EVALUATE WS-STO-INPUT-FREQ
+               WHEN "W"
+                   SET STO-FREQ-WEEKLY TO TRUE
+               WHEN "Q"
+                   SET STO-FREQ-QUARTERLY TO TRUE
+               WHEN "A"
+                   SET STO-FREQ-ANNUAL TO TRUE
+               WHEN OTHER
+                   SET STO-FREQ-MONTHLY TO TRUE
+           END-EVALUATE
+
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO STO-CREATED-DATE
+           MOVE WS-ACCEPT-DATE TO STO-NEXT-RUN-DATE
+           MOVE SPACES TO STO-LAST-RUN-DATE
+           MOVE SPACES TO STO-MEMO
+           SET STO-ACTIVE TO TRUE
+
+           WRITE STANDING-ORDER-RECORD
+           IF WS-STO-FILE-STATUS NOT = "00"
+               DISPLAY "A standing order between these accounts "
+                       "already exists for this customer."
+           ELSE
+               DISPLAY "Standing order created. First transfer "
+                       "scheduled " STO-NEXT-RUN-DATE "."
+           END-IF.
+
+      ******************************************************************
+      * 7910 - LIST/CANCEL STANDING ORDERS
+      * Full scan of STANDING-ORDER-FILE filtered on the caller's
+      * customer ID, the same filtered-scan idiom 7220-LIST-MY-PAYEES
+      * uses over PAYEE-FILE.
+      ******************************************************************
+       7910-LIST-STANDING-ORDERS.
+           DISPLAY " "
+           DISPLAY "=== MY STANDING ORDERS ==="
+           DISPLAY "  " WS-SEPARATOR
+           MOVE ZEROS TO WS-STO-DSP-COUNT
+           MOVE LOW-VALUES TO STO-KEY
+           MOVE LS-CURRENT-USER TO STO-CUST-ID
+           START STANDING-ORDER-FILE KEY >= STO-KEY
+
+           PERFORM UNTIL WS-STO-FILE-STATUS NOT = "00"
+               READ STANDING-ORDER-FILE NEXT
+               IF WS-STO-FILE-STATUS = "00"
+                   IF STO-CUST-ID = LS-CURRENT-USER
+                       ADD 1 TO WS-STO-DSP-COUNT
+                       DISPLAY "  " STO-FROM-ACCT-ID " -> "
+                               STO-TO-ACCT-ID "  Amt: " STO-AMOUNT
+                               "  Freq: " STO-FREQUENCY
+                               "  Next: " STO-NEXT-RUN-DATE
+                               "  Status: " STO-STATUS
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-STO-DSP-COUNT = 0
+               DISPLAY "  (none on file)"
+           ELSE
+               DISPLAY " "
+               DISPLAY "Cancel a standing order? Enter From Account ID"
+               DISPLAY "(or press Enter to skip): " WITH NO ADVANCING
+               ACCEPT WS-STO-INPUT-CHOICE FROM CONSOLE
+               IF WS-STO-INPUT-CHOICE NOT = SPACES
+                   PERFORM 7915-CANCEL-STANDING-ORDER
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 7915 - CANCEL STANDING ORDER
+      * Re-scans by From Account ID (the choice offered from the list
+      * above) and stops every active order the caller owns that
+      * matches it.
+      ******************************************************************
+       7915-CANCEL-STANDING-ORDER.
+           MOVE LOW-VALUES TO STO-KEY
+           MOVE LS-CURRENT-USER TO STO-CUST-ID
+           START STANDING-ORDER-FILE KEY >= STO-KEY
+
+           PERFORM UNTIL WS-STO-FILE-STATUS NOT = "00"
+               READ STANDING-ORDER-FILE NEXT
+               IF WS-STO-FILE-STATUS = "00"
+                   IF STO-CUST-ID = LS-CURRENT-USER
+                       AND STO-FROM-ACCT-ID = FUNCTION NUMVAL
+                           (WS-STO-INPUT-CHOICE)
+                       AND STO-ACTIVE
+                       SET STO-STOPPED TO TRUE
+                       REWRITE STANDING-ORDER-RECORD
+                       DISPLAY "Standing order stopped."
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 7920 - BATCH STANDING ORDER TRANSFERS
+      * Scans STANDING-ORDER-FILE for active orders whose next run
+      * date has arrived and posts each one through
+      * 7930-POST-STANDING-TRANSFER, then advances its next run date.
+      * Like 7300-BATCH-INTEREST, this is a batch job meant to be run
+      * once a day; there is no scheduler in this system, so it is
+      * invoked the same way - as a callable paragraph, not a menu
+      * option.
+      ******************************************************************
+       7920-BATCH-STANDING-ORDERS.
+           MOVE "STANDORD" TO WS-RUNCTL-JOB-NAME
+           PERFORM 9100-WRITE-RUNCTL-START
+
+           DISPLAY " "
+           DISPLAY "=== BATCH STANDING ORDER TRANSFERS ==="
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO WS-STO-TODAY
+           MOVE ZEROS TO WS-STO-DUE-COUNT
+
+           MOVE LOW-VALUES TO STO-KEY
+           START STANDING-ORDER-FILE KEY >= STO-KEY
+
+           PERFORM UNTIL WS-STO-FILE-STATUS NOT = "00"
+               READ STANDING-ORDER-FILE NEXT
+               IF WS-STO-FILE-STATUS = "00"
+                   IF STO-ACTIVE
+                       AND STO-NEXT-RUN-DATE NOT > WS-STO-TODAY
+                       PERFORM 7930-POST-STANDING-TRANSFER
+                       MOVE WS-STO-TODAY TO STO-LAST-RUN-DATE
+                       PERFORM 7940-ADVANCE-STANDING-ORDER-DATE
+                       REWRITE STANDING-ORDER-RECORD
+                       ADD 1 TO WS-STO-DUE-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Standing order transfers posted: " WS-STO-DUE-COUNT.
+
+           MOVE "STANDORD" TO WS-RUNCTL-JOB-NAME
+           MOVE WS-STO-DUE-COUNT TO WS-RUNCTL-RECORDS-DONE
+           MOVE ZEROS TO WS-RUNCTL-RETURN-CODE
+           PERFORM 9110-WRITE-RUNCTL-COMPLETE.
+
+      ******************************************************************
+      * 7930 - POST STANDING TRANSFER
+      * Posts one recurring transfer. Same debit/credit/rewrite
+      * sequence as 3060-POST-APPROVED-TRANSFER, sourced from the
+      * standing order's accounts and amount instead of a pending
+      * approval record.
+      ******************************************************************
+       7930-POST-STANDING-TRANSFER.
+           MOVE STO-FROM-ACCT-ID TO WS-XFER-FROM-ID
+           MOVE STO-TO-ACCT-ID TO WS-XFER-TO-ID
+           MOVE STO-AMOUNT TO WS-LOCAL-XFER-AMT
+
+           MOVE STO-FROM-ACCT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Source account no longer exists."
+               GO TO 7930-POST-EXIT
+           END-IF
+
+           COMPUTE ACCT-BALANCE = ACCT-BALANCE - WS-LOCAL-XFER-AMT
+           COMPUTE ACCT-AVAILABLE-BAL =
+               ACCT-AVAILABLE-BAL - WS-LOCAL-XFER-AMT
+           MOVE WS-STO-TODAY TO ACCT-LAST-ACTIVITY
+           SET ACCT-NOT-DORMANT TO TRUE
+           REWRITE ACCOUNT-RECORD
+
+           PERFORM 3100-RECORD-DEBIT-TRANSACTION
+
+           MOVE STO-TO-ACCT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Destination account no longer exists."
+               DISPLAY "WARNING: Source account already debited!"
+               GO TO 7930-POST-EXIT
+           END-IF
+
+           COMPUTE ACCT-BALANCE = ACCT-BALANCE + WS-LOCAL-XFER-AMT
+           COMPUTE ACCT-AVAILABLE-BAL =
+               ACCT-AVAILABLE-BAL + WS-LOCAL-XFER-AMT
+           MOVE WS-STO-TODAY TO ACCT-LAST-ACTIVITY
+           SET ACCT-NOT-DORMANT TO TRUE
+           REWRITE ACCOUNT-RECORD
+
+           PERFORM 3200-RECORD-CREDIT-TRANSACTION
+
+           DISPLAY "Standing order transfer posted: "
+                   STO-FROM-ACCT-ID " -> " STO-TO-ACCT-ID.
+
+       7930-POST-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 7940 - ADVANCE STANDING ORDER DATE
+      * Weekly frequencies add 7 calendar days via
+      * FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER, the same technique
+      * 7500-DORMANCY-REPORT (in RPTGEN) uses for day-based date math.
+      * Monthly/quarterly/annual frequencies carry the month and year
+      * forward the same way 2260-COMPUTE-CD-MATURITY does, keeping the
+      * day-of-month as-is.
+      ******************************************************************
+       7940-ADVANCE-STANDING-ORDER-DATE.
+           EVALUATE TRUE
+               WHEN STO-FREQ-WEEKLY
+                   MOVE STO-NEXT-RUN-DATE(1:8) TO WS-STO-DATE-INT
+                   COMPUTE WS-STO-DATE-INT =
+                       FUNCTION INTEGER-OF-DATE(WS-STO-DATE-INT) + 7
+                   COMPUTE WS-STO-NEXT-NUM =
+                       FUNCTION DATE-OF-INTEGER(WS-STO-DATE-INT)
+                   MOVE WS-STO-NEXT-NUM TO STO-NEXT-RUN-DATE
+               WHEN OTHER
+                   MOVE STO-NEXT-RUN-DATE(1:4) TO WS-STO-YEAR
+                   MOVE STO-NEXT-RUN-DATE(5:2) TO WS-STO-MONTH
+                   MOVE STO-NEXT-RUN-DATE(7:2) TO WS-STO-DAY
+
+                   EVALUATE TRUE
+                       WHEN STO-FREQ-MONTHLY
+                           COMPUTE WS-STO-TOTAL-MONTHS =
+                               WS-STO-MONTH + 1
+                       WHEN STO-FREQ-QUARTERLY
+                           COMPUTE WS-STO-TOTAL-MONTHS =
+                               WS-STO-MONTH + 3
+                       WHEN STO-FREQ-ANNUAL
+                           COMPUTE WS-STO-TOTAL-MONTHS =
+                               WS-STO-MONTH + 12
+                   END-EVALUATE
+                   COMPUTE WS-STO-YEAR =
+                       WS-STO-YEAR + ((WS-STO-TOTAL-MONTHS - 1) / 12)
+                   COMPUTE WS-STO-MONTH =
+                       FUNCTION MOD(WS-STO-TOTAL-MONTHS - 1, 12) + 1
+
+                   COMPUTE WS-STO-NEXT-NUM =
+                       (WS-STO-YEAR * 10000) + (WS-STO-MONTH * 100)
+                       + WS-STO-DAY
+                   MOVE WS-STO-NEXT-NUM TO STO-NEXT-RUN-DATE
+           END-EVALUATE.
+
+      ******************************************************************
+      * 7950 - APPLY LOAN PAYMENT
+      * Applies one scheduled payment to a loan account: the interest
+      * portion is the remaining principal times the monthly rate,
+      * the principal portion is the fixed amount set at origination
+      * (capped to whatever remains on the final payment). Posts a
+      * single payment transaction for the combined amount and brings
+      * the account balance - which is carried negative for loans,
+      * per ACCT-TYPE-LOAN - up toward zero.
+      ******************************************************************
+       7950-APPLY-LOAN-PAYMENT.
+           DISPLAY " "
+           DISPLAY "=== MAKE LOAN PAYMENT ==="
+           DISPLAY " "
+           DISPLAY "Loan Account ID: " WITH NO ADVANCING
+           ACCEPT WS-LOAN-INPUT-ACCT-ID FROM CONSOLE
+           COMPUTE ACCT-ID = FUNCTION NUMVAL(WS-LOAN-INPUT-ACCT-ID)
+
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "00"
+               DISPLAY "Account not found."
+               GO TO 7950-APPLY-EXIT
+           END-IF
+
+           IF NOT ACCT-TYPE-LOAN
+               DISPLAY "Account " ACCT-ID " is not a loan account."
+               GO TO 7950-APPLY-EXIT
+           END-IF
+
+           MOVE ACCT-ID TO LOAN-ACCT-ID
+           READ LOAN-SCHEDULE-FILE
+           IF WS-LOAN-FILE-STATUS NOT = "00"
+               DISPLAY "No loan schedule on file for this account."
+               GO TO 7950-APPLY-EXIT
+           END-IF
+
+           IF NOT LOAN-ACTIVE
+               DISPLAY "This loan is already paid off."
+               GO TO 7950-APPLY-EXIT
+           END-IF
+
+           COMPUTE WS-LOAN-MONTHLY-RATE =
+               LOAN-INTEREST-RATE / 12 / 100
+           COMPUTE WS-LOAN-INTEREST-PORTION ROUNDED =
+               LOAN-REMAINING-PRINCIPAL * WS-LOAN-MONTHLY-RATE
+
+           IF LOAN-MONTHLY-PRINCIPAL-AMT > LOAN-REMAINING-PRINCIPAL
+               MOVE LOAN-REMAINING-PRINCIPAL
+                   TO WS-LOAN-PRINCIPAL-PORTION
            ELSE
+               MOVE LOAN-MONTHLY-PRINCIPAL-AMT
+                   TO WS-LOAN-PRINCIPAL-PORTION
+           END-IF
+
+           COMPUTE WS-LOAN-PAYMENT-AMT =
+               WS-LOAN-INTEREST-PORTION + WS-LOAN-PRINCIPAL-PORTION
+
+           COMPUTE LOAN-REMAINING-PRINCIPAL =
+               LOAN-REMAINING-PRINCIPAL - WS-LOAN-PRINCIPAL-PORTION
+           ADD 1 TO LOAN-PAYMENTS-MADE
+
+           MOVE LOAN-NEXT-PAYMENT-DATE(1:4) TO WS-CD-YEAR
+           MOVE LOAN-NEXT-PAYMENT-DATE(5:2) TO WS-CD-MONTH
+           MOVE LOAN-NEXT-PAYMENT-DATE(7:2) TO WS-CD-DAY
+           COMPUTE WS-CD-TOTAL-MONTHS = WS-CD-MONTH + 1
+           COMPUTE WS-CD-YEAR =
+               WS-CD-YEAR + ((WS-CD-TOTAL-MONTHS - 1) / 12)
+           COMPUTE WS-CD-MONTH =
+               FUNCTION MOD(WS-CD-TOTAL-MONTHS - 1, 12) + 1
+           COMPUTE WS-CD-MATURITY-NUM =
+               (WS-CD-YEAR * 10000) + (WS-CD-MONTH * 100) + WS-CD-DAY
+           MOVE WS-CD-MATURITY-NUM TO LOAN-NEXT-PAYMENT-DATE
+
+           IF LOAN-REMAINING-PRINCIPAL NOT > ZEROS
+               MOVE ZEROS TO LOAN-REMAINING-PRINCIPAL
+               SET LOAN-PAID-OFF TO TRUE
+           END-IF
+           REWRITE LOAN-SCHEDULE-RECORD
+
+           COMPUTE ACCT-BALANCE = ACCT-BALANCE + WS-LOAN-PAYMENT-AMT
+           COMPUTE ACCT-AVAILABLE-BAL =
+               ACCT-AVAILABLE-BAL + WS-LOAN-PAYMENT-AMT
+           MOVE WS-ACCEPT-DATE TO ACCT-LAST-ACTIVITY
+           SET ACCT-NOT-DORMANT TO TRUE
+           REWRITE ACCOUNT-RECORD
+
+      * Record payment transaction
+           PERFORM 3090-GET-NEXT-TRAN-ID
+           MOVE WS-NEXT-TRAN-ID TO TRAN-ID
+           MOVE ACCT-ID TO TRAN-ACCOUNT-ID
+           MOVE WS-ACCEPT-DATE TO TRAN-DATE
+           SET TRAN-TYPE-PAYMENT TO TRUE
+           MOVE WS-LOAN-PAYMENT-AMT TO TRAN-AMOUNT
+           MOVE ACCT-BALANCE TO TRAN-BALANCE-AFTER
+           STRING "Loan payment: principal " WS-LOAN-PRINCIPAL-PORTION
+                  " interest " WS-LOAN-INTEREST-PORTION
+                  DELIMITED SIZE INTO TRAN-DESCRIPTION
+           MOVE LS-CURRENT-USER TO TRAN-USER-ID
+           SET TRAN-COMPLETED TO TRUE
+           SET TRAN-NOT-CASH TO TRUE
+           WRITE TRANSACTION-RECORD
+
+           MOVE WS-LOAN-PAYMENT-AMT TO WS-LOAN-DSP-AMOUNT
+           DISPLAY "Payment of $" WS-LOAN-DSP-AMOUNT " applied."
+           DISPLAY "Remaining principal: " LOAN-REMAINING-PRINCIPAL
+           IF LOAN-PAID-OFF
+               DISPLAY "Loan is now paid in full."
+           END-IF.
+
+       7950-APPLY-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 7960 - ISSUE CHECK (POSITIVE PAY)
+      * Records a check the account holder says they wrote, so a
+      * later deposit presenting that check can be matched against it
+      * by 7060-POSITIVE-PAY-MATCH.
+      ******************************************************************
+       7960-ISSUE-CHECK.
+           DISPLAY " "
+           DISPLAY "=== ISSUE CHECK (POSITIVE PAY) ==="
+           DISPLAY " "
+           DISPLAY "Account ID: " WITH NO ADVANCING
+           ACCEPT WS-CHKISS-INPUT-ACCT-ID FROM CONSOLE
+           MOVE WS-CHKISS-INPUT-ACCT-ID TO ACCT-ID
+
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "00"
                DISPLAY "Account not found."
+               GO TO 7960-ISSUE-EXIT
+           END-IF
+
+           DISPLAY "Check Number: " WITH NO ADVANCING
+           ACCEPT WS-CHKISS-INPUT-NUM FROM CONSOLE
+           DISPLAY "Check Amount: " WITH NO ADVANCING
+           ACCEPT WS-CHKISS-INPUT-AMOUNT FROM CONSOLE
+           DISPLAY "Payee: " WITH NO ADVANCING
+           ACCEPT WS-CHKISS-INPUT-PAYEE FROM CONSOLE
+
+           MOVE ACCT-ID TO CHKISS-ACCT-ID
+           COMPUTE CHKISS-CHECK-NUM =
+               FUNCTION NUMVAL(WS-CHKISS-INPUT-NUM)
+           READ CHECK-ISSUE-FILE
+           IF WS-CHKISS-FILE-STATUS = "00"
+               DISPLAY "Check number " WS-CHKISS-INPUT-NUM
+                       " is already on file for this account."
+               GO TO 7960-ISSUE-EXIT
+           END-IF
+
+           MOVE ACCT-ID TO CHKISS-ACCT-ID
+           COMPUTE CHKISS-CHECK-NUM =
+               FUNCTION NUMVAL(WS-CHKISS-INPUT-NUM)
+           COMPUTE CHKISS-AMOUNT =
+               FUNCTION NUMVAL(WS-CHKISS-INPUT-AMOUNT)
+           MOVE WS-CHKISS-INPUT-PAYEE TO CHKISS-PAYEE
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO CHKISS-ISSUE-DATE
+           SET CHKISS-OUTSTANDING TO TRUE
+           WRITE CHECK-ISSUE-RECORD
+
+           IF WS-CHKISS-FILE-STATUS = "00"
+               DISPLAY "Check " WS-CHKISS-INPUT-NUM
+                       " recorded as issued."
+           ELSE
+               DISPLAY "Unable to save issued check, status "
+                       WS-CHKISS-FILE-STATUS
+           END-IF.
+
+       7960-ISSUE-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 8100 - VIEW MY CARDS
+      * Full-table scan filtered to the caller's customer ID, the
+      * same style 7220-LIST-MY-PAYEES uses to filter a scan by a
+      * field that isn't the file's own record key.
+      ******************************************************************
+       8100-VIEW-MY-CARDS.
+           DISPLAY " "
+           DISPLAY "=== MY CARDS ==="
+           DISPLAY "  " WS-SEPARATOR
+           MOVE ZEROS TO WS-CARD-DSP-COUNT
+           MOVE LOW-VALUES TO CARD-NUMBER
+           START CARD-FILE KEY >= CARD-NUMBER
+               INVALID KEY CONTINUE
+           END-START
+
+           PERFORM UNTIL WS-CARD-FILE-STATUS NOT = "00"
+               READ CARD-FILE NEXT RECORD
+               IF WS-CARD-FILE-STATUS = "00"
+                   IF CARD-CUST-ID = LS-CURRENT-USER
+                       ADD 1 TO WS-CARD-DSP-COUNT
+                       DISPLAY "  Card: " CARD-NUMBER
+                               "  Acct: " CARD-ACCT-ID
+                       DISPLAY "    Status: " CARD-STATUS
+                               "  Expires: " CARD-EXPIRATION-DATE
+      * VULNERABILITY V05: Display sensitive card details
+                       DISPLAY "    PIN: " CARD-PIN
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-CARD-DSP-COUNT = 0
+               DISPLAY "  (none on file)"
+           END-IF.
+
+      ******************************************************************
+      * 8120 - CHANGE CARD PIN
+      * Customer-facing: looks a card up by number and lets the
+      * caller set a new PIN on it directly, without touching the
+      * account record or its own ACCT-PIN.
+      ******************************************************************
+       8120-CHANGE-CARD-PIN.
+           DISPLAY " "
+           DISPLAY "=== CHANGE CARD PIN ==="
+           DISPLAY "Card Number: " WITH NO ADVANCING
+           ACCEPT WS-CARD-INPUT-NUM FROM CONSOLE
+           COMPUTE CARD-NUMBER = FUNCTION NUMVAL(WS-CARD-INPUT-NUM)
+
+      * VULNERABILITY V11: No check if card belongs to user
+      *   Should verify CARD-CUST-ID = LS-CURRENT-USER
+           READ CARD-FILE
+           IF WS-CARD-FILE-STATUS NOT = "00"
+               DISPLAY "Card not found."
+               GO TO 8120-PIN-EXIT
+           END-IF
+
+           IF NOT CARD-ACTIVE
+               DISPLAY "Card is not active, PIN cannot be changed."
+               GO TO 8120-PIN-EXIT
+           END-IF
+
+           DISPLAY "New PIN: " WITH NO ADVANCING
+           ACCEPT WS-CARD-INPUT-PIN FROM CONSOLE
+           DISPLAY "Confirm New PIN: " WITH NO ADVANCING
+           ACCEPT WS-CARD-INPUT-PIN-CONF FROM CONSOLE
+
+           IF WS-CARD-INPUT-PIN NOT = WS-CARD-INPUT-PIN-CONF
+               DISPLAY "PINs do not match, PIN not changed."
+               GO TO 8120-PIN-EXIT
+           END-IF
+
+           MOVE WS-CARD-INPUT-PIN TO CARD-PIN
+           REWRITE CARD-RECORD
+           IF WS-CARD-FILE-STATUS = "00"
+               DISPLAY "Card PIN changed."
+           ELSE
+               DISPLAY "Unable to update card PIN, status "
+                       WS-CARD-FILE-STATUS
+           END-IF.
+
+       8120-PIN-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 8150 - BLOCK/REISSUE CARD
+      * Ops-facing: blocks a card outright, or blocks it and issues a
+      * replacement card number against the same account in one step.
+      * This is the function that lets a single compromised or lost
+      * card be shut off without locking the whole account the way
+      * 6000-LOCK-UNLOCK-ACCOUNT does.
+      ******************************************************************
+       8150-BLOCK-REISSUE-CARD.
+           DISPLAY " "
+           DISPLAY "=== BLOCK/REISSUE CARD ==="
+           DISPLAY "Card Number: " WITH NO ADVANCING
+           ACCEPT WS-CARD-INPUT-NUM FROM CONSOLE
+           COMPUTE CARD-NUMBER = FUNCTION NUMVAL(WS-CARD-INPUT-NUM)
+
+           READ CARD-FILE
+           IF WS-CARD-FILE-STATUS NOT = "00"
+               DISPLAY "Card not found."
+               GO TO 8150-BLOCK-EXIT
+           END-IF
+
+           DISPLAY "Current status: " CARD-STATUS
+           MOVE CARD-ACCT-ID TO WS-CARD-REISSUE-ACCT-ID
+           MOVE CARD-CUST-ID TO WS-CARD-REISSUE-CUST-ID
+
+           SET CARD-BLOCKED TO TRUE
+           REWRITE CARD-RECORD
+           IF WS-CARD-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to block card, status "
+                       WS-CARD-FILE-STATUS
+               GO TO 8150-BLOCK-EXIT
+           END-IF
+           DISPLAY "Card " CARD-NUMBER " blocked."
+
+           DISPLAY "Issue a replacement card now? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-CARD-BLOCK-CHOICE FROM CONSOLE
+
+           IF WS-CARD-BLOCK-CHOICE = "Y" OR WS-CARD-BLOCK-CHOICE = "y"
+               SET CARD-REISSUED TO TRUE
+               REWRITE CARD-RECORD
+
+               PERFORM 2285-GENERATE-CARD-NUMBER
+               MOVE WS-NEXT-CARD-NUM TO CARD-NUMBER
+               MOVE WS-CARD-REISSUE-ACCT-ID TO CARD-ACCT-ID
+               MOVE WS-CARD-REISSUE-CUST-ID TO CARD-CUST-ID
+               SET CARD-TYPE-DEBIT TO TRUE
+
+               DISPLAY "New Card PIN: " WITH NO ADVANCING
+               ACCEPT CARD-PIN FROM CONSOLE
+
+               ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+               MOVE WS-ACCEPT-DATE TO CARD-ISSUE-DATE
+               MOVE WS-ACCEPT-DATE(1:4) TO WS-CARD-EXP-YEAR
+               MOVE WS-ACCEPT-DATE(5:2) TO WS-CARD-EXP-MONTH
+               MOVE WS-ACCEPT-DATE(7:2) TO WS-CARD-EXP-DAY
+               COMPUTE WS-CARD-EXP-YEAR = WS-CARD-EXP-YEAR + 4
+               COMPUTE WS-CARD-EXP-NUM =
+                   (WS-CARD-EXP-YEAR * 10000)
+                   + (WS-CARD-EXP-MONTH * 100) + WS-CARD-EXP-DAY
+               MOVE WS-CARD-EXP-NUM TO CARD-EXPIRATION-DATE
+
+               SET CARD-ACTIVE TO TRUE
+               WRITE CARD-RECORD
+               IF WS-CARD-FILE-STATUS = "00"
+                   DISPLAY "Replacement card issued: " CARD-NUMBER
+               ELSE
+                   DISPLAY "Unable to issue replacement card, status "
+                           WS-CARD-FILE-STATUS
+               END-IF
+           END-IF.
+
+       8150-BLOCK-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 9100 - WRITE RUN-CONTROL START RECORD
+      * Logs the start of a batch job to BATCH-RUN-LOG-FILE. The
+      * caller moves the job's name into WS-RUNCTL-JOB-NAME before
+      * performing this.
+      ******************************************************************
+       9100-WRITE-RUNCTL-START.
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ACCEPT-TIME FROM TIME
+           MOVE WS-ACCEPT-TIME(1:8) TO WS-RUNCTL-START-TIME
+
+           MOVE SPACES TO RUN-CONTROL-RECORD
+           MOVE WS-RUNCTL-JOB-NAME TO RUNCTL-JOB-NAME
+           MOVE WS-ACCEPT-DATE TO RUNCTL-RUN-DATE
+           SET RUNCTL-TYPE-START TO TRUE
+           MOVE WS-RUNCTL-START-TIME TO RUNCTL-START-TIME
+           MOVE ZEROS TO RUNCTL-END-TIME
+           MOVE ZEROS TO RUNCTL-RECORDS-DONE
+           MOVE ZEROS TO RUNCTL-RETURN-CODE
+           MOVE SPACES TO RUNCTL-STATUS
+           WRITE RUN-CONTROL-RECORD.
+
+      ******************************************************************
+      * 9110 - WRITE RUN-CONTROL COMPLETION RECORD
+      * Logs the end of a batch job to BATCH-RUN-LOG-FILE. The caller
+      * moves the job's name into WS-RUNCTL-JOB-NAME, the number of
+      * records it touched into WS-DSP-ACCT-COUNT-equivalent working
+      * field named by the caller into RUNCTL-RECORDS-DONE via
+      * WS-RUNCTL-RECORDS-DONE, and sets WS-RUNCTL-RETURN-CODE before
+      * performing this.
+      ******************************************************************
+       9110-WRITE-RUNCTL-COMPLETE.
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ACCEPT-TIME FROM TIME
+
+           MOVE SPACES TO RUN-CONTROL-RECORD
+           MOVE WS-RUNCTL-JOB-NAME TO RUNCTL-JOB-NAME
+           MOVE WS-ACCEPT-DATE TO RUNCTL-RUN-DATE
+           SET RUNCTL-TYPE-COMPLETE TO TRUE
+           MOVE WS-RUNCTL-START-TIME TO RUNCTL-START-TIME
+           MOVE WS-ACCEPT-TIME(1:8) TO RUNCTL-END-TIME
+           MOVE WS-RUNCTL-RECORDS-DONE TO RUNCTL-RECORDS-DONE
+           MOVE WS-RUNCTL-RETURN-CODE TO RUNCTL-RETURN-CODE
+           IF WS-RUNCTL-RETURN-CODE = ZEROS
+               SET RUNCTL-STATUS-CLEAN TO TRUE
+           ELSE
+               SET RUNCTL-STATUS-ERROR TO TRUE
+           END-IF
+           WRITE RUN-CONTROL-RECORD.
+
+      ******************************************************************
+      * 9200 - WRITE AUDIT LOG
+      * Writes one structured AUDIT-LOG-FILE record. The caller moves
+      * a short action code into WS-AUDIT-ACTION and STRINGs the
+      * free-text part of the message into WS-AUDIT-DETAIL before
+      * performing this - timestamp, user and program are filled in
+      * here the same way every time.
+      ******************************************************************
+       9200-WRITE-AUDIT-LOG.
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ACCEPT-TIME FROM TIME
+           STRING WS-ACCEPT-DATE "-" WS-ACCEPT-TIME
+               DELIMITED SIZE INTO WS-AUDIT-TIMESTAMP
+           MOVE LS-CURRENT-USER TO WS-AUDIT-USER
+           MOVE WS-PROGRAM-NAME TO WS-AUDIT-PROGRAM
+
+           MOVE WS-AUDIT-TIMESTAMP TO ALOG-TIMESTAMP
+           MOVE WS-AUDIT-USER TO ALOG-USER
+           MOVE WS-AUDIT-ACTION TO ALOG-ACTION
+           MOVE WS-AUDIT-SEVERITY TO ALOG-SEVERITY
+           MOVE WS-AUDIT-PROGRAM TO ALOG-PROGRAM
+           MOVE WS-AUDIT-DETAIL TO ALOG-DETAIL
+           WRITE AUDIT-LOG-RECORD
+
+           MOVE "INFO" TO WS-AUDIT-SEVERITY
+           MOVE SPACES TO WS-AUDIT-DETAIL.
+
+      ******************************************************************
+      * 9300 - REQUIRE MULTI-FACTOR CHALLENGE FOR A HIGH-RISK ACTION
+      * Calls AUTHNTCN with LS-AUDIT-ACTION set to "MFA" so it runs
+      * its 1400-MFA-CHALLENGE paragraph against the already-active
+      * session, the same caller-sets-a-function-code convention
+      * MAINPROG uses for "CPWD"/"SESS". AUTHNTCN reports a failed
+      * challenge back by setting LS-SESSION-ACTIVE to "N", the same
+      * way it already signals an expired/invalid session - the
+      * caller just needs to check LS-SESSION-ACTIVE after this
+      * returns rather than proceeding with the high-risk action.
+      ******************************************************************
+       9300-REQUIRE-MFA.
+           MOVE "MFA" TO LS-AUDIT-ACTION
+           CALL "AUTHNTCN" USING
+               LS-SESSION-INFO
+               LS-DB2-CONFIG
+               LS-ERROR-FIELDS
+               LS-AUDIT-FIELDS
+           MOVE SPACES TO LS-AUDIT-ACTION
+           IF NOT LS-SESSION-ACTIVE = "Y"
+               DISPLAY "Multi-factor authentication failed - "
+                       "action cancelled."
            END-IF.
