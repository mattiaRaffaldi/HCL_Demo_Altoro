@@ -53,6 +53,12 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-LOG-FILE-STATUS.
 
+           SELECT SYSTEM-CONFIG-FILE
+               ASSIGN TO "SYSCONFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SYSCFG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
@@ -63,6 +69,8 @@
            COPY TRANREC.
        FD  LOG-FILE.
        01  LOG-RECORD                  PIC X(256).
+       FD  SYSTEM-CONFIG-FILE.
+       01  SYSCFG-LINE                 PIC X(80).
 
        WORKING-STORAGE SECTION.
 
@@ -74,6 +82,18 @@
 
       * Local working storage
        01  WS-LOG-FILE-STATUS          PIC X(02).
+       01  WS-SYSCFG-FILE-STATUS       PIC X(02).
+           88  WS-SYSCFG-FILE-OK       VALUE "00".
+           88  WS-SYSCFG-FILE-EOF      VALUE "10".
+           88  WS-SYSCFG-FILE-MISSING  VALUE "35".
+
+      * System configuration override fields - values read from
+      * SYSTEM-CONFIG-FILE at startup replace the compiled-in
+      * SYSCOPY defaults so environment-specific settings (test,
+      * QA, prod) don't require a recompile to change.
+       01  WS-SYSCFG-KEYWORD           PIC X(20) VALUE SPACES.
+       01  WS-SYSCFG-VALUE             PIC X(60) VALUE SPACES.
+       01  WS-SYSCFG-EQUALS-POS        PIC 9(02) VALUE ZEROS.
        01  WS-PROGRAM-NAME             PIC X(08) VALUE "MAINPROG".
        01  WS-SUB-PROGRAM              PIC X(08) VALUE SPACES.
        01  WS-MENU-CHOICE              PIC X(02) VALUE SPACES.
@@ -84,6 +104,11 @@
       * VULNERABILITY V29: Alterable GO TO target
        01  WS-DISPATCH-TARGET          PIC 9(02) VALUE ZEROS.
 
+      * Role-based menu access control
+       01  WS-ACCESS-ALLOWED           PIC X(01) VALUE "N".
+           88  WS-ACCESS-OK            VALUE "Y".
+           88  WS-ACCESS-NOT-OK        VALUE "N".
+
       * Banner display fields
        01  WS-BANNER-LINE              PIC X(72) VALUE SPACES.
        01  WS-SEPARATOR                PIC X(72) VALUE ALL "=".
@@ -132,6 +157,10 @@
            MOVE "MAINPROG" TO WS-PROGRAM-NAME
            MOVE ZEROS TO WS-STARTUP-ERRORS
 
+      * Override the compiled-in SYSCOPY defaults with whatever this
+      * environment's config file specifies, if one is present
+           PERFORM 1050-LOAD-SYSTEM-CONFIG
+
       * Get current date and time
            ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
            ACCEPT WS-ACCEPT-TIME FROM TIME
@@ -169,6 +198,104 @@
            DISPLAY "System initialization complete."
            DISPLAY " ".
 
+      ******************************************************************
+      * 1050 - LOAD SYSTEM CONFIGURATION
+      * Reads SYSTEM-CONFIG-FILE, a simple KEYWORD=VALUE text file, and
+      * overrides the matching WS-SYSTEM-INFO field for each line
+      * recognized. Missing file (status 35) just means this site
+      * hasn't set one up yet - the SYSCOPY VALUE clauses stand as the
+      * defaults, same as before this feature existed.
+      ******************************************************************
+       1050-LOAD-SYSTEM-CONFIG.
+           OPEN INPUT SYSTEM-CONFIG-FILE
+           IF WS-SYSCFG-FILE-MISSING
+               DISPLAY "No SYSTEM-CONFIG-FILE found - using built-in "
+                       "system defaults."
+               GO TO 1050-LOAD-CONFIG-EXIT
+           END-IF
+           IF NOT WS-SYSCFG-FILE-OK
+               DISPLAY "Unable to open SYSTEM-CONFIG-FILE, status "
+                       WS-SYSCFG-FILE-STATUS "- using built-in "
+                       "system defaults."
+               GO TO 1050-LOAD-CONFIG-EXIT
+           END-IF
+
+           PERFORM UNTIL WS-SYSCFG-FILE-EOF
+               READ SYSTEM-CONFIG-FILE
+               IF WS-SYSCFG-FILE-OK
+                   PERFORM 1055-APPLY-CONFIG-LINE
+               END-IF
+           END-PERFORM
+
+           CLOSE SYSTEM-CONFIG-FILE.
+
+       1050-LOAD-CONFIG-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 1055 - APPLY CONFIG LINE
+      * Splits one SYSCFG-LINE on its first "=" and, if the left side
+      * matches a known keyword, moves the right side into the
+      * corresponding WS-SYSTEM-INFO field. Blank lines and lines
+      * starting with "*" (comments) are ignored.
+      ******************************************************************
+       1055-APPLY-CONFIG-LINE.
+           IF SYSCFG-LINE = SPACES OR SYSCFG-LINE(1:1) = "*"
+               GO TO 1055-APPLY-CONFIG-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-SYSCFG-KEYWORD
+           MOVE SPACES TO WS-SYSCFG-VALUE
+           UNSTRING SYSCFG-LINE DELIMITED BY "="
+               INTO WS-SYSCFG-KEYWORD, WS-SYSCFG-VALUE
+
+           EVALUATE WS-SYSCFG-KEYWORD
+               WHEN "SYSTEM-NAME"
+                   MOVE WS-SYSCFG-VALUE TO WS-SYSTEM-NAME
+               WHEN "SYSTEM-VERSION"
+                   MOVE WS-SYSCFG-VALUE TO WS-SYSTEM-VERSION
+               WHEN "SYSTEM-ENV"
+                   MOVE WS-SYSCFG-VALUE TO WS-SYSTEM-ENV
+               WHEN "SYSTEM-REGION"
+                   MOVE WS-SYSCFG-VALUE TO WS-SYSTEM-REGION
+               WHEN "SYSTEM-BUILD-DATE"
+                   MOVE WS-SYSCFG-VALUE TO WS-SYSTEM-BUILD-DATE
+               WHEN "SYSTEM-DATA-PATH"
+                   MOVE WS-SYSCFG-VALUE TO WS-SYSTEM-DATA-PATH
+               WHEN "SYSTEM-LOG-PATH"
+                   MOVE WS-SYSCFG-VALUE TO WS-SYSTEM-LOG-PATH
+               WHEN "SYSTEM-EXPORT-PATH"
+                   MOVE WS-SYSCFG-VALUE TO WS-SYSTEM-EXPORT-PATH
+               WHEN "SYSTEM-TEMP-PATH"
+                   MOVE WS-SYSCFG-VALUE TO WS-SYSTEM-TEMP-PATH
+               WHEN "SESSION-TIMEOUT"
+                   COMPUTE WS-SESSION-TIMEOUT =
+                       FUNCTION NUMVAL(WS-SYSCFG-VALUE)
+               WHEN "PWD-MIN-LENGTH"
+                   COMPUTE WS-PWD-MIN-LENGTH =
+                       FUNCTION NUMVAL(WS-SYSCFG-VALUE)
+               WHEN "PWD-REQUIRE-UPPER"
+                   MOVE WS-SYSCFG-VALUE TO WS-PWD-REQUIRE-UPPER
+               WHEN "PWD-REQUIRE-LOWER"
+                   MOVE WS-SYSCFG-VALUE TO WS-PWD-REQUIRE-LOWER
+               WHEN "PWD-REQUIRE-DIGIT"
+                   MOVE WS-SYSCFG-VALUE TO WS-PWD-REQUIRE-DIGIT
+               WHEN "PWD-REQUIRE-SPECIAL"
+                   MOVE WS-SYSCFG-VALUE TO WS-PWD-REQUIRE-SPECIAL
+               WHEN "PWD-EXPIRE-DAYS"
+                   COMPUTE WS-PWD-EXPIRE-DAYS =
+                       FUNCTION NUMVAL(WS-SYSCFG-VALUE)
+               WHEN "PWD-HISTORY-DEPTH"
+                   COMPUTE WS-PWD-HISTORY-DEPTH =
+                       FUNCTION NUMVAL(WS-SYSCFG-VALUE)
+               WHEN OTHER
+                   DISPLAY "Ignoring unrecognized config keyword: "
+                           WS-SYSCFG-KEYWORD
+           END-EVALUATE.
+
+       1055-APPLY-CONFIG-EXIT.
+           CONTINUE.
+
       ******************************************************************
       * 2000 - DISPLAY WELCOME BANNER
       * VULNERABILITY V27: Exposes system version, build date,
@@ -206,8 +333,9 @@
        3000-LOGIN-PROCESS.
            MOVE "AUTHNTCN" TO WS-SUB-PROGRAM
 
-      * VULNERABILITY V28: No session timeout configured
-      *   WS-SESSION-TIMEOUT is set to 9999 (effectively infinite)
+      * WS-SESSION-TIMEOUT defaults to 9999 (SYSCOPY.cpy) but is
+      * overridden by the SESSION-TIMEOUT keyword in SYSCONFG, if
+      * present, when 1000-LOAD-SYSTEM-CONFIG runs at startup.
            DISPLAY "Please log in to continue."
            DISPLAY " "
 
@@ -216,6 +344,7 @@
                WS-DB2-CONFIG
                WS-ERROR-FIELDS
                WS-AUDIT-FIELDS
+               WS-PASSWORD-POLICY
 
            IF WS-LOGGED-IN
                DISPLAY " "
@@ -238,7 +367,33 @@
        4000-MAIN-MENU-LOOP.
            PERFORM 4100-DISPLAY-MENU
            PERFORM 4200-GET-MENU-CHOICE
-           PERFORM 4300-DISPATCH-CHOICE.
+           PERFORM 4250-CHECK-SESSION-TIMEOUT
+           IF WS-LOGGED-IN
+               PERFORM 4300-DISPATCH-CHOICE
+           END-IF.
+
+      ******************************************************************
+      * 4250 - CHECK SESSION TIMEOUT
+      * Calls AUTHNTCN to enforce the idle-session timeout and to
+      * refresh WS-LAST-ACTIVITY on every menu action.
+      ******************************************************************
+       4250-CHECK-SESSION-TIMEOUT.
+           MOVE "AUTHNTCN" TO WS-SUB-PROGRAM
+           MOVE "SESS" TO WS-AUDIT-ACTION
+           CALL WS-SUB-PROGRAM USING
+               WS-SESSION-INFO
+               WS-DB2-CONFIG
+               WS-ERROR-FIELDS
+               WS-AUDIT-FIELDS
+               WS-PASSWORD-POLICY
+           MOVE SPACES TO WS-AUDIT-ACTION
+
+           IF NOT WS-LOGGED-IN
+               DISPLAY " "
+               DISPLAY "Your session has expired. Please log in "
+                       "again."
+               MOVE "N" TO WS-MAIN-CONTINUE
+           END-IF.
 
       ******************************************************************
       * 4100 - DISPLAY MAIN MENU
@@ -274,6 +429,11 @@
       * 4300 - DISPATCH MENU CHOICE
       * VULNERABILITY V29: Uses ALTER and GO TO DEPENDING ON
       *   for dispatch - obsolete and unsafe control flow
+      *
+      * Options 1, 2, 3 and 7 are available to every logged-in role.
+      * Options 4, 5 and 6 are gated by 4320-CHECK-ROLE-ACCESS since
+      * USER/TELLER/SUPERVISOR/ADMIN no longer share one flat
+      * all-or-nothing permission set.
       ******************************************************************
        4300-DISPATCH-CHOICE.
            EVALUATE WS-MENU-CHOICE
@@ -284,13 +444,26 @@
                WHEN "3"
                    PERFORM 5300-TRANSACTION-HISTORY
                WHEN "4"
-                   PERFORM 5400-CUSTOMER-MANAGEMENT
+                   PERFORM 4320-CHECK-ROLE-ACCESS
+                   IF WS-ACCESS-OK
+                       PERFORM 5400-CUSTOMER-MANAGEMENT
+                   ELSE
+                       PERFORM 4330-ACCESS-DENIED
+                   END-IF
                WHEN "5"
-                   PERFORM 5500-REPORTS
+                   PERFORM 4320-CHECK-ROLE-ACCESS
+                   IF WS-ACCESS-OK
+                       PERFORM 5500-REPORTS
+                   ELSE
+                       PERFORM 4330-ACCESS-DENIED
+                   END-IF
                WHEN "6"
-      * VULNERABILITY V10: No admin role check before
-      *   allowing access to admin functions
-                   PERFORM 5600-ADMIN-FUNCTIONS
+                   PERFORM 4320-CHECK-ROLE-ACCESS
+                   IF WS-ACCESS-OK
+                       PERFORM 5600-ADMIN-FUNCTIONS
+                   ELSE
+                       PERFORM 4330-ACCESS-DENIED
+                   END-IF
                WHEN "7"
                    PERFORM 5700-CHANGE-PASSWORD
                WHEN "0"
@@ -299,6 +472,40 @@
                    DISPLAY "Invalid option. Please try again."
            END-EVALUATE.
 
+      ******************************************************************
+      * 4320 - CHECK ROLE ACCESS TO CURRENT MENU OPTION
+      * ADMIN reaches every option. SUPERVISOR reaches Customer
+      * Management, Reports and Admin Functions (but not every item
+      * inside the admin submenu - see 5600-ADMIN-FUNCTIONS). TELLER
+      * reaches Customer Management only. USER (a customer) reaches
+      * none of options 4, 5 or 6.
+      ******************************************************************
+       4320-CHECK-ROLE-ACCESS.
+           MOVE "N" TO WS-ACCESS-ALLOWED
+           EVALUATE TRUE
+               WHEN WS-IS-ADMIN
+                   MOVE "Y" TO WS-ACCESS-ALLOWED
+               WHEN WS-IS-SUPERVISOR
+                   IF WS-MENU-CHOICE = "4" OR "5" OR "6"
+                       MOVE "Y" TO WS-ACCESS-ALLOWED
+                   END-IF
+               WHEN WS-IS-TELLER
+                   IF WS-MENU-CHOICE = "4"
+                       MOVE "Y" TO WS-ACCESS-ALLOWED
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      ******************************************************************
+      * 4330 - ACCESS DENIED
+      ******************************************************************
+       4330-ACCESS-DENIED.
+           DISPLAY " "
+           DISPLAY "Access denied. Your role does not permit that "
+                   "option."
+           DISPLAY " ".
+
       * VULNERABILITY V29: Obsolete ALTER statement
       *   Modifying GO TO target at runtime - unsafe control flow
            IF WS-MENU-CHOICE = "99"
@@ -402,11 +609,13 @@
 
       ******************************************************************
       * 5600 - ADMIN FUNCTIONS
-      * VULNERABILITY V10: No authentication/role check
-      *   Any logged-in user can access admin functions
+      * Reachable by SUPERVISOR and ADMIN (4320-CHECK-ROLE-ACCESS
+      * keeps USER and TELLER out before this paragraph is ever
+      * performed). A1/A2 are routine account-servicing overrides a
+      * supervisor can approve on their own; A3/A4/A5 touch system
+      * internals and stay ADMIN-only.
       ******************************************************************
        5600-ADMIN-FUNCTIONS.
-      * VULNERABILITY: Should check WS-IS-ADMIN but doesn't
            DISPLAY " "
            DISPLAY "  ADMIN FUNCTIONS"
            DISPLAY "  ==============="
@@ -438,32 +647,44 @@
                        WS-ERROR-FIELDS
                        WS-AUDIT-FIELDS
                WHEN "A3"
+                   IF WS-IS-ADMIN
       * VULNERABILITY V27: Display raw log path
-                   DISPLAY "Log directory: " WS-SYSTEM-LOG-PATH
-                   DISPLAY "Reading system logs..."
-                   MOVE "RPTGEN  " TO WS-SUB-PROGRAM
-                   MOVE "SLOG" TO WS-FUNCTION-CODE
-                   CALL WS-SUB-PROGRAM USING
-                       WS-SESSION-INFO
-                       WS-DB2-CONFIG
-                       WS-SQL-FIELDS
-                       WS-REPORT-FIELDS
-                       WS-ERROR-FIELDS
-                       WS-AUDIT-FIELDS
+                       DISPLAY "Log directory: " WS-SYSTEM-LOG-PATH
+                       DISPLAY "Reading system logs..."
+                       MOVE "RPTGEN  " TO WS-SUB-PROGRAM
+                       MOVE "SLOG" TO WS-FUNCTION-CODE
+                       CALL WS-SUB-PROGRAM USING
+                           WS-SESSION-INFO
+                           WS-DB2-CONFIG
+                           WS-SQL-FIELDS
+                           WS-REPORT-FIELDS
+                           WS-ERROR-FIELDS
+                           WS-AUDIT-FIELDS
+                   ELSE
+                       PERFORM 4330-ACCESS-DENIED
+                   END-IF
                WHEN "A4"
-                   DISPLAY "Running DB2 maintenance..."
+                   IF WS-IS-ADMIN
+                       DISPLAY "Running DB2 maintenance..."
       * VULNERABILITY: DB2 creds exposed in display
-                   DISPLAY "Connecting to " WS-DB2-DATABASE
-                           " as " WS-DB2-USER
+                       DISPLAY "Connecting to " WS-DB2-DATABASE
+                               " as " WS-DB2-USER
+                   ELSE
+                       PERFORM 4330-ACCESS-DENIED
+                   END-IF
                WHEN "A5"
-                   MOVE "CUSTMGMT" TO WS-SUB-PROGRAM
-                   MOVE "EXPT" TO WS-FUNCTION-CODE
-                   CALL WS-SUB-PROGRAM USING
-                       WS-SESSION-INFO
-                       WS-DB2-CONFIG
-                       WS-SQL-FIELDS
-                       WS-ERROR-FIELDS
-                       WS-AUDIT-FIELDS
+                   IF WS-IS-ADMIN
+                       MOVE "CUSTMGMT" TO WS-SUB-PROGRAM
+                       MOVE "EXPT" TO WS-FUNCTION-CODE
+                       CALL WS-SUB-PROGRAM USING
+                           WS-SESSION-INFO
+                           WS-DB2-CONFIG
+                           WS-SQL-FIELDS
+                           WS-ERROR-FIELDS
+                           WS-AUDIT-FIELDS
+                   ELSE
+                       PERFORM 4330-ACCESS-DENIED
+                   END-IF
                WHEN OTHER
                    DISPLAY "Invalid admin option."
            END-EVALUATE
@@ -482,6 +703,7 @@
                WS-DB2-CONFIG
                WS-ERROR-FIELDS
                WS-AUDIT-FIELDS
+               WS-PASSWORD-POLICY
            MOVE SPACES TO WS-FUNCTION-CODE
            DISPLAY "Password change process complete.".
 
