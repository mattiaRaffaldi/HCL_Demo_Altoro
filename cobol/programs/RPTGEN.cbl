@@ -61,12 +61,61 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-TEMP-FILE-STATUS.
 
+           SELECT CSV-OUTPUT-FILE
+               ASSIGN TO WS-RPT-CSV-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-CSV-STATUS.
+
            SELECT AUDIT-TRAIL-FILE
                ASSIGN TO "AUDITLOG"
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-AUDIT-TRAIL-STATUS.
 
+           SELECT CUST-AUDIT-TRAIL-FILE
+               ASSIGN TO "CUSTAUDT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CUST-AUDIT-STATUS.
+
+           SELECT SEC-AUDIT-TRAIL-FILE
+               ASSIGN TO "SECLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SEC-AUDIT-STATUS.
+
+           SELECT GL-FEED-FILE
+               ASSIGN TO WS-GL-FEED-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-GL-FEED-STATUS.
+
+           SELECT TAX-FORM-FILE
+               ASSIGN TO WS-TAX-FORM-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TAX-FORM-STATUS.
+
+           SELECT BATCH-RUN-LOG-FILE
+               ASSIGN TO "RUNLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FILE-STATUS.
+
+           SELECT REPORT-SCHEDULE-FILE
+               ASSIGN TO "RPTSKED"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SKED-REPORT-CODE
+               FILE STATUS IS WS-SKED-FILE-STATUS.
+
+           SELECT DISTRIBUTION-LOG-FILE
+               ASSIGN TO "RPTDIST"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DIST-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
@@ -84,8 +133,74 @@
        FD  TEMP-WORK-FILE.
        01  TEMP-WORK-RECORD            PIC X(256).
 
+       FD  CSV-OUTPUT-FILE.
+       01  CSV-OUTPUT-RECORD           PIC X(512).
+
        FD  AUDIT-TRAIL-FILE.
-       01  AUDIT-TRAIL-RECORD          PIC X(256).
+       01  AUDIT-TRAIL-RECORD.
+           05  ATRL-TIMESTAMP          PIC X(26).
+           05  ATRL-USER               PIC X(20).
+           05  ATRL-ACTION             PIC X(20).
+           05  ATRL-SEVERITY           PIC X(04).
+           05  ATRL-PROGRAM            PIC X(08).
+           05  ATRL-DETAIL             PIC X(178).
+
+       FD  CUST-AUDIT-TRAIL-FILE.
+       01  CUST-AUDIT-TRAIL-RECORD.
+           05  CATR-TIMESTAMP          PIC X(26).
+           05  CATR-USER               PIC X(20).
+           05  CATR-ACTION             PIC X(20).
+           05  CATR-SEVERITY           PIC X(04).
+           05  CATR-PROGRAM            PIC X(08).
+           05  CATR-DETAIL             PIC X(178).
+
+       FD  SEC-AUDIT-TRAIL-FILE.
+       01  SEC-AUDIT-TRAIL-RECORD.
+           05  SATR-TIMESTAMP          PIC X(26).
+           05  SATR-USER               PIC X(20).
+           05  SATR-ACTION             PIC X(20).
+           05  SATR-SEVERITY           PIC X(04).
+           05  SATR-PROGRAM            PIC X(08).
+           05  SATR-DETAIL             PIC X(178).
+
+      * Structured feed record consumed by the general ledger system -
+      * one line per GL account code summarizing a day's postings.
+       FD  GL-FEED-FILE.
+       01  GL-FEED-RECORD              PIC X(85).
+
+      * 1099-INT data file fed to the tax reporting system - one line
+      * per customer's reportable interest income for the tax year.
+       FD  TAX-FORM-FILE.
+       01  TAX-FORM-RECORD             PIC X(100).
+
+       FD  BATCH-RUN-LOG-FILE.
+           COPY RUNCTL.
+
+       FD  REPORT-SCHEDULE-FILE.
+       01  REPORT-SCHEDULE-RECORD.
+           05  SKED-REPORT-CODE        PIC X(08).
+           05  SKED-REPORT-NAME        PIC X(40).
+           05  SKED-CADENCE            PIC X(01).
+               88  SKED-CADENCE-DAILY      VALUE "D".
+               88  SKED-CADENCE-WEEKLY     VALUE "W".
+               88  SKED-CADENCE-MONTHLY    VALUE "M".
+      * Weekly: 0-6, matching MOD(FUNCTION INTEGER-OF-DATE, 7),
+      * 0 = Sunday. Monthly: 1-31, day of month. Unused for Daily.
+           05  SKED-CADENCE-DAY        PIC 9(02).
+           05  SKED-ACTIVE-FLAG        PIC X(01).
+               88  SKED-ACTIVE             VALUE "Y".
+               88  SKED-INACTIVE           VALUE "N".
+           05  SKED-LAST-RUN-DATE      PIC X(10).
+           05  SKED-DIST-LIST          PIC X(200).
+           05  FILLER                  PIC X(20).
+
+       FD  DISTRIBUTION-LOG-FILE.
+       01  DISTRIBUTION-LOG-RECORD.
+           05  DIST-LOG-DATE           PIC X(10).
+           05  DIST-LOG-TIME           PIC X(08).
+           05  DIST-LOG-REPORT-CODE    PIC X(08).
+           05  DIST-LOG-RECIPIENTS     PIC X(200).
+           05  FILLER                  PIC X(30).
 
        WORKING-STORAGE SECTION.
 
@@ -101,6 +216,12 @@
            88  WS-RPT-LOOP             VALUE "Y".
            88  WS-RPT-EXIT-FLG         VALUE "N".
 
+      * Set while 8250-RUN-SCHEDULED-REPORTS is driving a report
+      * paragraph unattended, so console prompts are skipped in favor
+      * of sane defaults instead of hanging waiting on input.
+       01  WS-RPT-SCHEDULE-MODE        PIC X(01) VALUE "N".
+           88  WS-RPT-IN-SCHEDULE-MODE VALUE "Y".
+
       * Menu
        01  WS-RPT-MENU-CHOICE          PIC X(02).
 
@@ -110,6 +231,48 @@
        01  WS-RPT-OUTPUT-STATUS        PIC X(02).
        01  WS-TEMP-FILE-STATUS         PIC X(02).
        01  WS-AUDIT-TRAIL-STATUS       PIC X(02).
+       01  WS-CUST-AUDIT-STATUS        PIC X(02).
+       01  WS-SEC-AUDIT-STATUS         PIC X(02).
+       01  WS-GL-FEED-PATH             PIC X(256) VALUE SPACES.
+       01  WS-GL-FEED-STATUS           PIC X(02).
+       01  WS-TAX-FORM-PATH            PIC X(256) VALUE SPACES.
+       01  WS-TAX-FORM-STATUS          PIC X(02).
+       01  WS-RUNLOG-FILE-STATUS       PIC X(02).
+       01  WS-RUNLOG-OPEN              PIC X(01) VALUE "N".
+       01  WS-RUNCTL-JOB-NAME          PIC X(08).
+       01  WS-RUNCTL-START-TIME        PIC X(08).
+       01  WS-RUNCTL-RECORDS-DONE      PIC 9(08) VALUE ZEROS.
+       01  WS-RUNCTL-RETURN-CODE       PIC S9(04) VALUE ZEROS.
+
+      * Report schedule / distribution fields
+       01  WS-SKED-FILE-STATUS         PIC X(02).
+       01  WS-DIST-LOG-STATUS          PIC X(02).
+       01  WS-DIST-LOG-OPEN            PIC X(01) VALUE "N".
+       01  WS-SKED-FIELDS.
+           05  WS-SKED-INPUT-CODE      PIC X(08).
+           05  WS-SKED-INPUT-NAME      PIC X(40).
+           05  WS-SKED-INPUT-CADENCE   PIC X(01).
+           05  WS-SKED-INPUT-DAY       PIC X(02).
+           05  WS-SKED-INPUT-DIST      PIC X(200).
+           05  WS-SKED-INPUT-ACTIVE    PIC X(01).
+           05  WS-SKED-TODAY-INT       PIC 9(08).
+           05  WS-SKED-TODAY-DOW       PIC 9(01).
+           05  WS-SKED-TODAY-DOM       PIC 9(02).
+           05  WS-SKED-DUE-FLAG        PIC X(01).
+               88  WS-SKED-IS-DUE          VALUE "Y".
+               88  WS-SKED-NOT-DUE         VALUE "N".
+           05  WS-SKED-RUN-COUNT       PIC 9(04) VALUE ZEROS.
+
+      * CSV export fields
+       01  WS-RPT-CSV-PATH             PIC X(256) VALUE SPACES.
+       01  WS-RPT-CSV-STATUS           PIC X(02).
+       01  WS-RPT-CSV-OPEN             PIC X(01) VALUE "N".
+       01  WS-GL-FEED-OPEN             PIC X(01) VALUE "N".
+       01  WS-TAX-FORM-OPEN            PIC X(01) VALUE "N".
+       01  WS-RPT-OUTPUT-FORMAT        PIC X(01) VALUE "F".
+           88  WS-RPT-FMT-FIXED-ONLY   VALUE "F".
+           88  WS-RPT-FMT-CSV-ONLY     VALUE "C".
+           88  WS-RPT-FMT-BOTH         VALUE "B".
 
       * Report header/detail/footer lines
        01  WS-RPT-HEADER-1.
@@ -136,7 +299,7 @@
            05  FILLER                  PIC X(01) VALUE " ".
            05  WS-CRPT-NAME            PIC X(35).
            05  FILLER                  PIC X(01) VALUE " ".
-           05  WS-CRPT-ROLE            PIC X(05).
+           05  WS-CRPT-ROLE            PIC X(10).
            05  FILLER                  PIC X(01) VALUE " ".
       * VULNERABILITY V21: SSN in report
            05  WS-CRPT-SSN             PIC X(11).
@@ -162,7 +325,35 @@
            05  FILLER                  PIC X(01) VALUE " ".
       * VULNERABILITY V21: PIN in report
            05  WS-ARPT-PIN             PIC X(06).
-           05  FILLER                  PIC X(31) VALUE SPACES.
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-ARPT-BRANCH          PIC X(04).
+           05  FILLER                  PIC X(25) VALUE SPACES.
+
+      * Dormancy / escheatment report detail line
+       01  WS-DORM-RPT-DETAIL.
+           05  WS-DORM-ID              PIC 9(16).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-DORM-OWNER           PIC X(20).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-DORM-TYPE            PIC X(02).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-DORM-LAST-ACTIVITY   PIC X(10).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-DORM-BALANCE         PIC Z(12)9.99-.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+
+      * Officer portfolio report detail line
+       01  WS-OFCR-RPT-DETAIL.
+           05  WS-OFCR-ACCT-ID         PIC 9(16).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-OFCR-OWNER           PIC X(20).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-OFCR-TYPE            PIC X(02).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-OFCR-BALANCE         PIC Z(12)9.99-.
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-OFCR-LAST-ACTIVITY   PIC X(10).
+           05  FILLER                  PIC X(20) VALUE SPACES.
 
       * Transaction report detail line
        01  WS-TRAN-RPT-DETAIL.
@@ -180,7 +371,9 @@
            05  FILLER                  PIC X(01) VALUE " ".
       * VULNERABILITY V21: User ID in transaction report
            05  WS-TRPT-USER            PIC X(20).
-           05  FILLER                  PIC X(09) VALUE SPACES.
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-TRPT-BRANCH          PIC X(04).
+           05  FILLER                  PIC X(04) VALUE SPACES.
 
       * Report counters and accumulators
        01  WS-RPT-COUNTERS.
@@ -194,6 +387,154 @@
            05  WS-RPT-CUST-COUNT       PIC 9(06) VALUE ZEROS.
            05  WS-RPT-ACCT-COUNT       PIC 9(06) VALUE ZEROS.
            05  WS-RPT-TRAN-COUNT       PIC 9(08) VALUE ZEROS.
+           05  WS-RPT-TIMELINE-COUNT   PIC 9(08) VALUE ZEROS.
+           05  WS-RPT-FILTER-TALLY     PIC 9(04) VALUE ZEROS.
+           05  WS-RPT-DORM-COUNT       PIC 9(06) VALUE ZEROS.
+           05  WS-RPT-OFCR-COUNT       PIC 9(06) VALUE ZEROS.
+
+      * Officer portfolio report fields
+       01  WS-OFCR-INPUT-ID             PIC X(10).
+
+      * Dormancy report fields
+       01  WS-DORM-THRESHOLD-DAYS      PIC 9(05) VALUE ZEROS.
+       01  WS-DORM-DATE-INT            PIC 9(08).
+       01  WS-DORM-CUTOFF-INT          PIC 9(08).
+       01  WS-DORM-CUTOFF-NUM          PIC 9(08).
+       01  WS-DORM-CUTOFF-DATE         PIC X(10).
+
+      * GL feed export fields
+       01  WS-GL-INPUT-DATE            PIC X(10).
+       01  WS-GL-TOTALS.
+           05  WS-GL-DEP-COUNT         PIC 9(06) VALUE ZEROS.
+           05  WS-GL-DEP-AMOUNT        PIC S9(13)V99 VALUE ZEROS.
+           05  WS-GL-WD-COUNT          PIC 9(06) VALUE ZEROS.
+           05  WS-GL-WD-AMOUNT         PIC S9(13)V99 VALUE ZEROS.
+           05  WS-GL-XF-COUNT          PIC 9(06) VALUE ZEROS.
+           05  WS-GL-XF-AMOUNT         PIC S9(13)V99 VALUE ZEROS.
+           05  WS-GL-FE-COUNT          PIC 9(06) VALUE ZEROS.
+           05  WS-GL-FE-AMOUNT         PIC S9(13)V99 VALUE ZEROS.
+           05  WS-GL-IN-COUNT          PIC 9(06) VALUE ZEROS.
+           05  WS-GL-IN-AMOUNT         PIC S9(13)V99 VALUE ZEROS.
+           05  WS-GL-PY-COUNT          PIC 9(06) VALUE ZEROS.
+           05  WS-GL-PY-AMOUNT         PIC S9(13)V99 VALUE ZEROS.
+           05  WS-GL-AJ-COUNT          PIC 9(06) VALUE ZEROS.
+           05  WS-GL-AJ-AMOUNT         PIC S9(13)V99 VALUE ZEROS.
+       01  WS-GL-LINE-CODE             PIC X(10).
+       01  WS-GL-LINE-NAME             PIC X(20).
+       01  WS-GL-LINE-COUNT            PIC 9(06).
+       01  WS-GL-LINE-AMOUNT           PIC S9(13)V99.
+
+      * GL feed detail line, written to GL-FEED-RECORD
+       01  WS-GL-FEED-DETAIL.
+           05  WS-GL-DATE              PIC X(10).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-GL-ACCT-CODE         PIC X(10).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-GL-ACCT-NAME         PIC X(20).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-GL-TRAN-COUNT        PIC 9(06).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-GL-AMOUNT            PIC S9(13)V99.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+
+      * Currency Transaction Report (CTR) fields
+       01  WS-CTR-INPUT-DATE           PIC X(10).
+       01  WS-CTR-THRESHOLD-AMT        PIC S9(13)V99 VALUE 10000.00.
+       01  WS-CTR-GROUP-TOTAL          PIC S9(13)V99.
+       01  WS-CTR-GROUP-COUNT          PIC 9(06).
+       01  WS-CTR-FLAG-COUNT           PIC 9(06) VALUE ZEROS.
+
+      * CTR report detail line
+       01  WS-CTR-RPT-DETAIL.
+           05  WS-CTR-CUST-ID          PIC X(20).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-CTR-NAME             PIC X(30).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-CTR-TXN-COUNT        PIC Z(05)9.
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-CTR-TOTAL            PIC Z(12)9.99-.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+
+      * Teller cash drawer balancing report fields
+       01  WS-TBR-INPUT-DATE           PIC X(10).
+       01  WS-TBR-TERM-ID              PIC X(08).
+       01  WS-TBR-TERM-COUNT           PIC 9(06) VALUE ZEROS.
+       01  WS-TBR-AM-DEP-COUNT         PIC 9(06).
+       01  WS-TBR-AM-DEP-TOTAL         PIC S9(13)V99.
+       01  WS-TBR-AM-WD-COUNT          PIC 9(06).
+       01  WS-TBR-AM-WD-TOTAL          PIC S9(13)V99.
+       01  WS-TBR-PM-DEP-COUNT         PIC 9(06).
+       01  WS-TBR-PM-DEP-TOTAL         PIC S9(13)V99.
+       01  WS-TBR-PM-WD-COUNT          PIC 9(06).
+       01  WS-TBR-PM-WD-TOTAL          PIC S9(13)V99.
+       01  WS-TBR-TERM-TXN-COUNT       PIC 9(06).
+       01  WS-TBR-GRAND-DEP-TOTAL      PIC S9(13)V99 VALUE ZEROS.
+       01  WS-TBR-GRAND-WD-TOTAL       PIC S9(13)V99 VALUE ZEROS.
+
+      * Teller balancing report detail line - one per terminal/shift
+       01  WS-TBR-RPT-DETAIL.
+           05  WS-TBR-DSP-TERM-ID      PIC X(08).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-TBR-DSP-SHIFT        PIC X(02).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-TBR-DSP-DEP-COUNT    PIC Z(05)9.
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-TBR-DSP-DEP-TOTAL    PIC Z(12)9.99-.
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-TBR-DSP-WD-COUNT     PIC Z(05)9.
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-TBR-DSP-WD-TOTAL     PIC Z(12)9.99-.
+           05  FILLER                  PIC X(09) VALUE SPACES.
+
+      * 1099-INT year-end interest income report fields
+       01  WS-1099-INPUT-YEAR          PIC X(04).
+       01  WS-1099-YEAR-NUM            PIC 9(04).
+       01  WS-1099-THRESHOLD-AMT       PIC S9(13)V99 VALUE 10.00.
+       01  WS-1099-CUST-TOTAL          PIC S9(13)V99.
+       01  WS-1099-FLAG-COUNT          PIC 9(06) VALUE ZEROS.
+
+      * 1099-INT report detail line
+       01  WS-1099-RPT-DETAIL.
+           05  WS-1099-CUST-ID         PIC X(20).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-1099-NAME            PIC X(30).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-1099-SSN             PIC X(11).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-1099-TOTAL           PIC Z(12)9.99-.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+
+      * 1099-INT tax form data file line, fixed-width for the tax
+      * reporting system the same way WS-GL-FEED-DETAIL is structured
+      * for the general ledger system
+       01  WS-1099-FORM-DETAIL.
+           05  WS-1099F-TAX-YEAR       PIC X(04).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-1099F-CUST-ID        PIC X(20).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-1099F-SSN            PIC X(11).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-1099F-NAME           PIC X(30).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-1099F-INTEREST       PIC S9(13)V99.
+           05  FILLER                  PIC X(18) VALUE SPACES.
+
+      * Nightly balance reconciliation report fields
+       01  WS-RECON-COMPUTED-TOTAL     PIC S9(15)V99 VALUE ZEROS.
+       01  WS-RECON-DIFFERENCE         PIC S9(15)V99 VALUE ZEROS.
+       01  WS-RECON-ACCT-COUNT         PIC 9(06) VALUE ZEROS.
+       01  WS-RECON-EXCEPTION-COUNT    PIC 9(06) VALUE ZEROS.
+
+      * Reconciliation exceptions report detail line
+       01  WS-RECON-RPT-DETAIL.
+           05  WS-RECON-ACCT-ID        PIC 9(16).
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-RECON-STORED         PIC Z(12)9.99-.
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-RECON-COMPUTED       PIC Z(12)9.99-.
+           05  FILLER                  PIC X(01) VALUE " ".
+           05  WS-RECON-DIFF           PIC Z(12)9.99-.
+           05  FILLER                  PIC X(13) VALUE SPACES.
 
       * Input fields
        01  WS-RPT-INPUT-FIELDS.
@@ -203,6 +544,9 @@
            05  WS-RPT-INPUT-START-DATE PIC X(10).
            05  WS-RPT-INPUT-END-DATE   PIC X(10).
            05  WS-RPT-INPUT-TYPE       PIC X(02).
+           05  WS-RPT-INPUT-FILTER     PIC X(20).
+           05  WS-RPT-INPUT-BRANCH     PIC X(04).
+           05  WS-RPT-TRAN-BRANCH-OK   PIC X(01).
 
       * Display fields
        01  WS-DSP-BALANCE              PIC Z(14)9.99-.
@@ -225,11 +569,14 @@
        01  WS-FILES-OPEN               PIC X(01) VALUE "N".
        01  WS-RPT-FILE-OPEN            PIC X(01) VALUE "N".
        01  WS-TEMP-FILE-OPEN           PIC X(01) VALUE "N".
+       01  WS-TIMELINE-MATCH-FLAG      PIC X(01) VALUE "N".
+           88  WS-TIMELINE-MATCHES     VALUE "Y".
+           88  WS-TIMELINE-NO-MATCH    VALUE "N".
 
        LINKAGE SECTION.
        01  LS-SESSION-INFO.
            05  LS-CURRENT-USER         PIC X(20).
-           05  LS-CURRENT-ROLE         PIC X(05).
+           05  LS-CURRENT-ROLE         PIC X(10).
            05  LS-SESSION-ACTIVE       PIC X(01).
            05  LS-SESSION-START        PIC X(26).
            05  LS-SESSION-TIMEOUT      PIC 9(04).
@@ -310,11 +657,28 @@
        0100-OPEN-FILES.
            OPEN INPUT CUSTOMER-FILE
       * VULNERABILITY V26: File status not checked
-           OPEN INPUT ACCOUNT-FILE
+           OPEN I-O ACCOUNT-FILE
       * VULNERABILITY V26: File status not checked
            OPEN INPUT TRANSACTION-FILE
       * VULNERABILITY V26: File status not checked
-           MOVE "Y" TO WS-FILES-OPEN.
+           OPEN EXTEND BATCH-RUN-LOG-FILE
+           PERFORM 0160-OPEN-SCHEDULE-FILE
+           OPEN EXTEND DISTRIBUTION-LOG-FILE
+           MOVE "Y" TO WS-FILES-OPEN
+           MOVE "Y" TO WS-RUNLOG-OPEN
+           MOVE "Y" TO WS-DIST-LOG-OPEN.
+
+      ******************************************************************
+      * 0160 - OPEN REPORT SCHEDULE FILE
+      * Created on first use, same as CUSTMGMT's COMPLAINT-FILE.
+      ******************************************************************
+       0160-OPEN-SCHEDULE-FILE.
+           OPEN I-O REPORT-SCHEDULE-FILE
+           IF WS-SKED-FILE-STATUS = "35"
+               OPEN OUTPUT REPORT-SCHEDULE-FILE
+               CLOSE REPORT-SCHEDULE-FILE
+               OPEN I-O REPORT-SCHEDULE-FILE
+           END-IF.
 
       ******************************************************************
       * 0900 - CLOSE FILES
@@ -325,6 +689,13 @@
                CLOSE ACCOUNT-FILE
                CLOSE TRANSACTION-FILE
            END-IF
+           IF WS-RUNLOG-OPEN = "Y"
+               CLOSE BATCH-RUN-LOG-FILE
+           END-IF
+           CLOSE REPORT-SCHEDULE-FILE
+           IF WS-DIST-LOG-OPEN = "Y"
+               CLOSE DISTRIBUTION-LOG-FILE
+           END-IF
            IF WS-RPT-FILE-OPEN = "Y"
                CLOSE REPORT-OUTPUT-FILE
                MOVE "N" TO WS-RPT-FILE-OPEN
@@ -354,6 +725,16 @@
                DISPLAY "  5. System Log Report"
                DISPLAY "  6. Regulatory Compliance Report"
                DISPLAY "  7. Custom SQL Report"
+               DISPLAY "  8. Consolidated Activity Timeline"
+               DISPLAY "  9. Dormant Account / Escheatment Report"
+               DISPLAY " 10. Officer Portfolio Report"
+               DISPLAY " 11. General Ledger Feed Export"
+               DISPLAY " 12. Currency Transaction Report (CTR)"
+               DISPLAY " 13. Year-End 1099-INT Interest Income Report"
+               DISPLAY " 14. Nightly Balance Reconciliation Report"
+               DISPLAY " 15. Maintain Report Schedule"
+               DISPLAY " 16. Run Scheduled Reports (Batch)"
+               DISPLAY " 17. Teller Cash Drawer Balancing Report"
                DISPLAY " "
                DISPLAY "  0. Return to Main Menu"
                DISPLAY " "
@@ -375,6 +756,26 @@
                        PERFORM 6000-COMPLIANCE-REPORT
                    WHEN "7"
                        PERFORM 7000-CUSTOM-SQL-REPORT
+                   WHEN "8"
+                       PERFORM 6500-ACTIVITY-TIMELINE-REPORT
+                   WHEN "9"
+                       PERFORM 7500-DORMANCY-REPORT
+                   WHEN "10"
+                       PERFORM 7600-OFFICER-PORTFOLIO-REPORT
+                   WHEN "11"
+                       PERFORM 7700-GL-FEED-EXPORT
+                   WHEN "12"
+                       PERFORM 7800-CTR-REPORT
+                   WHEN "13"
+                       PERFORM 7900-1099-INT-REPORT
+                   WHEN "14"
+                       PERFORM 8100-BALANCE-RECONCILIATION-REPORT
+                   WHEN "15"
+                       PERFORM 8200-MAINTAIN-REPORT-SCHEDULE
+                   WHEN "16"
+                       PERFORM 8250-RUN-SCHEDULED-REPORTS
+                   WHEN "17"
+                       PERFORM 8300-TELLER-BALANCING-REPORT
                    WHEN "0"
                        MOVE "N" TO WS-RPT-CONTINUE
                    WHEN OTHER
@@ -388,9 +789,13 @@
       * VULNERABILITY V22: Insecure temp file
       ******************************************************************
        1500-OPEN-REPORT-FILE.
-           DISPLAY "Report output path (blank for default): "
-               WITH NO ADVANCING
-           ACCEPT WS-RPT-INPUT-PATH FROM CONSOLE
+           IF WS-RPT-IN-SCHEDULE-MODE
+               MOVE SPACES TO WS-RPT-INPUT-PATH
+           ELSE
+               DISPLAY "Report output path (blank for default): "
+                   WITH NO ADVANCING
+               ACCEPT WS-RPT-INPUT-PATH FROM CONSOLE
+           END-IF
 
            IF WS-RPT-INPUT-PATH = SPACES
       * VULNERABILITY V22: Predictable temp filename
@@ -413,6 +818,25 @@
       * VULNERABILITY V26: File status not checked
            MOVE "Y" TO WS-RPT-FILE-OPEN
 
+           IF WS-RPT-IN-SCHEDULE-MODE
+               MOVE "F" TO WS-RPT-OUTPUT-FORMAT
+           ELSE
+               DISPLAY "Output Format: (F)ixed-width (C)SV (B)oth: "
+                   WITH NO ADVANCING
+               ACCEPT WS-RPT-OUTPUT-FORMAT FROM CONSOLE
+           END-IF
+           EVALUATE WS-RPT-OUTPUT-FORMAT
+               WHEN "C"
+                   SET WS-RPT-FMT-CSV-ONLY TO TRUE
+               WHEN "B"
+                   SET WS-RPT-FMT-BOTH TO TRUE
+               WHEN OTHER
+                   SET WS-RPT-FMT-FIXED-ONLY TO TRUE
+           END-EVALUATE
+           IF NOT WS-RPT-FMT-FIXED-ONLY
+               PERFORM 1550-OPEN-CSV-FILE
+           END-IF
+
       * Also open temp working file
       * VULNERABILITY V22: Predictable temp filename
            STRING "/tmp/altoro_work_"
@@ -427,6 +851,45 @@
            MOVE ZEROS TO WS-RPT-LINE-NUM
            MOVE ZEROS TO WS-RPT-RECORD-COUNT.
 
+      ******************************************************************
+      * 1550 - OPEN CSV FILE
+      * Companion comma-delimited, quoted export alongside (or instead
+      * of) the fixed-width report, named from the same output path
+      * with a .csv suffix so it lands next to the printable report.
+      ******************************************************************
+       1550-OPEN-CSV-FILE.
+           STRING FUNCTION TRIM(WS-RPT-OUTPUT-PATH) ".csv"
+               DELIMITED SIZE INTO WS-RPT-CSV-PATH
+           DISPLAY "Writing CSV to: " WS-RPT-CSV-PATH
+           OPEN OUTPUT CSV-OUTPUT-FILE
+           MOVE "Y" TO WS-RPT-CSV-OPEN.
+
+      ******************************************************************
+      * 1560 - OPEN GENERAL LEDGER FEED FILE
+      * Structured feed for the GL feed export, named from the same
+      * output path with a .gl suffix, the same way 1550-OPEN-CSV-FILE
+      * derives WS-RPT-CSV-PATH.
+      ******************************************************************
+       1560-OPEN-GL-FEED-FILE.
+           STRING FUNCTION TRIM(WS-RPT-OUTPUT-PATH) ".gl"
+               DELIMITED SIZE INTO WS-GL-FEED-PATH
+           DISPLAY "Writing GL feed to: " WS-GL-FEED-PATH
+           OPEN OUTPUT GL-FEED-FILE
+           MOVE "Y" TO WS-GL-FEED-OPEN.
+
+      ******************************************************************
+      * 1570 - OPEN TAX FORM FILE
+      * 1099-INT data file, named from the same output path with a
+      * .1099 suffix, the same way 1560-OPEN-GL-FEED-FILE derives
+      * WS-GL-FEED-PATH.
+      ******************************************************************
+       1570-OPEN-TAX-FORM-FILE.
+           STRING FUNCTION TRIM(WS-RPT-OUTPUT-PATH) ".1099"
+               DELIMITED SIZE INTO WS-TAX-FORM-PATH
+           DISPLAY "Writing 1099-INT data file to: " WS-TAX-FORM-PATH
+           OPEN OUTPUT TAX-FORM-FILE
+           MOVE "Y" TO WS-TAX-FORM-OPEN.
+
       ******************************************************************
       * 1600 - WRITE REPORT HEADER
       ******************************************************************
@@ -468,7 +931,7 @@
       * Write column headers
            MOVE "USER ID              "
                & "NAME                                "
-               & "ROLE  SSN          "
+               & "ROLE       SSN          "
                & "PASSWORD             EMAIL"
                TO RPT-OUTPUT-RECORD
            WRITE RPT-OUTPUT-RECORD
@@ -476,6 +939,12 @@
            WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
            ADD 2 TO WS-RPT-LINE-NUM
 
+           IF WS-RPT-CSV-OPEN = "Y"
+               MOVE "USER_ID,NAME,ROLE,SSN,PASSWORD,EMAIL"
+                   TO CSV-OUTPUT-RECORD
+               WRITE CSV-OUTPUT-RECORD
+           END-IF
+
       * Read all customers
            MOVE LOW-VALUES TO CUST-USER-ID
            START CUSTOMER-FILE KEY >= CUST-USER-ID
@@ -508,6 +977,18 @@
       * VULNERABILITY V23: Also display on screen
                    DISPLAY WS-CUST-RPT-DETAIL
 
+                   IF WS-RPT-CSV-OPEN = "Y"
+                       STRING
+                           '"' FUNCTION TRIM(CUST-USER-ID) '","'
+                           FUNCTION TRIM(WS-CRPT-NAME) '","'
+                           FUNCTION TRIM(CUST-ROLE) '","'
+                           FUNCTION TRIM(CUST-SSN) '","'
+                           FUNCTION TRIM(CUST-PASSWORD) '","'
+                           FUNCTION TRIM(CUST-EMAIL) '"'
+                           DELIMITED SIZE INTO CSV-OUTPUT-RECORD
+                       WRITE CSV-OUTPUT-RECORD
+                   END-IF
+
       * VULNERABILITY V23: Write to temp file with PII
                    STRING CUST-USER-ID ","
                           CUST-PASSWORD ","
@@ -536,6 +1017,10 @@
            MOVE "N" TO WS-RPT-FILE-OPEN
            CLOSE TEMP-WORK-FILE
            MOVE "N" TO WS-TEMP-FILE-OPEN
+           IF WS-RPT-CSV-OPEN = "Y"
+               CLOSE CSV-OUTPUT-FILE
+               MOVE "N" TO WS-RPT-CSV-OPEN
+           END-IF
 
       * VULNERABILITY V24: Command injection - format report
            PERFORM 8000-FORMAT-REPORT.
@@ -547,20 +1032,44 @@
        3000-ACCOUNT-SUMMARY.
            MOVE "ACCOUNT SUMMARY REPORT"
                TO LS-REPORT-TITLE
+
+           IF WS-RPT-IN-SCHEDULE-MODE
+               MOVE SPACES TO WS-RPT-INPUT-BRANCH
+           ELSE
+               DISPLAY " "
+               DISPLAY "Branch Code (blank for all branches): "
+                   WITH NO ADVANCING
+               ACCEPT WS-RPT-INPUT-BRANCH FROM CONSOLE
+           END-IF
+
            PERFORM 1500-OPEN-REPORT-FILE
            PERFORM 1600-WRITE-REPORT-HEADER
 
+           IF WS-RPT-INPUT-BRANCH NOT = SPACES
+               STRING "Branch: " WS-RPT-INPUT-BRANCH
+                   DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+               WRITE RPT-OUTPUT-RECORD
+               ADD 1 TO WS-RPT-LINE-NUM
+           END-IF
+
       * Write column headers
            MOVE "ACCOUNT ID        "
                & "OWNER                "
                & "NAME                  "
                & "TY BALANCE          "
-               & "S PIN"
+               & "S PIN    BRANCH"
                TO RPT-OUTPUT-RECORD
            WRITE RPT-OUTPUT-RECORD
            WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
            ADD 2 TO WS-RPT-LINE-NUM
 
+           IF WS-RPT-CSV-OPEN = "Y"
+               MOVE "ACCOUNT_ID,OWNER,NAME,TYPE,BALANCE,STATUS,PIN,"
+                   & "BRANCH"
+                   TO CSV-OUTPUT-RECORD
+               WRITE CSV-OUTPUT-RECORD
+           END-IF
+
            MOVE LOW-VALUES TO ACCT-ID
            START ACCOUNT-FILE KEY >= ACCT-ID
            MOVE ZEROS TO WS-RPT-ACCT-COUNT
@@ -569,6 +1078,8 @@
            PERFORM UNTIL WS-ACCT-FILE-STATUS NOT = "00"
                READ ACCOUNT-FILE NEXT
                IF WS-ACCT-FILE-STATUS = "00"
+                   AND (WS-RPT-INPUT-BRANCH = SPACES
+                     OR ACCT-BRANCH-CODE = WS-RPT-INPUT-BRANCH)
                    ADD 1 TO WS-RPT-ACCT-COUNT
                    PERFORM 1700-CHECK-PAGE-BREAK
 
@@ -580,6 +1091,7 @@
                    MOVE ACCT-STATUS TO WS-ARPT-STATUS
       * VULNERABILITY V21: PIN in report
                    MOVE ACCT-PIN TO WS-ARPT-PIN
+                   MOVE ACCT-BRANCH-CODE TO WS-ARPT-BRANCH
 
                    WRITE RPT-OUTPUT-RECORD
                        FROM WS-ACCT-RPT-DETAIL
@@ -589,6 +1101,20 @@
       * VULNERABILITY V23: Display with PIN
                    DISPLAY WS-ACCT-RPT-DETAIL
 
+                   IF WS-RPT-CSV-OPEN = "Y"
+                       STRING
+                           FUNCTION TRIM(WS-ARPT-ID) ","
+                           '"' FUNCTION TRIM(WS-ARPT-OWNER) '","'
+                           FUNCTION TRIM(WS-ARPT-NAME) '","'
+                           FUNCTION TRIM(WS-ARPT-TYPE) '",'
+                           FUNCTION TRIM(WS-ARPT-BALANCE) ","
+                           '"' FUNCTION TRIM(WS-ARPT-STATUS) '","'
+                           FUNCTION TRIM(WS-ARPT-PIN) '","'
+                           FUNCTION TRIM(WS-ARPT-BRANCH) '"'
+                           DELIMITED SIZE INTO CSV-OUTPUT-RECORD
+                       WRITE CSV-OUTPUT-RECORD
+                   END-IF
+
       * Accumulate totals
       * VULNERABILITY V09: No ON SIZE ERROR
                    COMPUTE WS-RPT-TOTAL-BALANCE =
@@ -616,6 +1142,10 @@
                CLOSE TEMP-WORK-FILE
                MOVE "N" TO WS-TEMP-FILE-OPEN
            END-IF
+           IF WS-RPT-CSV-OPEN = "Y"
+               CLOSE CSV-OUTPUT-FILE
+               MOVE "N" TO WS-RPT-CSV-OPEN
+           END-IF
 
            PERFORM 8000-FORMAT-REPORT.
 
@@ -627,15 +1157,35 @@
            PERFORM 1500-OPEN-REPORT-FILE
            PERFORM 1600-WRITE-REPORT-HEADER
 
-           DISPLAY "Account ID (blank for all): "
-               WITH NO ADVANCING
-           ACCEPT WS-RPT-INPUT-ACCT-ID FROM CONSOLE
+           IF WS-RPT-IN-SCHEDULE-MODE
+               MOVE SPACES TO WS-RPT-INPUT-ACCT-ID
+               MOVE SPACES TO WS-RPT-INPUT-START-DATE
+               MOVE SPACES TO WS-RPT-INPUT-END-DATE
+               MOVE SPACES TO WS-RPT-INPUT-BRANCH
+           ELSE
+               DISPLAY "Account ID (blank for all): "
+                   WITH NO ADVANCING
+               ACCEPT WS-RPT-INPUT-ACCT-ID FROM CONSOLE
 
-           DISPLAY "Start Date (YYYY-MM-DD): " WITH NO ADVANCING
-           ACCEPT WS-RPT-INPUT-START-DATE FROM CONSOLE
+               DISPLAY "Start Date (YYYYMMDD, blank for no lower "
+                       "bound): " WITH NO ADVANCING
+               ACCEPT WS-RPT-INPUT-START-DATE FROM CONSOLE
 
-           DISPLAY "End Date (YYYY-MM-DD): " WITH NO ADVANCING
-           ACCEPT WS-RPT-INPUT-END-DATE FROM CONSOLE
+               DISPLAY "End Date (YYYYMMDD, blank for no upper "
+                       "bound): " WITH NO ADVANCING
+               ACCEPT WS-RPT-INPUT-END-DATE FROM CONSOLE
+
+               DISPLAY "Branch Code (blank for all branches): "
+                   WITH NO ADVANCING
+               ACCEPT WS-RPT-INPUT-BRANCH FROM CONSOLE
+           END-IF
+
+           IF WS-RPT-INPUT-BRANCH NOT = SPACES
+               STRING "Branch: " WS-RPT-INPUT-BRANCH
+                   DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+               WRITE RPT-OUTPUT-RECORD
+               ADD 1 TO WS-RPT-LINE-NUM
+           END-IF
 
       * Write column headers
            MOVE "TRAN ID     "
@@ -643,12 +1193,19 @@
                & "ACCOUNT ID        "
                & "TY AMOUNT          "
                & "DESCRIPTION                     "
-               & "USER"
+               & "USER                 BRANCH"
                TO RPT-OUTPUT-RECORD
            WRITE RPT-OUTPUT-RECORD
            WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
            ADD 2 TO WS-RPT-LINE-NUM
 
+           IF WS-RPT-CSV-OPEN = "Y"
+               MOVE "TRAN_ID,DATE,ACCOUNT_ID,TYPE,AMOUNT,"
+                   & "DESCRIPTION,USER,BRANCH"
+                   TO CSV-OUTPUT-RECORD
+               WRITE CSV-OUTPUT-RECORD
+           END-IF
+
            MOVE LOW-VALUES TO TRAN-ID
            START TRANSACTION-FILE KEY >= TRAN-ID
            MOVE ZEROS TO WS-RPT-TRAN-COUNT
@@ -658,10 +1215,16 @@
            PERFORM UNTIL WS-TRAN-FILE-STATUS NOT = "00"
                READ TRANSACTION-FILE NEXT
                IF WS-TRAN-FILE-STATUS = "00"
-      * Filter by account if specified
-                   IF WS-RPT-INPUT-ACCT-ID = SPACES
+                   PERFORM 4050-LOOKUP-TRAN-BRANCH
+      * Filter by account, date range, and branch if specified
+                   IF (WS-RPT-INPUT-ACCT-ID = SPACES
                        OR TRAN-ACCOUNT-ID =
-                          WS-RPT-INPUT-ACCT-ID
+                          WS-RPT-INPUT-ACCT-ID)
+                       AND (WS-RPT-INPUT-START-DATE = SPACES
+                       OR TRAN-DATE >= WS-RPT-INPUT-START-DATE)
+                       AND (WS-RPT-INPUT-END-DATE = SPACES
+                       OR TRAN-DATE <= WS-RPT-INPUT-END-DATE)
+                       AND WS-RPT-TRAN-BRANCH-OK = "Y"
 
                        ADD 1 TO WS-RPT-TRAN-COUNT
                        PERFORM 1700-CHECK-PAGE-BREAK
@@ -680,6 +1243,20 @@
       * VULNERABILITY V26: WRITE status not checked
                        ADD 1 TO WS-RPT-LINE-NUM
 
+                       IF WS-RPT-CSV-OPEN = "Y"
+                           STRING
+                               FUNCTION TRIM(WS-TRPT-ID) ","
+                               FUNCTION TRIM(WS-TRPT-DATE) ","
+                               FUNCTION TRIM(WS-TRPT-ACCT) ","
+                               '"' FUNCTION TRIM(WS-TRPT-TYPE) '",'
+                               FUNCTION TRIM(WS-TRPT-AMOUNT) ',"'
+                               FUNCTION TRIM(WS-TRPT-DESC) '","'
+                               FUNCTION TRIM(WS-TRPT-USER) '","'
+                               FUNCTION TRIM(WS-TRPT-BRANCH) '"'
+                               DELIMITED SIZE INTO CSV-OUTPUT-RECORD
+                           WRITE CSV-OUTPUT-RECORD
+                       END-IF
+
       * Accumulate
                        IF TRAN-AMOUNT >= 0
                            COMPUTE WS-RPT-TOTAL-CREDITS =
@@ -715,9 +1292,40 @@
                CLOSE TEMP-WORK-FILE
                MOVE "N" TO WS-TEMP-FILE-OPEN
            END-IF
+           IF WS-RPT-CSV-OPEN = "Y"
+               CLOSE CSV-OUTPUT-FILE
+               MOVE "N" TO WS-RPT-CSV-OPEN
+           END-IF
 
            PERFORM 8000-FORMAT-REPORT.
 
+      ******************************************************************
+      * 4050 - LOOKUP TRANSACTION'S ACCOUNT BRANCH
+      * Looks up the branch of the account a transaction posted
+      * against so 4000-TRANSACTION-REPORT can show it and, when a
+      * branch filter was entered, subtotal by it. Sets
+      * WS-RPT-TRAN-BRANCH-OK to "N" so the transaction is excluded
+      * when a branch filter is active and the account's branch
+      * doesn't match it, or the account can no longer be found.
+      ******************************************************************
+       4050-LOOKUP-TRAN-BRANCH.
+           MOVE SPACES TO WS-TRPT-BRANCH
+           MOVE "Y" TO WS-RPT-TRAN-BRANCH-OK
+
+           MOVE TRAN-ACCOUNT-ID TO ACCT-ID
+           READ ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS = "00"
+               MOVE ACCT-BRANCH-CODE TO WS-TRPT-BRANCH
+               IF WS-RPT-INPUT-BRANCH NOT = SPACES
+                   AND ACCT-BRANCH-CODE NOT = WS-RPT-INPUT-BRANCH
+                   MOVE "N" TO WS-RPT-TRAN-BRANCH-OK
+               END-IF
+           ELSE
+               IF WS-RPT-INPUT-BRANCH NOT = SPACES
+                   MOVE "N" TO WS-RPT-TRAN-BRANCH-OK
+               END-IF
+           END-IF.
+
       ******************************************************************
       * 4500 - FULL AUDIT REPORT
       * VULNERABILITY V21: Exposes all PII in one report
@@ -831,7 +1439,9 @@
                    IF WS-AUDIT-TRAIL-STATUS = "00"
       * VULNERABILITY V23: Display raw log entries
       *   Logs contain passwords, SSNs, tokens
-                       DISPLAY AUDIT-TRAIL-RECORD
+                       DISPLAY ATRL-TIMESTAMP " " ATRL-USER " "
+                               ATRL-ACTION " [" ATRL-SEVERITY "] "
+                               ATRL-DETAIL
                    END-IF
                END-PERFORM
                CLOSE AUDIT-TRAIL-FILE
@@ -858,6 +1468,13 @@
            MOVE "=== PCI-DSS DATA INVENTORY ===" TO RPT-OUTPUT-RECORD
            WRITE RPT-OUTPUT-RECORD
 
+           IF WS-RPT-CSV-OPEN = "Y"
+               MOVE "RECORD_TYPE,USER_ID,FIRST_NAME,LAST_NAME,SSN,"
+                   & "DOB,PASSWORD,ACCOUNT_ID,HOLDER,BALANCE,PIN"
+                   TO CSV-OUTPUT-RECORD
+               WRITE CSV-OUTPUT-RECORD
+           END-IF
+
            MOVE LOW-VALUES TO CUST-USER-ID
            START CUSTOMER-FILE KEY >= CUST-USER-ID
 
@@ -875,6 +1492,19 @@
                           DELIMITED SIZE INTO RPT-OUTPUT-RECORD
                    WRITE RPT-OUTPUT-RECORD
                    ADD 1 TO WS-RPT-LINE-NUM
+
+                   IF WS-RPT-CSV-OPEN = "Y"
+                       STRING
+                           '"CARDHOLDER","' FUNCTION TRIM(CUST-USER-ID)
+                           '","' FUNCTION TRIM(CUST-FIRST-NAME)
+                           '","' FUNCTION TRIM(CUST-LAST-NAME)
+                           '","' FUNCTION TRIM(CUST-SSN)
+                           '","' FUNCTION TRIM(CUST-DOB)
+                           '","' FUNCTION TRIM(CUST-PASSWORD)
+                           '","","","",""'
+                           DELIMITED SIZE INTO CSV-OUTPUT-RECORD
+                       WRITE CSV-OUTPUT-RECORD
+                   END-IF
                END-IF
            END-PERFORM
 
@@ -901,6 +1531,17 @@
                        WRITE RPT-OUTPUT-RECORD
                        ADD 1 TO WS-RPT-LINE-NUM
 
+                       IF WS-RPT-CSV-OPEN = "Y"
+                           STRING
+                               '"CARD","","","","","","",'
+                               FUNCTION TRIM(ACCT-ID)
+                               ',"' FUNCTION TRIM(ACCT-OWNER-ID)
+                               '",' FUNCTION TRIM(WS-DSP-BALANCE)
+                               ',"' FUNCTION TRIM(ACCT-PIN) '"'
+                               DELIMITED SIZE INTO CSV-OUTPUT-RECORD
+                           WRITE CSV-OUTPUT-RECORD
+                       END-IF
+
       * VULNERABILITY V23: Display PAN on screen
                        DISPLAY RPT-OUTPUT-RECORD
                    END-IF
@@ -917,8 +1558,151 @@
            IF WS-TEMP-FILE-OPEN = "Y"
                CLOSE TEMP-WORK-FILE
                MOVE "N" TO WS-TEMP-FILE-OPEN
+           END-IF
+           IF WS-RPT-CSV-OPEN = "Y"
+               CLOSE CSV-OUTPUT-FILE
+               MOVE "N" TO WS-RPT-CSV-OPEN
+           END-IF.
+
+      ******************************************************************
+      * 6500 - CONSOLIDATED ACTIVITY TIMELINE
+      * Merges the three free-text activity logs (AUDITLOG, CUSTAUDT,
+      * SECLOG) into one report so an investigator no longer has to
+      * grep three files by hand.  None of the three legacy log
+      * layouts carries a parseable per-record timestamp today, so
+      * this report presents one section per source log, each in the
+      * source file's own write order (its natural chronological
+      * order), rather than a single interleaved sort by clock time.
+      ******************************************************************
+       6500-ACTIVITY-TIMELINE-REPORT.
+           MOVE "CONSOLIDATED ACTIVITY TIMELINE" TO LS-REPORT-TITLE
+           PERFORM 1500-OPEN-REPORT-FILE
+           PERFORM 1600-WRITE-REPORT-HEADER
+
+           IF WS-RPT-IN-SCHEDULE-MODE
+               MOVE SPACES TO WS-RPT-INPUT-FILTER
+           ELSE
+               DISPLAY "Filter by user ID or account ID "
+                       "(blank for all): " WITH NO ADVANCING
+               ACCEPT WS-RPT-INPUT-FILTER FROM CONSOLE
+           END-IF
+
+           MOVE ZEROS TO WS-RPT-TIMELINE-COUNT
+
+           MOVE "=== ACCOUNT ACTIVITY (AUDITLOG) ===" TO
+               RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+
+           OPEN INPUT AUDIT-TRAIL-FILE
+           IF WS-AUDIT-TRAIL-STATUS = "00"
+               PERFORM UNTIL WS-AUDIT-TRAIL-STATUS NOT = "00"
+                   READ AUDIT-TRAIL-FILE
+                   IF WS-AUDIT-TRAIL-STATUS = "00"
+                       PERFORM 6510-CHECK-TIMELINE-FILTER
+                       IF WS-TIMELINE-MATCHES
+                           PERFORM 1700-CHECK-PAGE-BREAK
+                           PERFORM 6520-FORMAT-TIMELINE-LINE
+                           WRITE RPT-OUTPUT-RECORD
+                           ADD 1 TO WS-RPT-TIMELINE-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE AUDIT-TRAIL-FILE
+           END-IF
+
+           MOVE "=== CUSTOMER ACTIVITY (CUSTAUDT) ===" TO
+               RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+
+           OPEN INPUT CUST-AUDIT-TRAIL-FILE
+           IF WS-CUST-AUDIT-STATUS = "00"
+               PERFORM UNTIL WS-CUST-AUDIT-STATUS NOT = "00"
+                   READ CUST-AUDIT-TRAIL-FILE
+                   IF WS-CUST-AUDIT-STATUS = "00"
+                       MOVE CUST-AUDIT-TRAIL-RECORD TO
+                           AUDIT-TRAIL-RECORD
+                       PERFORM 6510-CHECK-TIMELINE-FILTER
+                       IF WS-TIMELINE-MATCHES
+                           PERFORM 1700-CHECK-PAGE-BREAK
+                           PERFORM 6520-FORMAT-TIMELINE-LINE
+                           WRITE RPT-OUTPUT-RECORD
+                           ADD 1 TO WS-RPT-TIMELINE-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE CUST-AUDIT-TRAIL-FILE
+           END-IF
+
+           MOVE "=== SECURITY ACTIVITY (SECLOG) ===" TO
+               RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+
+           OPEN INPUT SEC-AUDIT-TRAIL-FILE
+           IF WS-SEC-AUDIT-STATUS = "00"
+               PERFORM UNTIL WS-SEC-AUDIT-STATUS NOT = "00"
+                   READ SEC-AUDIT-TRAIL-FILE
+                   IF WS-SEC-AUDIT-STATUS = "00"
+                       MOVE SEC-AUDIT-TRAIL-RECORD TO
+                           AUDIT-TRAIL-RECORD
+                       PERFORM 6510-CHECK-TIMELINE-FILTER
+                       IF WS-TIMELINE-MATCHES
+                           PERFORM 1700-CHECK-PAGE-BREAK
+                           PERFORM 6520-FORMAT-TIMELINE-LINE
+                           WRITE RPT-OUTPUT-RECORD
+                           ADD 1 TO WS-RPT-TIMELINE-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE SEC-AUDIT-TRAIL-FILE
+           END-IF
+
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-SEPARATOR
+           STRING "Total activity lines: " WS-RPT-TIMELINE-COUNT
+                  DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+
+           DISPLAY " "
+           DISPLAY "Activity timeline generated. "
+                   WS-RPT-TIMELINE-COUNT " lines."
+
+           CLOSE REPORT-OUTPUT-FILE
+           MOVE "N" TO WS-RPT-FILE-OPEN
+           IF WS-TEMP-FILE-OPEN = "Y"
+               CLOSE TEMP-WORK-FILE
+               MOVE "N" TO WS-TEMP-FILE-OPEN
+           END-IF.
+
+      ******************************************************************
+      * 6510 - CHECK TIMELINE FILTER
+      * A blank filter matches every line; otherwise the requested
+      * user or account ID must appear somewhere in the log text.
+      ******************************************************************
+       6510-CHECK-TIMELINE-FILTER.
+           IF WS-RPT-INPUT-FILTER = SPACES
+               SET WS-TIMELINE-MATCHES TO TRUE
+           ELSE
+               SET WS-TIMELINE-NO-MATCH TO TRUE
+               MOVE ZEROS TO WS-RPT-FILTER-TALLY
+               INSPECT AUDIT-TRAIL-RECORD TALLYING
+                   WS-RPT-FILTER-TALLY
+                   FOR ALL WS-RPT-INPUT-FILTER
+               IF WS-RPT-FILTER-TALLY > ZEROS
+                   SET WS-TIMELINE-MATCHES TO TRUE
+               END-IF
            END-IF.
 
+      ******************************************************************
+      * 6520 - FORMAT TIMELINE LINE
+      * Builds one report line from the structured audit fields
+      * currently sitting in AUDIT-TRAIL-RECORD (the CUSTAUDT/SECLOG
+      * blocks MOVE their own record into AUDIT-TRAIL-RECORD before
+      * calling this, same as 6510 does for the filter check).
+      ******************************************************************
+       6520-FORMAT-TIMELINE-LINE.
+           STRING ATRL-TIMESTAMP " " ATRL-USER " " ATRL-ACTION
+                  " [" ATRL-SEVERITY "] " ATRL-DETAIL
+                  DELIMITED SIZE INTO RPT-OUTPUT-RECORD.
+
       ******************************************************************
       * 7000 - CUSTOM SQL REPORT
       * VULNERABILITY V07: Direct SQL execution from user input
@@ -947,37 +1731,1380 @@
            DISPLAY "Query executed.".
 
       ******************************************************************
-      * 8000 - FORMAT REPORT OUTPUT
-      * VULNERABILITY V24: Command injection in formatting
+      * 7500 - DORMANCY / ESCHEATMENT REPORT
       ******************************************************************
-       8000-FORMAT-REPORT.
-           DISPLAY " "
-           DISPLAY "Format report for printing? (Y/N): "
-               WITH NO ADVANCING
-           ACCEPT WS-RPT-INPUT-FORMAT FROM CONSOLE
+       7500-DORMANCY-REPORT.
+           MOVE "DORMANT ACCOUNT / ESCHEATMENT REPORT"
+               TO LS-REPORT-TITLE
 
-           IF WS-RPT-INPUT-FORMAT = "Y"
-      * VULNERABILITY V24: Command injection
-      *   Report path used in system command without sanitization
-               MOVE SPACES TO WS-CMD-BUFFER
-               STRING "lp -d ALTOROPRT "
-                      WS-RPT-OUTPUT-PATH
-                      DELIMITED SIZE INTO WS-CMD-BUFFER
+           IF WS-RPT-IN-SCHEDULE-MODE
+               MOVE 365 TO WS-DORM-THRESHOLD-DAYS
+           ELSE
+               DISPLAY " "
+               DISPLAY "Days of inactivity to flag as dormant: "
+                   WITH NO ADVANCING
+               ACCEPT WS-DORM-THRESHOLD-DAYS FROM CONSOLE
+           END-IF
 
-      * VULNERABILITY V24: User-controlled path in SYSTEM call
-               DISPLAY "Sending to printer..."
-               CALL "SYSTEM" USING WS-CMD-BUFFER
-      * VULNERABILITY V20: Return code ignored
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO WS-DORM-DATE-INT
+           COMPUTE WS-DORM-CUTOFF-INT =
+               FUNCTION INTEGER-OF-DATE(WS-DORM-DATE-INT)
+               - WS-DORM-THRESHOLD-DAYS
+           COMPUTE WS-DORM-CUTOFF-NUM =
+               FUNCTION DATE-OF-INTEGER(WS-DORM-CUTOFF-INT)
+           MOVE WS-DORM-CUTOFF-NUM TO WS-DORM-CUTOFF-DATE
+           DISPLAY "Accounts with no activity since "
+                   WS-DORM-CUTOFF-DATE " will be flagged."
 
-      * VULNERABILITY V24: Second command injection
-      *   Convert to PDF using user-influenced path
-               MOVE SPACES TO WS-CMD-BUFFER
-               STRING "enscript -p "
-                      WS-RPT-OUTPUT-PATH ".pdf "
-                      WS-RPT-OUTPUT-PATH
-                      DELIMITED SIZE INTO WS-CMD-BUFFER
-               CALL "SYSTEM" USING WS-CMD-BUFFER
-      * VULNERABILITY V20: Return code ignored
+           PERFORM 1500-OPEN-REPORT-FILE
+           PERFORM 1600-WRITE-REPORT-HEADER
 
-               DISPLAY "Report formatted and sent to printer."
-           END-IF.
+      * Write column headers
+           MOVE "ACCOUNT ID        "
+               & "OWNER                "
+               & "TY LAST ACTIVITY BALANCE"
+               TO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
+           ADD 2 TO WS-RPT-LINE-NUM
+
+           IF WS-RPT-CSV-OPEN = "Y"
+               MOVE "ACCOUNT_ID,OWNER,TYPE,LAST_ACTIVITY,BALANCE"
+                   TO CSV-OUTPUT-RECORD
+               WRITE CSV-OUTPUT-RECORD
+           END-IF
+
+           MOVE LOW-VALUES TO ACCT-ID
+           START ACCOUNT-FILE KEY >= ACCT-ID
+           MOVE ZEROS TO WS-RPT-DORM-COUNT
+           MOVE ZEROS TO WS-RPT-TOTAL-BALANCE
+
+           PERFORM UNTIL WS-ACCT-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+               IF WS-ACCT-FILE-STATUS = "00"
+                   IF NOT ACCT-CLOSED
+                       AND ACCT-LAST-ACTIVITY < WS-DORM-CUTOFF-DATE
+                       SET ACCT-IS-DORMANT TO TRUE
+                       REWRITE ACCOUNT-RECORD
+
+                       ADD 1 TO WS-RPT-DORM-COUNT
+                       PERFORM 1700-CHECK-PAGE-BREAK
+
+                       MOVE ACCT-ID TO WS-DORM-ID
+                       MOVE ACCT-OWNER-ID TO WS-DORM-OWNER
+                       MOVE ACCT-TYPE TO WS-DORM-TYPE
+                       MOVE ACCT-LAST-ACTIVITY(1:10) TO
+                           WS-DORM-LAST-ACTIVITY
+                       MOVE ACCT-BALANCE TO WS-DORM-BALANCE
+
+                       WRITE RPT-OUTPUT-RECORD
+                           FROM WS-DORM-RPT-DETAIL
+                       ADD 1 TO WS-RPT-LINE-NUM
+
+                       IF WS-RPT-CSV-OPEN = "Y"
+                           STRING
+                               FUNCTION TRIM(WS-DORM-ID) ","
+                               '"' FUNCTION TRIM(WS-DORM-OWNER) '","'
+                               FUNCTION TRIM(WS-DORM-TYPE) '","'
+                               FUNCTION TRIM(WS-DORM-LAST-ACTIVITY)
+                                   '",'
+                               FUNCTION TRIM(WS-DORM-BALANCE)
+                               DELIMITED SIZE INTO CSV-OUTPUT-RECORD
+                           WRITE CSV-OUTPUT-RECORD
+                       END-IF
+
+                       COMPUTE WS-RPT-TOTAL-BALANCE =
+                           WS-RPT-TOTAL-BALANCE + ACCT-BALANCE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+      * Write footer
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
+           MOVE WS-RPT-DORM-COUNT TO WS-DSP-COUNT
+           MOVE WS-RPT-TOTAL-BALANCE TO WS-DSP-BALANCE
+           STRING "Dormant Accounts Flagged: " WS-DSP-COUNT
+                  "  Total Balance: $" WS-DSP-BALANCE
+                  DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+
+           DISPLAY " "
+           DISPLAY "Dormancy report generated. "
+                   WS-RPT-DORM-COUNT " accounts flagged."
+           DISPLAY "Total balance: $" WS-DSP-BALANCE
+
+           CLOSE REPORT-OUTPUT-FILE
+           MOVE "N" TO WS-RPT-FILE-OPEN
+           IF WS-TEMP-FILE-OPEN = "Y"
+               CLOSE TEMP-WORK-FILE
+               MOVE "N" TO WS-TEMP-FILE-OPEN
+           END-IF
+           IF WS-RPT-CSV-OPEN = "Y"
+               CLOSE CSV-OUTPUT-FILE
+               MOVE "N" TO WS-RPT-CSV-OPEN
+           END-IF
+
+           PERFORM 8000-FORMAT-REPORT.
+
+      ******************************************************************
+      * 7600 - OFFICER PORTFOLIO REPORT
+      * Lists every account assigned to a given officer so branch
+      * managers can review a banker's book of business.
+      ******************************************************************
+       7600-OFFICER-PORTFOLIO-REPORT.
+           MOVE "OFFICER PORTFOLIO REPORT" TO LS-REPORT-TITLE
+
+           IF WS-RPT-IN-SCHEDULE-MODE
+               MOVE SPACES TO WS-OFCR-INPUT-ID
+           ELSE
+               DISPLAY " "
+               DISPLAY "Officer ID: " WITH NO ADVANCING
+               ACCEPT WS-OFCR-INPUT-ID FROM CONSOLE
+           END-IF
+
+           PERFORM 1500-OPEN-REPORT-FILE
+           PERFORM 1600-WRITE-REPORT-HEADER
+
+           STRING "Officer: " WS-OFCR-INPUT-ID
+               DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           ADD 1 TO WS-RPT-LINE-NUM
+
+      * Write column headers
+           MOVE "ACCOUNT ID        "
+               & "OWNER                "
+               & "TY BALANCE          "
+               & "LAST ACTIVITY"
+               TO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
+           ADD 2 TO WS-RPT-LINE-NUM
+
+           IF WS-RPT-CSV-OPEN = "Y"
+               MOVE "ACCOUNT_ID,OWNER,TYPE,BALANCE,LAST_ACTIVITY"
+                   TO CSV-OUTPUT-RECORD
+               WRITE CSV-OUTPUT-RECORD
+           END-IF
+
+           MOVE LOW-VALUES TO ACCT-ID
+           START ACCOUNT-FILE KEY >= ACCT-ID
+           MOVE ZEROS TO WS-RPT-OFCR-COUNT
+           MOVE ZEROS TO WS-RPT-TOTAL-BALANCE
+
+           PERFORM UNTIL WS-ACCT-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+               IF WS-ACCT-FILE-STATUS = "00"
+                   IF ACCT-OFFICER-ID = WS-OFCR-INPUT-ID
+                       ADD 1 TO WS-RPT-OFCR-COUNT
+                       PERFORM 1700-CHECK-PAGE-BREAK
+
+                       MOVE ACCT-ID TO WS-OFCR-ACCT-ID
+                       MOVE ACCT-OWNER-ID TO WS-OFCR-OWNER
+                       MOVE ACCT-TYPE TO WS-OFCR-TYPE
+                       MOVE ACCT-BALANCE TO WS-OFCR-BALANCE
+                       MOVE ACCT-LAST-ACTIVITY(1:10) TO
+                           WS-OFCR-LAST-ACTIVITY
+
+                       WRITE RPT-OUTPUT-RECORD
+                           FROM WS-OFCR-RPT-DETAIL
+                       ADD 1 TO WS-RPT-LINE-NUM
+
+                       IF WS-RPT-CSV-OPEN = "Y"
+                           STRING
+                               FUNCTION TRIM(WS-OFCR-ACCT-ID) ","
+                               '"' FUNCTION TRIM(WS-OFCR-OWNER) '","'
+                               FUNCTION TRIM(WS-OFCR-TYPE) '",'
+                               FUNCTION TRIM(WS-OFCR-BALANCE) ","
+                               FUNCTION TRIM(WS-OFCR-LAST-ACTIVITY)
+                               DELIMITED SIZE INTO CSV-OUTPUT-RECORD
+                           WRITE CSV-OUTPUT-RECORD
+                       END-IF
+
+                       COMPUTE WS-RPT-TOTAL-BALANCE =
+                           WS-RPT-TOTAL-BALANCE + ACCT-BALANCE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+      * Write footer
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
+           MOVE WS-RPT-OFCR-COUNT TO WS-DSP-COUNT
+           MOVE WS-RPT-TOTAL-BALANCE TO WS-DSP-BALANCE
+           STRING "Accounts in Portfolio: " WS-DSP-COUNT
+                  "  Total Balance: $" WS-DSP-BALANCE
+                  DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+
+           DISPLAY " "
+           DISPLAY "Officer portfolio report generated. "
+                   WS-RPT-OFCR-COUNT " accounts."
+           DISPLAY "Total balance: $" WS-DSP-BALANCE
+
+           CLOSE REPORT-OUTPUT-FILE
+           MOVE "N" TO WS-RPT-FILE-OPEN
+           IF WS-TEMP-FILE-OPEN = "Y"
+               CLOSE TEMP-WORK-FILE
+               MOVE "N" TO WS-TEMP-FILE-OPEN
+           END-IF
+           IF WS-RPT-CSV-OPEN = "Y"
+               CLOSE CSV-OUTPUT-FILE
+               MOVE "N" TO WS-RPT-CSV-OPEN
+           END-IF
+
+           PERFORM 8000-FORMAT-REPORT.
+
+      ******************************************************************
+      * 7700 - GENERAL LEDGER FEED EXPORT
+      * Summarizes one day's TRANSACTION-FILE postings by TRAN-TYPE
+      * into GL account codes and writes them to GL-FEED-FILE, the
+      * structured feed finance's ledger system picks up for
+      * month-end close, alongside a printable summary of the same
+      * totals.
+      ******************************************************************
+       7700-GL-FEED-EXPORT.
+           MOVE "GENERAL LEDGER FEED EXPORT" TO LS-REPORT-TITLE
+
+           IF WS-RPT-IN-SCHEDULE-MODE
+               MOVE SPACES TO WS-GL-INPUT-DATE
+           ELSE
+               DISPLAY " "
+               DISPLAY "Posting Date (YYYYMMDD, blank for today): "
+                   WITH NO ADVANCING
+               ACCEPT WS-GL-INPUT-DATE FROM CONSOLE
+           END-IF
+           IF WS-GL-INPUT-DATE = SPACES
+               ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+               MOVE WS-ACCEPT-DATE TO WS-GL-INPUT-DATE
+           END-IF
+
+           PERFORM 1500-OPEN-REPORT-FILE
+           PERFORM 1600-WRITE-REPORT-HEADER
+           PERFORM 1560-OPEN-GL-FEED-FILE
+
+           STRING "GL Feed for posting date: " WS-GL-INPUT-DATE
+               DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           ADD 1 TO WS-RPT-LINE-NUM
+
+      * Write column headers
+           MOVE "ACCT CODE  "
+               & "ACCOUNT NAME        "
+               & "COUNT  AMOUNT"
+               TO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
+           ADD 2 TO WS-RPT-LINE-NUM
+
+           MOVE ZEROS TO WS-GL-TOTALS
+
+           MOVE LOW-VALUES TO TRAN-ID
+           START TRANSACTION-FILE KEY >= TRAN-ID
+
+           PERFORM UNTIL WS-TRAN-FILE-STATUS NOT = "00"
+               READ TRANSACTION-FILE NEXT
+               IF WS-TRAN-FILE-STATUS = "00"
+                   IF TRAN-DATE = WS-GL-INPUT-DATE
+                       EVALUATE TRUE
+                           WHEN TRAN-TYPE-DEPOSIT
+                               ADD 1 TO WS-GL-DEP-COUNT
+                               ADD TRAN-AMOUNT TO WS-GL-DEP-AMOUNT
+                           WHEN TRAN-TYPE-WITHDRAW
+                               ADD 1 TO WS-GL-WD-COUNT
+                               ADD TRAN-AMOUNT TO WS-GL-WD-AMOUNT
+                           WHEN TRAN-TYPE-TRANSFER
+                               ADD 1 TO WS-GL-XF-COUNT
+                               ADD TRAN-AMOUNT TO WS-GL-XF-AMOUNT
+                           WHEN TRAN-TYPE-FEE
+                               ADD 1 TO WS-GL-FE-COUNT
+                               ADD TRAN-AMOUNT TO WS-GL-FE-AMOUNT
+                           WHEN TRAN-TYPE-INTEREST
+                               ADD 1 TO WS-GL-IN-COUNT
+                               ADD TRAN-AMOUNT TO WS-GL-IN-AMOUNT
+                           WHEN TRAN-TYPE-PAYMENT
+                               ADD 1 TO WS-GL-PY-COUNT
+                               ADD TRAN-AMOUNT TO WS-GL-PY-AMOUNT
+                           WHEN TRAN-TYPE-ADJUST
+                               ADD 1 TO WS-GL-AJ-COUNT
+                               ADD TRAN-AMOUNT TO WS-GL-AJ-AMOUNT
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE "GL-1000" TO WS-GL-LINE-CODE
+           MOVE "DEPOSITS" TO WS-GL-LINE-NAME
+           MOVE WS-GL-DEP-COUNT TO WS-GL-LINE-COUNT
+           MOVE WS-GL-DEP-AMOUNT TO WS-GL-LINE-AMOUNT
+           PERFORM 7710-WRITE-GL-LINE
+
+           MOVE "GL-2000" TO WS-GL-LINE-CODE
+           MOVE "WITHDRAWALS" TO WS-GL-LINE-NAME
+           MOVE WS-GL-WD-COUNT TO WS-GL-LINE-COUNT
+           MOVE WS-GL-WD-AMOUNT TO WS-GL-LINE-AMOUNT
+           PERFORM 7710-WRITE-GL-LINE
+
+           MOVE "GL-3000" TO WS-GL-LINE-CODE
+           MOVE "TRANSFERS" TO WS-GL-LINE-NAME
+           MOVE WS-GL-XF-COUNT TO WS-GL-LINE-COUNT
+           MOVE WS-GL-XF-AMOUNT TO WS-GL-LINE-AMOUNT
+           PERFORM 7710-WRITE-GL-LINE
+
+           MOVE "GL-4000" TO WS-GL-LINE-CODE
+           MOVE "FEES" TO WS-GL-LINE-NAME
+           MOVE WS-GL-FE-COUNT TO WS-GL-LINE-COUNT
+           MOVE WS-GL-FE-AMOUNT TO WS-GL-LINE-AMOUNT
+           PERFORM 7710-WRITE-GL-LINE
+
+           MOVE "GL-5000" TO WS-GL-LINE-CODE
+           MOVE "INTEREST" TO WS-GL-LINE-NAME
+           MOVE WS-GL-IN-COUNT TO WS-GL-LINE-COUNT
+           MOVE WS-GL-IN-AMOUNT TO WS-GL-LINE-AMOUNT
+           PERFORM 7710-WRITE-GL-LINE
+
+           MOVE "GL-6000" TO WS-GL-LINE-CODE
+           MOVE "BILL PAYMENTS" TO WS-GL-LINE-NAME
+           MOVE WS-GL-PY-COUNT TO WS-GL-LINE-COUNT
+           MOVE WS-GL-PY-AMOUNT TO WS-GL-LINE-AMOUNT
+           PERFORM 7710-WRITE-GL-LINE
+
+           MOVE "GL-7000" TO WS-GL-LINE-CODE
+           MOVE "ADJUSTMENTS" TO WS-GL-LINE-NAME
+           MOVE WS-GL-AJ-COUNT TO WS-GL-LINE-COUNT
+           MOVE WS-GL-AJ-AMOUNT TO WS-GL-LINE-AMOUNT
+           PERFORM 7710-WRITE-GL-LINE
+
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
+
+           DISPLAY " "
+           DISPLAY "GL feed export complete for " WS-GL-INPUT-DATE
+
+           CLOSE REPORT-OUTPUT-FILE
+           MOVE "N" TO WS-RPT-FILE-OPEN
+           IF WS-TEMP-FILE-OPEN = "Y"
+               CLOSE TEMP-WORK-FILE
+               MOVE "N" TO WS-TEMP-FILE-OPEN
+           END-IF
+           IF WS-RPT-CSV-OPEN = "Y"
+               CLOSE CSV-OUTPUT-FILE
+               MOVE "N" TO WS-RPT-CSV-OPEN
+           END-IF
+           IF WS-GL-FEED-OPEN = "Y"
+               CLOSE GL-FEED-FILE
+               MOVE "N" TO WS-GL-FEED-OPEN
+           END-IF
+
+           PERFORM 8000-FORMAT-REPORT.
+
+      ******************************************************************
+      * 7710 - WRITE ONE GL FEED LINE
+      * Writes the structured GL-FEED-RECORD for one GL account code
+      * and echoes the same totals onto the printable report.
+      ******************************************************************
+       7710-WRITE-GL-LINE.
+           MOVE WS-GL-INPUT-DATE TO WS-GL-DATE
+           MOVE WS-GL-LINE-CODE TO WS-GL-ACCT-CODE
+           MOVE WS-GL-LINE-NAME TO WS-GL-ACCT-NAME
+           MOVE WS-GL-LINE-COUNT TO WS-GL-TRAN-COUNT
+           MOVE WS-GL-LINE-AMOUNT TO WS-GL-AMOUNT
+           WRITE GL-FEED-RECORD FROM WS-GL-FEED-DETAIL
+
+           MOVE WS-GL-LINE-COUNT TO WS-DSP-COUNT
+           MOVE WS-GL-LINE-AMOUNT TO WS-DSP-BALANCE
+           STRING WS-GL-LINE-CODE " " WS-GL-LINE-NAME
+                  " Count=" WS-DSP-COUNT " Amount=$" WS-DSP-BALANCE
+                  DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           ADD 1 TO WS-RPT-LINE-NUM.
+
+      ******************************************************************
+      * 7800 - CURRENCY TRANSACTION REPORT (CTR)
+      * Bank Secrecy Act requires filing a CTR for any customer whose
+      * cash deposits and withdrawals sum to $10,000 or more in a
+      * single day, even when structured as several smaller
+      * transactions across one or more accounts. Scans every
+      * customer's accounts for same-day cash activity (TRAN-IS-CASH)
+      * on the requested date and flags any customer at or above the
+      * threshold.
+      ******************************************************************
+       7800-CTR-REPORT.
+           MOVE "CURRENCY TRANSACTION REPORT (CTR)" TO LS-REPORT-TITLE
+
+           IF WS-RPT-IN-SCHEDULE-MODE
+               MOVE SPACES TO WS-CTR-INPUT-DATE
+           ELSE
+               DISPLAY " "
+               DISPLAY "Activity Date (YYYYMMDD, blank for today): "
+                   WITH NO ADVANCING
+               ACCEPT WS-CTR-INPUT-DATE FROM CONSOLE
+           END-IF
+           IF WS-CTR-INPUT-DATE = SPACES
+               ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+               MOVE WS-ACCEPT-DATE TO WS-CTR-INPUT-DATE
+           END-IF
+
+           PERFORM 1500-OPEN-REPORT-FILE
+           PERFORM 1600-WRITE-REPORT-HEADER
+
+           STRING "CTR scan for activity date: " WS-CTR-INPUT-DATE
+               DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           ADD 1 TO WS-RPT-LINE-NUM
+
+           MOVE "CUSTOMER ID         "
+               & "NAME                          "
+               & "TXNS   TOTAL CASH"
+               TO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
+           ADD 2 TO WS-RPT-LINE-NUM
+
+           IF WS-RPT-CSV-OPEN = "Y"
+               MOVE "CUSTOMER_ID,NAME,TXN_COUNT,TOTAL_CASH"
+                   TO CSV-OUTPUT-RECORD
+               WRITE CSV-OUTPUT-RECORD
+           END-IF
+
+           MOVE ZEROS TO WS-CTR-FLAG-COUNT
+
+           MOVE LOW-VALUES TO CUST-USER-ID
+           START CUSTOMER-FILE KEY >= CUST-USER-ID
+
+           PERFORM UNTIL WS-CUST-FILE-STATUS NOT = "00"
+               READ CUSTOMER-FILE NEXT
+               IF WS-CUST-FILE-STATUS = "00"
+                   PERFORM 7810-ACCUMULATE-CUSTOMER-CASH
+                   IF WS-CTR-GROUP-TOTAL >= WS-CTR-THRESHOLD-AMT
+                       PERFORM 1700-CHECK-PAGE-BREAK
+                       PERFORM 7820-WRITE-CTR-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
+           MOVE WS-CTR-FLAG-COUNT TO WS-DSP-COUNT
+           STRING "Customers Requiring CTR Filing: " WS-DSP-COUNT
+               DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+
+           DISPLAY " "
+           DISPLAY "CTR scan complete. " WS-CTR-FLAG-COUNT
+                   " customer(s) at or above the $10,000 threshold."
+
+           CLOSE REPORT-OUTPUT-FILE
+           MOVE "N" TO WS-RPT-FILE-OPEN
+           IF WS-TEMP-FILE-OPEN = "Y"
+               CLOSE TEMP-WORK-FILE
+               MOVE "N" TO WS-TEMP-FILE-OPEN
+           END-IF
+           IF WS-RPT-CSV-OPEN = "Y"
+               CLOSE CSV-OUTPUT-FILE
+               MOVE "N" TO WS-RPT-CSV-OPEN
+           END-IF
+
+           PERFORM 8000-FORMAT-REPORT.
+
+      ******************************************************************
+      * 7810 - ACCUMULATE ONE CUSTOMER'S SAME-DAY CASH ACTIVITY
+      * Scans every account owned by the current customer and totals
+      * the cash transactions posted against each on the requested
+      * date, so activity split across several accounts is still
+      * caught.
+      ******************************************************************
+       7810-ACCUMULATE-CUSTOMER-CASH.
+           MOVE ZEROS TO WS-CTR-GROUP-TOTAL
+           MOVE ZEROS TO WS-CTR-GROUP-COUNT
+
+           MOVE LOW-VALUES TO ACCT-ID
+           START ACCOUNT-FILE KEY >= ACCT-ID
+
+           PERFORM UNTIL WS-ACCT-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+               IF WS-ACCT-FILE-STATUS = "00"
+                   IF ACCT-OWNER-ID = CUST-USER-ID
+                       PERFORM 7830-ACCUMULATE-ACCOUNT-CASH
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 7830 - ACCUMULATE ONE ACCOUNT'S SAME-DAY CASH ACTIVITY
+      * Adds every cash deposit or withdrawal posted against the
+      * current account on the requested date into the customer's
+      * running total, catching structured (split) transactions.
+      ******************************************************************
+       7830-ACCUMULATE-ACCOUNT-CASH.
+           MOVE LOW-VALUES TO TRAN-ID
+           START TRANSACTION-FILE KEY >= TRAN-ID
+
+           PERFORM UNTIL WS-TRAN-FILE-STATUS NOT = "00"
+               READ TRANSACTION-FILE NEXT
+               IF WS-TRAN-FILE-STATUS = "00"
+                   IF TRAN-ACCOUNT-ID = ACCT-ID
+                       AND TRAN-DATE = WS-CTR-INPUT-DATE
+                       AND TRAN-IS-CASH
+                       ADD 1 TO WS-CTR-GROUP-COUNT
+                       ADD FUNCTION ABS(TRAN-AMOUNT)
+                           TO WS-CTR-GROUP-TOTAL
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 7820 - WRITE ONE CTR LINE
+      * Writes the flagged customer's same-day cash total onto the
+      * printable report (and CSV, if open).
+      ******************************************************************
+       7820-WRITE-CTR-LINE.
+           ADD 1 TO WS-CTR-FLAG-COUNT
+           MOVE CUST-USER-ID TO WS-CTR-CUST-ID
+           STRING FUNCTION TRIM(CUST-FIRST-NAME) " "
+                  FUNCTION TRIM(CUST-LAST-NAME)
+                  DELIMITED SIZE INTO WS-CTR-NAME
+           MOVE WS-CTR-GROUP-COUNT TO WS-CTR-TXN-COUNT
+           MOVE WS-CTR-GROUP-TOTAL TO WS-CTR-TOTAL
+           WRITE RPT-OUTPUT-RECORD FROM WS-CTR-RPT-DETAIL
+           ADD 1 TO WS-RPT-LINE-NUM
+
+           IF WS-RPT-CSV-OPEN = "Y"
+               STRING
+                   FUNCTION TRIM(CUST-USER-ID) ","
+                   '"' FUNCTION TRIM(WS-CTR-NAME) '","'
+                   FUNCTION TRIM(WS-CTR-TXN-COUNT) '",'
+                   FUNCTION TRIM(WS-CTR-TOTAL)
+                   DELIMITED SIZE INTO CSV-OUTPUT-RECORD
+               WRITE CSV-OUTPUT-RECORD
+           END-IF.
+
+      ******************************************************************
+      * 7900 - 1099-INT YEAR-END INTEREST INCOME REPORT
+      * Sums every TRAN-TYPE-INTEREST transaction posted to each
+      * customer's accounts during the given tax year and, for
+      * customers at or above the $10 IRS reporting threshold, writes
+      * a printable line plus a row onto the structured TAX-FORM-FILE
+      * data file consumed by the tax reporting system - the same
+      * shape 7700-GL-FEED-EXPORT uses for its own feed file.
+      ******************************************************************
+       7900-1099-INT-REPORT.
+           MOVE "1099-INT YEAR-END INTEREST INCOME REPORT"
+               TO LS-REPORT-TITLE
+
+           IF WS-RPT-IN-SCHEDULE-MODE
+               MOVE SPACES TO WS-1099-INPUT-YEAR
+           ELSE
+               DISPLAY " "
+               DISPLAY "Tax Year (YYYY, blank for prior year): "
+                   WITH NO ADVANCING
+               ACCEPT WS-1099-INPUT-YEAR FROM CONSOLE
+           END-IF
+           IF WS-1099-INPUT-YEAR = SPACES
+               ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+               MOVE WS-ACCEPT-DATE(1:4) TO WS-1099-YEAR-NUM
+               COMPUTE WS-1099-YEAR-NUM = WS-1099-YEAR-NUM - 1
+               MOVE WS-1099-YEAR-NUM TO WS-1099-INPUT-YEAR
+           END-IF
+
+           PERFORM 1500-OPEN-REPORT-FILE
+           PERFORM 1600-WRITE-REPORT-HEADER
+           PERFORM 1570-OPEN-TAX-FORM-FILE
+
+           STRING "1099-INT scan for tax year: " WS-1099-INPUT-YEAR
+               DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           ADD 1 TO WS-RPT-LINE-NUM
+
+           MOVE "CUSTOMER ID         "
+               & "NAME                          "
+               & "SSN         TOTAL INTEREST"
+               TO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
+           ADD 2 TO WS-RPT-LINE-NUM
+
+           IF WS-RPT-CSV-OPEN = "Y"
+               MOVE "CUSTOMER_ID,NAME,SSN,TOTAL_INTEREST"
+                   TO CSV-OUTPUT-RECORD
+               WRITE CSV-OUTPUT-RECORD
+           END-IF
+
+           MOVE ZEROS TO WS-1099-FLAG-COUNT
+
+           MOVE LOW-VALUES TO CUST-USER-ID
+           START CUSTOMER-FILE KEY >= CUST-USER-ID
+
+           PERFORM UNTIL WS-CUST-FILE-STATUS NOT = "00"
+               READ CUSTOMER-FILE NEXT
+               IF WS-CUST-FILE-STATUS = "00"
+                   PERFORM 7910-ACCUMULATE-CUSTOMER-INTEREST
+                   IF WS-1099-CUST-TOTAL >= WS-1099-THRESHOLD-AMT
+                       PERFORM 1700-CHECK-PAGE-BREAK
+                       PERFORM 7920-WRITE-1099-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
+           MOVE WS-1099-FLAG-COUNT TO WS-DSP-COUNT
+           STRING "Customers Requiring 1099-INT: " WS-DSP-COUNT
+               DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+
+           DISPLAY " "
+           DISPLAY "1099-INT scan complete. " WS-1099-FLAG-COUNT
+                   " customer(s) at or above the $10 threshold."
+
+           CLOSE REPORT-OUTPUT-FILE
+           MOVE "N" TO WS-RPT-FILE-OPEN
+           IF WS-TEMP-FILE-OPEN = "Y"
+               CLOSE TEMP-WORK-FILE
+               MOVE "N" TO WS-TEMP-FILE-OPEN
+           END-IF
+           IF WS-RPT-CSV-OPEN = "Y"
+               CLOSE CSV-OUTPUT-FILE
+               MOVE "N" TO WS-RPT-CSV-OPEN
+           END-IF
+           IF WS-TAX-FORM-OPEN = "Y"
+               CLOSE TAX-FORM-FILE
+               MOVE "N" TO WS-TAX-FORM-OPEN
+           END-IF
+
+           PERFORM 8000-FORMAT-REPORT.
+
+      ******************************************************************
+      * 7910 - ACCUMULATE ONE CUSTOMER'S INTEREST FOR THE TAX YEAR
+      * Scans every account owned by the current customer and totals
+      * the interest-type transactions posted against each during the
+      * requested tax year, the same way 7810-ACCUMULATE-CUSTOMER-CASH
+      * totals same-day cash activity for the CTR report.
+      ******************************************************************
+       7910-ACCUMULATE-CUSTOMER-INTEREST.
+           MOVE ZEROS TO WS-1099-CUST-TOTAL
+
+           MOVE LOW-VALUES TO ACCT-ID
+           START ACCOUNT-FILE KEY >= ACCT-ID
+
+           PERFORM UNTIL WS-ACCT-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+               IF WS-ACCT-FILE-STATUS = "00"
+                   IF ACCT-OWNER-ID = CUST-USER-ID
+                       PERFORM 7915-ACCUMULATE-ACCOUNT-INTEREST
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 7915 - ACCUMULATE ONE ACCOUNT'S INTEREST FOR THE TAX YEAR
+      * Adds every interest transaction posted against the current
+      * account during the requested tax year into the customer's
+      * running total.
+      ******************************************************************
+       7915-ACCUMULATE-ACCOUNT-INTEREST.
+           MOVE LOW-VALUES TO TRAN-ID
+           START TRANSACTION-FILE KEY >= TRAN-ID
+
+           PERFORM UNTIL WS-TRAN-FILE-STATUS NOT = "00"
+               READ TRANSACTION-FILE NEXT
+               IF WS-TRAN-FILE-STATUS = "00"
+                   IF TRAN-ACCOUNT-ID = ACCT-ID
+                       AND TRAN-DATE(1:4) = WS-1099-INPUT-YEAR
+                       AND TRAN-TYPE-INTEREST
+                       ADD TRAN-AMOUNT TO WS-1099-CUST-TOTAL
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 7920 - WRITE ONE 1099-INT LINE
+      * Writes the flagged customer's tax-year interest total onto the
+      * printable report (and CSV, if open) and a matching row onto
+      * the TAX-FORM-FILE data file sent to the tax reporting system.
+      ******************************************************************
+       7920-WRITE-1099-LINE.
+           ADD 1 TO WS-1099-FLAG-COUNT
+           MOVE CUST-USER-ID TO WS-1099-CUST-ID
+           STRING FUNCTION TRIM(CUST-FIRST-NAME) " "
+                  FUNCTION TRIM(CUST-LAST-NAME)
+                  DELIMITED SIZE INTO WS-1099-NAME
+           MOVE CUST-SSN TO WS-1099-SSN
+           MOVE WS-1099-CUST-TOTAL TO WS-1099-TOTAL
+           WRITE RPT-OUTPUT-RECORD FROM WS-1099-RPT-DETAIL
+           ADD 1 TO WS-RPT-LINE-NUM
+
+           IF WS-RPT-CSV-OPEN = "Y"
+               STRING
+                   FUNCTION TRIM(CUST-USER-ID) ","
+                   '"' FUNCTION TRIM(WS-1099-NAME) '","'
+                   FUNCTION TRIM(CUST-SSN) '",'
+                   FUNCTION TRIM(WS-1099-TOTAL)
+                   DELIMITED SIZE INTO CSV-OUTPUT-RECORD
+               WRITE CSV-OUTPUT-RECORD
+           END-IF
+
+           MOVE WS-1099-INPUT-YEAR TO WS-1099F-TAX-YEAR
+           MOVE CUST-USER-ID TO WS-1099F-CUST-ID
+           MOVE CUST-SSN TO WS-1099F-SSN
+           MOVE WS-1099-NAME TO WS-1099F-NAME
+           MOVE WS-1099-CUST-TOTAL TO WS-1099F-INTEREST
+           WRITE TAX-FORM-RECORD FROM WS-1099-FORM-DETAIL.
+
+      ******************************************************************
+      * 8000 - FORMAT REPORT OUTPUT
+      * VULNERABILITY V24: Command injection in formatting
+      ******************************************************************
+       8000-FORMAT-REPORT.
+           IF WS-RPT-IN-SCHEDULE-MODE
+               MOVE "N" TO WS-RPT-INPUT-FORMAT
+           ELSE
+               DISPLAY " "
+               DISPLAY "Format report for printing? (Y/N): "
+                   WITH NO ADVANCING
+               ACCEPT WS-RPT-INPUT-FORMAT FROM CONSOLE
+           END-IF
+
+           IF WS-RPT-INPUT-FORMAT = "Y"
+      * VULNERABILITY V24: Command injection
+      *   Report path used in system command without sanitization
+               MOVE SPACES TO WS-CMD-BUFFER
+               STRING "lp -d ALTOROPRT "
+                      WS-RPT-OUTPUT-PATH
+                      DELIMITED SIZE INTO WS-CMD-BUFFER
+
+      * VULNERABILITY V24: User-controlled path in SYSTEM call
+               DISPLAY "Sending to printer..."
+               CALL "SYSTEM" USING WS-CMD-BUFFER
+      * VULNERABILITY V20: Return code ignored
+
+      * VULNERABILITY V24: Second command injection
+      *   Convert to PDF using user-influenced path
+               MOVE SPACES TO WS-CMD-BUFFER
+               STRING "enscript -p "
+                      WS-RPT-OUTPUT-PATH ".pdf "
+                      WS-RPT-OUTPUT-PATH
+                      DELIMITED SIZE INTO WS-CMD-BUFFER
+               CALL "SYSTEM" USING WS-CMD-BUFFER
+      * VULNERABILITY V20: Return code ignored
+
+               DISPLAY "Report formatted and sent to printer."
+           END-IF.
+
+      ******************************************************************
+      * 8100 - NIGHTLY BALANCE RECONCILIATION REPORT
+      * For every ACCOUNT-RECORD, totals all TRANSACTION-RECORDs
+      * posted against it since the account was opened and compares
+      * that computed total to the balance currently stored on the
+      * account. Only accounts where the two disagree are written to
+      * the exceptions report.
+      ******************************************************************
+       8100-BALANCE-RECONCILIATION-REPORT.
+           MOVE "RECON" TO WS-RUNCTL-JOB-NAME
+           PERFORM 9100-WRITE-RUNCTL-START
+
+           MOVE "NIGHTLY BALANCE RECONCILIATION EXCEPTIONS"
+               TO LS-REPORT-TITLE
+
+           PERFORM 1500-OPEN-REPORT-FILE
+           PERFORM 1600-WRITE-REPORT-HEADER
+
+           MOVE "ACCOUNT ID      "
+               & "STORED BALANCE      "
+               & "COMPUTED TOTAL      "
+               & "DIFFERENCE"
+               TO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
+           ADD 2 TO WS-RPT-LINE-NUM
+
+           IF WS-RPT-CSV-OPEN = "Y"
+               MOVE "ACCOUNT_ID,STORED_BALANCE,COMPUTED_TOTAL,"
+                   & "DIFFERENCE"
+                   TO CSV-OUTPUT-RECORD
+               WRITE CSV-OUTPUT-RECORD
+           END-IF
+
+           MOVE ZEROS TO WS-RECON-ACCT-COUNT
+           MOVE ZEROS TO WS-RECON-EXCEPTION-COUNT
+
+           MOVE LOW-VALUES TO ACCT-ID
+           START ACCOUNT-FILE KEY >= ACCT-ID
+
+           PERFORM UNTIL WS-ACCT-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+               IF WS-ACCT-FILE-STATUS = "00"
+                   ADD 1 TO WS-RECON-ACCT-COUNT
+                   PERFORM 8110-SUM-ACCOUNT-TRANSACTIONS
+                   COMPUTE WS-RECON-DIFFERENCE =
+                       ACCT-BALANCE - WS-RECON-COMPUTED-TOTAL
+                   IF WS-RECON-DIFFERENCE NOT = ZEROS
+                       PERFORM 1700-CHECK-PAGE-BREAK
+                       PERFORM 8120-WRITE-RECON-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
+           MOVE WS-RECON-ACCT-COUNT TO WS-DSP-COUNT
+           STRING "Accounts Scanned: " WS-DSP-COUNT
+               DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           ADD 1 TO WS-RPT-LINE-NUM
+
+           MOVE WS-RECON-EXCEPTION-COUNT TO WS-DSP-COUNT
+           STRING "Exceptions Found: " WS-DSP-COUNT
+               DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+
+           DISPLAY " "
+           DISPLAY "Reconciliation complete. " WS-RECON-EXCEPTION-COUNT
+                   " exception(s) out of " WS-RECON-ACCT-COUNT
+                   " account(s)."
+
+           MOVE "RECON" TO WS-RUNCTL-JOB-NAME
+           MOVE WS-RECON-ACCT-COUNT TO WS-RUNCTL-RECORDS-DONE
+           MOVE WS-RECON-EXCEPTION-COUNT TO WS-RUNCTL-RETURN-CODE
+           PERFORM 9110-WRITE-RUNCTL-COMPLETE
+
+           CLOSE REPORT-OUTPUT-FILE
+           MOVE "N" TO WS-RPT-FILE-OPEN
+           IF WS-TEMP-FILE-OPEN = "Y"
+               CLOSE TEMP-WORK-FILE
+               MOVE "N" TO WS-TEMP-FILE-OPEN
+           END-IF
+           IF WS-RPT-CSV-OPEN = "Y"
+               CLOSE CSV-OUTPUT-FILE
+               MOVE "N" TO WS-RPT-CSV-OPEN
+           END-IF
+
+           PERFORM 8000-FORMAT-REPORT.
+
+      ******************************************************************
+      * 8110 - SUM ONE ACCOUNT'S TRANSACTIONS SINCE IT WAS OPENED
+      * Totals every TRANSACTION-RECORD posted against the current
+      * account into WS-RECON-COMPUTED-TOTAL, the same nested-scan
+      * shape 7915-ACCUMULATE-ACCOUNT-INTEREST uses to total one
+      * account's interest postings for the 1099-INT report.
+      * TRAN-AMOUNT already carries the correct sign for the type of
+      * transaction it records (deposits and interest positive,
+      * withdrawals/fees/payments/transfers-out negative), so a plain
+      * running sum gives the account's net computed balance.
+      ******************************************************************
+       8110-SUM-ACCOUNT-TRANSACTIONS.
+           MOVE ZEROS TO WS-RECON-COMPUTED-TOTAL
+
+           MOVE LOW-VALUES TO TRAN-ID
+           START TRANSACTION-FILE KEY >= TRAN-ID
+
+           PERFORM UNTIL WS-TRAN-FILE-STATUS NOT = "00"
+               READ TRANSACTION-FILE NEXT
+               IF WS-TRAN-FILE-STATUS = "00"
+                   IF TRAN-ACCOUNT-ID = ACCT-ID
+                       ADD TRAN-AMOUNT TO WS-RECON-COMPUTED-TOTAL
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 8120 - WRITE ONE RECONCILIATION EXCEPTION LINE
+      * Writes the flagged account's stored balance, computed total
+      * and the difference between them onto the printable report
+      * (and CSV, if open).
+      ******************************************************************
+       8120-WRITE-RECON-LINE.
+           ADD 1 TO WS-RECON-EXCEPTION-COUNT
+           MOVE ACCT-ID TO WS-RECON-ACCT-ID
+           MOVE ACCT-BALANCE TO WS-RECON-STORED
+           MOVE WS-RECON-COMPUTED-TOTAL TO WS-RECON-COMPUTED
+           MOVE WS-RECON-DIFFERENCE TO WS-RECON-DIFF
+           WRITE RPT-OUTPUT-RECORD FROM WS-RECON-RPT-DETAIL
+           ADD 1 TO WS-RPT-LINE-NUM
+
+           IF WS-RPT-CSV-OPEN = "Y"
+               STRING
+                   FUNCTION TRIM(WS-RECON-ACCT-ID) ","
+                   FUNCTION TRIM(WS-RECON-STORED) ","
+                   FUNCTION TRIM(WS-RECON-COMPUTED) ","
+                   FUNCTION TRIM(WS-RECON-DIFF)
+                   DELIMITED SIZE INTO CSV-OUTPUT-RECORD
+               WRITE CSV-OUTPUT-RECORD
+           END-IF.
+
+      ******************************************************************
+      * 8300 - TELLER BALANCING REPORT
+      * Totals cash deposits and withdrawals by posting terminal
+      * (TRAN-TERMINAL-ID, populated at posting time with the teller's
+      * own logged-in user ID) and by AM/PM shift, so branch ops can
+      * reconcile each drawer against what the system shows that
+      * teller actually processed that day. Driven off CUSTOMER-FILE
+      * the same way 7800-CTR-REPORT is, since every teller ID is
+      * also a CUST-USER-ID on file.
+      ******************************************************************
+       8300-TELLER-BALANCING-REPORT.
+           MOVE "TELLER CASH DRAWER BALANCING REPORT" TO LS-REPORT-TITLE
+
+           IF WS-RPT-IN-SCHEDULE-MODE
+               MOVE SPACES TO WS-TBR-INPUT-DATE
+           ELSE
+               DISPLAY " "
+               DISPLAY "Activity Date (YYYYMMDD, blank for today): "
+                   WITH NO ADVANCING
+               ACCEPT WS-TBR-INPUT-DATE FROM CONSOLE
+           END-IF
+           IF WS-TBR-INPUT-DATE = SPACES
+               ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+               MOVE WS-ACCEPT-DATE TO WS-TBR-INPUT-DATE
+           END-IF
+
+           PERFORM 1500-OPEN-REPORT-FILE
+           PERFORM 1600-WRITE-REPORT-HEADER
+
+           STRING "Teller balancing for activity date: "
+                  WS-TBR-INPUT-DATE
+               DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           ADD 1 TO WS-RPT-LINE-NUM
+
+           MOVE "TERMINAL SH DEP-COUNT     DEP-TOTAL WD-COUNT"
+               & "      WD-TOTAL"
+               TO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
+           ADD 2 TO WS-RPT-LINE-NUM
+
+           IF WS-RPT-CSV-OPEN = "Y"
+               MOVE "TERMINAL,SHIFT,DEP_COUNT,DEP_TOTAL,WD_COUNT,"
+                   & "WD_TOTAL" TO CSV-OUTPUT-RECORD
+               WRITE CSV-OUTPUT-RECORD
+           END-IF
+
+           MOVE ZEROS TO WS-TBR-TERM-COUNT
+           MOVE ZEROS TO WS-TBR-GRAND-DEP-TOTAL
+           MOVE ZEROS TO WS-TBR-GRAND-WD-TOTAL
+
+           MOVE LOW-VALUES TO CUST-USER-ID
+           START CUSTOMER-FILE KEY >= CUST-USER-ID
+
+           PERFORM UNTIL WS-CUST-FILE-STATUS NOT = "00"
+               READ CUSTOMER-FILE NEXT
+               IF WS-CUST-FILE-STATUS = "00"
+                   MOVE CUST-USER-ID(1:8) TO WS-TBR-TERM-ID
+                   PERFORM 8310-ACCUMULATE-TERMINAL-CASH
+                   COMPUTE WS-TBR-TERM-TXN-COUNT =
+                       WS-TBR-AM-DEP-COUNT + WS-TBR-AM-WD-COUNT
+                       + WS-TBR-PM-DEP-COUNT + WS-TBR-PM-WD-COUNT
+                   IF WS-TBR-TERM-TXN-COUNT > ZEROS
+                       ADD 1 TO WS-TBR-TERM-COUNT
+                       PERFORM 1700-CHECK-PAGE-BREAK
+                       IF WS-TBR-AM-DEP-COUNT > ZEROS
+                           OR WS-TBR-AM-WD-COUNT > ZEROS
+                           MOVE "AM" TO WS-TBR-DSP-SHIFT
+                           MOVE WS-TBR-AM-DEP-COUNT
+                               TO WS-TBR-DSP-DEP-COUNT
+                           MOVE WS-TBR-AM-DEP-TOTAL
+                               TO WS-TBR-DSP-DEP-TOTAL
+                           MOVE WS-TBR-AM-WD-COUNT
+                               TO WS-TBR-DSP-WD-COUNT
+                           MOVE WS-TBR-AM-WD-TOTAL
+                               TO WS-TBR-DSP-WD-TOTAL
+                           ADD WS-TBR-AM-DEP-TOTAL
+                               TO WS-TBR-GRAND-DEP-TOTAL
+                           ADD WS-TBR-AM-WD-TOTAL
+                               TO WS-TBR-GRAND-WD-TOTAL
+                           PERFORM 8320-WRITE-TBR-LINE
+                       END-IF
+                       IF WS-TBR-PM-DEP-COUNT > ZEROS
+                           OR WS-TBR-PM-WD-COUNT > ZEROS
+                           MOVE "PM" TO WS-TBR-DSP-SHIFT
+                           MOVE WS-TBR-PM-DEP-COUNT
+                               TO WS-TBR-DSP-DEP-COUNT
+                           MOVE WS-TBR-PM-DEP-TOTAL
+                               TO WS-TBR-DSP-DEP-TOTAL
+                           MOVE WS-TBR-PM-WD-COUNT
+                               TO WS-TBR-DSP-WD-COUNT
+                           MOVE WS-TBR-PM-WD-TOTAL
+                               TO WS-TBR-DSP-WD-TOTAL
+                           ADD WS-TBR-PM-DEP-TOTAL
+                               TO WS-TBR-GRAND-DEP-TOTAL
+                           ADD WS-TBR-PM-WD-TOTAL
+                               TO WS-TBR-GRAND-WD-TOTAL
+                           PERFORM 8320-WRITE-TBR-LINE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           WRITE RPT-OUTPUT-RECORD FROM WS-RPT-DASH-LINE
+           MOVE WS-TBR-TERM-COUNT TO WS-DSP-COUNT
+           STRING "Terminals With Activity: " WS-DSP-COUNT
+               DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           STRING "Total Cash In:  " WS-TBR-GRAND-DEP-TOTAL
+               DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+           STRING "Total Cash Out: " WS-TBR-GRAND-WD-TOTAL
+               DELIMITED SIZE INTO RPT-OUTPUT-RECORD
+           WRITE RPT-OUTPUT-RECORD
+
+           DISPLAY " "
+           DISPLAY "Teller balancing report complete. "
+                   WS-TBR-TERM-COUNT " terminal(s) with activity."
+
+           CLOSE REPORT-OUTPUT-FILE
+           MOVE "N" TO WS-RPT-FILE-OPEN
+           IF WS-RPT-CSV-OPEN = "Y"
+               CLOSE CSV-OUTPUT-FILE
+               MOVE "N" TO WS-RPT-CSV-OPEN
+           END-IF
+
+           PERFORM 8000-FORMAT-REPORT.
+
+      ******************************************************************
+      * 8310 - ACCUMULATE ONE TERMINAL'S SAME-DAY CASH ACTIVITY
+      * Totals deposits and withdrawals posted under WS-TBR-TERM-ID
+      * on the requested date, split into AM/PM shift buckets by the
+      * hour portion of TRAN-TIME.
+      ******************************************************************
+       8310-ACCUMULATE-TERMINAL-CASH.
+           MOVE ZEROS TO WS-TBR-AM-DEP-COUNT
+           MOVE ZEROS TO WS-TBR-AM-DEP-TOTAL
+           MOVE ZEROS TO WS-TBR-AM-WD-COUNT
+           MOVE ZEROS TO WS-TBR-AM-WD-TOTAL
+           MOVE ZEROS TO WS-TBR-PM-DEP-COUNT
+           MOVE ZEROS TO WS-TBR-PM-DEP-TOTAL
+           MOVE ZEROS TO WS-TBR-PM-WD-COUNT
+           MOVE ZEROS TO WS-TBR-PM-WD-TOTAL
+
+           MOVE LOW-VALUES TO TRAN-ID
+           START TRANSACTION-FILE KEY >= TRAN-ID
+
+           PERFORM UNTIL WS-TRAN-FILE-STATUS NOT = "00"
+               READ TRANSACTION-FILE NEXT
+               IF WS-TRAN-FILE-STATUS = "00"
+                   IF TRAN-TERMINAL-ID = WS-TBR-TERM-ID
+                       AND TRAN-DATE = WS-TBR-INPUT-DATE
+                       AND TRAN-IS-CASH
+                       IF TRAN-TIME(1:2) < "12"
+                           IF TRAN-TYPE-DEPOSIT
+                               ADD 1 TO WS-TBR-AM-DEP-COUNT
+                               ADD FUNCTION ABS(TRAN-AMOUNT)
+                                   TO WS-TBR-AM-DEP-TOTAL
+                           ELSE
+                               IF TRAN-TYPE-WITHDRAW
+                                   ADD 1 TO WS-TBR-AM-WD-COUNT
+                                   ADD FUNCTION ABS(TRAN-AMOUNT)
+                                       TO WS-TBR-AM-WD-TOTAL
+                               END-IF
+                           END-IF
+                       ELSE
+                           IF TRAN-TYPE-DEPOSIT
+                               ADD 1 TO WS-TBR-PM-DEP-COUNT
+                               ADD FUNCTION ABS(TRAN-AMOUNT)
+                                   TO WS-TBR-PM-DEP-TOTAL
+                           ELSE
+                               IF TRAN-TYPE-WITHDRAW
+                                   ADD 1 TO WS-TBR-PM-WD-COUNT
+                                   ADD FUNCTION ABS(TRAN-AMOUNT)
+                                       TO WS-TBR-PM-WD-TOTAL
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 8320 - WRITE ONE TELLER BALANCING LINE
+      * Writes one terminal/shift's deposit and withdrawal totals onto
+      * the printable report (and CSV, if open), and rolls the shift
+      * totals into the report's grand totals.
+      ******************************************************************
+       8320-WRITE-TBR-LINE.
+           MOVE WS-TBR-TERM-ID TO WS-TBR-DSP-TERM-ID
+           WRITE RPT-OUTPUT-RECORD FROM WS-TBR-RPT-DETAIL
+           ADD 1 TO WS-RPT-LINE-NUM
+
+           IF WS-RPT-CSV-OPEN = "Y"
+               STRING
+                   FUNCTION TRIM(WS-TBR-DSP-TERM-ID) ","
+                   WS-TBR-DSP-SHIFT ","
+                   FUNCTION TRIM(WS-TBR-DSP-DEP-COUNT) ","
+                   FUNCTION TRIM(WS-TBR-DSP-DEP-TOTAL) ","
+                   FUNCTION TRIM(WS-TBR-DSP-WD-COUNT) ","
+                   FUNCTION TRIM(WS-TBR-DSP-WD-TOTAL)
+                   DELIMITED SIZE INTO CSV-OUTPUT-RECORD
+               WRITE CSV-OUTPUT-RECORD
+           END-IF.
+
+      ******************************************************************
+      * 8200 - MAINTAIN REPORT SCHEDULE
+      * Adds a new schedule entry to REPORT-SCHEDULE-FILE, or brings
+      * up an existing one (keyed on SKED-REPORT-CODE) for review and
+      * re-entry of its cadence/distribution list, the same read-then-
+      * REWRITE-or-WRITE shape 8800-MERGE-DUPLICATE-CUSTOMERS style
+      * maintenance paragraphs use elsewhere in this system.
+      ******************************************************************
+       8200-MAINTAIN-REPORT-SCHEDULE.
+           DISPLAY " "
+           DISPLAY "=== MAINTAIN REPORT SCHEDULE ==="
+           DISPLAY " "
+           DISPLAY "Schedulable report codes:"
+           DISPLAY "  CUSTLIST ACCTSUMM TRANRPT  AUDITRPT COMPLY"
+           DISPLAY "  TIMELINE DORMANT  OFFICER  GLFEED   CTR"
+           DISPLAY "  1099INT  BALRECON TELLER"
+           DISPLAY " "
+           DISPLAY "Report Code: " WITH NO ADVANCING
+           ACCEPT WS-SKED-INPUT-CODE FROM CONSOLE
+           MOVE WS-SKED-INPUT-CODE TO SKED-REPORT-CODE
+
+           READ REPORT-SCHEDULE-FILE
+           IF WS-SKED-FILE-STATUS = "00"
+               DISPLAY "Existing entry found:"
+               DISPLAY "  Name: " SKED-REPORT-NAME
+               DISPLAY "  Cadence: " SKED-CADENCE
+                       "  Day: " SKED-CADENCE-DAY
+               DISPLAY "  Active: " SKED-ACTIVE-FLAG
+               DISPLAY "  Distribution List: " SKED-DIST-LIST
+               DISPLAY "  Last Run: " SKED-LAST-RUN-DATE
+               DISPLAY "Re-enter the fields below to update it."
+           ELSE
+               DISPLAY "No existing entry - creating a new one."
+               MOVE SPACES TO SKED-LAST-RUN-DATE
+           END-IF
+
+           DISPLAY "Report Name: " WITH NO ADVANCING
+           ACCEPT WS-SKED-INPUT-NAME FROM CONSOLE
+           MOVE WS-SKED-INPUT-NAME TO SKED-REPORT-NAME
+
+           DISPLAY "Cadence (D=Daily, W=Weekly, M=Monthly): "
+               WITH NO ADVANCING
+           ACCEPT WS-SKED-INPUT-CADENCE FROM CONSOLE
+           MOVE WS-SKED-INPUT-CADENCE TO SKED-CADENCE
+
+           IF SKED-CADENCE-WEEKLY
+               DISPLAY "Day of week (0=Sun ... 6=Sat): "
+                   WITH NO ADVANCING
+               ACCEPT WS-SKED-INPUT-DAY FROM CONSOLE
+               MOVE FUNCTION NUMVAL(WS-SKED-INPUT-DAY)
+                   TO SKED-CADENCE-DAY
+           ELSE
+               IF SKED-CADENCE-MONTHLY
+                   DISPLAY "Day of month (1-31): " WITH NO ADVANCING
+                   ACCEPT WS-SKED-INPUT-DAY FROM CONSOLE
+                   MOVE FUNCTION NUMVAL(WS-SKED-INPUT-DAY)
+                       TO SKED-CADENCE-DAY
+               ELSE
+                   MOVE ZEROS TO SKED-CADENCE-DAY
+               END-IF
+           END-IF
+
+           DISPLAY "Active (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-SKED-INPUT-ACTIVE FROM CONSOLE
+           MOVE WS-SKED-INPUT-ACTIVE TO SKED-ACTIVE-FLAG
+
+           DISPLAY "Distribution List (addresses, comma separated): "
+               WITH NO ADVANCING
+           ACCEPT WS-SKED-INPUT-DIST FROM CONSOLE
+           MOVE WS-SKED-INPUT-DIST TO SKED-DIST-LIST
+
+           IF WS-SKED-FILE-STATUS = "00"
+               REWRITE REPORT-SCHEDULE-RECORD
+           ELSE
+               WRITE REPORT-SCHEDULE-RECORD
+           END-IF
+
+           DISPLAY "Schedule entry saved for " SKED-REPORT-CODE "."
+
+      ******************************************************************
+      * 8250 - RUN SCHEDULED REPORTS (BATCH)
+      * The unattended counterpart to 1000-REPORT-MENU: scans every
+      * active REPORT-SCHEDULE-FILE entry, works out which ones are
+      * due today from their cadence, and runs each due report through
+      * the same report paragraph the menu would have called, exactly
+      * as an operator typing the matching menu option would trigger
+      * it. This mirrors how every other "batch" job in this system
+      * (7300-BATCH-INTEREST, 7920-BATCH-STANDING-ORDERS, and this
+      * program's own 8100-BALANCE-RECONCILIATION-REPORT) is really
+      * just a menu-triggered paragraph that loops over all records
+      * under RUNCTL logging, rather than a separately invoked job.
+      ******************************************************************
+       8250-RUN-SCHEDULED-REPORTS.
+           DISPLAY " "
+           DISPLAY "=== RUN SCHEDULED REPORTS ==="
+           DISPLAY " "
+
+           MOVE "RPTSKED" TO WS-RUNCTL-JOB-NAME
+           PERFORM 9100-WRITE-RUNCTL-START
+
+           MOVE "Y" TO WS-RPT-SCHEDULE-MODE
+
+           ACCEPT WS-SKED-TODAY-INT FROM DATE YYYYMMDD
+           MOVE WS-SKED-TODAY-INT(7:2) TO WS-SKED-TODAY-DOM
+           COMPUTE WS-SKED-TODAY-DOW = FUNCTION MOD(
+               FUNCTION INTEGER-OF-DATE(WS-SKED-TODAY-INT), 7)
+
+           MOVE ZEROS TO WS-SKED-RUN-COUNT
+           MOVE LOW-VALUES TO SKED-REPORT-CODE
+           START REPORT-SCHEDULE-FILE KEY >= SKED-REPORT-CODE
+
+           PERFORM UNTIL WS-SKED-FILE-STATUS NOT = "00"
+               READ REPORT-SCHEDULE-FILE NEXT RECORD
+               IF WS-SKED-FILE-STATUS = "00"
+                   IF SKED-ACTIVE
+                       PERFORM 8255-CHECK-SCHEDULE-DUE
+                       IF WS-SKED-IS-DUE
+                           PERFORM 8260-RUN-ONE-SCHEDULED-REPORT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE "N" TO WS-RPT-SCHEDULE-MODE
+
+           DISPLAY " "
+           DISPLAY WS-SKED-RUN-COUNT " scheduled report(s) run."
+
+           MOVE "RPTSKED" TO WS-RUNCTL-JOB-NAME
+           MOVE WS-SKED-RUN-COUNT TO WS-RUNCTL-RECORDS-DONE
+           MOVE ZEROS TO WS-RUNCTL-RETURN-CODE
+           PERFORM 9110-WRITE-RUNCTL-COMPLETE.
+
+      ******************************************************************
+      * 8255 - CHECK WHETHER THE CURRENT SCHEDULE ENTRY IS DUE TODAY
+      * Daily entries are always due. Weekly entries are due when
+      * today's day-of-week (FUNCTION MOD(FUNCTION INTEGER-OF-DATE,7),
+      * 0=Sunday ... 6=Saturday - FUNCTION DAY-OF-WEEK is not available
+      * here) matches SKED-CADENCE-DAY. Monthly entries are due when
+      * today's day-of-month matches SKED-CADENCE-DAY.
+      ******************************************************************
+       8255-CHECK-SCHEDULE-DUE.
+           SET WS-SKED-NOT-DUE TO TRUE
+           EVALUATE TRUE
+               WHEN SKED-CADENCE-DAILY
+                   SET WS-SKED-IS-DUE TO TRUE
+               WHEN SKED-CADENCE-WEEKLY
+                   IF WS-SKED-TODAY-DOW = SKED-CADENCE-DAY
+                       SET WS-SKED-IS-DUE TO TRUE
+                   END-IF
+               WHEN SKED-CADENCE-MONTHLY
+                   IF WS-SKED-TODAY-DOM = SKED-CADENCE-DAY
+                       SET WS-SKED-IS-DUE TO TRUE
+                   END-IF
+           END-EVALUATE.
+
+      ******************************************************************
+      * 8260 - RUN ONE SCHEDULED REPORT
+      * Dispatches to the existing report paragraph for this entry's
+      * SKED-REPORT-CODE (the Custom SQL Report is deliberately not
+      * schedulable - it's built around an operator typing in a query
+      * at the console, not a recurring definition), logs the run to
+      * DISTRIBUTION-LOG-FILE, and stamps the schedule entry's
+      * SKED-LAST-RUN-DATE.
+      ******************************************************************
+       8260-RUN-ONE-SCHEDULED-REPORT.
+           DISPLAY "Running " SKED-REPORT-NAME
+                   " (" SKED-REPORT-CODE ")..."
+
+           EVALUATE SKED-REPORT-CODE
+               WHEN "CUSTLIST"
+                   PERFORM 2000-CUSTOMER-LISTING
+               WHEN "ACCTSUMM"
+                   PERFORM 3000-ACCOUNT-SUMMARY
+               WHEN "TRANRPT"
+                   PERFORM 4000-TRANSACTION-REPORT
+               WHEN "AUDITRPT"
+                   PERFORM 4500-FULL-AUDIT-REPORT
+               WHEN "COMPLY"
+                   PERFORM 6000-COMPLIANCE-REPORT
+               WHEN "TIMELINE"
+                   PERFORM 6500-ACTIVITY-TIMELINE-REPORT
+               WHEN "DORMANT"
+                   PERFORM 7500-DORMANCY-REPORT
+               WHEN "OFFICER"
+                   PERFORM 7600-OFFICER-PORTFOLIO-REPORT
+               WHEN "GLFEED"
+                   PERFORM 7700-GL-FEED-EXPORT
+               WHEN "CTR"
+                   PERFORM 7800-CTR-REPORT
+               WHEN "1099INT"
+                   PERFORM 7900-1099-INT-REPORT
+               WHEN "BALRECON"
+                   PERFORM 8100-BALANCE-RECONCILIATION-REPORT
+               WHEN "TELLER"
+                   PERFORM 8300-TELLER-BALANCING-REPORT
+               WHEN OTHER
+                   DISPLAY "Unknown report code - skipped."
+                   GO TO 8260-SCHEDULE-EXIT
+           END-EVALUATE
+
+           ADD 1 TO WS-SKED-RUN-COUNT
+           PERFORM 8265-WRITE-DISTRIBUTION-LOG
+
+           MOVE WS-SKED-TODAY-INT TO SKED-LAST-RUN-DATE
+           REWRITE REPORT-SCHEDULE-RECORD.
+
+       8260-SCHEDULE-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 8265 - WRITE DISTRIBUTION LOG ENTRY
+      * Records that a report's output was routed to its distribution
+      * list, standing in for an actual mail/file-transfer step the
+      * way this demo system's other "notify someone" points (audit
+      * logging, run-control logging) stand in for a real integration.
+      ******************************************************************
+       8265-WRITE-DISTRIBUTION-LOG.
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ACCEPT-TIME FROM TIME
+
+           MOVE SPACES TO DISTRIBUTION-LOG-RECORD
+           MOVE WS-ACCEPT-DATE TO DIST-LOG-DATE
+           MOVE WS-ACCEPT-TIME(1:8) TO DIST-LOG-TIME
+           MOVE SKED-REPORT-CODE TO DIST-LOG-REPORT-CODE
+           MOVE SKED-DIST-LIST TO DIST-LOG-RECIPIENTS
+           WRITE DISTRIBUTION-LOG-RECORD.
+
+      ******************************************************************
+      * 9100 - WRITE RUN-CONTROL START RECORD
+      * Logs the start of a batch job to BATCH-RUN-LOG-FILE. The
+      * caller moves the job's name into WS-RUNCTL-JOB-NAME before
+      * performing this.
+      ******************************************************************
+       9100-WRITE-RUNCTL-START.
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ACCEPT-TIME FROM TIME
+           MOVE WS-ACCEPT-TIME(1:8) TO WS-RUNCTL-START-TIME
+
+           MOVE SPACES TO RUN-CONTROL-RECORD
+           MOVE WS-RUNCTL-JOB-NAME TO RUNCTL-JOB-NAME
+           MOVE WS-ACCEPT-DATE TO RUNCTL-RUN-DATE
+           SET RUNCTL-TYPE-START TO TRUE
+           MOVE WS-RUNCTL-START-TIME TO RUNCTL-START-TIME
+           MOVE ZEROS TO RUNCTL-END-TIME
+           MOVE ZEROS TO RUNCTL-RECORDS-DONE
+           MOVE ZEROS TO RUNCTL-RETURN-CODE
+           MOVE SPACES TO RUNCTL-STATUS
+           WRITE RUN-CONTROL-RECORD.
+
+      ******************************************************************
+      * 9110 - WRITE RUN-CONTROL COMPLETION RECORD
+      * Logs the end of a batch job to BATCH-RUN-LOG-FILE. The caller
+      * moves the job's name into WS-RUNCTL-JOB-NAME, the records it
+      * touched into WS-RUNCTL-RECORDS-DONE and its completion code
+      * into WS-RUNCTL-RETURN-CODE before performing this.
+      ******************************************************************
+       9110-WRITE-RUNCTL-COMPLETE.
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ACCEPT-TIME FROM TIME
+
+           MOVE SPACES TO RUN-CONTROL-RECORD
+           MOVE WS-RUNCTL-JOB-NAME TO RUNCTL-JOB-NAME
+           MOVE WS-ACCEPT-DATE TO RUNCTL-RUN-DATE
+           SET RUNCTL-TYPE-COMPLETE TO TRUE
+           MOVE WS-RUNCTL-START-TIME TO RUNCTL-START-TIME
+           MOVE WS-ACCEPT-TIME(1:8) TO RUNCTL-END-TIME
+           MOVE WS-RUNCTL-RECORDS-DONE TO RUNCTL-RECORDS-DONE
+           MOVE WS-RUNCTL-RETURN-CODE TO RUNCTL-RETURN-CODE
+           IF WS-RUNCTL-RETURN-CODE = ZEROS
+               SET RUNCTL-STATUS-CLEAN TO TRUE
+           ELSE
+               SET RUNCTL-STATUS-ERROR TO TRUE
+           END-IF
+           WRITE RUN-CONTROL-RECORD.
