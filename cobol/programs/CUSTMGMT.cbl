@@ -58,11 +58,34 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-CUST-AUDIT-STATUS.
 
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT BATCH-RUN-LOG-FILE
+               ASSIGN TO "RUNLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FILE-STATUS.
+
+           SELECT COMPLAINT-FILE
+               ASSIGN TO "COMPLNT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COMPLAINT-TICKET-NUM
+               FILE STATUS IS WS-COMPLAINT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
            COPY CUSTREC.
 
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
+
        FD  EXPORT-FILE.
        01  EXPORT-RECORD               PIC X(512).
 
@@ -73,7 +96,32 @@
        01  BACKUP-RECORD               PIC X(512).
 
        FD  AUDIT-FILE.
-       01  AUDIT-RECORD                PIC X(256).
+       01  AUDIT-RECORD.
+           05  CAUD-TIMESTAMP          PIC X(26).
+           05  CAUD-USER               PIC X(20).
+           05  CAUD-ACTION             PIC X(20).
+           05  CAUD-SEVERITY           PIC X(04).
+           05  CAUD-PROGRAM            PIC X(08).
+           05  CAUD-DETAIL             PIC X(178).
+
+       FD  BATCH-RUN-LOG-FILE.
+           COPY RUNCTL.
+
+       FD  COMPLAINT-FILE.
+       01  COMPLAINT-RECORD.
+           05  COMPLAINT-TICKET-NUM    PIC 9(08).
+           05  COMPLAINT-CUST-ID       PIC X(20).
+           05  COMPLAINT-CATEGORY      PIC X(20).
+           05  COMPLAINT-STATUS        PIC X(01).
+               88  COMPLAINT-OPEN          VALUE "O".
+               88  COMPLAINT-IN-PROGRESS   VALUE "I".
+               88  COMPLAINT-RESOLVED      VALUE "R".
+           05  COMPLAINT-ASSIGNED-TO   PIC X(20).
+           05  COMPLAINT-OPENED-DATE   PIC X(10).
+           05  COMPLAINT-RESOLVED-DATE PIC X(10).
+           05  COMPLAINT-DESCRIPTION   PIC X(80).
+           05  COMPLAINT-RESOLUTION-NOTES PIC X(120).
+           05  FILLER                  PIC X(15).
 
        WORKING-STORAGE SECTION.
 
@@ -105,6 +153,7 @@
            05  WS-INPUT-CITY           PIC X(80).
            05  WS-INPUT-STATE          PIC X(80).
            05  WS-INPUT-ZIP            PIC X(80).
+           05  WS-INPUT-BRANCH         PIC X(80).
            05  WS-INPUT-SEC-QUESTION   PIC X(256).
            05  WS-INPUT-SEC-ANSWER     PIC X(256).
            05  WS-INPUT-SEARCH-TERM    PIC X(256).
@@ -120,6 +169,14 @@
        01  WS-IMPORT-STATUS            PIC X(02).
        01  WS-BACKUP-STATUS            PIC X(02).
        01  WS-CUST-AUDIT-STATUS        PIC X(02).
+       01  WS-ACCT-FILE-STATUS         PIC X(02).
+       01  WS-RUNLOG-FILE-STATUS       PIC X(02).
+       01  WS-RUNLOG-OPEN              PIC X(01) VALUE "N".
+       01  WS-COMPLAINT-FILE-STATUS    PIC X(02).
+       01  WS-RUNCTL-JOB-NAME          PIC X(08).
+       01  WS-RUNCTL-START-TIME        PIC X(08).
+       01  WS-RUNCTL-RECORDS-DONE      PIC 9(08) VALUE ZEROS.
+       01  WS-RUNCTL-RETURN-CODE       PIC S9(04) VALUE ZEROS.
 
       * System command fields
        01  WS-CMD-BUFFER               PIC X(512).
@@ -127,11 +184,93 @@
        01  WS-CMD-FILENAME             PIC X(256).
        01  WS-CMD-PARAM                PIC X(256).
 
+      * System backup subsystem fields
+       01  WS-BACKUP-SCHEDULE-TYPE     PIC X(01) VALUE "F".
+           88  WS-BACKUP-FULL          VALUE "F".
+           88  WS-BACKUP-INCREMENTAL   VALUE "I".
+       01  WS-BACKUP-RETENTION-DAYS    PIC 9(03) VALUE 030.
+       01  WS-BACKUP-SRC-DIR           PIC X(40)
+               VALUE "/opt/altoro/data".
+       01  WS-BACKUP-DEST-DIR          PIC X(40) VALUE SPACES.
+       01  WS-BACKUP-SRC-NAME          PIC X(08) VALUE SPACES.
+       01  WS-BACKUP-FILE-COUNT        PIC 9(05) VALUE ZEROS.
+
       * Counter and display fields
        01  WS-CUST-COUNT               PIC 9(06) VALUE ZEROS.
        01  WS-DSP-COUNT                PIC Z(05)9.
        01  WS-IMPORT-COUNT             PIC 9(06) VALUE ZEROS.
        01  WS-EXPORT-COUNT             PIC 9(06) VALUE ZEROS.
+       01  WS-IMPORT-SKIP-COUNT        PIC 9(06) VALUE ZEROS.
+
+      * Retention / dormancy purge fields
+       01  WS-RETENTION-DAYS           PIC 9(05) VALUE ZEROS.
+       01  WS-RETENTION-DATE-INT       PIC 9(08).
+       01  WS-RETENTION-CUTOFF-INT     PIC 9(08).
+       01  WS-RETENTION-CUTOFF-NUM     PIC 9(08).
+
+      * Bulk password reset fields - each customer gets their own
+      * temp password instead of one shared literal, and the change
+      * date is backdated far enough that AUTHNTCN's existing
+      * password-expiration check (90-day policy) rejects a login on
+      * the old password until it is changed.
+       01  WS-BULK-TEMP-PWD            PIC X(20).
+       01  WS-BULK-FORCE-DAYS          PIC 9(03) VALUE 095.
+       01  WS-BULK-BACKDATE-INT        PIC 9(08).
+       01  WS-BULK-BACKDATE-DAYS       PIC 9(08).
+       01  WS-BULK-BACKDATE-NUM        PIC 9(08).
+       01  WS-RETENTION-CUTOFF-DATE    PIC X(10).
+       01  WS-PURGE-ELIGIBLE-COUNT     PIC 9(06) VALUE ZEROS.
+       01  WS-PURGE-DONE-COUNT         PIC 9(06) VALUE ZEROS.
+       01  WS-PURGE-LAST-ACTIVITY      PIC X(26).
+       01  WS-PURGE-ACCOUNTS-FLAG      PIC X(01).
+           88  WS-PURGE-HAS-ACCOUNTS   VALUE "Y".
+           88  WS-PURGE-NO-ACCOUNTS    VALUE "N".
+       01  WS-PURGE-ALL-CLOSED-FLAG    PIC X(01).
+           88  WS-PURGE-ALL-CLOSED     VALUE "Y".
+           88  WS-PURGE-NOT-ALL-CLOSED VALUE "N".
+
+      * Customer relationship (household) view fields
+       01  WS-REL-VIEW-CHOICE          PIC X(01).
+       01  WS-REL-ACCOUNT-COUNT        PIC 9(04) VALUE ZEROS.
+       01  WS-REL-TOTAL-BALANCE        PIC S9(13)V99 VALUE ZEROS.
+       01  WS-REL-DSP-BALANCE          PIC Z(12)9.99-.
+
+      * Complaint/service-ticket fields
+       01  WS-COMPLAINT-FIELDS.
+           05  WS-NEXT-TICKET-NUM      PIC 9(08).
+           05  WS-COMPLAINT-INPUT-TKT  PIC X(10).
+           05  WS-COMPLAINT-INPUT-CAT  PIC X(20).
+           05  WS-COMPLAINT-INPUT-DESC PIC X(80).
+           05  WS-COMPLAINT-INPUT-HNDL PIC X(20).
+           05  WS-COMPLAINT-INPUT-STAT PIC X(01).
+           05  WS-COMPLAINT-INPUT-NOTE PIC X(120).
+
+      * Duplicate-customer merge fields
+       01  WS-MERGE-FIELDS.
+           05  WS-MERGE-SURVIVOR-ID    PIC X(20).
+           05  WS-MERGE-DUPLICATE-ID   PIC X(20).
+           05  WS-MERGE-ACCT-COUNT     PIC 9(06) VALUE ZEROS.
+
+      * Delimited import fields
+       01  WS-IMPORT-DELIM             PIC X(01) VALUE "|".
+       01  WS-IMPORT-HEADER-FLAG       PIC X(01) VALUE "Y".
+           88  WS-IMPORT-IS-HEADER     VALUE "Y".
+           88  WS-IMPORT-NOT-HEADER    VALUE "N".
+       01  WS-IMPORT-HEADER-LINE       PIC X(512).
+       01  WS-IMPORT-COL-COUNT         PIC 9(02) VALUE ZEROS.
+       01  WS-IMPORT-TALLY             PIC 9(04) COMP.
+
+      * Column names parsed from the header row, in the order the
+      * vendor sent them - 7000-IMPORT-CUSTOMERS maps each data field
+      * to a CUSTOMER-RECORD field by name, not by position, so a
+      * vendor extract with reordered columns still lands correctly.
+       01  WS-IMPORT-COL-NAMES.
+           05  WS-IMPORT-COL-NAME     OCCURS 10 TIMES
+                                       PIC X(20).
+       01  WS-IMPORT-FIELD-VALUES.
+           05  WS-IMPORT-FIELD-VALUE  OCCURS 10 TIMES
+                                       PIC X(60).
+       01  WS-IMPORT-SUB               PIC 9(02) COMP.
 
       * Separator
        01  WS-SEPARATOR                PIC X(72) VALUE ALL "-".
@@ -154,7 +293,7 @@
        LINKAGE SECTION.
        01  LS-SESSION-INFO.
            05  LS-CURRENT-USER         PIC X(20).
-           05  LS-CURRENT-ROLE         PIC X(05).
+           05  LS-CURRENT-ROLE         PIC X(10).
            05  LS-SESSION-ACTIVE       PIC X(01).
            05  LS-SESSION-START        PIC X(26).
            05  LS-SESSION-TIMEOUT      PIC 9(04).
@@ -230,8 +369,23 @@
       * VULNERABILITY V20: File status not checked
            OPEN EXTEND AUDIT-FILE
       * VULNERABILITY V20: File status not checked
+           OPEN EXTEND BATCH-RUN-LOG-FILE
+           PERFORM 0150-OPEN-COMPLAINT-FILE
            MOVE "Y" TO WS-FILES-OPEN-FLAG
-           MOVE "Y" TO WS-AUDIT-OPEN-FLAG.
+           MOVE "Y" TO WS-AUDIT-OPEN-FLAG
+           MOVE "Y" TO WS-RUNLOG-OPEN.
+
+      ******************************************************************
+      * 0150 - OPEN COMPLAINT FILE
+      * Created on first use, same as ACCTMGMT's ancillary files.
+      ******************************************************************
+       0150-OPEN-COMPLAINT-FILE.
+           OPEN I-O COMPLAINT-FILE
+           IF WS-COMPLAINT-FILE-STATUS = "35"
+               OPEN OUTPUT COMPLAINT-FILE
+               CLOSE COMPLAINT-FILE
+               OPEN I-O COMPLAINT-FILE
+           END-IF.
 
       ******************************************************************
       * 0900 - CLOSE FILES
@@ -240,8 +394,12 @@
            IF WS-FILES-OPEN-FLAG = "Y"
                CLOSE CUSTOMER-FILE
            END-IF
+           CLOSE COMPLAINT-FILE
            IF WS-AUDIT-OPEN-FLAG = "Y"
                CLOSE AUDIT-FILE
+           END-IF
+           IF WS-RUNLOG-OPEN = "Y"
+               CLOSE BATCH-RUN-LOG-FILE
            END-IF.
 
       ******************************************************************
@@ -266,6 +424,11 @@
                DISPLAY "  7. Export Customer Data"
                DISPLAY "  8. Import Customer Data"
                DISPLAY "  9. Backup Customer File"
+               DISPLAY " 10. Retention/Dormancy Eligibility Scan"
+               DISPLAY " 11. Archive and Purge Approved Customers"
+               DISPLAY " 12. Log Complaint Ticket"
+               DISPLAY " 13. View/Update Complaint Ticket"
+               DISPLAY " 14. Merge Duplicate Customers"
                DISPLAY " "
                DISPLAY "  0. Return to Main Menu"
                DISPLAY " "
@@ -293,6 +456,19 @@
                        PERFORM 7000-IMPORT-CUSTOMERS
                    WHEN "9"
                        PERFORM 8000-BACKUP-CUSTOMER-FILE
+                   WHEN "10"
+      * VULNERABILITY V18: No admin check
+                       PERFORM 8600-PURGE-CUSTOMER-DATA
+                   WHEN "11"
+      * VULNERABILITY V18: No admin check
+                       PERFORM 8700-ARCHIVE-AND-PURGE-CUSTOMERS
+                   WHEN "12"
+                       PERFORM 9000-LOG-COMPLAINT
+                   WHEN "13"
+                       PERFORM 9050-VIEW-UPDATE-COMPLAINT
+                   WHEN "14"
+      * VULNERABILITY V18: No admin check
+                       PERFORM 8800-MERGE-DUPLICATE-CUSTOMERS
                    WHEN "0"
                        MOVE "N" TO WS-CUST-CONTINUE
                    WHEN OTHER
@@ -332,6 +508,7 @@
                DISPLAY "  Address:    " CUST-STREET
                DISPLAY "              " CUST-CITY ", "
                        CUST-STATE " " CUST-ZIP
+               DISPLAY "  Branch:     " CUST-BRANCH-CODE
       * VULNERABILITY V05: Display password in plaintext
                DISPLAY "  Password:   " CUST-PASSWORD
                DISPLAY "  Created:    " CUST-CREATED-DATE
@@ -344,16 +521,71 @@
                DISPLAY "  " WS-SEPARATOR
 
       * VULNERABILITY V05: Log full customer view with PII
-               STRING "CUST_VIEW: ID=" CUST-USER-ID
+               MOVE "CUST_VIEW" TO WS-AUDIT-ACTION
+               STRING " ID=" CUST-USER-ID
                       " SSN=" CUST-SSN
                       " Password=" CUST-PASSWORD
                       " ViewedBy=" LS-CURRENT-USER
-                      DELIMITED SIZE INTO AUDIT-RECORD
-               WRITE AUDIT-RECORD
+                      DELIMITED SIZE INTO WS-AUDIT-DETAIL
+               PERFORM 9200-WRITE-AUDIT-LOG
+
+               DISPLAY " "
+               DISPLAY "View household relationship summary? (Y/N): "
+                       WITH NO ADVANCING
+               ACCEPT WS-REL-VIEW-CHOICE FROM CONSOLE
+               IF WS-REL-VIEW-CHOICE = "Y" OR WS-REL-VIEW-CHOICE = "y"
+                   PERFORM 2050-CUSTOMER-RELATIONSHIP-VIEW
+               END-IF
            ELSE
                DISPLAY "Customer not found."
            END-IF.
 
+      ******************************************************************
+      * 2050 - CUSTOMER RELATIONSHIP VIEW
+      * Pulls every ACCOUNT-RECORD owned by the customer just looked
+      * up in 2000-VIEW-CUSTOMER and shows balances, types, and
+      * statuses together with a household-level total balance, the
+      * same owner-ID scan 8610-CHECK-PURGE-ELIGIBILITY already uses.
+      ******************************************************************
+       2050-CUSTOMER-RELATIONSHIP-VIEW.
+           DISPLAY " "
+           DISPLAY "  CUSTOMER RELATIONSHIP VIEW"
+           DISPLAY "  " WS-SEPARATOR
+           MOVE ZEROS TO WS-REL-ACCOUNT-COUNT
+           MOVE ZEROS TO WS-REL-TOTAL-BALANCE
+
+           OPEN INPUT ACCOUNT-FILE
+           MOVE LOW-VALUES TO ACCT-ID
+           START ACCOUNT-FILE KEY >= ACCT-ID
+
+           PERFORM UNTIL WS-ACCT-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+               IF WS-ACCT-FILE-STATUS = "00"
+                   IF ACCT-OWNER-ID = CUST-USER-ID
+                       ADD 1 TO WS-REL-ACCOUNT-COUNT
+                       ADD ACCT-BALANCE TO WS-REL-TOTAL-BALANCE
+                       MOVE ACCT-BALANCE TO WS-REL-DSP-BALANCE
+                       DISPLAY "  Acct " ACCT-ID
+                               " Type=" ACCT-TYPE
+                               " " ACCT-NAME
+                               " Bal=$" WS-REL-DSP-BALANCE
+                               " Status=" ACCT-STATUS
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+
+           DISPLAY "  " WS-SEPARATOR
+           IF WS-REL-ACCOUNT-COUNT = ZEROS
+               DISPLAY "  No accounts on file for this customer."
+           ELSE
+               MOVE WS-REL-TOTAL-BALANCE TO WS-REL-DSP-BALANCE
+               DISPLAY "  Accounts:                "
+                       WS-REL-ACCOUNT-COUNT
+               DISPLAY "  Household Total Balance: $"
+                       WS-REL-DSP-BALANCE
+           END-IF.
+
       ******************************************************************
       * 3000 - ADD NEW CUSTOMER
       * VULNERABILITY V15: Buffer overflow on multiple fields
@@ -387,7 +619,8 @@
       * VULNERABILITY V15: 80 chars into 30-char field
            MOVE WS-INPUT-LAST-NAME TO CUST-LAST-NAME
 
-           DISPLAY "Role (USER/ADMIN): " WITH NO ADVANCING
+           DISPLAY "Role (USER/TELLER/SUPERVISOR/ADMIN): "
+               WITH NO ADVANCING
            ACCEPT WS-INPUT-ROLE FROM CONSOLE
       * VULNERABILITY V12: No validation on role value
       * VULNERABILITY V15: 80 chars into 5-char field
@@ -428,6 +661,11 @@
            ACCEPT WS-INPUT-ZIP FROM CONSOLE
            MOVE WS-INPUT-ZIP TO CUST-ZIP
 
+           DISPLAY "Home Branch Code: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-BRANCH FROM CONSOLE
+      * VULNERABILITY V15: 80 chars into 4-char field
+           MOVE WS-INPUT-BRANCH TO CUST-BRANCH-CODE
+
            DISPLAY "Security Question: " WITH NO ADVANCING
            ACCEPT WS-INPUT-SEC-QUESTION FROM CONSOLE
       * VULNERABILITY V15: 256 chars into 80-char field
@@ -441,9 +679,12 @@
       * Set defaults
            ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
            MOVE WS-ACCEPT-DATE TO CUST-CREATED-DATE
+           MOVE WS-ACCEPT-DATE TO CUST-PWD-CHANGE-DATE
            MOVE SPACES TO CUST-LAST-LOGIN
            MOVE ZEROS TO CUST-LOGIN-ATTEMPTS
            SET CUST-IS-UNLOCKED TO TRUE
+           SET CUST-PURGE-NOT-ELIGIBLE TO TRUE
+           SET CUST-NOT-RETIRED TO TRUE
 
            WRITE CUSTOMER-RECORD
       * VULNERABILITY V20: WRITE status not checked
@@ -476,13 +717,14 @@
            DISPLAY "User ID: " CUST-USER-ID
 
       * VULNERABILITY V05: Log with password and SSN
-           STRING "CUST_ADD: ID=" CUST-USER-ID
+           MOVE "CUST_ADD" TO WS-AUDIT-ACTION
+           STRING " ID=" CUST-USER-ID
                   " Password=" CUST-PASSWORD
                   " SSN=" CUST-SSN
                   " Role=" CUST-ROLE
                   " CreatedBy=" LS-CURRENT-USER
-                  DELIMITED SIZE INTO AUDIT-RECORD
-           WRITE AUDIT-RECORD.
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
 
       ******************************************************************
       * 3500 - UPDATE CUSTOMER
@@ -605,12 +847,13 @@
                    DISPLAY "Customer deleted."
 
       * VULNERABILITY V05: Log deleted customer with PII
-                   STRING "CUST_DELETE: ID=" WS-INPUT-USER-ID
+                   MOVE "CUST_DELETE" TO WS-AUDIT-ACTION
+                   STRING " ID=" WS-INPUT-USER-ID
                           " SSN=" CUST-SSN
                           " Password=" CUST-PASSWORD
                           " DeletedBy=" LS-CURRENT-USER
-                          DELIMITED SIZE INTO AUDIT-RECORD
-                   WRITE AUDIT-RECORD
+                          DELIMITED SIZE INTO WS-AUDIT-DETAIL
+                   PERFORM 9200-WRITE-AUDIT-LOG
                ELSE
                    DISPLAY "Delete cancelled."
                END-IF
@@ -721,6 +964,8 @@
 
       * VULNERABILITY V04: Store password in plaintext
                MOVE WS-INPUT-PASSWORD TO CUST-PASSWORD
+               ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+               MOVE WS-ACCEPT-DATE TO CUST-PWD-CHANGE-DATE
                MOVE ZEROS TO CUST-LOGIN-ATTEMPTS
                SET CUST-IS-UNLOCKED TO TRUE
 
@@ -749,11 +994,12 @@
                DISPLAY "New password: " WS-INPUT-PASSWORD
 
       * VULNERABILITY V05: Log password reset with new password
-               STRING "PWD_RESET: ID=" WS-INPUT-USER-ID
+               MOVE "PWD_RESET" TO WS-AUDIT-ACTION
+               STRING " ID=" WS-INPUT-USER-ID
                       " NewPwd=" WS-INPUT-PASSWORD
                       " ResetBy=" LS-CURRENT-USER
-                      DELIMITED SIZE INTO AUDIT-RECORD
-               WRITE AUDIT-RECORD
+                      DELIMITED SIZE INTO WS-AUDIT-DETAIL
+               PERFORM 9200-WRITE-AUDIT-LOG
            ELSE
                DISPLAY "Customer not found."
            END-IF.
@@ -894,34 +1140,85 @@
 
            IF WS-IMPORT-STATUS = "00"
                MOVE ZEROS TO WS-IMPORT-COUNT
+               MOVE ZEROS TO WS-IMPORT-SKIP-COUNT
+
+      * Header row names each column and tells us whether the
+      * vendor sent us pipe-delimited or comma-delimited data -
+      * no more hand-padding their extract to our byte offsets, and
+      * no more assuming the vendor's columns arrive in our order
+      * either - WS-IMPORT-COL-NAME(n) drives where field n of each
+      * data row lands via 7010-MAP-IMPORT-COLUMN below.
+               READ IMPORT-FILE INTO WS-IMPORT-HEADER-LINE
+               IF WS-IMPORT-STATUS = "00"
+                   IF WS-IMPORT-HEADER-LINE(1:9) = "USER_ID|P"
+                       MOVE "|" TO WS-IMPORT-DELIM
+                   ELSE
+                       MOVE "," TO WS-IMPORT-DELIM
+                   END-IF
+                   DISPLAY "Import columns: "
+                           FUNCTION TRIM(WS-IMPORT-HEADER-LINE)
+
+                   MOVE SPACES TO WS-IMPORT-COL-NAMES
+                   MOVE ZEROS TO WS-IMPORT-COL-COUNT
+                   UNSTRING WS-IMPORT-HEADER-LINE
+                       DELIMITED BY WS-IMPORT-DELIM
+                       INTO WS-IMPORT-COL-NAME(1)
+                            WS-IMPORT-COL-NAME(2)
+                            WS-IMPORT-COL-NAME(3)
+                            WS-IMPORT-COL-NAME(4)
+                            WS-IMPORT-COL-NAME(5)
+                            WS-IMPORT-COL-NAME(6)
+                            WS-IMPORT-COL-NAME(7)
+                            WS-IMPORT-COL-NAME(8)
+                            WS-IMPORT-COL-NAME(9)
+                            WS-IMPORT-COL-NAME(10)
+                       TALLYING IN WS-IMPORT-COL-COUNT
+               END-IF
 
                PERFORM UNTIL WS-IMPORT-STATUS NOT = "00"
                    READ IMPORT-FILE INTO IMPORT-RECORD
                    IF WS-IMPORT-STATUS = "00"
-                       ADD 1 TO WS-IMPORT-COUNT
-      * VULNERABILITY V15: Buffer overflow
-      *   Import record parsed into customer fields without
-      *   length validation
-                       MOVE IMPORT-RECORD(1:20)
-                           TO CUST-USER-ID
-                       MOVE IMPORT-RECORD(22:20)
-                           TO CUST-PASSWORD
-                       MOVE IMPORT-RECORD(43:30)
-                           TO CUST-FIRST-NAME
-                       MOVE IMPORT-RECORD(74:30)
-                           TO CUST-LAST-NAME
-                       MOVE IMPORT-RECORD(105:5)
-                           TO CUST-ROLE
-                       MOVE IMPORT-RECORD(111:11)
-                           TO CUST-SSN
-
-                       WRITE CUSTOMER-RECORD
+                       IF FUNCTION TRIM(IMPORT-RECORD) = SPACES
+                           ADD 1 TO WS-IMPORT-SKIP-COUNT
+                       ELSE
+                           MOVE SPACES TO WS-IMPORT-FIELD-VALUES
+                           MOVE ZEROS TO WS-IMPORT-TALLY
+                           UNSTRING IMPORT-RECORD
+                               DELIMITED BY WS-IMPORT-DELIM
+                               INTO WS-IMPORT-FIELD-VALUE(1)
+                                    WS-IMPORT-FIELD-VALUE(2)
+                                    WS-IMPORT-FIELD-VALUE(3)
+                                    WS-IMPORT-FIELD-VALUE(4)
+                                    WS-IMPORT-FIELD-VALUE(5)
+                                    WS-IMPORT-FIELD-VALUE(6)
+                                    WS-IMPORT-FIELD-VALUE(7)
+                                    WS-IMPORT-FIELD-VALUE(8)
+                                    WS-IMPORT-FIELD-VALUE(9)
+                                    WS-IMPORT-FIELD-VALUE(10)
+                               TALLYING IN WS-IMPORT-TALLY
+
+                           IF WS-IMPORT-TALLY < WS-IMPORT-COL-COUNT
+                               ADD 1 TO WS-IMPORT-SKIP-COUNT
+                               DISPLAY "Skipping malformed row: "
+                                       FUNCTION TRIM(IMPORT-RECORD)
+                           ELSE
+                               PERFORM VARYING WS-IMPORT-SUB
+                                   FROM 1 BY 1
+                                   UNTIL WS-IMPORT-SUB >
+                                       WS-IMPORT-COL-COUNT
+                                   PERFORM 7010-MAP-IMPORT-COLUMN
+                               END-PERFORM
+                               ADD 1 TO WS-IMPORT-COUNT
+                               WRITE CUSTOMER-RECORD
       * VULNERABILITY V20: WRITE status not checked
+                           END-IF
+                       END-IF
                    END-IF
                END-PERFORM
 
                CLOSE IMPORT-FILE
-               DISPLAY "Imported " WS-IMPORT-COUNT " customers."
+               DISPLAY "Imported " WS-IMPORT-COUNT " customers, "
+                       "skipped " WS-IMPORT-SKIP-COUNT " row(s)."
            ELSE
                DISPLAY "Error opening import file."
            END-IF.
@@ -929,6 +1226,40 @@
        7000-IMPORT-EXIT.
            CONTINUE.
 
+      ******************************************************************
+      * 7010 - MAP IMPORT COLUMN
+      * Moves field WS-IMPORT-SUB of the current data row into the
+      * CUSTOMER-RECORD field named by that same column position in
+      * the header row (WS-IMPORT-COL-NAME(WS-IMPORT-SUB)), so the
+      * vendor's column order - not ours - decides where each value
+      * goes. Unrecognized column names are ignored.
+      ******************************************************************
+       7010-MAP-IMPORT-COLUMN.
+           EVALUATE FUNCTION TRIM(WS-IMPORT-COL-NAME(WS-IMPORT-SUB))
+               WHEN "USER_ID"
+                   MOVE WS-IMPORT-FIELD-VALUE(WS-IMPORT-SUB)
+                       TO CUST-USER-ID
+               WHEN "PASSWORD"
+                   MOVE WS-IMPORT-FIELD-VALUE(WS-IMPORT-SUB)
+                       TO CUST-PASSWORD
+               WHEN "FIRST_NAME"
+                   MOVE WS-IMPORT-FIELD-VALUE(WS-IMPORT-SUB)
+                       TO CUST-FIRST-NAME
+               WHEN "LAST_NAME"
+                   MOVE WS-IMPORT-FIELD-VALUE(WS-IMPORT-SUB)
+                       TO CUST-LAST-NAME
+               WHEN "ROLE"
+                   MOVE WS-IMPORT-FIELD-VALUE(WS-IMPORT-SUB)
+                       TO CUST-ROLE
+               WHEN "SSN"
+                   MOVE WS-IMPORT-FIELD-VALUE(WS-IMPORT-SUB)
+                       TO CUST-SSN
+               WHEN OTHER
+                   DISPLAY "Ignoring unrecognized import column: "
+                           FUNCTION TRIM(
+                               WS-IMPORT-COL-NAME(WS-IMPORT-SUB))
+           END-EVALUATE.
+
       ******************************************************************
       * 8000 - BACKUP CUSTOMER FILE
       * VULNERABILITY V14: Command injection in backup path
@@ -979,32 +1310,45 @@
       * VULNERABILITY V20: Return code ignored
 
       * Log backup
-           STRING "BACKUP: Dest=" WS-CMD-FILENAME
+           MOVE "BACKUP" TO WS-AUDIT-ACTION
+           STRING " Dest=" WS-CMD-FILENAME
                   " Date=" WS-ACCEPT-DATE
                   " By=" LS-CURRENT-USER
-                  DELIMITED SIZE INTO AUDIT-RECORD
-           WRITE AUDIT-RECORD
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG
 
            DISPLAY "Backup completed."
            DISPLAY "Location: " WS-CMD-FILENAME.
 
       ******************************************************************
       * 8500 - BULK PASSWORD RESET
+      * Each customer gets their own generated temporary password
+      * (8510) instead of one shared literal, and CUST-PWD-CHANGE-DATE
+      * is backdated past AUTHNTCN's 90-day password-expiration policy
+      * (8520) so the temp password is already "expired" the moment
+      * it is issued - AUTHNTCN's existing 8370-CHECK-PASSWORD-EXPIRED
+      * check then blocks login on it until the customer runs the
+      * FORGOT-password flow to set a real password of their own.
       * VULNERABILITY V18: No admin check
-      * VULNERABILITY V04: All passwords set to same plaintext value
+      * VULNERABILITY V05: Temp passwords displayed and logged
       * VULNERABILITY V14: Command injection in notification
       ******************************************************************
        8500-BULK-PASSWORD-RESET.
+           MOVE "PWDRESET" TO WS-RUNCTL-JOB-NAME
+           PERFORM 9100-WRITE-RUNCTL-START
+
       * VULNERABILITY V18: No admin role check
            DISPLAY " "
            DISPLAY "=== BULK PASSWORD RESET ==="
-           DISPLAY "WARNING: This will reset ALL user passwords."
+           DISPLAY "WARNING: This will reset ALL user passwords to a "
+                   "new temporary password, forcing a change at "
+                   "next login."
            DISPLAY "Continue? (Y/N): " WITH NO ADVANCING
            ACCEPT WS-INPUT-CONFIRM FROM CONSOLE
 
            IF WS-INPUT-CONFIRM = "Y"
-               DISPLAY "New default password: " WITH NO ADVANCING
-               ACCEPT WS-INPUT-PASSWORD FROM CONSOLE
+               ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+               PERFORM 8520-COMPUTE-BULK-BACKDATE
 
                MOVE LOW-VALUES TO CUST-USER-ID
                START CUSTOMER-FILE KEY >= CUST-USER-ID
@@ -1015,37 +1359,32 @@
                    READ CUSTOMER-FILE NEXT
                    IF WS-CUST-FILE-STATUS = "00"
                        ADD 1 TO WS-CUST-COUNT
-      * VULNERABILITY V04: Set all passwords to same value
-                       MOVE WS-INPUT-PASSWORD
-                           TO CUST-PASSWORD
+                       PERFORM 8510-GENERATE-BULK-TEMP-PWD
+                       MOVE WS-BULK-TEMP-PWD TO CUST-PASSWORD
+                       MOVE WS-BULK-BACKDATE-NUM
+                           TO CUST-PWD-CHANGE-DATE
                        MOVE ZEROS TO CUST-LOGIN-ATTEMPTS
                        SET CUST-IS-UNLOCKED TO TRUE
                        REWRITE CUSTOMER-RECORD
       * VULNERABILITY V20: REWRITE status not checked
 
-      * VULNERABILITY V05: Log each reset with password
-                       STRING "BULK_RESET: ID=" CUST-USER-ID
-                              " NewPwd=" WS-INPUT-PASSWORD
-                              DELIMITED SIZE INTO AUDIT-RECORD
-                       WRITE AUDIT-RECORD
+      * VULNERABILITY V05: Log each reset with its temp password
+                       MOVE "BULK_RESET" TO WS-AUDIT-ACTION
+                       STRING " ID=" CUST-USER-ID
+                              " TempPwd=" WS-BULK-TEMP-PWD
+                              DELIMITED SIZE INTO WS-AUDIT-DETAIL
+                       PERFORM 9200-WRITE-AUDIT-LOG
                    END-IF
                END-PERFORM
 
-               DISPLAY WS-CUST-COUNT " passwords reset."
+               DISPLAY WS-CUST-COUNT " passwords reset - each "
+                       "customer has their own temporary password "
+                       "and must change it at next login."
 
-      * VULNERABILITY V19: SQL Injection in bulk update
-               MOVE SPACES TO WS-SQL-STMT
-               STRING
-                   "UPDATE PEOPLE SET PASSWORD = '"
-                   WS-INPUT-PASSWORD "'"
-                   DELIMITED SIZE INTO WS-SQL-STMT
-               END-STRING
-      >>IF DB2-ENABLED IS DEFINED
-               EXEC SQL
-                   EXECUTE IMMEDIATE :WS-SQL-STMT
-               END-EXEC
-      >>END-IF
-      * VULNERABILITY V06: SQLCODE not checked
+               MOVE "PWDRESET" TO WS-RUNCTL-JOB-NAME
+               MOVE WS-CUST-COUNT TO WS-RUNCTL-RECORDS-DONE
+               MOVE ZEROS TO WS-RUNCTL-RETURN-CODE
+               PERFORM 9110-WRITE-RUNCTL-COMPLETE
 
       * VULNERABILITY V14: Command injection in notification
                MOVE SPACES TO WS-CMD-BUFFER
@@ -1057,130 +1396,788 @@
       * VULNERABILITY V20: Return code ignored
            ELSE
                DISPLAY "Bulk reset cancelled."
+               MOVE "PWDRESET" TO WS-RUNCTL-JOB-NAME
+               MOVE ZEROS TO WS-RUNCTL-RECORDS-DONE
+               MOVE ZEROS TO WS-RUNCTL-RETURN-CODE
+               PERFORM 9110-WRITE-RUNCTL-COMPLETE
            END-IF.
 
       ******************************************************************
-      * 8600 - CUSTOMER DATA PURGE
+      * 8510 - GENERATE ONE BULK-RESET TEMP PASSWORD
+      * Weak by design, the same predictable-password pattern
+      * AUTHNTCN's 8500-GENERATE-TEMP-PASSWORD already uses - built
+      * from the customer's own user ID plus today's date and this
+      * run's sequence number, so no two customers in the same run
+      * collide even though the scheme itself is guessable.
+      * VULNERABILITY V03: Weak, predictable temp password generation
+      ******************************************************************
+       8510-GENERATE-BULK-TEMP-PWD.
+           STRING CUST-USER-ID(1:4)
+                  WS-ACCEPT-DATE(5:4)
+                  WS-CUST-COUNT
+                  DELIMITED SIZE INTO WS-BULK-TEMP-PWD.
+
+      ******************************************************************
+      * 8520 - COMPUTE BACKDATED PASSWORD-CHANGE DATE
+      * Sets the new CUST-PWD-CHANGE-DATE far enough in the past that
+      * it is already older than AUTHNTCN's WS-PWD-EXPIRE-DAYS (90
+      * day) policy, using the same FUNCTION INTEGER-OF-DATE/
+      * DATE-OF-INTEGER day-count idiom 8600's retention cutoff uses.
+      ******************************************************************
+       8520-COMPUTE-BULK-BACKDATE.
+           MOVE WS-ACCEPT-DATE TO WS-BULK-BACKDATE-INT
+           COMPUTE WS-BULK-BACKDATE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-BULK-BACKDATE-INT)
+               - WS-BULK-FORCE-DAYS
+           COMPUTE WS-BULK-BACKDATE-NUM =
+               FUNCTION DATE-OF-INTEGER(WS-BULK-BACKDATE-DAYS).
+
+      ******************************************************************
+      * 8600 - RETENTION / DORMANCY ELIGIBILITY SCAN
+      * Flags customers whose linked accounts are all CLOSED and whose
+      * most recent ACCT-LAST-ACTIVITY is older than the retention
+      * window, and writes them to a report for compliance sign-off.
+      * Nothing is deleted here - 8700-ARCHIVE-AND-PURGE-CUSTOMERS is
+      * the only paragraph that actually removes a customer record,
+      * and only for customers this scan has flagged.
       * VULNERABILITY V18: No admin check
-      * VULNERABILITY V14: Command injection in purge
       ******************************************************************
        8600-PURGE-CUSTOMER-DATA.
       * VULNERABILITY V18: No admin role check
            DISPLAY " "
-           DISPLAY "=== PURGE INACTIVE CUSTOMERS ==="
-           DISPLAY "Days inactive threshold: " WITH NO ADVANCING
-           ACCEPT WS-INPUT-USER-ID FROM CONSOLE
+           DISPLAY "=== RETENTION / DORMANCY ELIGIBILITY SCAN ==="
+           DISPLAY " "
+           DISPLAY "Retention window (days inactive): "
+               WITH NO ADVANCING
+           ACCEPT WS-RETENTION-DAYS FROM CONSOLE
 
-      * VULNERABILITY V14: Command injection
-      *   Uses user input to construct purge command
-           MOVE SPACES TO WS-CMD-BUFFER
-           STRING "find /opt/altoro/data -name '*.dat'"
-                  " -mtime +" WS-INPUT-USER-ID
-                  " -exec rm {} ;"
-                  DELIMITED SIZE INTO WS-CMD-BUFFER
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO WS-RETENTION-DATE-INT
+           COMPUTE WS-RETENTION-CUTOFF-INT =
+               FUNCTION INTEGER-OF-DATE(WS-RETENTION-DATE-INT)
+               - WS-RETENTION-DAYS
+           COMPUTE WS-RETENTION-CUTOFF-NUM =
+               FUNCTION DATE-OF-INTEGER(WS-RETENTION-CUTOFF-INT)
+           MOVE WS-RETENTION-CUTOFF-NUM TO WS-RETENTION-CUTOFF-DATE
+           DISPLAY "Accounts closed and inactive before "
+                   WS-RETENTION-CUTOFF-DATE " are eligible."
+
+           DISPLAY "Eligibility report path: " WITH NO ADVANCING
+           ACCEPT WS-CMD-FILENAME FROM CONSOLE
+           MOVE WS-CMD-FILENAME TO WS-EXPORT-FILE-PATH
+           OPEN OUTPUT EXPORT-FILE
 
-           DISPLAY "Executing: " WS-CMD-BUFFER
-           CALL "SYSTEM" USING WS-CMD-BUFFER
-      * VULNERABILITY V20: Return code ignored
+           IF WS-EXPORT-STATUS = "00"
+               OPEN INPUT ACCOUNT-FILE
+               MOVE ZEROS TO WS-PURGE-ELIGIBLE-COUNT
+               MOVE
+              "PURGE ELIGIBILITY: USER_ID|NAME|LAST_ACCOUNT_ACTIVITY"
+                   TO EXPORT-RECORD
+               WRITE EXPORT-RECORD
 
-      * Also purge via SQL
-      * VULNERABILITY V19: SQL Injection in purge
-           MOVE SPACES TO WS-SQL-STMT
-           STRING
-               "DELETE FROM PEOPLE WHERE LAST_LOGIN < "
-               "CURRENT DATE - " WS-INPUT-USER-ID " DAYS"
-               DELIMITED SIZE INTO WS-SQL-STMT
-           END-STRING
+               MOVE LOW-VALUES TO CUST-USER-ID
+               START CUSTOMER-FILE KEY >= CUST-USER-ID
 
-           DISPLAY "SQL: " WS-SQL-STMT
-      >>IF DB2-ENABLED IS DEFINED
-           EXEC SQL
-               EXECUTE IMMEDIATE :WS-SQL-STMT
-           END-EXEC
-      >>END-IF
-           CONTINUE.
-      * VULNERABILITY V06: SQLCODE not checked
+               PERFORM UNTIL WS-CUST-FILE-STATUS NOT = "00"
+                   READ CUSTOMER-FILE NEXT
+                   IF WS-CUST-FILE-STATUS = "00"
+                       PERFORM 8610-CHECK-PURGE-ELIGIBILITY
+                       IF WS-PURGE-HAS-ACCOUNTS
+                           AND WS-PURGE-ALL-CLOSED
+                           AND WS-PURGE-LAST-ACTIVITY <
+                               WS-RETENTION-CUTOFF-DATE
+                           SET CUST-PURGE-ELIGIBLE TO TRUE
+                           REWRITE CUSTOMER-RECORD
+                           ADD 1 TO WS-PURGE-ELIGIBLE-COUNT
+                           STRING CUST-USER-ID "|"
+                                  CUST-FIRST-NAME " "
+                                  CUST-LAST-NAME "|"
+                                  WS-PURGE-LAST-ACTIVITY
+                                  DELIMITED SIZE INTO EXPORT-RECORD
+                           WRITE EXPORT-RECORD
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               CLOSE ACCOUNT-FILE
+               CLOSE EXPORT-FILE
 
-           DISPLAY "Purge completed."
+               DISPLAY WS-PURGE-ELIGIBLE-COUNT
+                       " customer(s) flagged eligible for purge -"
+                       " see report for compliance sign-off."
 
-      * Log purge action
-           STRING "PURGE: Threshold=" WS-INPUT-USER-ID
-                  " days By=" LS-CURRENT-USER
-                  DELIMITED SIZE INTO AUDIT-RECORD
-           WRITE AUDIT-RECORD.
+               MOVE "PURGE_SCAN" TO WS-AUDIT-ACTION
+               STRING " Cutoff=" WS-RETENTION-CUTOFF-DATE
+                      " Flagged=" WS-PURGE-ELIGIBLE-COUNT
+                      " By=" LS-CURRENT-USER
+                      DELIMITED SIZE INTO WS-AUDIT-DETAIL
+               PERFORM 9200-WRITE-AUDIT-LOG
+           ELSE
+               DISPLAY "Error creating eligibility report file."
+           END-IF.
+
+      ******************************************************************
+      * 8610 - CHECK PURGE ELIGIBILITY FOR CURRENT CUSTOMER
+      * Scans ACCOUNT-FILE for every account owned by the customer
+      * currently in CUSTOMER-RECORD and reports back whether the
+      * customer has any accounts, whether all of them are CLOSED,
+      * and the most recent ACCT-LAST-ACTIVITY among them.
+      ******************************************************************
+       8610-CHECK-PURGE-ELIGIBILITY.
+           SET WS-PURGE-NO-ACCOUNTS TO TRUE
+           SET WS-PURGE-ALL-CLOSED TO TRUE
+           MOVE LOW-VALUES TO WS-PURGE-LAST-ACTIVITY
+
+           MOVE LOW-VALUES TO ACCT-ID
+           START ACCOUNT-FILE KEY >= ACCT-ID
+
+           PERFORM UNTIL WS-ACCT-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+               IF WS-ACCT-FILE-STATUS = "00"
+                   IF ACCT-OWNER-ID = CUST-USER-ID
+                       SET WS-PURGE-HAS-ACCOUNTS TO TRUE
+                       IF NOT ACCT-CLOSED
+                           SET WS-PURGE-NOT-ALL-CLOSED TO TRUE
+                       END-IF
+                       IF ACCT-LAST-ACTIVITY > WS-PURGE-LAST-ACTIVITY
+                           MOVE ACCT-LAST-ACTIVITY
+                               TO WS-PURGE-LAST-ACTIVITY
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
 
       ******************************************************************
-      * 8700 - GENERATE CUSTOMER EXTRACT FOR THIRD PARTY
-      * VULNERABILITY V21: PII sent to external system
-      * VULNERABILITY V16: Path traversal in output
-      * VULNERABILITY V14: Command injection in transfer
+      * 8700 - ARCHIVE AND PURGE APPROVED CUSTOMERS
+      * Archives every customer 8600 flagged eligible (CUST-PURGE-
+      * ELIGIBLE) to a local archive extract, then - after an
+      * explicit operator confirmation standing in for the
+      * compliance sign-off - deletes those same records from
+      * CUSTOMER-FILE. Replaces the old raw-path third-party extract
+      * that shipped every customer's PII to an operator-supplied
+      * server with no review step at all.
+      * VULNERABILITY V18: No admin check
       ******************************************************************
-       8700-THIRD-PARTY-EXTRACT.
+       8700-ARCHIVE-AND-PURGE-CUSTOMERS.
+      * VULNERABILITY V18: No admin role check
            DISPLAY " "
-           DISPLAY "=== THIRD PARTY DATA EXTRACT ==="
+           DISPLAY "=== ARCHIVE AND PURGE APPROVED CUSTOMERS ==="
            DISPLAY " "
-           DISPLAY "Destination server: " WITH NO ADVANCING
-           ACCEPT WS-CMD-PARAM FROM CONSOLE
-           DISPLAY "Output file path: " WITH NO ADVANCING
+           DISPLAY "Archive file path: " WITH NO ADVANCING
            ACCEPT WS-CMD-FILENAME FROM CONSOLE
-
-      * VULNERABILITY V16: Path traversal
            MOVE WS-CMD-FILENAME TO WS-EXPORT-FILE-PATH
            OPEN OUTPUT EXPORT-FILE
-      * VULNERABILITY V20: File status not checked
 
            IF WS-EXPORT-STATUS = "00"
+               MOVE ZEROS TO WS-EXPORT-COUNT
                MOVE LOW-VALUES TO CUST-USER-ID
                START CUSTOMER-FILE KEY >= CUST-USER-ID
-               MOVE ZEROS TO WS-EXPORT-COUNT
 
                PERFORM UNTIL WS-CUST-FILE-STATUS NOT = "00"
                    READ CUSTOMER-FILE NEXT
                    IF WS-CUST-FILE-STATUS = "00"
-                       ADD 1 TO WS-EXPORT-COUNT
-      * VULNERABILITY V21: Full PII in extract
-      *   SSN, DOB, password all included
-                       STRING
-                           CUST-USER-ID "|"
-                           CUST-FIRST-NAME " "
-                           CUST-LAST-NAME "|"
-                           CUST-SSN "|"
-                           CUST-DOB "|"
-                           CUST-EMAIL "|"
-                           CUST-PHONE "|"
-                           CUST-PASSWORD
-                           DELIMITED SIZE INTO EXPORT-RECORD
-                       WRITE EXPORT-RECORD
-      * VULNERABILITY V20: WRITE status not checked
+                       IF CUST-PURGE-ELIGIBLE
+                           ADD 1 TO WS-EXPORT-COUNT
+                           STRING
+                               CUST-USER-ID "|"
+                               CUST-FIRST-NAME " "
+                               CUST-LAST-NAME "|"
+                               CUST-SSN "|"
+                               CUST-DOB "|"
+                               CUST-EMAIL "|"
+                               CUST-PHONE "|"
+                               CUST-CREATED-DATE
+                               DELIMITED SIZE INTO EXPORT-RECORD
+                           WRITE EXPORT-RECORD
+                       END-IF
                    END-IF
                END-PERFORM
 
                CLOSE EXPORT-FILE
 
-      * VULNERABILITY V14: Command injection
-      *   scp with user-supplied server name
+               IF WS-EXPORT-COUNT = ZEROS
+                   DISPLAY "No customers are flagged for purge."
+                   DISPLAY "Run the eligibility scan first."
+               ELSE
+                   DISPLAY WS-EXPORT-COUNT
+                           " customer(s) archived to "
+                           WS-EXPORT-FILE-PATH
+                   DISPLAY "Confirm purge of archived customers"
+                           " (Y/N): " WITH NO ADVANCING
+                   ACCEPT WS-INPUT-CONFIRM FROM CONSOLE
+
+                   IF WS-INPUT-CONFIRM = "Y"
+                       MOVE ZEROS TO WS-PURGE-DONE-COUNT
+                       MOVE LOW-VALUES TO CUST-USER-ID
+                       START CUSTOMER-FILE KEY >= CUST-USER-ID
+
+                       PERFORM UNTIL WS-CUST-FILE-STATUS NOT = "00"
+                           READ CUSTOMER-FILE NEXT
+                           IF WS-CUST-FILE-STATUS = "00"
+                               IF CUST-PURGE-ELIGIBLE
+                                   MOVE "PURGE" TO WS-AUDIT-ACTION
+                                   STRING " ID=" CUST-USER-ID
+                                          " Archive="
+                                          WS-EXPORT-FILE-PATH
+                                          " By=" LS-CURRENT-USER
+                                          DELIMITED SIZE
+                                          INTO WS-AUDIT-DETAIL
+                                   PERFORM 9200-WRITE-AUDIT-LOG
+                                   DELETE CUSTOMER-FILE RECORD
+      * VULNERABILITY V20: DELETE status not checked
+                                   ADD 1 TO WS-PURGE-DONE-COUNT
+                               END-IF
+                           END-IF
+                       END-PERFORM
+
+                       DISPLAY WS-PURGE-DONE-COUNT
+                               " customer(s) purged."
+                   ELSE
+                       DISPLAY "Purge cancelled - archive file"
+                               " retained, no records deleted."
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "Error creating archive file."
+           END-IF.
+
+      ******************************************************************
+      * 8800 - MERGE DUPLICATE CUSTOMERS
+      * Reassigns every ACCOUNT-RECORD owned by a duplicate
+      * CUST-USER-ID over to a surviving CUST-USER-ID, then retires
+      * (not deletes) the duplicate CUSTOMER-RECORD - the same
+      * mark-don't-delete approach 8600/8700 use for purge-eligible
+      * customers, via the CUST-RETIRED-FLAG byte.
+      * VULNERABILITY V18: No admin check
+      ******************************************************************
+       8800-MERGE-DUPLICATE-CUSTOMERS.
+      * VULNERABILITY V18: No admin role check
+           DISPLAY " "
+           DISPLAY "=== MERGE DUPLICATE CUSTOMERS ==="
+           DISPLAY " "
+           DISPLAY "Surviving Customer ID: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-USER-ID FROM CONSOLE
+           MOVE WS-INPUT-USER-ID(1:20) TO WS-MERGE-SURVIVOR-ID
+
+           MOVE WS-MERGE-SURVIVOR-ID TO CUST-USER-ID
+           READ CUSTOMER-FILE
+           IF WS-CUST-FILE-STATUS NOT = "00"
+               DISPLAY "Surviving customer not found."
+               GO TO 8800-MERGE-EXIT
+           END-IF
+
+           DISPLAY "Duplicate Customer ID to retire: "
+               WITH NO ADVANCING
+           ACCEPT WS-INPUT-USER-ID FROM CONSOLE
+           MOVE WS-INPUT-USER-ID(1:20) TO WS-MERGE-DUPLICATE-ID
+
+           IF WS-MERGE-DUPLICATE-ID = WS-MERGE-SURVIVOR-ID
+               DISPLAY "Duplicate and survivor cannot be the same."
+               GO TO 8800-MERGE-EXIT
+           END-IF
+
+           MOVE WS-MERGE-DUPLICATE-ID TO CUST-USER-ID
+           READ CUSTOMER-FILE
+           IF WS-CUST-FILE-STATUS NOT = "00"
+               DISPLAY "Duplicate customer not found."
+               GO TO 8800-MERGE-EXIT
+           END-IF
+
+           DISPLAY "Duplicate: " CUST-FIRST-NAME " " CUST-LAST-NAME
+           DISPLAY "Confirm merge into " WS-MERGE-SURVIVOR-ID
+                   " (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-INPUT-CONFIRM FROM CONSOLE
+           IF WS-INPUT-CONFIRM NOT = "Y"
+               DISPLAY "Merge cancelled."
+               GO TO 8800-MERGE-EXIT
+           END-IF
+
+           MOVE ZEROS TO WS-MERGE-ACCT-COUNT
+           OPEN I-O ACCOUNT-FILE
+           MOVE LOW-VALUES TO ACCT-ID
+           START ACCOUNT-FILE KEY >= ACCT-ID
+
+           PERFORM UNTIL WS-ACCT-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+               IF WS-ACCT-FILE-STATUS = "00"
+                   IF ACCT-OWNER-ID = WS-MERGE-DUPLICATE-ID
+                       MOVE WS-MERGE-SURVIVOR-ID TO ACCT-OWNER-ID
+                       REWRITE ACCOUNT-RECORD
+                       ADD 1 TO WS-MERGE-ACCT-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+
+           MOVE WS-MERGE-DUPLICATE-ID TO CUST-USER-ID
+           READ CUSTOMER-FILE
+           SET CUST-RETIRED TO TRUE
+           REWRITE CUSTOMER-RECORD
+
+           DISPLAY WS-MERGE-ACCT-COUNT " account(s) reassigned to "
+                   WS-MERGE-SURVIVOR-ID "."
+           DISPLAY "Duplicate customer " WS-MERGE-DUPLICATE-ID
+                   " retired."
+
+           MOVE "CUST_MERGE" TO WS-AUDIT-ACTION
+           STRING "Survivor=" WS-MERGE-SURVIVOR-ID
+                  " Duplicate=" WS-MERGE-DUPLICATE-ID
+                  " AccountsMoved=" WS-MERGE-ACCT-COUNT
+                  " By=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
+
+       8800-MERGE-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 8900 - BATCH SYSTEM BACKUP
+      * Like 7300-BATCH-INTEREST over in ACCTMGMT, this is a batch job
+      * meant to be run on a schedule (nightly full, hourly
+      * incremental); there is no scheduler in this system, so the
+      * schedule is whatever cron entry (or operator) sets
+      * WS-BACKUP-SCHEDULE-TYPE to "F" or "I" and invokes this
+      * paragraph - not a menu option, the same way 8500-BULK-
+      * PASSWORD-RESET is run directly rather than from a menu.
+      *
+      * A full run copies every indexed and sequential data file this
+      * system owns; an incremental run copies only the files that
+      * have changed since the last run (CARDFILE, CHKISSUE and the
+      * other low-traffic files are almost never touched between full
+      * runs, so the incremental pass typically picks up just
+      * ACCTFILE, TRANFILE, CUSTFILE and the log files). Each file
+      * lands in its own schedule-type subdirectory under
+      * WS-BACKUP-DEST-DIR, one .bak.gz per file per run, so a given
+      * run never overwrites the previous one.
+      ******************************************************************
+       8900-BATCH-SYSTEM-BACKUP.
+           MOVE "SYSBAKUP" TO WS-RUNCTL-JOB-NAME
+           PERFORM 9100-WRITE-RUNCTL-START
+
+           DISPLAY " "
+           DISPLAY "=== BATCH SYSTEM BACKUP ==="
+           IF WS-BACKUP-FULL
+               DISPLAY "Schedule: FULL"
+               MOVE "/opt/altoro/backup/full" TO WS-BACKUP-DEST-DIR
+           ELSE
+               DISPLAY "Schedule: INCREMENTAL"
+               MOVE "/opt/altoro/backup/incr" TO WS-BACKUP-DEST-DIR
+           END-IF
+
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE ZEROS TO WS-BACKUP-FILE-COUNT
+
+           MOVE SPACES TO WS-CMD-BUFFER
+           STRING "mkdir -p " WS-BACKUP-DEST-DIR
+                  DELIMITED SIZE INTO WS-CMD-BUFFER
+           CALL "SYSTEM" USING WS-CMD-BUFFER
+
+           MOVE "CUSTFILE" TO WS-BACKUP-SRC-NAME
+           PERFORM 8910-BACKUP-ONE-FILE
+           MOVE "ACCTFILE" TO WS-BACKUP-SRC-NAME
+           PERFORM 8910-BACKUP-ONE-FILE
+           MOVE "TRANFILE" TO WS-BACKUP-SRC-NAME
+           PERFORM 8910-BACKUP-ONE-FILE
+           MOVE "AUDITLOG" TO WS-BACKUP-SRC-NAME
+           PERFORM 8910-BACKUP-ONE-FILE
+           MOVE "CUSTAUDT" TO WS-BACKUP-SRC-NAME
+           PERFORM 8910-BACKUP-ONE-FILE
+           MOVE "SECLOG  " TO WS-BACKUP-SRC-NAME
+           PERFORM 8910-BACKUP-ONE-FILE
+           MOVE "RUNLOG  " TO WS-BACKUP-SRC-NAME
+           PERFORM 8910-BACKUP-ONE-FILE
+           MOVE "COMPLNT " TO WS-BACKUP-SRC-NAME
+           PERFORM 8910-BACKUP-ONE-FILE
+
+           IF WS-BACKUP-FULL
+               MOVE "PENDAPPR" TO WS-BACKUP-SRC-NAME
+               PERFORM 8910-BACKUP-ONE-FILE
+               MOVE "ACCTHOLD" TO WS-BACKUP-SRC-NAME
+               PERFORM 8910-BACKUP-ONE-FILE
+               MOVE "PAYEFILE" TO WS-BACKUP-SRC-NAME
+               PERFORM 8910-BACKUP-ONE-FILE
+               MOVE "TRANSEQ " TO WS-BACKUP-SRC-NAME
+               PERFORM 8910-BACKUP-ONE-FILE
+               MOVE "STOFILE " TO WS-BACKUP-SRC-NAME
+               PERFORM 8910-BACKUP-ONE-FILE
+               MOVE "LOANFILE" TO WS-BACKUP-SRC-NAME
+               PERFORM 8910-BACKUP-ONE-FILE
+               MOVE "CHKISSUE" TO WS-BACKUP-SRC-NAME
+               PERFORM 8910-BACKUP-ONE-FILE
+               MOVE "CARDFILE" TO WS-BACKUP-SRC-NAME
+               PERFORM 8910-BACKUP-ONE-FILE
+               MOVE "ACCTOWNR" TO WS-BACKUP-SRC-NAME
+               PERFORM 8910-BACKUP-ONE-FILE
+               MOVE "BATCHCKP" TO WS-BACKUP-SRC-NAME
+               PERFORM 8910-BACKUP-ONE-FILE
+               MOVE "PWDHIST " TO WS-BACKUP-SRC-NAME
+               PERFORM 8910-BACKUP-ONE-FILE
+               MOVE "LOGFILE " TO WS-BACKUP-SRC-NAME
+               PERFORM 8910-BACKUP-ONE-FILE
+               MOVE "RPTDIST " TO WS-BACKUP-SRC-NAME
+               PERFORM 8910-BACKUP-ONE-FILE
+               MOVE "RPTSKED " TO WS-BACKUP-SRC-NAME
+               PERFORM 8910-BACKUP-ONE-FILE
+           END-IF
+
+           PERFORM 8930-APPLY-BACKUP-RETENTION
+
+           DISPLAY "Files backed up: " WS-BACKUP-FILE-COUNT
+           DISPLAY "Location: " WS-BACKUP-DEST-DIR
+
+           MOVE "BACKUP_SYS" TO WS-AUDIT-ACTION
+           STRING " Schedule=" WS-BACKUP-SCHEDULE-TYPE
+                  " Files=" WS-BACKUP-FILE-COUNT
+                  " Dest=" WS-BACKUP-DEST-DIR
+                  " By=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG
+
+           MOVE "SYSBAKUP" TO WS-RUNCTL-JOB-NAME
+           MOVE WS-BACKUP-FILE-COUNT TO WS-RUNCTL-RECORDS-DONE
+           MOVE ZEROS TO WS-RUNCTL-RETURN-CODE
+           PERFORM 9110-WRITE-RUNCTL-COMPLETE.
+
+      ******************************************************************
+      * 8910 - BACKUP ONE FILE
+      * Copies one data file named by WS-BACKUP-SRC-NAME out of
+      * WS-BACKUP-SRC-DIR and compresses it. A full run copies the
+      * file unconditionally; an incremental run only copies it if it
+      * has changed in the last day, so a quiet file between full
+      * runs produces no incremental copy at all.
+      ******************************************************************
+       8910-BACKUP-ONE-FILE.
+           MOVE SPACES TO WS-CMD-BUFFER
+           IF WS-BACKUP-FULL
+               STRING "cp " WS-BACKUP-SRC-DIR "/"
+                      FUNCTION TRIM(WS-BACKUP-SRC-NAME)
+                      " " WS-BACKUP-DEST-DIR "/"
+                      FUNCTION TRIM(WS-BACKUP-SRC-NAME)
+                      "_" WS-ACCEPT-DATE ".bak"
+                      DELIMITED SIZE INTO WS-CMD-BUFFER
+           ELSE
+               STRING "find " WS-BACKUP-SRC-DIR "/"
+                      FUNCTION TRIM(WS-BACKUP-SRC-NAME)
+                      " -mtime -1 -exec cp {} "
+                      WS-BACKUP-DEST-DIR "/"
+                      FUNCTION TRIM(WS-BACKUP-SRC-NAME)
+                      "_" WS-ACCEPT-DATE ".bak \;"
+                      DELIMITED SIZE INTO WS-CMD-BUFFER
+           END-IF
+           CALL "SYSTEM" USING WS-CMD-BUFFER
+               RETURNING WS-CMD-RETURN-CODE
+
+           IF WS-CMD-RETURN-CODE = ZEROS
                MOVE SPACES TO WS-CMD-BUFFER
-               STRING "scp " WS-CMD-FILENAME
-                      " " WS-CMD-PARAM
-                      ":/incoming/customer_extract.dat"
+               STRING "gzip -f " WS-BACKUP-DEST-DIR "/"
+                      FUNCTION TRIM(WS-BACKUP-SRC-NAME)
+                      "_" WS-ACCEPT-DATE ".bak"
                       DELIMITED SIZE INTO WS-CMD-BUFFER
+               CALL "SYSTEM" USING WS-CMD-BUFFER
+               ADD 1 TO WS-BACKUP-FILE-COUNT
+           ELSE
+               DISPLAY "Skipped " WS-BACKUP-SRC-NAME
+                       ", return code " WS-CMD-RETURN-CODE
+           END-IF.
 
-               DISPLAY "Transferring: " WS-CMD-BUFFER
+      ******************************************************************
+      * 8920 - RESTORE ONE FILE
+      * Restore procedure for the backups 8900-BATCH-SYSTEM-BACKUP
+      * produces: copies a named .bak.gz back over the live data file
+      * it was taken from. Meant to be run with the system down and
+      * the target file closed, the same caution a JCL restore step
+      * would take before an IDCAMS REPRO back into a live cluster.
+      ******************************************************************
+       8920-RESTORE-ONE-FILE.
+           DISPLAY " "
+           DISPLAY "=== RESTORE DATA FILE FROM BACKUP ==="
+           DISPLAY "WARNING: target file must not be open. "
+                   "Stop the system before restoring."
+           DISPLAY "Logical file name to restore (e.g. ACCTFILE): "
+                   WITH NO ADVANCING
+           ACCEPT WS-BACKUP-SRC-NAME FROM CONSOLE
+           DISPLAY "Backup date stamp (YYYYMMDD) to restore from: "
+                   WITH NO ADVANCING
+           ACCEPT WS-ACCEPT-DATE FROM CONSOLE
+           DISPLAY "Restore from FULL or INCR backup set: "
+                   WITH NO ADVANCING
+           ACCEPT WS-CMD-PARAM(1:4) FROM CONSOLE
+
+           IF WS-CMD-PARAM(1:4) = "INCR"
+               MOVE "/opt/altoro/backup/incr" TO WS-BACKUP-DEST-DIR
+           ELSE
+               MOVE "/opt/altoro/backup/full" TO WS-BACKUP-DEST-DIR
+           END-IF
+
+           MOVE SPACES TO WS-CMD-BUFFER
+           STRING "gunzip -k -f " WS-BACKUP-DEST-DIR "/"
+                  FUNCTION TRIM(WS-BACKUP-SRC-NAME)
+                  "_" WS-ACCEPT-DATE ".bak.gz"
+                  DELIMITED SIZE INTO WS-CMD-BUFFER
+           CALL "SYSTEM" USING WS-CMD-BUFFER
+               RETURNING WS-CMD-RETURN-CODE
+
+           IF WS-CMD-RETURN-CODE = ZEROS
+               MOVE SPACES TO WS-CMD-BUFFER
+               STRING "cp " WS-BACKUP-DEST-DIR "/"
+                      FUNCTION TRIM(WS-BACKUP-SRC-NAME)
+                      "_" WS-ACCEPT-DATE ".bak "
+                      WS-BACKUP-SRC-DIR "/"
+                      FUNCTION TRIM(WS-BACKUP-SRC-NAME)
+                      DELIMITED SIZE INTO WS-CMD-BUFFER
                CALL "SYSTEM" USING WS-CMD-BUFFER
-      * VULNERABILITY V20: Return code ignored
+                   RETURNING WS-CMD-RETURN-CODE
+               IF WS-CMD-RETURN-CODE = ZEROS
+                   DISPLAY "Restored " WS-BACKUP-SRC-NAME
+                           " from " WS-ACCEPT-DATE "."
+               ELSE
+                   DISPLAY "Restore copy failed, return code "
+                           WS-CMD-RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY "Backup not found for that file/date/set."
+           END-IF
 
-               DISPLAY WS-EXPORT-COUNT
-                       " customer records extracted and"
-                       " transferred."
+           MOVE "RESTORE_SYS" TO WS-AUDIT-ACTION
+           STRING " File=" WS-BACKUP-SRC-NAME
+                  " Date=" WS-ACCEPT-DATE
+                  " By=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 9200-WRITE-AUDIT-LOG.
 
-      * VULNERABILITY V05: Log extract details
-               STRING "3RD_PARTY_EXTRACT: Count="
-                      WS-EXPORT-COUNT
-                      " Server=" WS-CMD-PARAM
-                      " File=" WS-CMD-FILENAME
-                      " By=" LS-CURRENT-USER
-                      DELIMITED SIZE INTO AUDIT-RECORD
-               WRITE AUDIT-RECORD
+      ******************************************************************
+      * 8930 - APPLY BACKUP RETENTION
+      * Ages out .bak.gz files older than WS-BACKUP-RETENTION-DAYS
+      * from this run's destination directory, so disk usage does not
+      * grow without bound the way it would under the old ad hoc
+      * backup's one-file-at-a-time, keep-forever approach.
+      ******************************************************************
+       8930-APPLY-BACKUP-RETENTION.
+           IF WS-BACKUP-FULL
+               MOVE 030 TO WS-BACKUP-RETENTION-DAYS
+           ELSE
+               MOVE 007 TO WS-BACKUP-RETENTION-DAYS
+           END-IF
+
+           MOVE SPACES TO WS-CMD-BUFFER
+           STRING "find " WS-BACKUP-DEST-DIR
+                  " -name ""*.bak.gz"" -mtime +"
+                  WS-BACKUP-RETENTION-DAYS " -delete"
+                  DELIMITED SIZE INTO WS-CMD-BUFFER
+           CALL "SYSTEM" USING WS-CMD-BUFFER.
+
+      ******************************************************************
+      * 9000 - LOG COMPLAINT
+      * Opens a new complaint/service ticket against a customer.
+      ******************************************************************
+       9000-LOG-COMPLAINT.
+           DISPLAY " "
+           DISPLAY "=== LOG COMPLAINT TICKET ==="
+           DISPLAY "Customer ID: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-USER-ID FROM CONSOLE
+           MOVE WS-INPUT-USER-ID(1:20) TO CUST-USER-ID
+           READ CUSTOMER-FILE
+           IF WS-CUST-FILE-STATUS NOT = "00"
+               DISPLAY "Customer not found."
+               GO TO 9000-LOG-EXIT
+           END-IF
+
+           DISPLAY "Category: " WITH NO ADVANCING
+           ACCEPT WS-COMPLAINT-INPUT-CAT FROM CONSOLE
+           DISPLAY "Description: " WITH NO ADVANCING
+           ACCEPT WS-COMPLAINT-INPUT-DESC FROM CONSOLE
+           DISPLAY "Assign To (handler ID): " WITH NO ADVANCING
+           ACCEPT WS-COMPLAINT-INPUT-HNDL FROM CONSOLE
+
+           PERFORM 9010-GENERATE-COMPLAINT-TICKET
+           MOVE WS-NEXT-TICKET-NUM TO COMPLAINT-TICKET-NUM
+           MOVE CUST-USER-ID TO COMPLAINT-CUST-ID
+           MOVE WS-COMPLAINT-INPUT-CAT TO COMPLAINT-CATEGORY
+           MOVE WS-COMPLAINT-INPUT-DESC TO COMPLAINT-DESCRIPTION
+           MOVE WS-COMPLAINT-INPUT-HNDL TO COMPLAINT-ASSIGNED-TO
+           SET COMPLAINT-OPEN TO TRUE
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           MOVE WS-ACCEPT-DATE TO COMPLAINT-OPENED-DATE
+           MOVE SPACES TO COMPLAINT-RESOLVED-DATE
+           MOVE SPACES TO COMPLAINT-RESOLUTION-NOTES
+
+           WRITE COMPLAINT-RECORD
+           IF WS-COMPLAINT-FILE-STATUS = "00"
+               DISPLAY "Ticket logged: " COMPLAINT-TICKET-NUM
+               MOVE "COMPLAINT_OPENED" TO WS-AUDIT-ACTION
+               STRING "Ticket=" COMPLAINT-TICKET-NUM
+                      " Customer=" COMPLAINT-CUST-ID
+                      " Category=" WS-COMPLAINT-INPUT-CAT
+                      DELIMITED SIZE INTO WS-AUDIT-DETAIL
+               PERFORM 9200-WRITE-AUDIT-LOG
+           ELSE
+               DISPLAY "Unable to log ticket, status "
+                       WS-COMPLAINT-FILE-STATUS
+           END-IF.
+
+       9000-LOG-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 9010 - GENERATE COMPLAINT TICKET NUMBER
+      * Same next-highest-key scan idiom used elsewhere for
+      * account/payee/hold IDs.
+      ******************************************************************
+       9010-GENERATE-COMPLAINT-TICKET.
+           MOVE 10000001 TO WS-NEXT-TICKET-NUM
+           MOVE LOW-VALUES TO COMPLAINT-TICKET-NUM
+           START COMPLAINT-FILE KEY >= COMPLAINT-TICKET-NUM
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM UNTIL WS-COMPLAINT-FILE-STATUS NOT = "00"
+               READ COMPLAINT-FILE NEXT RECORD
+               IF WS-COMPLAINT-FILE-STATUS = "00"
+                   COMPUTE WS-NEXT-TICKET-NUM =
+                       COMPLAINT-TICKET-NUM + 1
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * 9050 - VIEW/UPDATE COMPLAINT
+      * Looks up a ticket by number, displays it, and lets the
+      * handler update status, reassign it, or add resolution notes.
+      ******************************************************************
+       9050-VIEW-UPDATE-COMPLAINT.
+           DISPLAY " "
+           DISPLAY "=== VIEW/UPDATE COMPLAINT TICKET ==="
+           DISPLAY "Ticket Number: " WITH NO ADVANCING
+           ACCEPT WS-COMPLAINT-INPUT-TKT FROM CONSOLE
+           COMPUTE COMPLAINT-TICKET-NUM =
+               FUNCTION NUMVAL(WS-COMPLAINT-INPUT-TKT)
+
+           READ COMPLAINT-FILE
+           IF WS-COMPLAINT-FILE-STATUS NOT = "00"
+               DISPLAY "Ticket not found."
+               GO TO 9050-UPDATE-EXIT
+           END-IF
+
+           DISPLAY "Customer: " COMPLAINT-CUST-ID
+           DISPLAY "Category: " COMPLAINT-CATEGORY
+           DISPLAY "Description: " COMPLAINT-DESCRIPTION
+           DISPLAY "Status: " COMPLAINT-STATUS
+                   "  Assigned To: " COMPLAINT-ASSIGNED-TO
+           DISPLAY "Opened: " COMPLAINT-OPENED-DATE
+                   "  Resolved: " COMPLAINT-RESOLVED-DATE
+           DISPLAY "Resolution Notes: " COMPLAINT-RESOLUTION-NOTES
+
+           DISPLAY "New Status (O/I/R, blank to keep): "
+               WITH NO ADVANCING
+           ACCEPT WS-COMPLAINT-INPUT-STAT FROM CONSOLE
+           IF WS-COMPLAINT-INPUT-STAT NOT = SPACES
+               MOVE WS-COMPLAINT-INPUT-STAT TO COMPLAINT-STATUS
+               IF COMPLAINT-RESOLVED
+                   ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+                   MOVE WS-ACCEPT-DATE TO COMPLAINT-RESOLVED-DATE
+               END-IF
+           END-IF
+
+           DISPLAY "Reassign To (blank to keep): " WITH NO ADVANCING
+           ACCEPT WS-COMPLAINT-INPUT-HNDL FROM CONSOLE
+           IF WS-COMPLAINT-INPUT-HNDL NOT = SPACES
+               MOVE WS-COMPLAINT-INPUT-HNDL TO COMPLAINT-ASSIGNED-TO
+           END-IF
+
+           DISPLAY "Resolution Notes (blank to keep): "
+               WITH NO ADVANCING
+           ACCEPT WS-COMPLAINT-INPUT-NOTE FROM CONSOLE
+           IF WS-COMPLAINT-INPUT-NOTE NOT = SPACES
+               MOVE WS-COMPLAINT-INPUT-NOTE TO
+                   COMPLAINT-RESOLUTION-NOTES
+           END-IF
+
+           REWRITE COMPLAINT-RECORD
+           IF WS-COMPLAINT-FILE-STATUS = "00"
+               DISPLAY "Ticket updated."
+               MOVE "COMPLAINT_UPDATED" TO WS-AUDIT-ACTION
+               STRING "Ticket=" COMPLAINT-TICKET-NUM
+                      " Status=" COMPLAINT-STATUS
+                      " UpdatedBy=" LS-CURRENT-USER
+                      DELIMITED SIZE INTO WS-AUDIT-DETAIL
+               PERFORM 9200-WRITE-AUDIT-LOG
            ELSE
-               DISPLAY "Error creating extract file."
+               DISPLAY "Unable to update ticket, status "
+                       WS-COMPLAINT-FILE-STATUS
            END-IF.
+
+       9050-UPDATE-EXIT.
+           CONTINUE.
+
+      ******************************************************************
+      * 9100 - WRITE RUN-CONTROL START RECORD
+      * Logs the start of a batch job to BATCH-RUN-LOG-FILE. The
+      * caller moves the job's name into WS-RUNCTL-JOB-NAME before
+      * performing this.
+      ******************************************************************
+       9100-WRITE-RUNCTL-START.
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ACCEPT-TIME FROM TIME
+           MOVE WS-ACCEPT-TIME(1:8) TO WS-RUNCTL-START-TIME
+
+           MOVE SPACES TO RUN-CONTROL-RECORD
+           MOVE WS-RUNCTL-JOB-NAME TO RUNCTL-JOB-NAME
+           MOVE WS-ACCEPT-DATE TO RUNCTL-RUN-DATE
+           SET RUNCTL-TYPE-START TO TRUE
+           MOVE WS-RUNCTL-START-TIME TO RUNCTL-START-TIME
+           MOVE ZEROS TO RUNCTL-END-TIME
+           MOVE ZEROS TO RUNCTL-RECORDS-DONE
+           MOVE ZEROS TO RUNCTL-RETURN-CODE
+           MOVE SPACES TO RUNCTL-STATUS
+           WRITE RUN-CONTROL-RECORD.
+
+      ******************************************************************
+      * 9110 - WRITE RUN-CONTROL COMPLETION RECORD
+      * Logs the end of a batch job to BATCH-RUN-LOG-FILE. The caller
+      * moves the job's name into WS-RUNCTL-JOB-NAME, the records it
+      * touched into WS-RUNCTL-RECORDS-DONE and its completion code
+      * into WS-RUNCTL-RETURN-CODE before performing this.
+      ******************************************************************
+       9110-WRITE-RUNCTL-COMPLETE.
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ACCEPT-TIME FROM TIME
+
+           MOVE SPACES TO RUN-CONTROL-RECORD
+           MOVE WS-RUNCTL-JOB-NAME TO RUNCTL-JOB-NAME
+           MOVE WS-ACCEPT-DATE TO RUNCTL-RUN-DATE
+           SET RUNCTL-TYPE-COMPLETE TO TRUE
+           MOVE WS-RUNCTL-START-TIME TO RUNCTL-START-TIME
+           MOVE WS-ACCEPT-TIME(1:8) TO RUNCTL-END-TIME
+           MOVE WS-RUNCTL-RECORDS-DONE TO RUNCTL-RECORDS-DONE
+           MOVE WS-RUNCTL-RETURN-CODE TO RUNCTL-RETURN-CODE
+           IF WS-RUNCTL-RETURN-CODE = ZEROS
+               SET RUNCTL-STATUS-CLEAN TO TRUE
+           ELSE
+               SET RUNCTL-STATUS-ERROR TO TRUE
+           END-IF
+           WRITE RUN-CONTROL-RECORD.
+
+      ******************************************************************
+      * 9200 - WRITE AUDIT LOG
+      * Writes one structured AUDIT-FILE record. The caller moves a
+      * short action code into WS-AUDIT-ACTION and STRINGs the
+      * free-text part of the message into WS-AUDIT-DETAIL before
+      * performing this - timestamp, user and program are filled in
+      * here the same way every time.
+      ******************************************************************
+       9200-WRITE-AUDIT-LOG.
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ACCEPT-TIME FROM TIME
+           STRING WS-ACCEPT-DATE "-" WS-ACCEPT-TIME
+               DELIMITED SIZE INTO WS-AUDIT-TIMESTAMP
+           MOVE LS-CURRENT-USER TO WS-AUDIT-USER
+           MOVE WS-PROGRAM-NAME TO WS-AUDIT-PROGRAM
+
+           MOVE WS-AUDIT-TIMESTAMP TO CAUD-TIMESTAMP
+           MOVE WS-AUDIT-USER TO CAUD-USER
+           MOVE WS-AUDIT-ACTION TO CAUD-ACTION
+           MOVE WS-AUDIT-SEVERITY TO CAUD-SEVERITY
+           MOVE WS-AUDIT-PROGRAM TO CAUD-PROGRAM
+           MOVE WS-AUDIT-DETAIL TO CAUD-DETAIL
+           WRITE AUDIT-RECORD
+
+           MOVE "INFO" TO WS-AUDIT-SEVERITY
+           MOVE SPACES TO WS-AUDIT-DETAIL.
