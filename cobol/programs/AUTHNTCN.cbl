@@ -45,13 +45,56 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-PWDHIST-STATUS.
 
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT CARD-FILE
+               ASSIGN TO "CARDFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CARD-NUMBER
+               FILE STATUS IS WS-CARD-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
            COPY CUSTREC.
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
+
+      * Same layout as ACCTMGMT's CARD-FILE - one record per card,
+      * keyed by card number, so 1070-ISSUE-SELFSVC-CARD can issue
+      * the same up-front debit card ACCTMGMT's 2280-ISSUE-CARD does.
+       FD  CARD-FILE.
+       01  CARD-RECORD.
+           05  CARD-NUMBER             PIC 9(16).
+           05  CARD-ACCT-ID            PIC 9(16).
+           05  CARD-CUST-ID            PIC X(20).
+           05  CARD-TYPE               PIC X(02).
+               88  CARD-TYPE-DEBIT     VALUE "DB".
+               88  CARD-TYPE-ATM       VALUE "AT".
+           05  CARD-PIN                PIC X(06).
+           05  CARD-ISSUE-DATE         PIC X(10).
+           05  CARD-EXPIRATION-DATE    PIC X(10).
+           05  CARD-STATUS             PIC X(01).
+               88  CARD-ACTIVE         VALUE "A".
+               88  CARD-BLOCKED        VALUE "B".
+               88  CARD-EXPIRED        VALUE "E".
+               88  CARD-REISSUED       VALUE "R".
+           05  FILLER                  PIC X(15).
 
        FD  SECURITY-LOG-FILE.
-       01  SECLOG-RECORD               PIC X(256).
+       01  SECLOG-RECORD.
+           05  SLOG-TIMESTAMP          PIC X(26).
+           05  SLOG-USER               PIC X(20).
+           05  SLOG-ACTION             PIC X(20).
+           05  SLOG-SEVERITY           PIC X(04).
+           05  SLOG-PROGRAM            PIC X(08).
+           05  SLOG-DETAIL             PIC X(178).
 
        FD  PASSWORD-HISTORY-FILE.
        01  PWDHIST-RECORD.
@@ -67,6 +110,7 @@
       * Copy in shared data structures
            COPY SYSCOPY.
            COPY CUSTWS.
+           COPY ACCTWS.
 
       * VULNERABILITY V02: Hardcoded admin credentials
       *   These should be stored in a secure vault or config
@@ -105,7 +149,35 @@
                88  WS-AUTH-LDAP        VALUE "LDAP".
            05  WS-LOGIN-COUNT          PIC 9(02) VALUE ZEROS.
            05  WS-MAX-ATTEMPTS         PIC 9(02) VALUE 99.
-           05  WS-PASSWORD-MIN-LEN     PIC 9(02) VALUE 01.
+
+
+      * Working fields for 5000-VALIDATE-PASSWORD
+       01  WS-PWD-CHECK-FIELDS.
+           05  WS-PWD-CHK-LEN          PIC 9(02) VALUE ZEROS.
+           05  WS-PWD-CHK-IDX          PIC 9(02) VALUE ZEROS.
+           05  WS-PWD-CHK-CHAR         PIC X(01).
+           05  WS-PWD-HAS-UPPER        PIC X(01) VALUE "N".
+           05  WS-PWD-HAS-LOWER        PIC X(01) VALUE "N".
+           05  WS-PWD-HAS-DIGIT        PIC X(01) VALUE "N".
+           05  WS-PWD-HAS-SPECIAL      PIC X(01) VALUE "N".
+
+      * Working fields for 8300-CHECK-PASSWORD-HISTORY
+       01  WS-PWD-HIST-FIELDS.
+           05  WS-PWD-REUSE-FLAG       PIC X(01) VALUE "N".
+               88  WS-PWD-WAS-REUSED   VALUE "Y".
+           05  WS-PWDHIST-USER-TOTAL   PIC 9(05) COMP VALUE ZEROS.
+           05  WS-PWDHIST-USER-SEQ     PIC 9(05) COMP VALUE ZEROS.
+           05  WS-PWDHIST-CUTOFF       PIC 9(05) COMP VALUE ZEROS.
+
+      * Working fields for 8370-CHECK-PASSWORD-EXPIRED
+       01  WS-PWD-EXP-FIELDS.
+           05  WS-PWD-EXPIRED-FLAG     PIC X(01) VALUE "N".
+               88  WS-PWD-IS-EXPIRED   VALUE "Y".
+           05  WS-PWD-EXP-CUR-DATE-INT PIC 9(08).
+           05  WS-PWD-EXP-CUR-DAYS     PIC 9(08) COMP.
+           05  WS-PWD-EXP-CHG-DATE-INT PIC 9(08).
+           05  WS-PWD-EXP-CHG-DAYS     PIC 9(08) COMP.
+           05  WS-PWD-EXP-AGE-DAYS     PIC 9(08) COMP.
 
       * SQL host variables
        01  WS-SQL-HOST-VARS.
@@ -139,6 +211,32 @@
            05  WS-TS-TIME              PIC 9(08).
            05  WS-TS-FORMATTED         PIC X(26).
 
+      * Multi-factor (OTP) challenge fields
+       01  WS-MFA-FIELDS.
+           05  WS-MFA-CODE             PIC 9(06).
+           05  WS-MFA-INPUT            PIC X(06).
+           05  WS-MFA-RESULT           PIC X(01) VALUE "N".
+               88  WS-MFA-PASSED           VALUE "Y".
+               88  WS-MFA-NOT-PASSED       VALUE "N".
+           05  WS-MFA-ATTEMPTS         PIC 9(01) VALUE ZEROS.
+
+      * Idle-session timeout working fields
+       01  WS-SESS-IDLE-FIELDS.
+           05  WS-SESS-CUR-DATE-INT    PIC 9(08).
+           05  WS-SESS-CUR-DATE-DAYS   PIC 9(08) COMP.
+           05  WS-SESS-CUR-HH          PIC 9(02).
+           05  WS-SESS-CUR-MM          PIC 9(02).
+           05  WS-SESS-CUR-SS          PIC 9(02).
+           05  WS-SESS-CUR-TOTAL-SEC   PIC 9(09) COMP.
+           05  WS-SESS-PRIOR-DATE-INT  PIC 9(08).
+           05  WS-SESS-PRIOR-DATE-DAYS PIC 9(08) COMP.
+           05  WS-SESS-PRIOR-HH        PIC 9(02).
+           05  WS-SESS-PRIOR-MM        PIC 9(02).
+           05  WS-SESS-PRIOR-SS        PIC 9(02).
+           05  WS-SESS-PRIOR-TOTAL-SEC PIC 9(09) COMP.
+           05  WS-SESS-IDLE-SECONDS    PIC S9(09) COMP.
+           05  WS-SESS-IDLE-MINUTES    PIC 9(06).
+
       * VULNERABILITY V02: Hardcoded LDAP bind credentials
       *   LDAP server, bind DN and password in source code
        01  WS-LDAP-FIELDS.
@@ -152,6 +250,42 @@
                VALUE "ou=users,dc=altoro,dc=com".
            05  WS-LDAP-SEARCH-FILTER   PIC X(256).
 
+      * Working fields for 1060-SELF-SERVICE-OPEN-ACCOUNT
+       01  WS-NEWACCT-FIELDS.
+           05  WS-NEWACCT-FIRST-NAME   PIC X(80).
+           05  WS-NEWACCT-LAST-NAME    PIC X(80).
+           05  WS-NEWACCT-SSN          PIC X(80).
+           05  WS-NEWACCT-DOB          PIC X(80).
+           05  WS-NEWACCT-EMAIL        PIC X(80).
+           05  WS-NEWACCT-PHONE        PIC X(80).
+           05  WS-NEWACCT-STREET       PIC X(80).
+           05  WS-NEWACCT-CITY         PIC X(80).
+           05  WS-NEWACCT-STATE        PIC X(80).
+           05  WS-NEWACCT-ZIP          PIC X(80).
+           05  WS-NEWACCT-BRANCH       PIC X(04).
+           05  WS-NEWACCT-SEC-QUEST    PIC X(80).
+           05  WS-NEWACCT-SEC-ANSWER   PIC X(80).
+           05  WS-NEWACCT-TYPE         PIC X(02).
+           05  WS-NEWACCT-DEPOSIT      PIC X(20).
+           05  WS-NEWACCT-CONSENT      PIC X(01) VALUE "N".
+               88  WS-NEWACCT-CONSENTED    VALUE "Y".
+           05  WS-NEWACCT-BRANCH-NUM   PIC 9(04) VALUE ZEROS.
+           05  WS-NEWACCT-NEXT-ID      PIC 9(16) VALUE ZEROS.
+           05  WS-NEWACCT-MORE         PIC X(01) VALUE "Y".
+               88  WS-NEWACCT-MORE-PRODUCTS    VALUE "Y".
+               88  WS-NEWACCT-NO-MORE-PRODUCTS VALUE "N".
+           05  WS-NEWACCT-ANOTHER      PIC X(01).
+
+      * Working fields for 1070-ISSUE-SELFSVC-CARD, same computation
+      * as ACCTMGMT's 2280-ISSUE-CARD/2285-GENERATE-CARD-NUMBER.
+       01  WS-NEWACCT-CARD-FIELDS.
+           05  WS-NEXT-CARD-NUM        PIC 9(16) VALUE ZEROS.
+           05  WS-CARD-EXP-YEAR        PIC 9(04).
+           05  WS-CARD-EXP-MONTH       PIC 9(02).
+           05  WS-CARD-EXP-DAY         PIC 9(02).
+           05  WS-CARD-EXP-NUM         PIC 9(08).
+           05  WS-CARD-FILE-STATUS     PIC X(02).
+
       * Local program fields
        01  WS-LOCAL-FIELDS.
            05  WS-PROGRAM-NAME         PIC X(08) VALUE "AUTHNTCN".
@@ -165,7 +299,7 @@
        LINKAGE SECTION.
        01  LS-SESSION-INFO.
            05  LS-CURRENT-USER         PIC X(20).
-           05  LS-CURRENT-ROLE         PIC X(05).
+           05  LS-CURRENT-ROLE         PIC X(10).
            05  LS-SESSION-ACTIVE       PIC X(01).
            05  LS-SESSION-START        PIC X(26).
            05  LS-SESSION-TIMEOUT      PIC 9(04).
@@ -199,11 +333,30 @@
            05  LS-AUDIT-SEVERITY       PIC X(04).
            05  LS-AUDIT-PROGRAM        PIC X(08).
 
+      * Password policy - minimum length, required character
+      * classes, expiration interval and reuse-history depth, all
+      * operator-configurable via SYSTEM-CONFIG-FILE's PWD-* keywords
+      * and threaded in from MAINPROG's WS-PASSWORD-POLICY the same
+      * way LS-SESSION-TIMEOUT carries the SESSION-TIMEOUT override.
+       01  LS-PASSWORD-POLICY.
+           05  LS-PWD-MIN-LENGTH       PIC 9(02).
+           05  LS-PWD-REQUIRE-UPPER    PIC X(01).
+               88  LS-PWD-UPPER-REQUIRED   VALUE "Y".
+           05  LS-PWD-REQUIRE-LOWER    PIC X(01).
+               88  LS-PWD-LOWER-REQUIRED   VALUE "Y".
+           05  LS-PWD-REQUIRE-DIGIT    PIC X(01).
+               88  LS-PWD-DIGIT-REQUIRED   VALUE "Y".
+           05  LS-PWD-REQUIRE-SPECIAL  PIC X(01).
+               88  LS-PWD-SPECIAL-REQUIRED VALUE "Y".
+           05  LS-PWD-EXPIRE-DAYS      PIC 9(03).
+           05  LS-PWD-HISTORY-DEPTH    PIC 9(02).
+
        PROCEDURE DIVISION USING
            LS-SESSION-INFO
            LS-DB2-CONFIG
            LS-ERROR-FIELDS
-           LS-AUDIT-FIELDS.
+           LS-AUDIT-FIELDS
+           LS-PASSWORD-POLICY.
 
       ******************************************************************
       * MAIN CONTROL
@@ -219,6 +372,13 @@
                EVALUATE TRUE
                    WHEN LS-AUDIT-ACTION = "CPWD"
                        PERFORM 4000-CHANGE-PASSWORD
+                   WHEN LS-AUDIT-ACTION = "SESS"
+                       PERFORM 8100-VALIDATE-SESSION
+                   WHEN LS-AUDIT-ACTION = "MFA"
+                       PERFORM 1400-MFA-CHALLENGE
+                       IF NOT WS-MFA-PASSED
+                           MOVE "N" TO LS-SESSION-ACTIVE
+                       END-IF
                    WHEN OTHER
                        CONTINUE
                END-EVALUATE
@@ -266,9 +426,17 @@
                DISPLAY " "
                DISPLAY "=== ALTORO MUTUAL LOGIN ==="
                DISPLAY " "
-               DISPLAY "User ID: " WITH NO ADVANCING
+               DISPLAY "User ID (or FORGOT to reset password, "
+                       "NEW to open an account): "
+                   WITH NO ADVANCING
                ACCEPT WS-INPUT-USER FROM CONSOLE
 
+               IF WS-INPUT-USER = "FORGOT"
+                   PERFORM 1050-FORGOT-PASSWORD
+               ELSE
+               IF WS-INPUT-USER = "NEW"
+                   PERFORM 1060-SELF-SERVICE-OPEN-ACCOUNT
+               ELSE
                DISPLAY "Password: " WITH NO ADVANCING
                ACCEPT WS-INPUT-PASSWORD FROM CONSOLE
 
@@ -298,6 +466,19 @@
                    PERFORM 1300-AUTH-ADMIN-CHECK
                END-IF
 
+      * Admin-role logins require a one-time code on top of the
+      * password before the session is established
+               IF NOT WS-AUTH-FAILED
+                   IF LS-CURRENT-ROLE = "ADMIN"
+                       PERFORM 1400-MFA-CHALLENGE
+                       IF NOT WS-MFA-PASSED
+                           MOVE "F" TO WS-AUTH-RESULT
+                           DISPLAY "Multi-factor authentication "
+                                   "failed."
+                       END-IF
+                   END-IF
+               END-IF
+
                IF WS-AUTH-FAILED
       * VULNERABILITY V05: Credentials in error message
                    DISPLAY "Login failed for user: "
@@ -306,12 +487,13 @@
                            WS-INPUT-PASSWORD
 
       * VULNERABILITY V05: Log credentials to security log
-                   STRING "AUTH_FAIL: User="
+                   MOVE "AUTH_FAIL" TO WS-AUDIT-ACTION
+                   STRING " User="
                           WS-INPUT-USER
                           " Password=" WS-INPUT-PASSWORD
                           " Attempt=" WS-LOGIN-COUNT
-                          DELIMITED SIZE INTO SECLOG-RECORD
-                   WRITE SECLOG-RECORD
+                          DELIMITED SIZE INTO WS-AUDIT-DETAIL
+                   PERFORM 8600-WRITE-SECURITY-LOG
 
                    DISPLAY "Attempts remaining: "
                        WS-MAX-ATTEMPTS
@@ -319,6 +501,8 @@
                ELSE
                    PERFORM 2000-ESTABLISH-SESSION
                END-IF
+               END-IF
+               END-IF
            END-PERFORM
 
       * VULNERABILITY V28: No account lockout
@@ -326,13 +510,383 @@
            IF WS-AUTH-FAILED
                DISPLAY "Maximum attempts exceeded."
       * VULNERABILITY V05: Log the failed password
-               STRING "AUTH_LOCKOUT: User=" WS-INPUT-USER
+               MOVE "AUTH_LOCKOUT" TO WS-AUDIT-ACTION
+               STRING " User=" WS-INPUT-USER
                       " Last_Password=" WS-INPUT-PASSWORD
                       " Attempts=" WS-LOGIN-COUNT
-                      DELIMITED SIZE INTO SECLOG-RECORD
-               WRITE SECLOG-RECORD
+                      DELIMITED SIZE INTO WS-AUDIT-DETAIL
+               PERFORM 8600-WRITE-SECURITY-LOG
            END-IF.
 
+      ******************************************************************
+      * 1050 - SELF-SERVICE FORGOT PASSWORD
+      * Lets a customer reset their own password by answering the
+      * security question stored on their record, without an admin
+      * having to run CUSTMGMT's password reset.
+      ******************************************************************
+       1050-FORGOT-PASSWORD.
+           DISPLAY " "
+           DISPLAY "=== FORGOT PASSWORD ==="
+           DISPLAY " "
+           DISPLAY "User ID: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-USER FROM CONSOLE
+
+           MOVE WS-INPUT-USER TO CUST-USER-ID
+           READ CUSTOMER-FILE
+
+           IF WS-CUST-FILE-STATUS NOT = "00"
+               DISPLAY "No account found for that User ID."
+               GOBACK
+           END-IF
+
+           IF CUST-SECURITY-QUESTION = SPACES
+               DISPLAY "No security question on file for this "
+                       "account. Please contact support."
+               GOBACK
+           END-IF
+
+           DISPLAY "Security question: " CUST-SECURITY-QUESTION
+           DISPLAY "Answer: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-PASSWORD FROM CONSOLE
+
+           IF WS-INPUT-PASSWORD NOT = CUST-SECURITY-ANSWER
+               DISPLAY "Answer does not match our records."
+               MOVE "FORGOT_PWD_FAIL" TO WS-AUDIT-ACTION
+               STRING " User=" WS-INPUT-USER
+                      DELIMITED SIZE INTO WS-AUDIT-DETAIL
+               PERFORM 8600-WRITE-SECURITY-LOG
+               GOBACK
+           END-IF
+
+           DISPLAY "New password: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-NEW-PASSWORD FROM CONSOLE
+           DISPLAY "Confirm new password: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-CONFIRM-PWD FROM CONSOLE
+
+           IF WS-INPUT-NEW-PASSWORD NOT = WS-INPUT-CONFIRM-PWD
+               DISPLAY "Passwords do not match."
+               GOBACK
+           END-IF
+
+           PERFORM 5000-VALIDATE-PASSWORD
+           IF WS-CONFIRM-FLAG = "N"
+               GOBACK
+           END-IF
+
+           PERFORM 8300-CHECK-PASSWORD-HISTORY
+           IF WS-PWD-WAS-REUSED
+               GOBACK
+           END-IF
+
+           MOVE WS-INPUT-NEW-PASSWORD TO CUST-PASSWORD
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           MOVE WS-TS-DATE TO CUST-PWD-CHANGE-DATE
+           MOVE ZEROS TO CUST-LOGIN-ATTEMPTS
+           SET CUST-IS-UNLOCKED TO TRUE
+           REWRITE CUSTOMER-RECORD
+
+           MOVE "FORGOT_PWD_RESET" TO WS-AUDIT-ACTION
+           STRING " User=" WS-INPUT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 8600-WRITE-SECURITY-LOG
+
+           DISPLAY " "
+           DISPLAY "Password reset successfully. "
+                   "Please log in with your new password.".
+
+      ******************************************************************
+      * 1060 - SELF-SERVICE OPEN ACCOUNT
+      * Lets a prospective customer create their own log-on and their
+      * first account without staff involvement, the same way
+      * 1050-FORGOT-PASSWORD lets an existing customer reset a
+      * password without staff involvement. Ends with GOBACK either
+      * way, same as 1050, so control never falls back into the
+      * login loop.
+      * Product selection is limited to CH/SA (checking/savings) -
+      * the products a walk-up applicant can reasonably choose for
+      * themselves - unlike the full CH/SA/IR/CC/CO/CD/LN list
+      * 2200-CREATE-ACCOUNT offers a staff member opening any type
+      * of account on a customer's behalf.
+      ******************************************************************
+       1060-SELF-SERVICE-OPEN-ACCOUNT.
+           DISPLAY " "
+           DISPLAY "=== OPEN A NEW ACCOUNT ==="
+           DISPLAY " "
+
+           DISPLAY "Choose a User ID: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-USER FROM CONSOLE
+
+           MOVE WS-INPUT-USER TO CUST-USER-ID
+           READ CUSTOMER-FILE
+           IF WS-CUST-FILE-STATUS = "00"
+               DISPLAY "That User ID is already in use. "
+                       "Please start over and choose another."
+               GOBACK
+           END-IF
+
+           DISPLAY "Choose a Password: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-NEW-PASSWORD FROM CONSOLE
+           DISPLAY "Confirm Password: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-CONFIRM-PWD FROM CONSOLE
+
+           IF WS-INPUT-NEW-PASSWORD NOT = WS-INPUT-CONFIRM-PWD
+               DISPLAY "Passwords do not match."
+               GOBACK
+           END-IF
+
+           PERFORM 5000-VALIDATE-PASSWORD
+           IF WS-CONFIRM-FLAG = "N"
+               GOBACK
+           END-IF
+
+           DISPLAY "First Name: " WITH NO ADVANCING
+           ACCEPT WS-NEWACCT-FIRST-NAME FROM CONSOLE
+           DISPLAY "Last Name: " WITH NO ADVANCING
+           ACCEPT WS-NEWACCT-LAST-NAME FROM CONSOLE
+           DISPLAY "Social Security Number: " WITH NO ADVANCING
+           ACCEPT WS-NEWACCT-SSN FROM CONSOLE
+           DISPLAY "Date of Birth (YYYYMMDD): " WITH NO ADVANCING
+           ACCEPT WS-NEWACCT-DOB FROM CONSOLE
+           DISPLAY "Email Address: " WITH NO ADVANCING
+           ACCEPT WS-NEWACCT-EMAIL FROM CONSOLE
+           DISPLAY "Phone Number: " WITH NO ADVANCING
+           ACCEPT WS-NEWACCT-PHONE FROM CONSOLE
+           DISPLAY "Street Address: " WITH NO ADVANCING
+           ACCEPT WS-NEWACCT-STREET FROM CONSOLE
+           DISPLAY "City: " WITH NO ADVANCING
+           ACCEPT WS-NEWACCT-CITY FROM CONSOLE
+           DISPLAY "State: " WITH NO ADVANCING
+           ACCEPT WS-NEWACCT-STATE FROM CONSOLE
+           DISPLAY "Zip Code: " WITH NO ADVANCING
+           ACCEPT WS-NEWACCT-ZIP FROM CONSOLE
+           DISPLAY "Branch Code to open your account at (4 digits): "
+               WITH NO ADVANCING
+           ACCEPT WS-NEWACCT-BRANCH FROM CONSOLE
+           DISPLAY "Security Question (for password resets): "
+               WITH NO ADVANCING
+           ACCEPT WS-NEWACCT-SEC-QUEST FROM CONSOLE
+           DISPLAY "Security Answer: " WITH NO ADVANCING
+           ACCEPT WS-NEWACCT-SEC-ANSWER FROM CONSOLE
+
+           DISPLAY " "
+           DISPLAY "=== ACCOUNT OPENING DISCLOSURES ==="
+           DISPLAY "By opening an account you agree to the "
+                   "deposit account agreement, funds availability"
+           DISPLAY "policy, electronic fund transfer disclosures "
+                   "and privacy notice on file with the bank."
+           DISPLAY " "
+           DISPLAY "Do you accept these disclosures? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-NEWACCT-CONSENT FROM CONSOLE
+
+           IF NOT WS-NEWACCT-CONSENTED
+               DISPLAY "Disclosures not accepted - account not "
+                       "opened."
+               GOBACK
+           END-IF
+
+      * Consent accepted - create the log-on, then the account(s)
+           MOVE WS-INPUT-NEW-PASSWORD TO CUST-PASSWORD
+           MOVE WS-NEWACCT-FIRST-NAME TO CUST-FIRST-NAME
+           MOVE WS-NEWACCT-LAST-NAME TO CUST-LAST-NAME
+           SET CUST-IS-USER TO TRUE
+           MOVE WS-NEWACCT-SSN TO CUST-SSN
+           MOVE WS-NEWACCT-DOB TO CUST-DOB
+           MOVE WS-NEWACCT-EMAIL TO CUST-EMAIL
+           MOVE WS-NEWACCT-PHONE TO CUST-PHONE
+           MOVE WS-NEWACCT-STREET TO CUST-STREET
+           MOVE WS-NEWACCT-CITY TO CUST-CITY
+           MOVE WS-NEWACCT-STATE TO CUST-STATE
+           MOVE WS-NEWACCT-ZIP TO CUST-ZIP
+           MOVE WS-NEWACCT-BRANCH TO CUST-BRANCH-CODE
+           MOVE WS-NEWACCT-SEC-QUEST TO CUST-SECURITY-QUESTION
+           MOVE WS-NEWACCT-SEC-ANSWER TO CUST-SECURITY-ANSWER
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           MOVE WS-TS-DATE TO CUST-CREATED-DATE
+           MOVE WS-TS-DATE TO CUST-PWD-CHANGE-DATE
+           MOVE SPACES TO CUST-LAST-LOGIN
+           MOVE ZEROS TO CUST-LOGIN-ATTEMPTS
+           SET CUST-IS-UNLOCKED TO TRUE
+           SET CUST-PURGE-NOT-ELIGIBLE TO TRUE
+           SET CUST-NOT-RETIRED TO TRUE
+           WRITE CUSTOMER-RECORD
+
+           MOVE "SELFSVC_CUST_ADD" TO WS-AUDIT-ACTION
+           STRING "User=" WS-INPUT-USER
+                  " Branch=" WS-NEWACCT-BRANCH
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 8600-WRITE-SECURITY-LOG
+
+      * ACCOUNT-FILE and CARD-FILE are opened ad-hoc here, the same
+      * way CUSTMGMT opens ACCOUNT-FILE ad-hoc for
+      * 2050-CUSTOMER-RELATIONSHIP-VIEW, since AUTHNTCN doesn't
+      * otherwise own or hold either file open.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-FILE
+               CLOSE ACCOUNT-FILE
+               OPEN I-O ACCOUNT-FILE
+           END-IF
+
+           OPEN I-O CARD-FILE
+           IF WS-CARD-FILE-STATUS = "35"
+               OPEN OUTPUT CARD-FILE
+               CLOSE CARD-FILE
+               OPEN I-O CARD-FILE
+           END-IF
+
+      * A new customer may open more than one initial product in the
+      * same session - loop the product-selection/account-creation
+      * block, prompting after each account whether to open another.
+           SET WS-NEWACCT-MORE-PRODUCTS TO TRUE
+           PERFORM UNTIL WS-NEWACCT-NO-MORE-PRODUCTS
+               DISPLAY " "
+               DISPLAY "Account Type (CH-Checking/SA-Savings): "
+                   WITH NO ADVANCING
+               ACCEPT WS-NEWACCT-TYPE FROM CONSOLE
+               IF WS-NEWACCT-TYPE NOT = "CH"
+                   AND WS-NEWACCT-TYPE NOT = "SA"
+                   DISPLAY "Self-service account opening is limited "
+                           "to Checking (CH) or Savings (SA)."
+               ELSE
+                   DISPLAY "Initial Deposit Amount: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-NEWACCT-DEPOSIT FROM CONSOLE
+
+                   PERFORM 1065-GENERATE-NEWACCT-ID
+
+                   MOVE WS-NEWACCT-NEXT-ID TO ACCT-ID
+                   MOVE CUST-USER-ID TO ACCT-OWNER-ID
+                   STRING WS-NEWACCT-FIRST-NAME " "
+                          WS-NEWACCT-LAST-NAME
+                          DELIMITED SIZE INTO ACCT-NAME
+                   MOVE WS-NEWACCT-TYPE TO ACCT-TYPE
+                   COMPUTE ACCT-BALANCE =
+                       FUNCTION NUMVAL(WS-NEWACCT-DEPOSIT)
+                   MOVE ACCT-BALANCE TO ACCT-AVAILABLE-BAL
+                   MOVE ZEROS TO ACCT-CREDIT-LIMIT
+                   MOVE 2500.00 TO ACCT-DAILY-LIMIT
+                   MOVE 10000.00 TO ACCT-MONTHLY-LIMIT
+                   MOVE ZEROS TO ACCT-PIN
+                   MOVE WS-NEWACCT-BRANCH TO ACCT-BRANCH-CODE
+                   MOVE WS-TS-DATE TO ACCT-OPEN-DATE
+                   MOVE WS-TS-DATE TO ACCT-LAST-ACTIVITY
+                   SET ACCT-NOT-DORMANT TO TRUE
+                   SET ACCT-ACTIVE TO TRUE
+                   SET ACCT-OVERDRAFT-NO TO TRUE
+                   MOVE SPACES TO ACCT-OFFICER-ID
+                   MOVE ZEROS TO ACCT-LINKED-ACCOUNT
+                   MOVE 0.5000 TO ACCT-INTEREST-RATE
+                   WRITE ACCOUNT-RECORD
+
+                   MOVE "SELFSVC_ACCT_OPEN" TO WS-AUDIT-ACTION
+                   STRING "AccountID=" ACCT-ID
+                          " Type=" WS-NEWACCT-TYPE
+                          " Owner=" CUST-USER-ID
+                          DELIMITED SIZE INTO WS-AUDIT-DETAIL
+                   PERFORM 8600-WRITE-SECURITY-LOG
+
+                   MOVE "DISCLOSURE_ACCEPTED" TO WS-AUDIT-ACTION
+                   STRING "AccountID=" ACCT-ID
+                          " User=" CUST-USER-ID
+                          " Timestamp=" WS-AUDIT-TIMESTAMP
+                          DELIMITED SIZE INTO WS-AUDIT-DETAIL
+                   PERFORM 8600-WRITE-SECURITY-LOG
+
+      * Every account opened here gets one debit card up front, the
+      * same system-wide invariant ACCTMGMT's 2200-CREATE-ACCOUNT
+      * enforces via 2280-ISSUE-CARD.
+                   PERFORM 1070-ISSUE-SELFSVC-CARD
+
+                   DISPLAY " "
+                   DISPLAY "Account opened successfully."
+                   DISPLAY "Your new Account ID is: " ACCT-ID
+               END-IF
+
+               DISPLAY "Open another product? (Y/N): "
+                   WITH NO ADVANCING
+               ACCEPT WS-NEWACCT-ANOTHER FROM CONSOLE
+               IF WS-NEWACCT-ANOTHER NOT = "Y"
+                   SET WS-NEWACCT-NO-MORE-PRODUCTS TO TRUE
+               END-IF
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+           CLOSE CARD-FILE
+
+           DISPLAY " "
+           DISPLAY "Please log in to begin using your account."
+           GOBACK.
+
+      ******************************************************************
+      * 1070 - ISSUE SELF-SERVICE DEBIT CARD
+      * Same card-issuance logic as ACCTMGMT's 2280-ISSUE-CARD/
+      * 2285-GENERATE-CARD-NUMBER, so a self-service-opened account
+      * carries the same up-front debit card a staff-opened account
+      * gets. Operates against the ACCT-ID/ACCT-PIN and CUST-USER-ID
+      * already moved into the record by the caller.
+      ******************************************************************
+       1070-ISSUE-SELFSVC-CARD.
+           MOVE 4000000000000001 TO WS-NEXT-CARD-NUM
+           MOVE LOW-VALUES TO CARD-NUMBER
+           START CARD-FILE KEY >= CARD-NUMBER
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM UNTIL WS-CARD-FILE-STATUS NOT = "00"
+               READ CARD-FILE NEXT RECORD
+               IF WS-CARD-FILE-STATUS = "00"
+                   COMPUTE WS-NEXT-CARD-NUM = CARD-NUMBER + 1
+               END-IF
+           END-PERFORM
+
+           MOVE WS-NEXT-CARD-NUM TO CARD-NUMBER
+           MOVE ACCT-ID TO CARD-ACCT-ID
+           MOVE CUST-USER-ID TO CARD-CUST-ID
+           SET CARD-TYPE-DEBIT TO TRUE
+           MOVE ACCT-PIN TO CARD-PIN
+           MOVE WS-TS-DATE TO CARD-ISSUE-DATE
+
+           MOVE WS-TS-DATE(1:4) TO WS-CARD-EXP-YEAR
+           MOVE WS-TS-DATE(5:2) TO WS-CARD-EXP-MONTH
+           MOVE WS-TS-DATE(7:2) TO WS-CARD-EXP-DAY
+           COMPUTE WS-CARD-EXP-YEAR = WS-CARD-EXP-YEAR + 4
+           COMPUTE WS-CARD-EXP-NUM =
+               (WS-CARD-EXP-YEAR * 10000) + (WS-CARD-EXP-MONTH * 100)
+               + WS-CARD-EXP-DAY
+           MOVE WS-CARD-EXP-NUM TO CARD-EXPIRATION-DATE
+
+           SET CARD-ACTIVE TO TRUE
+           WRITE CARD-RECORD
+           IF WS-CARD-FILE-STATUS = "00"
+               DISPLAY "Card issued: " CARD-NUMBER
+           ELSE
+               DISPLAY "Unable to issue card, status "
+                       WS-CARD-FILE-STATUS
+           END-IF.
+
+      ******************************************************************
+      * 1065 - GENERATE NEW ACCOUNT ID FOR SELF-SERVICE OPENING
+      * Same next-highest-key scan style as ACCTMGMT's
+      * 2250-GENERATE-ACCOUNT-ID - each branch's accounts are
+      * numbered starting at <branch>000100.
+      ******************************************************************
+       1065-GENERATE-NEWACCT-ID.
+           COMPUTE WS-NEWACCT-BRANCH-NUM =
+               FUNCTION NUMVAL(WS-NEWACCT-BRANCH)
+           COMPUTE WS-NEWACCT-NEXT-ID =
+               (WS-NEWACCT-BRANCH-NUM * 1000000) + 100
+           MOVE LOW-VALUES TO ACCT-ID
+           START ACCOUNT-FILE KEY >= ACCT-ID
+
+           PERFORM UNTIL WS-ACCT-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+               IF WS-ACCT-FILE-STATUS = "00"
+                   IF ACCT-BRANCH-CODE = WS-NEWACCT-BRANCH
+                       COMPUTE WS-NEWACCT-NEXT-ID = ACCT-ID + 1
+                   END-IF
+               END-IF
+           END-PERFORM.
+
       ******************************************************************
       * 1100 - AUTHENTICATE VIA FILE (VSAM)
       * VULNERABILITY V04: Reads plaintext password from file
@@ -348,27 +902,42 @@
            IF WS-CUST-FILE-STATUS = "00"
       * VULNERABILITY V04: Password stored and compared in plaintext
                IF WS-INPUT-PASSWORD = CUST-PASSWORD
-                   MOVE "S" TO WS-AUTH-RESULT
-                   MOVE CUST-ROLE TO LS-CURRENT-ROLE
-                   MOVE CUST-USER-ID TO LS-CURRENT-USER
+                   PERFORM 8370-CHECK-PASSWORD-EXPIRED
+                   IF WS-PWD-IS-EXPIRED
+                       DISPLAY " "
+                       DISPLAY "Your password has expired and must "
+                               "be changed."
+                       DISPLAY "Use the FORGOT option at the login "
+                               "prompt to set a new password."
+                       MOVE "AUTH_FAIL_PWD_EXPIRED" TO WS-AUDIT-ACTION
+                       STRING " User="
+                              CUST-USER-ID
+                              DELIMITED SIZE INTO WS-AUDIT-DETAIL
+                       PERFORM 8600-WRITE-SECURITY-LOG
+                   ELSE
+                       MOVE "S" TO WS-AUTH-RESULT
+                       MOVE CUST-ROLE TO LS-CURRENT-ROLE
+                       MOVE CUST-USER-ID TO LS-CURRENT-USER
 
       * VULNERABILITY V05: Log successful auth with password
-                   STRING "AUTH_SUCCESS: User=" CUST-USER-ID
-                          " Password=" CUST-PASSWORD
-                          " Role=" CUST-ROLE
-                          " SSN=" CUST-SSN
-                          DELIMITED SIZE INTO SECLOG-RECORD
-                   WRITE SECLOG-RECORD
+                       MOVE "AUTH_SUCCESS" TO WS-AUDIT-ACTION
+                       STRING " User=" CUST-USER-ID
+                              " Password=" CUST-PASSWORD
+                              " Role=" CUST-ROLE
+                              " SSN=" CUST-SSN
+                              DELIMITED SIZE INTO WS-AUDIT-DETAIL
+                       PERFORM 8600-WRITE-SECURITY-LOG
 
       * Update last login - but don't check status
-                   ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
-                   ACCEPT WS-TS-TIME FROM TIME
-                   STRING WS-TS-DATE "-" WS-TS-TIME
-                          DELIMITED SIZE
-                          INTO CUST-LAST-LOGIN
-                   MOVE ZEROS TO CUST-LOGIN-ATTEMPTS
-                   REWRITE CUSTOMER-RECORD
+                       ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+                       ACCEPT WS-TS-TIME FROM TIME
+                       STRING WS-TS-DATE "-" WS-TS-TIME
+                              DELIMITED SIZE
+                              INTO CUST-LAST-LOGIN
+                       MOVE ZEROS TO CUST-LOGIN-ATTEMPTS
+                       REWRITE CUSTOMER-RECORD
       * VULNERABILITY V06: REWRITE status not checked
+                   END-IF
                ELSE
                    ADD 1 TO CUST-LOGIN-ATTEMPTS
                    REWRITE CUSTOMER-RECORD
@@ -453,11 +1022,12 @@
                    MOVE "admin" TO LS-CURRENT-USER
                    MOVE "ADMIN" TO LS-CURRENT-ROLE
       * VULNERABILITY V05: Log admin auth with password
-                   STRING "ADMIN_AUTH: Password="
+                   MOVE "ADMIN_AUTH" TO WS-AUDIT-ACTION
+                   STRING " Password="
                           WS-ADMIN-PASSWORD
                           " Accepted"
-                          DELIMITED SIZE INTO SECLOG-RECORD
-                   WRITE SECLOG-RECORD
+                          DELIMITED SIZE INTO WS-AUDIT-DETAIL
+                   PERFORM 8600-WRITE-SECURITY-LOG
                END-IF
            END-IF
 
@@ -470,6 +1040,73 @@
                END-IF
            END-IF.
 
+      ******************************************************************
+      * 1400 - MULTI-FACTOR (OTP) CHALLENGE
+      * Generates a time-limited one-time code and requires it to be
+      * keyed back in at the console, setting WS-MFA-RESULT for the
+      * caller to act on. Used two ways: 1000-AUTHENTICATE-USER calls
+      * it directly for admin-role logins before 2000-ESTABLISH-SESSION
+      * runs, and another program can request it for a customer-
+      * initiated high-risk action (adding a payee, raising a transfer
+      * limit) by moving "MFA" into LS-AUDIT-ACTION before CALLing this
+      * program with an already-active session, the same caller-sets-
+      * a-function-code convention 4000-CHANGE-PASSWORD and
+      * 8100-VALIDATE-SESSION respond to.
+      * VULNERABILITY V28: Code is derived from date/time only, the
+      * same predictable pattern 7000-GENERATE-TOKEN and
+      * 8500-GENERATE-TEMP-PASSWORD use, with no real delivery channel
+      * behind it - it is displayed directly rather than actually
+      * emailed or texted.
+      ******************************************************************
+       1400-MFA-CHALLENGE.
+           SET WS-MFA-NOT-PASSED TO TRUE
+           MOVE ZEROS TO WS-MFA-ATTEMPTS
+
+           MOVE LS-CURRENT-USER TO CUST-USER-ID
+           READ CUSTOMER-FILE
+
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+           COMPUTE WS-MFA-CODE =
+               FUNCTION MOD(WS-TS-DATE + WS-TS-TIME, 1000000)
+
+           DISPLAY " "
+           DISPLAY "=== MULTI-FACTOR AUTHENTICATION ==="
+           IF WS-CUST-FILE-STATUS = "00" AND CUST-EMAIL NOT = SPACES
+               DISPLAY "A one-time code was sent to "
+                       FUNCTION TRIM(CUST-EMAIL) "."
+           ELSE
+               IF WS-CUST-FILE-STATUS = "00" AND CUST-PHONE NOT = SPACES
+                   DISPLAY "A one-time code was sent to "
+                           FUNCTION TRIM(CUST-PHONE) "."
+               ELSE
+                   DISPLAY "A one-time code was generated."
+               END-IF
+           END-IF
+           DISPLAY "The code is valid for 5 minutes."
+      * VULNERABILITY V05: Code displayed directly - no real delivery
+           DISPLAY "[DEMO DELIVERY] One-time code: " WS-MFA-CODE
+
+           PERFORM UNTIL WS-MFA-PASSED OR WS-MFA-ATTEMPTS >= 3
+               DISPLAY "Enter one-time code: " WITH NO ADVANCING
+               ACCEPT WS-MFA-INPUT FROM CONSOLE
+               ADD 1 TO WS-MFA-ATTEMPTS
+               IF WS-MFA-INPUT = WS-MFA-CODE
+                   SET WS-MFA-PASSED TO TRUE
+               ELSE
+                   DISPLAY "Incorrect code."
+               END-IF
+           END-PERFORM
+
+           IF WS-MFA-PASSED
+               MOVE "MFA_PASS" TO WS-AUDIT-ACTION
+           ELSE
+               MOVE "MFA_FAIL" TO WS-AUDIT-ACTION
+           END-IF
+           STRING " User=" LS-CURRENT-USER
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 8600-WRITE-SECURITY-LOG.
+
       ******************************************************************
       * 2000 - ESTABLISH SESSION
       * VULNERABILITY V28: Weak session management
@@ -488,17 +1125,24 @@
                   DELIMITED SIZE INTO LS-SESSION-START
            MOVE LS-SESSION-START TO LS-LAST-ACTIVITY
 
-      * VULNERABILITY V28: No session timeout
-      *   Timeout set to 9999 minutes (practically infinite)
-           MOVE 9999 TO LS-SESSION-TIMEOUT
+      * Idle sessions are force-expired after this many minutes
+      * of inactivity - see 8100-VALIDATE-SESSION. LS-SESSION-TIMEOUT
+      * arrives here already set from WS-SESSION-INFO (defaulted or
+      * loaded from the SESSION-TIMEOUT config keyword by MAINPROG's
+      * 1055-APPLY-CONFIG-LINE) - only fall back to a hardcoded value
+      * if it somehow arrives zero/blank.
+           IF LS-SESSION-TIMEOUT = ZEROS
+               MOVE 15 TO LS-SESSION-TIMEOUT
+           END-IF
            MOVE ZEROS TO LS-LOGIN-ATTEMPTS
 
       * VULNERABILITY V05: Log session establishment details
-           STRING "SESSION_START: User=" LS-CURRENT-USER
+           MOVE "SESSION_START" TO WS-AUDIT-ACTION
+           STRING " User=" LS-CURRENT-USER
                   " Role=" LS-CURRENT-ROLE
                   " Token=" LS-AUTH-TOKEN
-                  DELIMITED SIZE INTO SECLOG-RECORD
-           WRITE SECLOG-RECORD
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 8600-WRITE-SECURITY-LOG
 
            DISPLAY " "
            DISPLAY "Session established successfully."
@@ -587,24 +1231,25 @@
            DISPLAY "Confirm new password: " WITH NO ADVANCING
            ACCEPT WS-INPUT-CONFIRM-PWD FROM CONSOLE
 
-      * VULNERABILITY V12: Minimal password validation
-      *   Only checks if passwords match, no complexity rules
-      *   No minimum length, no special characters required
            IF WS-INPUT-NEW-PASSWORD NOT = WS-INPUT-CONFIRM-PWD
                DISPLAY "Passwords do not match."
                GOBACK
            END-IF
 
-      * VULNERABILITY V12: Accepts single character passwords
-           IF FUNCTION LENGTH(
-               FUNCTION TRIM(WS-INPUT-NEW-PASSWORD))
-               < WS-PASSWORD-MIN-LEN
-               DISPLAY "Password too short."
+           PERFORM 5000-VALIDATE-PASSWORD
+           IF WS-CONFIRM-FLAG = "N"
+               GOBACK
+           END-IF
+
+           PERFORM 8300-CHECK-PASSWORD-HISTORY
+           IF WS-PWD-WAS-REUSED
                GOBACK
            END-IF
 
       * VULNERABILITY V04: Store new password in plaintext
            MOVE WS-INPUT-NEW-PASSWORD TO CUST-PASSWORD
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           MOVE WS-TS-DATE TO CUST-PWD-CHANGE-DATE
            REWRITE CUSTOMER-RECORD
       * VULNERABILITY V06: REWRITE status not checked
 
@@ -613,7 +1258,6 @@
            MOVE LS-CURRENT-USER TO PWDHIST-USER-ID
            MOVE WS-INPUT-PASSWORD TO PWDHIST-OLD-PASSWORD
            MOVE WS-INPUT-NEW-PASSWORD TO PWDHIST-NEW-PASSWORD
-           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
            STRING WS-TS-DATE DELIMITED SIZE
                   INTO PWDHIST-CHANGE-DATE
            MOVE LS-CURRENT-USER TO PWDHIST-CHANGED-BY
@@ -625,11 +1269,12 @@
            DISPLAY "Old: " WS-INPUT-PASSWORD
            DISPLAY "New: " WS-INPUT-NEW-PASSWORD
 
-           STRING "PWD_CHANGE: User=" LS-CURRENT-USER
+           MOVE "PWD_CHANGE" TO WS-AUDIT-ACTION
+           STRING " User=" LS-CURRENT-USER
                   " OldPwd=" WS-INPUT-PASSWORD
                   " NewPwd=" WS-INPUT-NEW-PASSWORD
-                  DELIMITED SIZE INTO SECLOG-RECORD
-           WRITE SECLOG-RECORD
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 8600-WRITE-SECURITY-LOG
 
       * Also update via DB2 - with SQL injection
       * VULNERABILITY V01: SQL Injection in password update
@@ -652,17 +1297,57 @@
 
       ******************************************************************
       * 5000 - VALIDATE PASSWORD STRENGTH
-      * VULNERABILITY V12: Intentionally weak validation
+      * Checks WS-INPUT-NEW-PASSWORD against WS-PASSWORD-POLICY:
+      * minimum length plus whichever character classes the policy
+      * requires. Sets WS-CONFIRM-FLAG to "Y" when the candidate
+      * password passes, "N" (with an explanatory DISPLAY) otherwise.
       ******************************************************************
        5000-VALIDATE-PASSWORD.
-      * VULNERABILITY V12: Only checks length >= 1
-      *   No uppercase, lowercase, digit, or special char requirements
-      *   No dictionary check
-      *   No check against previous passwords
-           IF FUNCTION LENGTH(
-               FUNCTION TRIM(WS-INPUT-NEW-PASSWORD)) >= 1
-               MOVE "Y" TO WS-CONFIRM-FLAG
-           ELSE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-NEW-PASSWORD))
+               TO WS-PWD-CHK-LEN
+           MOVE "N" TO WS-PWD-HAS-UPPER
+           MOVE "N" TO WS-PWD-HAS-LOWER
+           MOVE "N" TO WS-PWD-HAS-DIGIT
+           MOVE "N" TO WS-PWD-HAS-SPECIAL
+           MOVE "Y" TO WS-CONFIRM-FLAG
+
+           PERFORM VARYING WS-PWD-CHK-IDX FROM 1 BY 1
+               UNTIL WS-PWD-CHK-IDX > WS-PWD-CHK-LEN
+               MOVE WS-INPUT-NEW-PASSWORD(WS-PWD-CHK-IDX:1)
+                   TO WS-PWD-CHK-CHAR
+               EVALUATE TRUE
+                   WHEN WS-PWD-CHK-CHAR >= "A" AND
+                        WS-PWD-CHK-CHAR <= "Z"
+                       MOVE "Y" TO WS-PWD-HAS-UPPER
+                   WHEN WS-PWD-CHK-CHAR >= "a" AND
+                        WS-PWD-CHK-CHAR <= "z"
+                       MOVE "Y" TO WS-PWD-HAS-LOWER
+                   WHEN WS-PWD-CHK-CHAR IS NUMERIC
+                       MOVE "Y" TO WS-PWD-HAS-DIGIT
+                   WHEN OTHER
+                       MOVE "Y" TO WS-PWD-HAS-SPECIAL
+               END-EVALUATE
+           END-PERFORM
+
+           IF WS-PWD-CHK-LEN < LS-PWD-MIN-LENGTH
+               DISPLAY "Password must be at least "
+                       LS-PWD-MIN-LENGTH " characters long."
+               MOVE "N" TO WS-CONFIRM-FLAG
+           END-IF
+           IF LS-PWD-UPPER-REQUIRED AND WS-PWD-HAS-UPPER = "N"
+               DISPLAY "Password must contain an uppercase letter."
+               MOVE "N" TO WS-CONFIRM-FLAG
+           END-IF
+           IF LS-PWD-LOWER-REQUIRED AND WS-PWD-HAS-LOWER = "N"
+               DISPLAY "Password must contain a lowercase letter."
+               MOVE "N" TO WS-CONFIRM-FLAG
+           END-IF
+           IF LS-PWD-DIGIT-REQUIRED AND WS-PWD-HAS-DIGIT = "N"
+               DISPLAY "Password must contain a digit."
+               MOVE "N" TO WS-CONFIRM-FLAG
+           END-IF
+           IF LS-PWD-SPECIAL-REQUIRED AND WS-PWD-HAS-SPECIAL = "N"
+               DISPLAY "Password must contain a special character."
                MOVE "N" TO WS-CONFIRM-FLAG
            END-IF.
 
@@ -692,11 +1377,12 @@
            REWRITE CUSTOMER-RECORD
 
       * VULNERABILITY V05: Log the reset with new password
-           STRING "PWD_RESET: User=" WS-INPUT-USER
+           MOVE "PWD_RESET" TO WS-AUDIT-ACTION
+           STRING " User=" WS-INPUT-USER
                   " NewPwd=" WS-MASTER-KEY
                   " ResetBy=" LS-CURRENT-USER
-                  DELIMITED SIZE INTO SECLOG-RECORD
-           WRITE SECLOG-RECORD
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 8600-WRITE-SECURITY-LOG
 
            DISPLAY "Password reset to default: " WS-MASTER-KEY
            DISPLAY "User should change password at next login.".
@@ -723,7 +1409,8 @@
       ******************************************************************
        8000-LOG-AUTH-EVENT.
       * VULNERABILITY V05/V23: Full credentials logged
-           STRING "AUTH_EVENT: "
+           MOVE "AUTH_EVENT" TO WS-AUDIT-ACTION
+           STRING " "
                   "User=" WS-INPUT-USER
                   " Password=" WS-INPUT-PASSWORD
                   " Result=" WS-AUTH-RESULT
@@ -731,8 +1418,8 @@
                   " IP=TERMINAL"
                   " SSN=" CUST-SSN
                   " DOB=" CUST-DOB
-                  DELIMITED SIZE INTO SECLOG-RECORD
-           WRITE SECLOG-RECORD.
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 8600-WRITE-SECURITY-LOG.
 
       * VULNERABILITY V06: Write status not checked
 
@@ -742,16 +1429,72 @@
       ******************************************************************
        8100-VALIDATE-SESSION.
       * VULNERABILITY V28: Token validation only checks non-empty
-      *   No signature verification, no expiry check, no integrity
+      *   No signature verification, no integrity check
            IF LS-AUTH-TOKEN = SPACES
                DISPLAY "Session invalid - no token."
                MOVE "F" TO WS-AUTH-RESULT
+               MOVE "N" TO LS-SESSION-ACTIVE
            ELSE
       * VULNERABILITY V28: Just check token is not empty
-      *   Should validate format, expiry, and HMAC signature
+      *   Should validate format and HMAC signature
                MOVE "S" TO WS-AUTH-RESULT
       * VULNERABILITY V05: Display token for "debugging"
                DISPLAY "DEBUG: Token validated: " LS-AUTH-TOKEN
+               PERFORM 8110-CHECK-IDLE-TIMEOUT
+           END-IF.
+
+      ******************************************************************
+      * 8110 - CHECK IDLE SESSION TIMEOUT
+      * Computes elapsed idle time from LS-LAST-ACTIVITY and forces
+      * a re-login once LS-SESSION-TIMEOUT (in minutes) is exceeded.
+      ******************************************************************
+       8110-CHECK-IDLE-TIMEOUT.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+           MOVE WS-TS-DATE TO WS-SESS-CUR-DATE-INT
+           MOVE WS-TS-TIME(1:2) TO WS-SESS-CUR-HH
+           MOVE WS-TS-TIME(3:2) TO WS-SESS-CUR-MM
+           MOVE WS-TS-TIME(5:2) TO WS-SESS-CUR-SS
+
+           MOVE LS-LAST-ACTIVITY(1:8) TO WS-SESS-PRIOR-DATE-INT
+           MOVE LS-LAST-ACTIVITY(10:2) TO WS-SESS-PRIOR-HH
+           MOVE LS-LAST-ACTIVITY(12:2) TO WS-SESS-PRIOR-MM
+           MOVE LS-LAST-ACTIVITY(14:2) TO WS-SESS-PRIOR-SS
+
+           COMPUTE WS-SESS-CUR-DATE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-SESS-CUR-DATE-INT)
+           COMPUTE WS-SESS-PRIOR-DATE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-SESS-PRIOR-DATE-INT)
+
+           COMPUTE WS-SESS-CUR-TOTAL-SEC =
+               (WS-SESS-CUR-DATE-DAYS * 86400)
+               + (WS-SESS-CUR-HH * 3600)
+               + (WS-SESS-CUR-MM * 60)
+               + WS-SESS-CUR-SS
+           COMPUTE WS-SESS-PRIOR-TOTAL-SEC =
+               (WS-SESS-PRIOR-DATE-DAYS * 86400)
+               + (WS-SESS-PRIOR-HH * 3600)
+               + (WS-SESS-PRIOR-MM * 60)
+               + WS-SESS-PRIOR-SS
+
+           COMPUTE WS-SESS-IDLE-SECONDS =
+               WS-SESS-CUR-TOTAL-SEC - WS-SESS-PRIOR-TOTAL-SEC
+           COMPUTE WS-SESS-IDLE-MINUTES = WS-SESS-IDLE-SECONDS / 60
+
+           IF WS-SESS-IDLE-MINUTES >= LS-SESSION-TIMEOUT
+               DISPLAY " "
+               DISPLAY "Session expired after " WS-SESS-IDLE-MINUTES
+                       " minutes idle. Please log in again."
+               MOVE "F" TO WS-AUTH-RESULT
+               MOVE "N" TO LS-SESSION-ACTIVE
+               MOVE "SESSION_TIMEOUT" TO WS-AUDIT-ACTION
+               STRING " User=" LS-CURRENT-USER
+                      " IdleMinutes=" WS-SESS-IDLE-MINUTES
+                      DELIMITED SIZE INTO WS-AUDIT-DETAIL
+               PERFORM 8600-WRITE-SECURITY-LOG
+           ELSE
+               STRING WS-TS-DATE "-" WS-TS-TIME
+                      DELIMITED SIZE INTO LS-LAST-ACTIVITY
            END-IF.
 
       ******************************************************************
@@ -775,48 +1518,114 @@
 
       * In a real system this would call LDAP API
       * For demo purposes, log the attempt
-           STRING "LDAP_AUTH: Server=" WS-LDAP-SERVER
+           MOVE "LDAP_AUTH" TO WS-AUDIT-ACTION
+           STRING " Server=" WS-LDAP-SERVER
                   " BindDN=" WS-LDAP-BIND-DN
                   " BindPwd=" WS-LDAP-BIND-PWD
                   " User=" WS-INPUT-USER
-                  DELIMITED SIZE INTO SECLOG-RECORD
-           WRITE SECLOG-RECORD.
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 8600-WRITE-SECURITY-LOG.
       * VULNERABILITY V06: WRITE status not checked
 
       ******************************************************************
       * 8300 - PASSWORD HISTORY CHECK
+      * Rejects WS-INPUT-NEW-PASSWORD when it matches either side of
+      * one of the customer's last LS-PWD-HISTORY-DEPTH password
+      * changes. PASSWORD-HISTORY-FILE is append-only and read
+      * sequentially, so the depth window is found with a first pass
+      * that counts this customer's entries, then a second pass that
+      * only compares once the running count passes the cutoff.
+      * Uses CUST-USER-ID (already READ into CUSTOMER-RECORD by the
+      * caller) rather than LS-CURRENT-USER, since 1050-FORGOT-PASSWORD
+      * calls this before a session - and LS-CURRENT-USER - exists.
       * VULNERABILITY V04: Reads plaintext passwords from history
       * VULNERABILITY V05: Displays old passwords
       ******************************************************************
        8300-CHECK-PASSWORD-HISTORY.
+           MOVE "N" TO WS-PWD-REUSE-FLAG
+           MOVE ZEROS TO WS-PWDHIST-USER-TOTAL
+           MOVE ZEROS TO WS-PWDHIST-USER-SEQ
+
            OPEN INPUT PASSWORD-HISTORY-FILE
       * VULNERABILITY V06: File status not checked
+           PERFORM UNTIL WS-PWDHIST-STATUS NOT = "00"
+               READ PASSWORD-HISTORY-FILE
+               IF WS-PWDHIST-STATUS = "00"
+                   IF PWDHIST-USER-ID = CUST-USER-ID
+                       ADD 1 TO WS-PWDHIST-USER-TOTAL
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE PASSWORD-HISTORY-FILE
 
-           DISPLAY "Checking password history..."
+           IF WS-PWDHIST-USER-TOTAL > LS-PWD-HISTORY-DEPTH
+               COMPUTE WS-PWDHIST-CUTOFF =
+                   WS-PWDHIST-USER-TOTAL - LS-PWD-HISTORY-DEPTH
+           ELSE
+               MOVE ZEROS TO WS-PWDHIST-CUTOFF
+           END-IF
 
+           DISPLAY "Checking password history..."
+           MOVE "00" TO WS-PWDHIST-STATUS
+           OPEN INPUT PASSWORD-HISTORY-FILE
            PERFORM UNTIL WS-PWDHIST-STATUS NOT = "00"
                READ PASSWORD-HISTORY-FILE
                IF WS-PWDHIST-STATUS = "00"
-                   IF PWDHIST-USER-ID = LS-CURRENT-USER
+                   IF PWDHIST-USER-ID = CUST-USER-ID
+                       ADD 1 TO WS-PWDHIST-USER-SEQ
+                       IF WS-PWDHIST-USER-SEQ > WS-PWDHIST-CUTOFF
       * VULNERABILITY V05: Display old passwords
-                       DISPLAY "  Previous password: "
-                               PWDHIST-OLD-PASSWORD
-                               " -> " PWDHIST-NEW-PASSWORD
-                               " on " PWDHIST-CHANGE-DATE
+                           DISPLAY "  Previous password: "
+                                   PWDHIST-OLD-PASSWORD
+                                   " -> " PWDHIST-NEW-PASSWORD
+                                   " on " PWDHIST-CHANGE-DATE
       * VULNERABILITY V04: Compare against plaintext history
-                       IF PWDHIST-OLD-PASSWORD =
-                           WS-INPUT-NEW-PASSWORD
-                       OR PWDHIST-NEW-PASSWORD =
-                           WS-INPUT-NEW-PASSWORD
-                           DISPLAY "WARNING: Password was used "
-                                   "previously."
-      * But don't actually prevent reuse - just warn
+                           IF PWDHIST-OLD-PASSWORD =
+                               WS-INPUT-NEW-PASSWORD
+                           OR PWDHIST-NEW-PASSWORD =
+                               WS-INPUT-NEW-PASSWORD
+                               MOVE "Y" TO WS-PWD-REUSE-FLAG
+                           END-IF
                        END-IF
                    END-IF
                END-IF
            END-PERFORM
+           CLOSE PASSWORD-HISTORY-FILE
+
+           IF WS-PWD-WAS-REUSED
+               DISPLAY "That password was used within the last "
+                       LS-PWD-HISTORY-DEPTH
+                       " changes. Choose a different one."
+           END-IF.
 
-           CLOSE PASSWORD-HISTORY-FILE.
+      ******************************************************************
+      * 8370 - CHECK PASSWORD EXPIRED
+      * Compares today's date against CUST-PWD-CHANGE-DATE using the
+      * same FUNCTION INTEGER-OF-DATE day-count technique as
+      * 8110-CHECK-IDLE-TIMEOUT, and flags the password expired once
+      * it is LS-PWD-EXPIRE-DAYS old or more. A blank change date
+      * (records created before this field existed) is treated as
+      * not-yet-expired rather than rejected outright.
+      ******************************************************************
+       8370-CHECK-PASSWORD-EXPIRED.
+           MOVE "N" TO WS-PWD-EXPIRED-FLAG
+           IF CUST-PWD-CHANGE-DATE NOT = SPACES
+               ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+               MOVE WS-TS-DATE TO WS-PWD-EXP-CUR-DATE-INT
+               MOVE CUST-PWD-CHANGE-DATE TO WS-PWD-EXP-CHG-DATE-INT
+
+               COMPUTE WS-PWD-EXP-CUR-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-PWD-EXP-CUR-DATE-INT)
+               COMPUTE WS-PWD-EXP-CHG-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-PWD-EXP-CHG-DATE-INT)
+
+               COMPUTE WS-PWD-EXP-AGE-DAYS =
+                   WS-PWD-EXP-CUR-DAYS - WS-PWD-EXP-CHG-DAYS
+
+               IF WS-PWD-EXP-AGE-DAYS >= LS-PWD-EXPIRE-DAYS
+                   MOVE "Y" TO WS-PWD-EXPIRED-FLAG
+               END-IF
+           END-IF.
 
       ******************************************************************
       * 8400 - AUDIT FAILED LOGIN ATTEMPTS
@@ -825,22 +1634,17 @@
       ******************************************************************
        8400-AUDIT-FAILED-LOGINS.
       * VULNERABILITY V05/V23: Log complete credentials
-           STRING "FAILED_LOGIN_AUDIT: "
-                  "User=" WS-INPUT-USER
+           MOVE "FAILED_LOGIN_AUDIT" TO WS-AUDIT-ACTION
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+           STRING "User=" WS-INPUT-USER
                   " Password=" WS-INPUT-PASSWORD
                   " Attempts=" WS-LOGIN-COUNT
                   " MaxAttempts=" WS-MAX-ATTEMPTS
                   " Method=" WS-AUTH-METHOD
-                  " Timestamp="
-                  DELIMITED SIZE INTO SECLOG-RECORD
-
-           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
-           ACCEPT WS-TS-TIME FROM TIME
-           STRING SECLOG-RECORD
-                  WS-TS-DATE "-" WS-TS-TIME
-                  DELIMITED SIZE INTO SECLOG-RECORD
-
-           WRITE SECLOG-RECORD.
+                  " Timestamp=" WS-TS-DATE "-" WS-TS-TIME
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 8600-WRITE-SECURITY-LOG.
       * VULNERABILITY V06: WRITE status not checked
 
       ******************************************************************
@@ -862,5 +1666,32 @@
 
            STRING "TEMP_PWD: User=" WS-INPUT-USER
                   " TempPwd=" WS-XOR-OUTPUT
-                  DELIMITED SIZE INTO SECLOG-RECORD
-           WRITE SECLOG-RECORD.
+                  DELIMITED SIZE INTO WS-AUDIT-DETAIL
+           PERFORM 8600-WRITE-SECURITY-LOG.
+
+      ******************************************************************
+      * 8600 - WRITE SECURITY LOG
+      * Writes one structured SECURITY-LOG-FILE record. The caller
+      * moves a short action code into WS-AUDIT-ACTION and STRINGs the
+      * free-text part of the message into WS-AUDIT-DETAIL before
+      * performing this - timestamp, user and program are filled in
+      * here the same way every time.
+      ******************************************************************
+       8600-WRITE-SECURITY-LOG.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+           STRING WS-TS-DATE "-" WS-TS-TIME
+               DELIMITED SIZE INTO WS-AUDIT-TIMESTAMP
+           MOVE LS-CURRENT-USER TO WS-AUDIT-USER
+           MOVE WS-PROGRAM-NAME TO WS-AUDIT-PROGRAM
+
+           MOVE WS-AUDIT-TIMESTAMP TO SLOG-TIMESTAMP
+           MOVE WS-AUDIT-USER TO SLOG-USER
+           MOVE WS-AUDIT-ACTION TO SLOG-ACTION
+           MOVE WS-AUDIT-SEVERITY TO SLOG-SEVERITY
+           MOVE WS-AUDIT-PROGRAM TO SLOG-PROGRAM
+           MOVE WS-AUDIT-DETAIL TO SLOG-DETAIL
+           WRITE SECLOG-RECORD
+
+           MOVE "INFO" TO WS-AUDIT-SEVERITY
+           MOVE SPACES TO WS-AUDIT-DETAIL.
